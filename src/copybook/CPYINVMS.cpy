@@ -2,7 +2,9 @@
       * COPYBOOK: CPYINVMS                                            *
       * 설명    : 재고 마스터 레코드                                   *
       *================================================================*
-       05  IM-ITEM-CD              PIC X(15).
+       05  IM-KEY.
+           10  IM-ITEM-CD          PIC X(15).
+           10  IM-WAREHOUSE-CD     PIC X(05).
        05  IM-ITEM-NAME            PIC X(50).
        05  IM-CATEGORY             PIC X(10).
        05  IM-UNIT-CD              PIC X(05).
@@ -15,4 +17,7 @@
            88  IM-ACTIVE           VALUE 'A'.
            88  IM-INACTIVE         VALUE 'I'.
            88  IM-DISCONTINUED     VALUE 'D'.
-       05  FILLER                  PIC X(20).
+       05  IM-APPROVAL-STATUS      PIC X(01).
+           88  IM-APPROVED         VALUE 'Y'.
+           88  IM-PENDING-APPROVAL VALUE 'N'.
+       05  FILLER                  PIC X(14).
