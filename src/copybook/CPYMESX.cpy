@@ -0,0 +1,45 @@
+      ******************************************************************
+      * CPYMESX - MES/ERP 외부연계 추출 레코드
+      *
+      * 사용 프로그램: PGM020 (MES/ERP 외부연계 추출)
+      * 용도: TB_BF_DAILY_OPER/TB_QC_DAILY_SUMMARY/TB_PROD_PLAN_RESULT/
+      *       TB_RM_DAILY_RECEIPT의 데이터를 외부 MES/ERP 시스템이 읽을
+      *       수 있도록 레코드 종류별로 구분하여 한 파일에 적재한다.
+      *       MX-RECORD-TYPE으로 레코드 종류를 구분하고, MX-DATA-AREA를
+      *       REDEFINES하여 종류별 항목을 해석한다.
+      ******************************************************************
+       05 MX-RECORD-TYPE        PIC X(02).
+           88 MX-BF-RECORD      VALUE 'BF'.
+           88 MX-QC-RECORD      VALUE 'QC'.
+           88 MX-PR-RECORD      VALUE 'PR'.
+           88 MX-RM-RECORD      VALUE 'RM'.
+       05 MX-EXTRACT-DATE       PIC 9(08).
+       05 MX-DATA-AREA          PIC X(60).
+       05 MX-BF-DATA REDEFINES MX-DATA-AREA.
+           10 MX-BF-NO              PIC X(04).
+           10 MX-BF-AVG-TEMP        PIC S9(05)V9.
+           10 MX-BF-MAX-TEMP        PIC S9(05)V9.
+           10 MX-BF-MIN-TEMP        PIC S9(05)V9.
+           10 MX-BF-TAPPING-QTY     PIC S9(11)V99.
+           10 MX-BF-ALERT-CNT       PIC 9(05).
+           10 FILLER                PIC X(20).
+       05 MX-QC-DATA REDEFINES MX-DATA-AREA.
+           10 MX-QC-LINE-CD         PIC X(10).
+           10 MX-QC-TOTAL-CNT       PIC 9(07).
+           10 MX-QC-PASS-CNT        PIC 9(07).
+           10 MX-QC-DEFECT-CNT      PIC 9(05).
+           10 MX-QC-DEFECT-RATE     PIC 9(03)V99.
+           10 FILLER                PIC X(26).
+       05 MX-PR-DATA REDEFINES MX-DATA-AREA.
+           10 MX-PR-PLAN-MONTH      PIC 9(06).
+           10 MX-PR-TOTAL-PLAN      PIC S9(11)V99.
+           10 MX-PR-TOTAL-ACTUAL    PIC S9(11)V99.
+           10 MX-PR-ACHIEVE-RATE    PIC 9(03)V99.
+           10 FILLER                PIC X(23).
+       05 MX-RM-DATA REDEFINES MX-DATA-AREA.
+           10 MX-RM-RECEIPT-CNT     PIC 9(07).
+           10 MX-RM-ACCEPT-CNT      PIC 9(07).
+           10 MX-RM-REJECT-CNT      PIC 9(05).
+           10 MX-RM-TOTAL-AMT       PIC S9(11)V99.
+           10 FILLER                PIC X(28).
+       05 FILLER                PIC X(10).
