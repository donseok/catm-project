@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CPYCKPT - 배치 체크포인트/재시작 제어 레코드
+      *
+      * 사용 프로그램: 배치 프로그램 공통
+      * 용도: 배치 실행 중 일정 건수마다 진행 위치를 기록하여
+      *       비정상 종료 시 처음부터가 아닌 중단 지점부터 재시작한다.
+      ******************************************************************
+       05 CK-PROGRAM-ID         PIC X(08).
+       05 CK-RESTART-KEY        PIC X(32).
+       05 CK-CHECKPOINT-CNT     PIC 9(07).
+       05 CK-ACCUM-1            PIC S9(11)V99 COMP-3.
+       05 CK-ACCUM-2            PIC 9(07).
+       05 CK-ACCUM-3            PIC 9(07).
+       05 CK-ACCUM-4            PIC S9(11)V99 COMP-3.
+       05 CK-ACCUM-5            PIC S9(11)V99 COMP-3.
+       05 CK-ACCUM-6            PIC S9(11)V99 COMP-3.
+       05 CK-LAST-RUN-STATUS    PIC X(01).
+           88 CK-COMPLETE       VALUE 'C'.
+           88 CK-INCOMPLETE     VALUE 'I'.
+       05 FILLER                PIC X(05).
+      ******************************************************************
+      * CK-ACCUM-EXT - 일반 누적 슬롯(ACCUM-1~6)으로 부족한 프로그램을    *
+      * 위한 예비 영역. 개별 프로그램은 FILE SECTION에서 CHECKPOINT-REC  *
+      * 를 REDEFINES한 전용 레이아웃으로 이 영역을 자신에게 필요한       *
+      * 항목으로 나누어 쓴다 (PGM005 등 참조).                          *
+      ******************************************************************
+       05 CK-ACCUM-EXT          PIC X(400).
