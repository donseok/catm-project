@@ -0,0 +1,19 @@
+000100* =========================================================       CPYPOMS
+000200* COPYBOOK: CPYPOMS                                                CPYPOMS
+000300* 용도    : 발주(PO) 마스터 레코드 구조                                       CPYPOMS
+000400* 사용    : PGM006 (원자재 입고 및 검수 처리)                                 CPYPOMS
+000500*          PGM015 (구매처 납기준수 분석)                                   CPYPOMS
+000600* =========================================================       CPYPOMS
+000700     05 PO-NO                 PIC X(12).                          CPYPOMS
+000800     05 PO-DATA.                                                  CPYPOMS
+000900         10 PO-MATL-CD        PIC X(12).                          CPYPOMS
+001000         10 PO-VENDOR-CD      PIC X(10).                          CPYPOMS
+001100         10 PO-ISSUE-DATE     PIC 9(08).                          CPYPOMS
+001200         10 PO-ORDER-QTY      PIC S9(9)V99 COMP-3.                CPYPOMS
+001300         10 PO-RECEIVED-QTY   PIC S9(9)V99 COMP-3.                CPYPOMS
+001400         10 PO-STATUS-CD      PIC X(01).                          CPYPOMS
+001500             88 PO-OPEN       VALUE 'O'.                          CPYPOMS
+001550             88 PO-PARTIAL    VALUE 'P'.                          CPYPOMS
+001600             88 PO-CLOSED     VALUE 'C'.                          CPYPOMS
+001650         10 PO-PARTIAL-CNT    PIC 9(03).                          CPYPOMS
+001700         10 FILLER            PIC X(12).                          CPYPOMS
