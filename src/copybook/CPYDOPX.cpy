@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CPYDOPX - 일일 통합운영 추출 레코드
+      *
+      * 사용 프로그램: PGM019 (일일 통합운영 추출)
+      * 용도: 생산일일집계/재고일일집계/품질일일집계/고로일일조업 테이블의
+      *       당일 데이터를 하나의 레코드로 통합하여 경영진이 매일 아침
+      *       하나의 파일로 현황을 확인할 수 있도록 제공한다.
+      ******************************************************************
+       05 DX-EXTRACT-DATE       PIC 9(08).
+       05 DX-PROD-DATA.
+           10 DX-PROD-TOTAL-QTY    PIC 9(09)V99 COMP-3.
+           10 DX-PROD-TOTAL-CNT    PIC 9(07).
+           10 DX-PROD-ERROR-CNT    PIC 9(05).
+       05 DX-INV-DATA.
+           10 DX-INV-IN-CNT        PIC 9(07).
+           10 DX-INV-OUT-CNT       PIC 9(07).
+           10 DX-INV-ERR-CNT       PIC 9(05).
+       05 DX-QC-DATA.
+           10 DX-QC-TOTAL-CNT      PIC 9(07).
+           10 DX-QC-PASS-CNT       PIC 9(07).
+           10 DX-QC-DEFECT-CNT     PIC 9(05).
+           10 DX-QC-DEFECT-RATE    PIC 9(03)V99.
+       05 DX-BF-DATA.
+           10 DX-BF-TAPPING-QTY    PIC 9(11)V99 COMP-3.
+           10 DX-BF-ALERT-CNT      PIC 9(05).
+           10 DX-BF-AVG-TEMP       PIC S9(05)V9.
+       05 FILLER                PIC X(10).
