@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CPYBFPM - 고로 조업 한계값 파라미터 레코드
+      *
+      * 사용 프로그램: PGM005 (고로 조업일보 처리)
+      * 용도: 1050-LOAD-THRESHOLDS에서 BF-PARM-FILE로부터 1건을 읽어
+      *       WS-TEMP-HIGH-LIMIT/WS-TEMP-LOW-LIMIT/WS-PRESS-HIGH-LIMIT/
+      *       WS-COKE-TARGET에 적재한다. 캠페인 변경 시 재컴파일 없이
+      *       한계값을 조정할 수 있게 한다.
+      ******************************************************************
+       05 BP-TEMP-HIGH-LIMIT     PIC S9(5)V9 COMP-3.
+       05 BP-TEMP-LOW-LIMIT      PIC S9(5)V9 COMP-3.
+       05 BP-PRESS-HIGH-LIMIT    PIC S9(3)V99 COMP-3.
+       05 BP-COKE-TARGET         PIC 9(3)V99.
+       05 FILLER                 PIC X(10).
