@@ -0,0 +1,20 @@
+      ******************************************************************
+      * CPYITSUS - 미등록 품목 수불 보류 레코드
+      *
+      * 사용 프로그램: PGM002 (재고수불 일일처리)
+      * 용도: INV-MASTER-FILE에 등록되지 않은 IT-ITEM-CD가 수불
+      *       트랜잭션에서 발견되었을 때, 마스터를 임의로 생성하지 않고
+      *       이 레코드로 보존하여 품목마스터유지보수 승인 절차를
+      *       거치도록 한다.
+      ******************************************************************
+       05 NI-KEY.
+           10 NI-ITEM-CD          PIC X(15).
+           10 NI-WAREHOUSE-CD     PIC X(05).
+       05 NI-TRANS-DATE           PIC 9(08).
+       05 NI-TRANS-SEQ            PIC 9(05).
+       05 NI-TRANS-TYPE           PIC X(01).
+       05 NI-QTY                  PIC S9(9) COMP-3.
+       05 NI-UNIT-PRICE           PIC S9(9)V99 COMP-3.
+       05 NI-REASON-CD            PIC X(02).
+           88 NI-UNKNOWN-ITEM     VALUE '01'.
+       05 FILLER                  PIC X(10).
