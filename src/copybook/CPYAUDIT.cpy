@@ -0,0 +1,20 @@
+      ******************************************************************
+      * CPYAUDIT - 공통 감사추적(Audit Trail) 레코드
+      *
+      * 사용 프로그램: 배치 프로그램 공통 (PGM001-PGM006)
+      * 용도: 각 프로그램이 오류/비정상종료 등 예외상황 발생 시 남기는
+      *       공통 이력 레코드. 잡 로그가 소멸된 이후에도 과거 이력을
+      *       조회할 수 있도록 여러 프로그램이 공유하는 하나의 파일에
+      *       영속적으로 누적 보관한다.
+      ******************************************************************
+       05 AT-PROGRAM-ID         PIC X(08).
+       05 AT-RUN-DATE           PIC 9(08).
+       05 AT-RUN-TIME           PIC 9(08).
+       05 AT-CONDITION-CD       PIC X(10).
+           88 AT-ERROR-COND     VALUE 'ERROR'.
+           88 AT-ABEND-COND     VALUE 'ABEND'.
+       05 AT-KEY-DATA.
+           10 AT-KEY-1          PIC X(15).
+           10 AT-KEY-2          PIC X(15).
+       05 AT-DESCRIPTION        PIC X(40).
+       05 FILLER                PIC X(08).
