@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CPYPDPM - 생산계획 달성율 한계값 파라미터 레코드
+      *
+      * 사용 프로그램: PGM004 (생산계획 대비 실적 분석)
+      * 용도: 1050-LOAD-THRESHOLDS에서 PROD-PARM-FILE로부터 1건을 읽어
+      *       WS-ACHIEVE-THRESHOLD/WS-OVER-THRESHOLD에 적재한다. 규격
+      *       변경 시 재컴파일 없이 한계값을 조정할 수 있게 한다.
+      ******************************************************************
+       05 TH-ACHIEVE-THRESHOLD   PIC 9(3).
+       05 TH-OVER-THRESHOLD      PIC 9(3).
+       05 TH-STD-WORK-DAYS       PIC 9(3).
+       05 FILLER                 PIC X(11).
