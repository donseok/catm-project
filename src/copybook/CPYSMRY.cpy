@@ -6,6 +6,7 @@
       ******************************************************************
        05 DS-SUMMARY-KEY.
            10 DS-PLANT-CD        PIC X(04).
+           10 DS-LINE-CD         PIC X(10).
            10 DS-PROD-DATE       PIC 9(08).
        05 DS-SUMMARY-DATA.
            10 DS-TOTAL-QTY       PIC S9(9)V99 COMP-3.
@@ -16,4 +17,10 @@
                88 DS-NORMAL      VALUE '00'.
                88 DS-WARNING     VALUE '01'.
                88 DS-ERROR       VALUE '99'.
-           10 FILLER             PIC X(20).
+       05 DS-SHIFT-BREAKDOWN.
+           10 DS-SHIFT1-DEFECT-CNT  PIC 9(05).
+           10 DS-SHIFT1-REWORK-CNT  PIC 9(05).
+           10 DS-SHIFT2-DEFECT-CNT  PIC 9(05).
+           10 DS-SHIFT2-REWORK-CNT  PIC 9(05).
+           10 DS-SHIFT3-DEFECT-CNT  PIC 9(05).
+           10 DS-SHIFT3-REWORK-CNT  PIC 9(05).
