@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CPYPLNRS - 생산계획 대비 실적 결과 레코드
+      *
+      * 사용 프로그램: PGM004 (생산계획 대비 실적 분석)
+      * 용도: PLAN-RESULT-FILE의 레코드 레이아웃
+      ******************************************************************
+       05 PR-PRODUCT-CD        PIC X(15).
+       05 PR-PLAN-QTY          PIC S9(9)V99.
+       05 PR-ACTUAL-QTY        PIC S9(9)V99.
+       05 PR-ACHIEVE-RATE      PIC 9(3)V99.
+       05 PR-GAP-QTY           PIC S9(9)V99.
+       05 PR-JUDGE-CD          PIC X(01).
+       05 PR-PLAN-TYPE         PIC X(01).
+       05 PR-LINE-CD           PIC X(10).
+       05 PR-ORIG-PLAN-QTY     PIC S9(9)V99.
