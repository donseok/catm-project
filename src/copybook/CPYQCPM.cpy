@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CPYQCPM - 품질검사 한계값 파라미터 레코드
+      *
+      * 사용 프로그램: PGM003 (품질검사 실시간 처리)
+      * 용도: 1050-LOAD-THRESHOLDS에서 QC-PARM-FILE로부터 1건을 읽어
+      *       WS-CRITICAL-LIMIT/WS-WARNING-LIMIT에 적재한다. 규격/캠페인
+      *       변경 시 재컴파일 없이 한계값을 조정할 수 있게 한다.
+      ******************************************************************
+       05 QP-CRITICAL-LIMIT   PIC 9(3)V99.
+       05 QP-WARNING-LIMIT    PIC 9(3)V99.
+       05 FILLER              PIC X(14).
