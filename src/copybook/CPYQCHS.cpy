@@ -10,4 +10,6 @@
        05 QH-JUDGE-CD        PIC X(01).
        05 QH-INSPECT-DT      PIC 9(08).
        05 QH-FINAL-RESULT    PIC X(02).
-       05 FILLER             PIC X(20).
+       05 QH-DEFECT-CD       PIC X(05).
+       05 QH-LOT-NO          PIC X(15).
+       05 QH-INSPECTOR-ID    PIC X(10).
