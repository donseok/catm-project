@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CPYBFAL - 고로 경보이력 레코드
+      *
+      * 사용 프로그램: PGM005 (고로 조업일보 처리)
+      * 용도: 2110-CHECK-TEMP-RANGE/2200-ACCUMULATE-DATA에서 발생한
+      *       온도/압력 한계 초과 경보를 BF-ALERT-FILE에 보존하여
+      *       사고 조사 시 감사추적이 가능하게 한다.
+      ******************************************************************
+       05 AL-BF-NO               PIC X(03).
+       05 AL-OPER-DATE           PIC 9(08).
+       05 AL-ALERT-TIME          PIC 9(06).
+       05 AL-ALERT-TYPE          PIC X(02).
+           88 AL-TEMP-HIGH       VALUE 'TH'.
+           88 AL-TEMP-LOW        VALUE 'TL'.
+           88 AL-PRESS-HIGH      VALUE 'PH'.
+       05 AL-SHIFT-CD            PIC X(01).
+       05 AL-MEASURED-VAL        PIC S9(5)V9 COMP-3.
+       05 AL-LIMIT-VAL           PIC S9(5)V9 COMP-3.
+       05 FILLER                 PIC X(10).
