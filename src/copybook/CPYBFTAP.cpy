@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CPYBFTAP - 고로 출선 슬래그비 레코드
+      *
+      * 사용 프로그램: PGM005 (고로 조업일보 처리)
+      * 용도: 2300-PROCESS-TAPPING에서 BO-OPER-TYPE = 'T' 출선 건마다
+      *       슬래그/메탈비와 전회 출선 대비 간격을 계산하여
+      *       BF-TAP-FILE에 1건씩 보존한다.
+      ******************************************************************
+       05 TQ-BF-NO               PIC X(03).
+       05 TQ-OPER-DATE           PIC 9(08).
+       05 TQ-OPER-SEQ            PIC 9(05).
+       05 TQ-SHIFT-CD            PIC X(01).
+       05 TQ-TAP-QTY             PIC S9(9)V99 COMP-3.
+       05 TQ-SLAG-QTY            PIC S9(7)V99 COMP-3.
+       05 TQ-SLAG-RATIO          PIC 9(1)V999 COMP-3.
+       05 TQ-TAP-INTERVAL        PIC 9(06).
+       05 FILLER                 PIC X(04).
