@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CPYSUSP - 생산실적 오류 트랜잭션 서스펜스 레코드
+      *
+      * 사용 프로그램: PGM001 (생산실적 일일집계)
+      * 용도: 수량 오류 등으로 정상 집계되지 못한 PROD-TRANS-FILE
+      *       레코드를 보존하여 사후 조회/재처리할 수 있게 한다.
+      ******************************************************************
+       05 SU-KEY.
+           10 SU-PLANT-CD        PIC X(04).
+           10 SU-LINE-CD         PIC X(10).
+           10 SU-PROD-DATE       PIC 9(08).
+           10 SU-SEQ-NO          PIC 9(05).
+       05 SU-QTY                 PIC S9(9)V99 COMP-3.
+       05 SU-REASON-CD           PIC X(02).
+           88 SU-ZERO-QTY        VALUE '01'.
+           88 SU-INVALID-QTY     VALUE '02'.
+       05 FILLER                 PIC X(10).
