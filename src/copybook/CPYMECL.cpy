@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CPYMECL - 월마감 집계 레코드
+      *
+      * 사용 프로그램: PGM023 (월마감 집계)
+      * 용도: 생산일일집계/재고일일집계/원자재입고일일집계 테이블에서
+      *       해당월 전체 일자의 합계를 산출하여 월말 경영보고용으로
+      *       하나의 레코드에 적재한다.
+      ******************************************************************
+       05 MC-CLOSE-YYYYMM       PIC 9(06).
+       05 MC-PROD-DATA.
+           10 MC-PROD-TOTAL-QTY   PIC 9(11)V99 COMP-3.
+           10 MC-PROD-TOTAL-CNT   PIC 9(09).
+           10 MC-PROD-ERROR-CNT   PIC 9(07).
+       05 MC-INV-DATA.
+           10 MC-INV-IN-CNT       PIC 9(09).
+           10 MC-INV-OUT-CNT      PIC 9(09).
+           10 MC-INV-ERR-CNT      PIC 9(07).
+       05 MC-RM-DATA.
+           10 MC-RM-RECEIPT-CNT   PIC 9(09).
+           10 MC-RM-ACCEPT-CNT    PIC 9(09).
+           10 MC-RM-REJECT-CNT    PIC 9(07).
+           10 MC-RM-TOTAL-AMT     PIC 9(13)V99 COMP-3.
+       05 FILLER                PIC X(10).
