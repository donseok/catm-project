@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CPYQHLD - 반복 재작업 LOT 격리보류 레코드
+      *
+      * 사용 프로그램: PGM003 (품질검사 실시간 처리)
+      * 용도: QR-REWORK-CNT 초과로 강제 불합격 처리된 LOT을 자재관리
+      *       부서가 격리할 수 있도록 QC-HOLD-FILE에 보존한다.
+      ******************************************************************
+       05 QHD-LOT-NO             PIC X(15).
+       05 QHD-PRODUCT-CD         PIC X(15).
+       05 QHD-LINE-CD            PIC X(10).
+       05 FILLER                 PIC X(10).
