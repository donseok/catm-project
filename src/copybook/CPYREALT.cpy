@@ -0,0 +1,12 @@
+      *================================================================*
+      * COPYBOOK: CPYREALT                                            *
+      * 설명    : 재주문점 경보 레코드                                 *
+      *================================================================*
+       05  RA-ITEM-CD               PIC X(15).
+       05  RA-WAREHOUSE-CD          PIC X(05).
+       05  RA-ITEM-NAME             PIC X(50).
+       05  RA-TRANS-DATE            PIC 9(08).
+       05  RA-CURR-QTY              PIC S9(9) COMP-3.
+       05  RA-MIN-QTY               PIC S9(9) COMP-3.
+       05  RA-SHORTAGE-QTY          PIC S9(9) COMP-3.
+       05  FILLER                   PIC X(15).
