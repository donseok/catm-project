@@ -1,234 +1,1131 @@
-000100 IDENTIFICATION DIVISION.                                 PGM005
-000200 PROGRAM-ID.    PGM005.                                   PGM005
-000300 AUTHOR.        DONGKUK-SYSTEMS.                          PGM005
-000400*                                                         PGM005
-000500* =========================================================PGM005
-000600* 프로그램명: 고로 조업일보 처리                           PGM005
-000700* 처리내용  : 고로(용광로)의 일일 조업 데이터를 수집하여   PGM005
-000800*            온도/압력/출선량 등을 분석하고                PGM005
-000900*            이상치 발생 시 경보를 발행한다.               PGM005
-001000* =========================================================PGM005
-001100                                                          PGM005
-001200 ENVIRONMENT DIVISION.                                    PGM005
-001300 CONFIGURATION SECTION.                                   PGM005
-001400 INPUT-OUTPUT SECTION.                                    PGM005
-001500 FILE-CONTROL.                                            PGM005
-001600     SELECT BF-OPER-FILE                                  PGM005
-001700         ASSIGN TO BFOPER                                 PGM005
-001800         ORGANIZATION IS INDEXED                          PGM005
-001900         ACCESS MODE IS SEQUENTIAL                        PGM005
-002000         RECORD KEY IS BO-KEY                             PGM005
-002100         FILE STATUS IS WS-FILE-STATUS.                   PGM005
-002200     SELECT BF-TEMP-FILE                                  PGM005
-002300         ASSIGN TO BFTEMP                                 PGM005
-002400         ORGANIZATION IS INDEXED                          PGM005
-002500         ACCESS MODE IS RANDOM                            PGM005
-002600         RECORD KEY IS BT-KEY                             PGM005
-002700         FILE STATUS IS WS-FILE-STATUS2.                  PGM005
-002800     SELECT DAILY-REPORT-FILE                             PGM005
-002900         ASSIGN TO BFDAILY                                PGM005
-003000         ORGANIZATION IS SEQUENTIAL                       PGM005
-003100         FILE STATUS IS WS-FILE-STATUS3.                  PGM005
-003200                                                          PGM005
-003300 DATA DIVISION.                                           PGM005
-003400 FILE SECTION.                                            PGM005
-003500 FD  BF-OPER-FILE.                                        PGM005
-003600 01  BF-OPER-REC.                                         PGM005
-003700     COPY CPYBFOP.                                        PGM005
-003800 FD  BF-TEMP-FILE.                                        PGM005
-003900 01  BF-TEMP-REC.                                         PGM005
-004000     COPY CPYBFTM.                                        PGM005
-004100 FD  DAILY-REPORT-FILE.                                   PGM005
-004200 01  DAILY-REPORT-REC.                                    PGM005
-004300     05 DR-BF-NO             PIC X(03).                   PGM005
-004400     05 DR-OPER-DATE         PIC 9(08).                   PGM005
-004500     05 DR-AVG-TEMP          PIC S9(5)V9 COMP-3.          PGM005
-004600     05 DR-MAX-TEMP          PIC S9(5)V9 COMP-3.          PGM005
-004700     05 DR-MIN-TEMP          PIC S9(5)V9 COMP-3.          PGM005
-004800     05 DR-AVG-PRESS         PIC S9(3)V99 COMP-3.         PGM005
-004900     05 DR-TAPPING-QTY       PIC S9(9)V99 COMP-3.         PGM005
-005000     05 DR-COKE-RATE         PIC 9(3)V99.                 PGM005
-005100     05 DR-STATUS-CD         PIC X(02).                   PGM005
-005200     05 DR-ALERT-CNT         PIC 9(03).                   PGM005
-005300     05 FILLER               PIC X(20).                   PGM005
-005400                                                          PGM005
-005500 WORKING-STORAGE SECTION.                                 PGM005
-005600 01  WS-FILE-STATUS          PIC XX.                      PGM005
-005700 01  WS-FILE-STATUS2         PIC XX.                      PGM005
-005800 01  WS-FILE-STATUS3         PIC XX.                      PGM005
-005900 01  WS-EOF-FLAG             PIC X VALUE 'N'.             PGM005
-006000     88 WS-EOF               VALUE 'Y'.                   PGM005
-006100 01  WS-READ-COUNT           PIC 9(7) VALUE ZEROS.        PGM005
-006200 01  WS-ALERT-COUNT          PIC 9(5) VALUE ZEROS.        PGM005
-006300 01  WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.        PGM005
-006400 01  WS-TEMP-SUM             PIC S9(9)V9 VALUE ZEROS.     PGM005
-006500 01  WS-TEMP-MAX             PIC S9(5)V9 VALUE ZEROS.     PGM005
-006600 01  WS-TEMP-MIN             PIC S9(5)V9 VALUE 9999.9.    PGM005
-006700 01  WS-TEMP-AVG             PIC S9(5)V9 VALUE ZEROS.     PGM005
-006800 01  WS-PRESS-SUM            PIC S9(7)V99 VALUE ZEROS.    PGM005
-006900 01  WS-TAPPING-TOTAL        PIC S9(11)V99 VALUE ZEROS.   PGM005
-007000 01  WS-TEMP-HIGH-LIMIT      PIC S9(5)V9 VALUE 1650.0.   PGM005
-007100 01  WS-TEMP-LOW-LIMIT       PIC S9(5)V9 VALUE 1400.0.   PGM005
-007200 01  WS-PRESS-HIGH-LIMIT     PIC S9(3)V99 VALUE 3.50.    PGM005
-007300 01  WS-CURRENT-BF           PIC X(03).                   PGM005
-007400                                                          PGM005
-007500     EXEC SQL INCLUDE SQLCA END-EXEC.                     PGM005
-007600     EXEC SQL INCLUDE DCLTBBFOP END-EXEC.                 PGM005
-007700                                                          PGM005
-007800 PROCEDURE DIVISION.                                      PGM005
-007900*                                                         PGM005
-008000 0000-MAIN-PROCESS.                                       PGM005
-008100     PERFORM 1000-INITIALIZE                              PGM005
-008200     PERFORM 2000-PROCESS-OPER-DATA                       PGM005
-008300         UNTIL WS-EOF                                     PGM005
-008400     PERFORM 3000-CALC-DAILY-STATS                        PGM005
-008500     PERFORM 4000-CHECK-ABNORMAL                          PGM005
-008600     PERFORM 5000-WRITE-DAILY-REPORT                      PGM005
-008700     PERFORM 6000-UPDATE-DB2                              PGM005
-008800     PERFORM 9000-FINALIZE                                PGM005
-008900     STOP RUN.                                            PGM005
-009000*                                                         PGM005
-009100 1000-INITIALIZE.                                         PGM005
-009200     OPEN INPUT  BF-OPER-FILE                             PGM005
-009300     OPEN INPUT  BF-TEMP-FILE                             PGM005
-009400     OPEN OUTPUT DAILY-REPORT-FILE                        PGM005
-009500     IF WS-FILE-STATUS NOT = '00'                         PGM005
-009600         DISPLAY 'OPER FILE OPEN ERROR: '                 PGM005
-009700                 WS-FILE-STATUS                           PGM005
-009800         PERFORM 9900-ABNORMAL-END                        PGM005
-009900     END-IF                                               PGM005
-010000     IF WS-FILE-STATUS2 NOT = '00'                        PGM005
-010100         DISPLAY 'TEMP FILE OPEN ERROR: '                 PGM005
-010200                 WS-FILE-STATUS2                          PGM005
-010300         PERFORM 9900-ABNORMAL-END                        PGM005
-010400     END-IF                                               PGM005
-010500     PERFORM 1100-READ-FIRST-RECORD.                      PGM005
-010600*                                                         PGM005
-010700 1100-READ-FIRST-RECORD.                                  PGM005
-010800     READ BF-OPER-FILE                                    PGM005
-010900     AT END SET WS-EOF TO TRUE                            PGM005
-011000     END-READ.                                            PGM005
-011100*                                                         PGM005
-011200 2000-PROCESS-OPER-DATA.                                  PGM005
-011300     ADD 1 TO WS-READ-COUNT                               PGM005
-011400     MOVE BO-BF-NO TO WS-CURRENT-BF                       PGM005
-011500     PERFORM 2100-GET-TEMPERATURE                         PGM005
-011600     PERFORM 2200-ACCUMULATE-DATA                         PGM005
-011700     IF BO-OPER-TYPE = 'T'                                PGM005
-011800         PERFORM 2300-PROCESS-TAPPING                     PGM005
-011900     END-IF                                               PGM005
-012000     READ BF-OPER-FILE                                    PGM005
-012100     AT END SET WS-EOF TO TRUE                            PGM005
-012200     END-READ.                                            PGM005
-012300*                                                         PGM005
-012400 2100-GET-TEMPERATURE.                                    PGM005
-012500     MOVE BO-BF-NO     TO BT-BF-NO                       PGM005
-012600     MOVE BO-OPER-DATE TO BT-MEASURE-DT                  PGM005
-012700     MOVE BO-OPER-SEQ  TO BT-MEASURE-SEQ                 PGM005
-012800     READ BF-TEMP-FILE                                    PGM005
-012900         INVALID KEY                                      PGM005
-013000             ADD 1 TO WS-ERROR-COUNT                      PGM005
-013100             CALL 'ERRLOG' USING BO-BF-NO BO-OPER-DATE   PGM005
-013200         NOT INVALID KEY                                  PGM005
-013300             PERFORM 2110-CHECK-TEMP-RANGE                PGM005
-013400     END-READ.                                            PGM005
-013500*                                                         PGM005
-013600 2110-CHECK-TEMP-RANGE.                                   PGM005
-013700     ADD BT-TEMP-VAL TO WS-TEMP-SUM                       PGM005
-013800     IF BT-TEMP-VAL > WS-TEMP-MAX                         PGM005
-013900         MOVE BT-TEMP-VAL TO WS-TEMP-MAX                  PGM005
-014000     END-IF                                               PGM005
-014100     IF BT-TEMP-VAL < WS-TEMP-MIN                         PGM005
-014200         MOVE BT-TEMP-VAL TO WS-TEMP-MIN                  PGM005
-014300     END-IF                                               PGM005
-014400     IF BT-TEMP-VAL > WS-TEMP-HIGH-LIMIT                  PGM005
-014500         ADD 1 TO WS-ALERT-COUNT                          PGM005
-014600         CALL 'BFALERT' USING BO-BF-NO                    PGM005
-014700                              BT-TEMP-VAL                 PGM005
-014800                              WS-TEMP-HIGH-LIMIT          PGM005
-014900     END-IF                                               PGM005
-015000     IF BT-TEMP-VAL < WS-TEMP-LOW-LIMIT                   PGM005
-015100         ADD 1 TO WS-ALERT-COUNT                          PGM005
-015200         CALL 'BFALERT' USING BO-BF-NO                    PGM005
-015300                              BT-TEMP-VAL                 PGM005
-015400                              WS-TEMP-LOW-LIMIT           PGM005
-015500     END-IF.                                              PGM005
-015600*                                                         PGM005
-015700 2200-ACCUMULATE-DATA.                                    PGM005
-015800     ADD BO-PRESSURE TO WS-PRESS-SUM                      PGM005
-015900     IF BO-PRESSURE > WS-PRESS-HIGH-LIMIT                 PGM005
-016000         ADD 1 TO WS-ALERT-COUNT                          PGM005
-016100         CALL 'BFALERT' USING BO-BF-NO                    PGM005
-016200                              BO-PRESSURE                 PGM005
-016300                              WS-PRESS-HIGH-LIMIT         PGM005
-016400     END-IF.                                              PGM005
-016500*                                                         PGM005
-016600 2300-PROCESS-TAPPING.                                    PGM005
-016700     ADD BO-TAP-QTY TO WS-TAPPING-TOTAL.                  PGM005
-016800*                                                         PGM005
-016900 3000-CALC-DAILY-STATS.                                   PGM005
-017000     IF WS-READ-COUNT > 0                                 PGM005
-017100         COMPUTE WS-TEMP-AVG =                            PGM005
-017200             WS-TEMP-SUM / WS-READ-COUNT                  PGM005
-017300     END-IF.                                              PGM005
-017400*                                                         PGM005
-017500 4000-CHECK-ABNORMAL.                                     PGM005
-017600     IF WS-ALERT-COUNT > 10                               PGM005
-017700         DISPLAY 'CRITICAL: BF=' WS-CURRENT-BF            PGM005
-017800                 ' ALERTS=' WS-ALERT-COUNT                PGM005
-017900         CALL 'BFALERT' USING WS-CURRENT-BF              PGM005
-018000                              WS-ALERT-COUNT              PGM005
-018100                              WS-TEMP-MAX                 PGM005
-018200     END-IF.                                              PGM005
-018300*                                                         PGM005
-018400 5000-WRITE-DAILY-REPORT.                                 PGM005
-018500     MOVE WS-CURRENT-BF  TO DR-BF-NO                      PGM005
-018600     MOVE BO-OPER-DATE   TO DR-OPER-DATE                  PGM005
-018700     MOVE WS-TEMP-AVG    TO DR-AVG-TEMP                   PGM005
-018800     MOVE WS-TEMP-MAX    TO DR-MAX-TEMP                   PGM005
-018900     MOVE WS-TEMP-MIN    TO DR-MIN-TEMP                   PGM005
-019000     IF WS-READ-COUNT > 0                                 PGM005
-019100         COMPUTE DR-AVG-PRESS =                           PGM005
-019200             WS-PRESS-SUM / WS-READ-COUNT                 PGM005
-019300     END-IF                                               PGM005
-019400     MOVE WS-TAPPING-TOTAL TO DR-TAPPING-QTY              PGM005
-019500     MOVE WS-ALERT-COUNT   TO DR-ALERT-CNT                PGM005
-019600     IF WS-ALERT-COUNT > 10                               PGM005
-019700         MOVE 'CR' TO DR-STATUS-CD                        PGM005
-019800     ELSE IF WS-ALERT-COUNT > 0                           PGM005
-019900         MOVE 'WN' TO DR-STATUS-CD                        PGM005
-020000     ELSE                                                 PGM005
-020100         MOVE 'OK' TO DR-STATUS-CD                        PGM005
-020200     END-IF                                               PGM005
-020300     END-IF                                               PGM005
-020400     WRITE DAILY-REPORT-REC.                              PGM005
-020500*                                                         PGM005
-020600 6000-UPDATE-DB2.                                         PGM005
-020700     EXEC SQL                                             PGM005
-020800         INSERT INTO TB_BF_DAILY_OPER                     PGM005
-020900         (BF_NO, OPER_DATE, AVG_TEMP, MAX_TEMP,           PGM005
-021000          MIN_TEMP, TAPPING_QTY, ALERT_CNT,               PGM005
-021100          STATUS_CD)                                      PGM005
-021200         VALUES                                           PGM005
-021300         (:WS-CURRENT-BF, :BO-OPER-DATE,                  PGM005
-021400          :WS-TEMP-AVG, :WS-TEMP-MAX,                     PGM005
-021500          :WS-TEMP-MIN, :WS-TAPPING-TOTAL,                PGM005
-021600          :WS-ALERT-COUNT, :DR-STATUS-CD)                  PGM005
-021700     END-EXEC                                             PGM005
-021800     IF SQLCODE NOT = 0                                   PGM005
-021900         CALL 'SQLERR' USING SQLCODE                      PGM005
-022000     END-IF.                                              PGM005
-022100*                                                         PGM005
-022200 9000-FINALIZE.                                           PGM005
-022300     CLOSE BF-OPER-FILE                                   PGM005
-022400     CLOSE BF-TEMP-FILE                                   PGM005
-022500     CLOSE DAILY-REPORT-FILE                              PGM005
-022600     DISPLAY 'PGM005 COMPLETED: BF=' WS-CURRENT-BF        PGM005
-022700             ' RECORDS=' WS-READ-COUNT                    PGM005
-022800             ' ALERTS=' WS-ALERT-COUNT.                   PGM005
-022900*                                                         PGM005
-023000 9900-ABNORMAL-END.                                       PGM005
-023100     DISPLAY 'PGM005 ABEND - STATUS: '                    PGM005
-023200             WS-FILE-STATUS                               PGM005
-023300     CALL 'ABNDPGM' USING WS-FILE-STATUS                 PGM005
-023400     STOP RUN.                                            PGM005
+000100 IDENTIFICATION DIVISION.                                         PGM005
+000200 PROGRAM-ID.    PGM005.                                           PGM005
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM005
+000400*                                                                 PGM005
+000500* =========================================================       PGM005
+000600* 프로그램명: 고로 조업일보 처리                                               PGM005
+000700* 처리내용  : 고로(용광로)의 일일 조업 데이터를 수집하여                                PGM005
+000800*            온도/압력/출선량 등을 분석하고                                    PGM005
+000900*            이상치 발생 시 경보를 발행한다.                                   PGM005
+001000* =========================================================       PGM005
+001100                                                                  PGM005
+001200 ENVIRONMENT DIVISION.                                            PGM005
+001300 CONFIGURATION SECTION.                                           PGM005
+001400 INPUT-OUTPUT SECTION.                                            PGM005
+001500 FILE-CONTROL.                                                    PGM005
+001600     SELECT BF-OPER-FILE                                          PGM005
+001700         ASSIGN TO BFOPER                                         PGM005
+001800         ORGANIZATION IS INDEXED                                  PGM005
+001900         ACCESS MODE IS SEQUENTIAL                                PGM005
+002000         RECORD KEY IS BO-KEY                                     PGM005
+002100         FILE STATUS IS WS-FILE-STATUS.                           PGM005
+002200     SELECT BF-TEMP-FILE                                          PGM005
+002300         ASSIGN TO BFTEMP                                         PGM005
+002400         ORGANIZATION IS INDEXED                                  PGM005
+002500         ACCESS MODE IS RANDOM                                    PGM005
+002600         RECORD KEY IS BT-KEY                                     PGM005
+002700         FILE STATUS IS WS-FILE-STATUS2.                          PGM005
+002800     SELECT DAILY-REPORT-FILE                                     PGM005
+002900         ASSIGN TO BFDAILY                                        PGM005
+003000         ORGANIZATION IS SEQUENTIAL                               PGM005
+003100         FILE STATUS IS WS-FILE-STATUS3.                          PGM005
+003110     SELECT BF-ALERT-FILE                                         PGM005
+003120         ASSIGN TO BFALOG                                         PGM005
+003130         ORGANIZATION IS SEQUENTIAL                               PGM005
+003140         FILE STATUS IS WS-FILE-STATUS4.                          PGM005
+003150     SELECT BF-TAP-FILE                                           PGM005
+003160         ASSIGN TO BFTAPQ                                         PGM005
+003170         ORGANIZATION IS SEQUENTIAL                               PGM005
+003180         FILE STATUS IS WS-FILE-STATUS5.                          PGM005
+003190     SELECT BF-PARM-FILE                                          PGM005
+003191         ASSIGN TO BFPARM                                         PGM005
+003192         ORGANIZATION IS SEQUENTIAL                               PGM005
+003193         FILE STATUS IS WS-FILE-STATUS6.                          PGM005
+003194     SELECT OPTIONAL AUDIT-TRAIL-FILE                             PGM005
+003195         ASSIGN TO AUDTRAIL                                       PGM005
+003196         ORGANIZATION IS SEQUENTIAL                               PGM005
+003197         FILE STATUS IS WS-FILE-STATUS7.                          PGM005
+003198     SELECT CHECKPOINT-FILE                                       PGM005
+003198         ASSIGN TO PGM5CKPT                                       PGM005
+003199         ORGANIZATION IS SEQUENTIAL                               PGM005
+003199         FILE STATUS IS WS-FILE-STATUS8.                          PGM005
+003200                                                                  PGM005
+003300 DATA DIVISION.                                                   PGM005
+003400 FILE SECTION.                                                    PGM005
+003500 FD  BF-OPER-FILE.                                                PGM005
+003600 01  BF-OPER-REC.                                                 PGM005
+003700     COPY CPYBFOP.                                                PGM005
+003800 FD  BF-TEMP-FILE.                                                PGM005
+003900 01  BF-TEMP-REC.                                                 PGM005
+004000     COPY CPYBFTM.                                                PGM005
+004050 FD  BF-ALERT-FILE.                                                PGM005
+004060 01  BF-ALERT-REC.                                                 PGM005
+004070     COPY CPYBFAL.                                                 PGM005
+004080 FD  BF-TAP-FILE.                                                  PGM005
+004090 01  BF-TAP-REC.                                                   PGM005
+004095     COPY CPYBFTAP.                                                PGM005
+004096 FD  BF-PARM-FILE.                                                 PGM005
+004097 01  BF-PARM-REC.                                                  PGM005
+004098     COPY CPYBFPM.                                                 PGM005
+004099 FD  AUDIT-TRAIL-FILE.                                            PGM005
+004099 01  AUDIT-TRAIL-REC.                                             PGM005
+004099     COPY CPYAUDIT.                                               PGM005
+004099 FD  CHECKPOINT-FILE.                                             PGM005
+004099 01  CHECKPOINT-REC.                                              PGM005
+004099     COPY CPYCKPT.                                                PGM005
+004100 01  CKX5-REC REDEFINES CHECKPOINT-REC.                           PGM005
+004101     05 FILLER                PIC X(95).                          PGM005
+004102     05 CKX5-ALERT-COUNT PIC 9(05).                               PGM005
+004103     05 CKX5-TEMP-SUM PIC S9(09)V9.                               PGM005
+004104     05 CKX5-TEMP-MAX PIC S9(05)V9.                               PGM005
+004105     05 CKX5-TEMP-MIN PIC S9(05)V9.                               PGM005
+004106     05 CKX5-PRESS-SUM PIC S9(07)V99.                             PGM005
+004107     05 CKX5-TAPPING-TOTAL PIC S9(11)V99.                         PGM005
+004108     05 CKX5-COKE-SUM PIC 9(07)V99.                               PGM005
+004109     05 CKX5-TAP-INT-SUM PIC 9(09).                               PGM005
+004110     05 CKX5-TAP-INT-COUNT PIC 9(05).                             PGM005
+004111     05 CKX5-SHA-READ-COUNT PIC 9(07).                            PGM005
+004112     05 CKX5-SHA-TEMP-SUM PIC S9(09)V9.                           PGM005
+004113     05 CKX5-SHA-TEMP-MAX PIC S9(05)V9.                           PGM005
+004114     05 CKX5-SHA-TEMP-MIN PIC S9(05)V9.                           PGM005
+004115     05 CKX5-SHA-PRESS-SUM PIC S9(07)V99.                         PGM005
+004116     05 CKX5-SHA-TAPPING-TOTAL PIC S9(11)V99.                     PGM005
+004117     05 CKX5-SHA-ALERT-COUNT PIC 9(05).                           PGM005
+004118     05 CKX5-SHB-READ-COUNT PIC 9(07).                            PGM005
+004119     05 CKX5-SHB-TEMP-SUM PIC S9(09)V9.                           PGM005
+004120     05 CKX5-SHB-TEMP-MAX PIC S9(05)V9.                           PGM005
+004121     05 CKX5-SHB-TEMP-MIN PIC S9(05)V9.                           PGM005
+004122     05 CKX5-SHB-PRESS-SUM PIC S9(07)V99.                         PGM005
+004123     05 CKX5-SHB-TAPPING-TOTAL PIC S9(11)V99.                     PGM005
+004124     05 CKX5-SHB-ALERT-COUNT PIC 9(05).                           PGM005
+004125     05 CKX5-SHC-READ-COUNT PIC 9(07).                            PGM005
+004126     05 CKX5-SHC-TEMP-SUM PIC S9(09)V9.                           PGM005
+004127     05 CKX5-SHC-TEMP-MAX PIC S9(05)V9.                           PGM005
+004128     05 CKX5-SHC-TEMP-MIN PIC S9(05)V9.                           PGM005
+004129     05 CKX5-SHC-PRESS-SUM PIC S9(07)V99.                         PGM005
+004130     05 CKX5-SHC-TAPPING-TOTAL PIC S9(11)V99.                     PGM005
+004131     05 CKX5-SHC-ALERT-COUNT PIC 9(05).                           PGM005
+004132     05 CKX5-HTH-READ-COUNT PIC 9(07).                            PGM005
+004133     05 CKX5-HTH-TEMP-SUM PIC S9(09)V9.                           PGM005
+004134     05 CKX5-HTH-TEMP-MAX PIC S9(05)V9.                           PGM005
+004135     05 CKX5-HTH-TEMP-MIN PIC S9(05)V9.                           PGM005
+004136     05 CKX5-BOSH-READ-COUNT PIC 9(07).                           PGM005
+004137     05 CKX5-BOSH-TEMP-SUM PIC S9(09)V9.                          PGM005
+004138     05 CKX5-BOSH-TEMP-MAX PIC S9(05)V9.                          PGM005
+004139     05 CKX5-BOSH-TEMP-MIN PIC S9(05)V9.                          PGM005
+004140     05 CKX5-SHFT-READ-COUNT PIC 9(07).                           PGM005
+004141     05 CKX5-SHFT-TEMP-SUM PIC S9(09)V9.                          PGM005
+004142     05 CKX5-SHFT-TEMP-MAX PIC S9(05)V9.                          PGM005
+004143     05 CKX5-SHFT-TEMP-MIN PIC S9(05)V9.                          PGM005
+004144     05 CKX5-TOP-READ-COUNT PIC 9(07).                            PGM005
+004145     05 CKX5-TOP-TEMP-SUM PIC S9(09)V9.                           PGM005
+004146     05 CKX5-TOP-TEMP-MAX PIC S9(05)V9.                           PGM005
+004147     05 CKX5-TOP-TEMP-MIN PIC S9(05)V9.                           PGM005
+004148     05 FILLER                PIC X(44).                          PGM005
+004100 FD  DAILY-REPORT-FILE.                                           PGM005
+004200 01  DAILY-REPORT-REC.                                            PGM005
+004300     05 DR-BF-NO             PIC X(03).                           PGM005
+004400     05 DR-OPER-DATE         PIC 9(08).                           PGM005
+004500     05 DR-AVG-TEMP          PIC S9(5)V9 COMP-3.                  PGM005
+004600     05 DR-MAX-TEMP          PIC S9(5)V9 COMP-3.                  PGM005
+004700     05 DR-MIN-TEMP          PIC S9(5)V9 COMP-3.                  PGM005
+004800     05 DR-AVG-PRESS         PIC S9(3)V99 COMP-3.                 PGM005
+004900     05 DR-TAPPING-QTY       PIC S9(9)V99 COMP-3.                 PGM005
+005000     05 DR-COKE-RATE         PIC 9(3)V99.                         PGM005
+005100     05 DR-STATUS-CD         PIC X(02).                           PGM005
+005200     05 DR-ALERT-CNT         PIC 9(03).                           PGM005
+005250     05 DR-SHIFT-CD          PIC X(01).                           PGM005
+005260     05 DR-LOCATION-CD       PIC X(04).                           PGM005
+005270     05 DR-COKE-TARGET       PIC 9(3)V99.                         PGM005
+005280     05 DR-COKE-VARIANCE     PIC S9(3)V99.                        PGM005
+005290     05 DR-AVG-TAP-INTERVAL  PIC 9(06).                           PGM005
+005400                                                                  PGM005
+005500 WORKING-STORAGE SECTION.                                         PGM005
+005600 01  WS-FILE-STATUS          PIC XX.                              PGM005
+005700 01  WS-FILE-STATUS2         PIC XX.                              PGM005
+005800 01  WS-FILE-STATUS3         PIC XX.                              PGM005
+005810 01  WS-FILE-STATUS4         PIC XX.                              PGM005
+005820 01  WS-FILE-STATUS5         PIC XX.                              PGM005
+005830 01  WS-FILE-STATUS6         PIC XX.                              PGM005
+005835 01  WS-FILE-STATUS7         PIC XX.                              PGM005
+005836 01  WS-FILE-STATUS8         PIC XX.                              PGM005
+005837 01  WS-RESTART-FLAG         PIC X VALUE 'N'.                     PGM005
+005837     88 WS-RESTART-RUN       VALUE 'Y'.                           PGM005
+005838 01  WS-CKPT-EXISTS          PIC X VALUE 'N'.                     PGM005
+005838     88 WS-CKPT-FOUND        VALUE 'Y'.                           PGM005
+005839 01  WS-RESTART-KEY          PIC X(16).                           PGM005
+005839 01  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 01000.               PGM005
+005839 01  WS-RECS-SINCE-CKPT      PIC 9(05) VALUE ZEROS.               PGM005
+005840 01  WS-DATE-STATUS          PIC XX.                              PGM005
+005841 01  WS-OVERALL-STATUS-CD    PIC X(02).                           PGM005
+005842 01  WS-ABEND-STATUS         PIC XX.                              PGM005
+005845 01  WS-AUDIT-OPEN-FLAG      PIC X VALUE 'N'.                     PGM005
+005846     88 WS-AUDIT-READY       VALUE 'Y'.                           PGM005
+005847 01  WS-AUDIT-COND           PIC X(10).                           PGM005
+005848 01  WS-AUDIT-KEY1           PIC X(15).                           PGM005
+005849 01  WS-AUDIT-KEY2           PIC X(15).                           PGM005
+005850 01  WS-AUDIT-DESC           PIC X(40).                           PGM005
+005900 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM005
+006000     88 WS-EOF               VALUE 'Y'.                           PGM005
+006100 01  WS-READ-COUNT           PIC 9(7) VALUE ZEROS.                PGM005
+006200 01  WS-ALERT-COUNT          PIC 9(5) VALUE ZEROS.                PGM005
+006300 01  WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.                PGM005
+006400 01  WS-TEMP-SUM             PIC S9(9)V9 VALUE ZEROS.             PGM005
+006500 01  WS-TEMP-MAX             PIC S9(5)V9 VALUE ZEROS.             PGM005
+006600 01  WS-TEMP-MIN             PIC S9(5)V9 VALUE 9999.9.            PGM005
+006700 01  WS-TEMP-AVG             PIC S9(5)V9 VALUE ZEROS.             PGM005
+006800 01  WS-PRESS-SUM            PIC S9(7)V99 VALUE ZEROS.            PGM005
+006900 01  WS-TAPPING-TOTAL        PIC S9(11)V99 VALUE ZEROS.           PGM005
+007000 01  WS-TEMP-HIGH-LIMIT      PIC S9(5)V9 VALUE 1650.0.            PGM005
+007100 01  WS-TEMP-LOW-LIMIT       PIC S9(5)V9 VALUE 1400.0.            PGM005
+007200 01  WS-PRESS-HIGH-LIMIT     PIC S9(3)V99 VALUE 3.50.             PGM005
+007210 01  WS-COKE-TARGET          PIC 9(3)V99 VALUE 480.00.            PGM005
+007220 01  WS-COKE-SUM             PIC 9(7)V99 VALUE ZEROS.             PGM005
+007230 01  WS-COKE-AVG             PIC 9(3)V99 VALUE ZEROS.             PGM005
+007240 01  WS-LAST-TAP-TIME        PIC 9(06) VALUE ZEROS.                PGM005
+007245 01  WS-TAP-INTERVAL-RAW     PIC S9(06) VALUE ZEROS.              PGM005
+007250 01  WS-TAP-INTERVAL         PIC 9(06) VALUE ZEROS.                PGM005
+007260 01  WS-TAP-INTERVAL-SUM     PIC 9(09) VALUE ZEROS.                PGM005
+007270 01  WS-TAP-INTERVAL-COUNT   PIC 9(05) VALUE ZEROS.                PGM005
+007280 01  WS-AVG-TAP-INTERVAL     PIC 9(06) VALUE ZEROS.                PGM005
+007300 01  WS-CURRENT-BF           PIC X(03).                           PGM005
+007310 01  WS-SHA-READ-COUNT       PIC 9(7) VALUE ZEROS.                PGM005
+007320 01  WS-SHA-TEMP-SUM         PIC S9(9)V9 VALUE ZEROS.             PGM005
+007330 01  WS-SHA-TEMP-MAX         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007340 01  WS-SHA-TEMP-MIN         PIC S9(5)V9 VALUE 9999.9.            PGM005
+007350 01  WS-SHA-TEMP-AVG         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007360 01  WS-SHA-PRESS-SUM        PIC S9(7)V99 VALUE ZEROS.            PGM005
+007370 01  WS-SHA-TAPPING-TOTAL    PIC S9(11)V99 VALUE ZEROS.           PGM005
+007380 01  WS-SHA-ALERT-COUNT      PIC 9(5) VALUE ZEROS.                PGM005
+007410 01  WS-SHB-READ-COUNT       PIC 9(7) VALUE ZEROS.                PGM005
+007420 01  WS-SHB-TEMP-SUM         PIC S9(9)V9 VALUE ZEROS.             PGM005
+007430 01  WS-SHB-TEMP-MAX         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007440 01  WS-SHB-TEMP-MIN         PIC S9(5)V9 VALUE 9999.9.            PGM005
+007450 01  WS-SHB-TEMP-AVG         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007460 01  WS-SHB-PRESS-SUM        PIC S9(7)V99 VALUE ZEROS.            PGM005
+007470 01  WS-SHB-TAPPING-TOTAL    PIC S9(11)V99 VALUE ZEROS.           PGM005
+007480 01  WS-SHB-ALERT-COUNT      PIC 9(5) VALUE ZEROS.                PGM005
+007510 01  WS-SHC-READ-COUNT       PIC 9(7) VALUE ZEROS.                PGM005
+007520 01  WS-SHC-TEMP-SUM         PIC S9(9)V9 VALUE ZEROS.             PGM005
+007530 01  WS-SHC-TEMP-MAX         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007540 01  WS-SHC-TEMP-MIN         PIC S9(5)V9 VALUE 9999.9.            PGM005
+007550 01  WS-SHC-TEMP-AVG         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007560 01  WS-SHC-PRESS-SUM        PIC S9(7)V99 VALUE ZEROS.            PGM005
+007570 01  WS-SHC-TAPPING-TOTAL    PIC S9(11)V99 VALUE ZEROS.           PGM005
+007580 01  WS-SHC-ALERT-COUNT      PIC 9(5) VALUE ZEROS.                PGM005
+007581 01  WS-HTH-READ-COUNT       PIC 9(7) VALUE ZEROS.                PGM005
+007582 01  WS-HTH-TEMP-SUM         PIC S9(9)V9 VALUE ZEROS.             PGM005
+007583 01  WS-HTH-TEMP-MAX         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007584 01  WS-HTH-TEMP-MIN         PIC S9(5)V9 VALUE 9999.9.            PGM005
+007585 01  WS-HTH-TEMP-AVG         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007586 01  WS-BOSH-READ-COUNT      PIC 9(7) VALUE ZEROS.                PGM005
+007587 01  WS-BOSH-TEMP-SUM        PIC S9(9)V9 VALUE ZEROS.             PGM005
+007588 01  WS-BOSH-TEMP-MAX        PIC S9(5)V9 VALUE ZEROS.             PGM005
+007589 01  WS-BOSH-TEMP-MIN        PIC S9(5)V9 VALUE 9999.9.            PGM005
+007590 01  WS-BOSH-TEMP-AVG        PIC S9(5)V9 VALUE ZEROS.             PGM005
+007591 01  WS-SHFT-READ-COUNT      PIC 9(7) VALUE ZEROS.                PGM005
+007592 01  WS-SHFT-TEMP-SUM        PIC S9(9)V9 VALUE ZEROS.             PGM005
+007593 01  WS-SHFT-TEMP-MAX        PIC S9(5)V9 VALUE ZEROS.             PGM005
+007594 01  WS-SHFT-TEMP-MIN        PIC S9(5)V9 VALUE 9999.9.            PGM005
+007595 01  WS-SHFT-TEMP-AVG        PIC S9(5)V9 VALUE ZEROS.             PGM005
+007596 01  WS-TOP-READ-COUNT       PIC 9(7) VALUE ZEROS.                PGM005
+007597 01  WS-TOP-TEMP-SUM         PIC S9(9)V9 VALUE ZEROS.             PGM005
+007598 01  WS-TOP-TEMP-MAX         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007599 01  WS-TOP-TEMP-MIN         PIC S9(5)V9 VALUE 9999.9.            PGM005
+007601 01  WS-TOP-TEMP-AVG         PIC S9(5)V9 VALUE ZEROS.             PGM005
+007600                                                                  PGM005
+007500     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM005
+007600     EXEC SQL INCLUDE DCLTBBFOP END-EXEC.                         PGM005
+007700                                                                  PGM005
+007800 PROCEDURE DIVISION.                                              PGM005
+007900*                                                                 PGM005
+008000 0000-MAIN-PROCESS.                                               PGM005
+008100     PERFORM 1000-INITIALIZE                                      PGM005
+008200     PERFORM 2000-PROCESS-OPER-DATA                               PGM005
+008300         UNTIL WS-EOF                                             PGM005
+008350     IF WS-CURRENT-BF NOT = SPACES                                PGM005
+008360         PERFORM 3000-CALC-DAILY-STATS                            PGM005
+008370         PERFORM 4000-CHECK-ABNORMAL                              PGM005
+008380         PERFORM 5000-WRITE-DAILY-REPORT                          PGM005
+008690         PERFORM 6000-UPDATE-DB2                                  PGM005
+008390     END-IF                                                       PGM005
+008800     PERFORM 9000-FINALIZE                                        PGM005
+008900     STOP RUN.                                                    PGM005
+009000*                                                                 PGM005
+009100 1000-INITIALIZE.                                                 PGM005
+009110     PERFORM 1040-OPEN-AUDIT-TRAIL                                PGM005
+009120     PERFORM 1060-OPEN-CHECKPOINT                                 PGM005
+009200     OPEN INPUT  BF-OPER-FILE                                     PGM005
+009300     OPEN INPUT  BF-TEMP-FILE                                     PGM005
+009400     IF WS-RESTART-RUN                                            PGM005
+009400         OPEN EXTEND DAILY-REPORT-FILE                            PGM005
+009400     ELSE                                                         PGM005
+009400         OPEN OUTPUT DAILY-REPORT-FILE                            PGM005
+009400     END-IF                                                       PGM005
+009410     IF WS-RESTART-RUN                                            PGM005
+009410         OPEN EXTEND BF-ALERT-FILE                                PGM005
+009410     ELSE                                                         PGM005
+009410         OPEN OUTPUT BF-ALERT-FILE                                PGM005
+009410     END-IF                                                       PGM005
+009420     IF WS-RESTART-RUN                                            PGM005
+009420         OPEN EXTEND BF-TAP-FILE                                  PGM005
+009420     ELSE                                                         PGM005
+009420         OPEN OUTPUT BF-TAP-FILE                                  PGM005
+009420     END-IF                                                       PGM005
+009500     IF WS-FILE-STATUS NOT = '00'                                 PGM005
+009600         DISPLAY 'OPER FILE OPEN ERROR: '                         PGM005
+009700                 WS-FILE-STATUS                                   PGM005
+009750         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM005
+009800         PERFORM 9900-ABNORMAL-END                                PGM005
+009900     END-IF                                                       PGM005
+010000     IF WS-FILE-STATUS2 NOT = '00'                                PGM005
+010100         DISPLAY 'TEMP FILE OPEN ERROR: '                         PGM005
+010200                 WS-FILE-STATUS2                                  PGM005
+010250         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM005
+010300         PERFORM 9900-ABNORMAL-END                                PGM005
+010400     END-IF                                                       PGM005
+010410     PERFORM 1050-LOAD-THRESHOLDS                                 PGM005
+010500     PERFORM 1100-READ-FIRST-RECORD                               PGM005
+010501     PERFORM 1150-SKIP-TO-RESTART-POINT                           PGM005
+010502         UNTIL WS-EOF OR NOT WS-RESTART-RUN                       PGM005
+010503         OR BO-KEY > WS-RESTART-KEY                               PGM005
+010504     IF WS-RESTART-RUN AND NOT WS-EOF                             PGM005
+010504         MOVE BO-BF-NO TO WS-CURRENT-BF                           PGM005
+010504     END-IF.                                                      PGM005
+010420*                                                                 PGM005
+010425 1040-OPEN-AUDIT-TRAIL.                                           PGM005
+010426     OPEN EXTEND AUDIT-TRAIL-FILE                                 PGM005
+010427     IF WS-FILE-STATUS7 = '00' OR WS-FILE-STATUS7 = '05'          PGM005
+010428         SET WS-AUDIT-READY TO TRUE                               PGM005
+010428     ELSE                                                         PGM005
+010428         DISPLAY 'AUDIT TRAIL OPEN ERROR: ' WS-FILE-STATUS7       PGM005
+010428     END-IF.                                                      PGM005
+010428*                                                                 PGM005
+010430 1050-LOAD-THRESHOLDS.                                            PGM005
+010440     OPEN INPUT BF-PARM-FILE                                      PGM005
+010450     IF WS-FILE-STATUS6 NOT = '00'                                PGM005
+010460         DISPLAY 'PARM FILE OPEN ERROR: '                         PGM005
+010470                 WS-FILE-STATUS6                                  PGM005
+010475         MOVE WS-FILE-STATUS6 TO WS-ABEND-STATUS                  PGM005
+010480         PERFORM 9900-ABNORMAL-END                                PGM005
+010490     END-IF                                                       PGM005
+010491     READ BF-PARM-FILE                                            PGM005
+010492         AT END                                                   PGM005
+010493             DISPLAY 'THRESHOLD PARAMETER MISSING'                PGM005
+010493             MOVE WS-FILE-STATUS6 TO WS-ABEND-STATUS              PGM005
+010494             PERFORM 9900-ABNORMAL-END                            PGM005
+010495     END-READ                                                     PGM005
+010496     MOVE BP-TEMP-HIGH-LIMIT TO WS-TEMP-HIGH-LIMIT                PGM005
+010497     MOVE BP-TEMP-LOW-LIMIT TO WS-TEMP-LOW-LIMIT                  PGM005
+010498     MOVE BP-PRESS-HIGH-LIMIT TO WS-PRESS-HIGH-LIMIT              PGM005
+010499     MOVE BP-COKE-TARGET TO WS-COKE-TARGET                        PGM005
+010500     CLOSE BF-PARM-FILE.                                          PGM005
+010600*                                                                 PGM005
+010700 1100-READ-FIRST-RECORD.                                          PGM005
+010800     READ BF-OPER-FILE                                            PGM005
+010900     AT END SET WS-EOF TO TRUE                                    PGM005
+010950     NOT AT END                                                   PGM005
+010960         MOVE BO-BF-NO TO WS-CURRENT-BF                           PGM005
+011000     END-READ.                                                    PGM005
+011010*                                                                 PGM005
+011020 1060-OPEN-CHECKPOINT.                                            PGM005
+011030     OPEN I-O CHECKPOINT-FILE                                     PGM005
+011040     IF WS-FILE-STATUS8 NOT = '00'                                PGM005
+011050         DISPLAY 'CHECKPOINT OPEN ERROR: ' WS-FILE-STATUS8        PGM005
+011055         MOVE WS-FILE-STATUS8 TO WS-ABEND-STATUS                  PGM005
+011060         PERFORM 9900-ABNORMAL-END                                PGM005
+011070     END-IF                                                       PGM005
+011080     READ CHECKPOINT-FILE                                         PGM005
+011090         AT END                                                   PGM005
+011090             MOVE 'N' TO WS-CKPT-EXISTS                           PGM005
+011090             MOVE ZEROS TO CK-CHECKPOINT-CNT                      PGM005
+011090         NOT AT END                                               PGM005
+011090             MOVE 'Y' TO WS-CKPT-EXISTS                           PGM005
+011090             IF CK-INCOMPLETE                                     PGM005
+011091                 AND CK-PROGRAM-ID = 'PGM005'                     PGM005
+011090                 MOVE 'Y' TO WS-RESTART-FLAG                      PGM005
+011090                 MOVE CK-RESTART-KEY TO WS-RESTART-KEY            PGM005
+011090                 MOVE CK-ACCUM-1     TO WS-READ-COUNT             PGM005
+011090                 MOVE CK-ACCUM-2     TO WS-ERROR-COUNT            PGM005
+011097                 MOVE CKX5-ALERT-COUNT TO WS-ALERT-COUNT          PGM005
+011098                 MOVE CKX5-TEMP-SUM TO WS-TEMP-SUM                PGM005
+011099                 MOVE CKX5-TEMP-MAX TO WS-TEMP-MAX                PGM005
+011100                 MOVE CKX5-TEMP-MIN TO WS-TEMP-MIN                PGM005
+011101                 MOVE CKX5-PRESS-SUM TO WS-PRESS-SUM              PGM005
+011102                 MOVE CKX5-TAPPING-TOTAL TO WS-TAPPING-TOTAL      PGM005
+011103                 MOVE CKX5-COKE-SUM TO WS-COKE-SUM                PGM005
+011104                 MOVE CKX5-TAP-INT-SUM TO WS-TAP-INTERVAL-SUM     PGM005
+011105                 MOVE CKX5-TAP-INT-COUNT TO WS-TAP-INTERVAL-COUNT PGM005
+011106                 MOVE CKX5-SHA-READ-COUNT TO WS-SHA-READ-COUNT    PGM005
+011107                 MOVE CKX5-SHA-TEMP-SUM TO WS-SHA-TEMP-SUM        PGM005
+011108                 MOVE CKX5-SHA-TEMP-MAX TO WS-SHA-TEMP-MAX        PGM005
+011109                 MOVE CKX5-SHA-TEMP-MIN TO WS-SHA-TEMP-MIN        PGM005
+011110                 MOVE CKX5-SHA-PRESS-SUM TO WS-SHA-PRESS-SUM      PGM005
+011111                 MOVE CKX5-SHA-TAPPING-TOTAL                      PGM005
+011112                                   TO WS-SHA-TAPPING-TOTAL        PGM005
+011113                 MOVE CKX5-SHA-ALERT-COUNT TO WS-SHA-ALERT-COUNT  PGM005
+011114                 MOVE CKX5-SHB-READ-COUNT TO WS-SHB-READ-COUNT    PGM005
+011115                 MOVE CKX5-SHB-TEMP-SUM TO WS-SHB-TEMP-SUM        PGM005
+011116                 MOVE CKX5-SHB-TEMP-MAX TO WS-SHB-TEMP-MAX        PGM005
+011117                 MOVE CKX5-SHB-TEMP-MIN TO WS-SHB-TEMP-MIN        PGM005
+011118                 MOVE CKX5-SHB-PRESS-SUM TO WS-SHB-PRESS-SUM      PGM005
+011119                 MOVE CKX5-SHB-TAPPING-TOTAL                      PGM005
+011120                                   TO WS-SHB-TAPPING-TOTAL        PGM005
+011121                 MOVE CKX5-SHB-ALERT-COUNT TO WS-SHB-ALERT-COUNT  PGM005
+011122                 MOVE CKX5-SHC-READ-COUNT TO WS-SHC-READ-COUNT    PGM005
+011123                 MOVE CKX5-SHC-TEMP-SUM TO WS-SHC-TEMP-SUM        PGM005
+011124                 MOVE CKX5-SHC-TEMP-MAX TO WS-SHC-TEMP-MAX        PGM005
+011125                 MOVE CKX5-SHC-TEMP-MIN TO WS-SHC-TEMP-MIN        PGM005
+011126                 MOVE CKX5-SHC-PRESS-SUM TO WS-SHC-PRESS-SUM      PGM005
+011127                 MOVE CKX5-SHC-TAPPING-TOTAL                      PGM005
+011128                                   TO WS-SHC-TAPPING-TOTAL        PGM005
+011129                 MOVE CKX5-SHC-ALERT-COUNT TO WS-SHC-ALERT-COUNT  PGM005
+011130                 MOVE CKX5-HTH-READ-COUNT TO WS-HTH-READ-COUNT    PGM005
+011131                 MOVE CKX5-HTH-TEMP-SUM TO WS-HTH-TEMP-SUM        PGM005
+011132                 MOVE CKX5-HTH-TEMP-MAX TO WS-HTH-TEMP-MAX        PGM005
+011133                 MOVE CKX5-HTH-TEMP-MIN TO WS-HTH-TEMP-MIN        PGM005
+011134                 MOVE CKX5-BOSH-READ-COUNT TO WS-BOSH-READ-COUNT  PGM005
+011135                 MOVE CKX5-BOSH-TEMP-SUM TO WS-BOSH-TEMP-SUM      PGM005
+011136                 MOVE CKX5-BOSH-TEMP-MAX TO WS-BOSH-TEMP-MAX      PGM005
+011137                 MOVE CKX5-BOSH-TEMP-MIN TO WS-BOSH-TEMP-MIN      PGM005
+011138                 MOVE CKX5-SHFT-READ-COUNT TO WS-SHFT-READ-COUNT  PGM005
+011139                 MOVE CKX5-SHFT-TEMP-SUM TO WS-SHFT-TEMP-SUM      PGM005
+011140                 MOVE CKX5-SHFT-TEMP-MAX TO WS-SHFT-TEMP-MAX      PGM005
+011141                 MOVE CKX5-SHFT-TEMP-MIN TO WS-SHFT-TEMP-MIN      PGM005
+011142                 MOVE CKX5-TOP-READ-COUNT TO WS-TOP-READ-COUNT    PGM005
+011143                 MOVE CKX5-TOP-TEMP-SUM TO WS-TOP-TEMP-SUM        PGM005
+011144                 MOVE CKX5-TOP-TEMP-MAX TO WS-TOP-TEMP-MAX        PGM005
+011145                 MOVE CKX5-TOP-TEMP-MIN TO WS-TOP-TEMP-MIN        PGM005
+011090                 DISPLAY 'PGM005 RESTART KEY: ' WS-RESTART-KEY    PGM005
+011092             ELSE                                                 PGM005
+011093                 IF CK-INCOMPLETE                                 PGM005
+011094                     DISPLAY 'CHECKPOINT PROGRAM ID MISMATCH: '   PGM005
+011095                             CK-PROGRAM-ID                        PGM005
+011096                 END-IF                                           PGM005
+011090             END-IF                                               PGM005
+011090     END-READ.                                                    PGM005
+011100*                                                                 PGM005
+011110 1150-SKIP-TO-RESTART-POINT.                                      PGM005
+011120     READ BF-OPER-FILE                                            PGM005
+011120     AT END SET WS-EOF TO TRUE                                    PGM005
+011120     END-READ.                                                    PGM005
+011130*                                                                 PGM005
+011200 2000-PROCESS-OPER-DATA.                                          PGM005
+011210     IF BO-BF-NO NOT = WS-CURRENT-BF                              PGM005
+011220         PERFORM 3000-CALC-DAILY-STATS                            PGM005
+011230         PERFORM 4000-CHECK-ABNORMAL                              PGM005
+011240         PERFORM 5000-WRITE-DAILY-REPORT                          PGM005
+011245         PERFORM 6000-UPDATE-DB2                                  PGM005
+011250         PERFORM 3100-RESET-ACCUM                                 PGM005
+011260         MOVE BO-BF-NO TO WS-CURRENT-BF                           PGM005
+011270     END-IF                                                       PGM005
+011300     ADD 1 TO WS-READ-COUNT                                       PGM005
+011500     PERFORM 2100-GET-TEMPERATURE                                 PGM005
+011600     PERFORM 2200-ACCUMULATE-DATA                                 PGM005
+011700     IF BO-OPER-TYPE = 'T'                                        PGM005
+011800         PERFORM 2300-PROCESS-TAPPING                             PGM005
+011900     END-IF                                                       PGM005
+011910     ADD 1 TO WS-RECS-SINCE-CKPT                                  PGM005
+011920     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL              PGM005
+011930         PERFORM 2900-WRITE-CHECKPOINT                            PGM005
+011940         MOVE ZEROS TO WS-RECS-SINCE-CKPT                         PGM005
+011950     END-IF                                                       PGM005
+012000     READ BF-OPER-FILE                                            PGM005
+012100     AT END SET WS-EOF TO TRUE                                    PGM005
+012200     END-READ.                                                    PGM005
+012300*                                                                 PGM005
+012390 2090-VALIDATE-OPER-DATE.                                         PGM005
+012391     CALL 'DATECHK' USING BO-OPER-DATE WS-DATE-STATUS.            PGM005
+012392*                                                                 PGM005
+012400 2100-GET-TEMPERATURE.                                            PGM005
+012410     PERFORM 2090-VALIDATE-OPER-DATE                              PGM005
+012420     IF WS-DATE-STATUS NOT = '00'                                 PGM005
+012430         ADD 1 TO WS-ERROR-COUNT                                  PGM005
+012432         MOVE 'ERROR'         TO WS-AUDIT-COND                    PGM005
+012434         MOVE BO-BF-NO        TO WS-AUDIT-KEY1                    PGM005
+012436         MOVE BO-OPER-DATE    TO WS-AUDIT-KEY2                    PGM005
+012438         MOVE 'INVALID OPERATING DATE' TO WS-AUDIT-DESC           PGM005
+012439         PERFORM 9700-WRITE-AUDIT-RECORD                          PGM005
+012440         CALL 'ERRLOG' USING BO-BF-NO BO-OPER-DATE                PGM005
+012450     ELSE                                                         PGM005
+012500         MOVE BO-BF-NO     TO BT-BF-NO                            PGM005
+012600         MOVE BO-OPER-DATE TO BT-MEASURE-DT                       PGM005
+012700         MOVE BO-OPER-SEQ  TO BT-MEASURE-SEQ                      PGM005
+012800         READ BF-TEMP-FILE                                        PGM005
+012900             INVALID KEY                                          PGM005
+013000                 ADD 1 TO WS-ERROR-COUNT                          PGM005
+013010                 MOVE 'ERROR'      TO WS-AUDIT-COND               PGM005
+013020                 MOVE BO-BF-NO     TO WS-AUDIT-KEY1               PGM005
+013030                 MOVE BO-OPER-DATE TO WS-AUDIT-KEY2               PGM005
+013040                 MOVE 'TEMP RECORD NOT FOUND' TO WS-AUDIT-DESC    PGM005
+013050                 PERFORM 9700-WRITE-AUDIT-RECORD                  PGM005
+013100                 CALL 'ERRLOG' USING BO-BF-NO BO-OPER-DATE        PGM005
+013200             NOT INVALID KEY                                      PGM005
+013300                 PERFORM 2110-CHECK-TEMP-RANGE                    PGM005
+013400         END-READ                                                 PGM005
+013410     END-IF.                                                      PGM005
+013500*                                                                 PGM005
+013600 2110-CHECK-TEMP-RANGE.                                           PGM005
+013700     ADD BT-TEMP-VAL TO WS-TEMP-SUM                               PGM005
+013800     IF BT-TEMP-VAL > WS-TEMP-MAX                                 PGM005
+013900         MOVE BT-TEMP-VAL TO WS-TEMP-MAX                          PGM005
+014000     END-IF                                                       PGM005
+014100     IF BT-TEMP-VAL < WS-TEMP-MIN                                 PGM005
+014200         MOVE BT-TEMP-VAL TO WS-TEMP-MIN                          PGM005
+014300     END-IF                                                       PGM005
+014310     PERFORM 2115-ACCUMULATE-SHIFT-TEMP                           PGM005
+014320     PERFORM 2117-ACCUMULATE-LOCATION-TEMP                        PGM005
+014400     IF BT-TEMP-VAL > WS-TEMP-HIGH-LIMIT                          PGM005
+014500         ADD 1 TO WS-ALERT-COUNT                                  PGM005
+014510         PERFORM 2120-BUMP-SHIFT-ALERT                            PGM005
+014520         PERFORM 2125-LOG-TEMP-HIGH-ALERT                         PGM005
+014600         CALL 'BFALERT' USING BO-BF-NO                            PGM005
+014700                              BT-TEMP-VAL                         PGM005
+014800                              WS-TEMP-HIGH-LIMIT                  PGM005
+014900     END-IF                                                       PGM005
+015000     IF BT-TEMP-VAL < WS-TEMP-LOW-LIMIT                           PGM005
+015100         ADD 1 TO WS-ALERT-COUNT                                  PGM005
+015110         PERFORM 2120-BUMP-SHIFT-ALERT                            PGM005
+015120         PERFORM 2127-LOG-TEMP-LOW-ALERT                          PGM005
+015200         CALL 'BFALERT' USING BO-BF-NO                            PGM005
+015300                              BT-TEMP-VAL                         PGM005
+015400                              WS-TEMP-LOW-LIMIT                   PGM005
+015500     END-IF.                                                      PGM005
+015505*                                                                 PGM005
+015506 2125-LOG-TEMP-HIGH-ALERT.                                        PGM005
+015507     MOVE BO-BF-NO          TO AL-BF-NO                           PGM005
+015508     MOVE BO-OPER-DATE      TO AL-OPER-DATE                       PGM005
+015509     MOVE BT-REG-TIME       TO AL-ALERT-TIME                      PGM005
+015511     MOVE 'TH'              TO AL-ALERT-TYPE                      PGM005
+015512     MOVE BO-SHIFT-CD       TO AL-SHIFT-CD                        PGM005
+015513     MOVE BT-TEMP-VAL       TO AL-MEASURED-VAL                    PGM005
+015514     MOVE WS-TEMP-HIGH-LIMIT TO AL-LIMIT-VAL                      PGM005
+015515     WRITE BF-ALERT-REC.                                          PGM005
+015516*                                                                 PGM005
+015517 2127-LOG-TEMP-LOW-ALERT.                                         PGM005
+015518     MOVE BO-BF-NO          TO AL-BF-NO                           PGM005
+015519     MOVE BO-OPER-DATE      TO AL-OPER-DATE                       PGM005
+015521     MOVE BT-REG-TIME       TO AL-ALERT-TIME                      PGM005
+015522     MOVE 'TL'              TO AL-ALERT-TYPE                      PGM005
+015523     MOVE BO-SHIFT-CD       TO AL-SHIFT-CD                        PGM005
+015524     MOVE BT-TEMP-VAL       TO AL-MEASURED-VAL                    PGM005
+015525     MOVE WS-TEMP-LOW-LIMIT TO AL-LIMIT-VAL                       PGM005
+015526     WRITE BF-ALERT-REC.                                          PGM005
+015527*                                                                 PGM005
+015520 2115-ACCUMULATE-SHIFT-TEMP.                                      PGM005
+015530     EVALUATE TRUE                                                PGM005
+015540         WHEN BO-SHIFT-A                                          PGM005
+015550             ADD 1 TO WS-SHA-READ-COUNT                           PGM005
+015560             ADD BT-TEMP-VAL TO WS-SHA-TEMP-SUM                   PGM005
+015570             IF BT-TEMP-VAL > WS-SHA-TEMP-MAX                     PGM005
+015580                 MOVE BT-TEMP-VAL TO WS-SHA-TEMP-MAX              PGM005
+015590             END-IF                                               PGM005
+015592             IF BT-TEMP-VAL < WS-SHA-TEMP-MIN                     PGM005
+015594                 MOVE BT-TEMP-VAL TO WS-SHA-TEMP-MIN              PGM005
+015596             END-IF                                               PGM005
+015600         WHEN BO-SHIFT-B                                          PGM005
+015610             ADD 1 TO WS-SHB-READ-COUNT                           PGM005
+015620             ADD BT-TEMP-VAL TO WS-SHB-TEMP-SUM                   PGM005
+015630             IF BT-TEMP-VAL > WS-SHB-TEMP-MAX                     PGM005
+015640                 MOVE BT-TEMP-VAL TO WS-SHB-TEMP-MAX              PGM005
+015650             END-IF                                               PGM005
+015652             IF BT-TEMP-VAL < WS-SHB-TEMP-MIN                     PGM005
+015654                 MOVE BT-TEMP-VAL TO WS-SHB-TEMP-MIN              PGM005
+015656             END-IF                                               PGM005
+015660         WHEN BO-SHIFT-C                                          PGM005
+015670             ADD 1 TO WS-SHC-READ-COUNT                           PGM005
+015680             ADD BT-TEMP-VAL TO WS-SHC-TEMP-SUM                   PGM005
+015690             IF BT-TEMP-VAL > WS-SHC-TEMP-MAX                     PGM005
+015700                 MOVE BT-TEMP-VAL TO WS-SHC-TEMP-MAX              PGM005
+015710             END-IF                                               PGM005
+015712             IF BT-TEMP-VAL < WS-SHC-TEMP-MIN                     PGM005
+015714                 MOVE BT-TEMP-VAL TO WS-SHC-TEMP-MIN              PGM005
+015716             END-IF                                               PGM005
+015720     END-EVALUATE.                                                PGM005
+015730*                                                                 PGM005
+015731 2117-ACCUMULATE-LOCATION-TEMP.                                   PGM005
+015732     EVALUATE TRUE                                                PGM005
+015733         WHEN BT-HEARTH                                           PGM005
+015734             ADD 1 TO WS-HTH-READ-COUNT                           PGM005
+015735             ADD BT-TEMP-VAL TO WS-HTH-TEMP-SUM                   PGM005
+015736             IF BT-TEMP-VAL > WS-HTH-TEMP-MAX                     PGM005
+015737                 MOVE BT-TEMP-VAL TO WS-HTH-TEMP-MAX              PGM005
+015738             END-IF                                               PGM005
+015739             IF BT-TEMP-VAL < WS-HTH-TEMP-MIN                     PGM005
+015740                 MOVE BT-TEMP-VAL TO WS-HTH-TEMP-MIN              PGM005
+015741             END-IF                                               PGM005
+015742         WHEN BT-BOSH                                             PGM005
+015743             ADD 1 TO WS-BOSH-READ-COUNT                          PGM005
+015744             ADD BT-TEMP-VAL TO WS-BOSH-TEMP-SUM                  PGM005
+015745             IF BT-TEMP-VAL > WS-BOSH-TEMP-MAX                    PGM005
+015746                 MOVE BT-TEMP-VAL TO WS-BOSH-TEMP-MAX             PGM005
+015747             END-IF                                               PGM005
+015748             IF BT-TEMP-VAL < WS-BOSH-TEMP-MIN                    PGM005
+015749                 MOVE BT-TEMP-VAL TO WS-BOSH-TEMP-MIN             PGM005
+015750             END-IF                                               PGM005
+015751         WHEN BT-SHAFT                                            PGM005
+015752             ADD 1 TO WS-SHFT-READ-COUNT                          PGM005
+015753             ADD BT-TEMP-VAL TO WS-SHFT-TEMP-SUM                  PGM005
+015754             IF BT-TEMP-VAL > WS-SHFT-TEMP-MAX                    PGM005
+015755                 MOVE BT-TEMP-VAL TO WS-SHFT-TEMP-MAX             PGM005
+015756             END-IF                                               PGM005
+015757             IF BT-TEMP-VAL < WS-SHFT-TEMP-MIN                    PGM005
+015758                 MOVE BT-TEMP-VAL TO WS-SHFT-TEMP-MIN             PGM005
+015759             END-IF                                               PGM005
+015760         WHEN BT-TOP                                              PGM005
+015761             ADD 1 TO WS-TOP-READ-COUNT                           PGM005
+015762             ADD BT-TEMP-VAL TO WS-TOP-TEMP-SUM                   PGM005
+015763             IF BT-TEMP-VAL > WS-TOP-TEMP-MAX                     PGM005
+015764                 MOVE BT-TEMP-VAL TO WS-TOP-TEMP-MAX              PGM005
+015765             END-IF                                               PGM005
+015766             IF BT-TEMP-VAL < WS-TOP-TEMP-MIN                     PGM005
+015767                 MOVE BT-TEMP-VAL TO WS-TOP-TEMP-MIN              PGM005
+015768             END-IF                                               PGM005
+015769     END-EVALUATE.                                                PGM005
+015770*                                                                 PGM005
+015740 2120-BUMP-SHIFT-ALERT.                                           PGM005
+015750     EVALUATE TRUE                                                PGM005
+015760         WHEN BO-SHIFT-A                                          PGM005
+015770             ADD 1 TO WS-SHA-ALERT-COUNT                          PGM005
+015780         WHEN BO-SHIFT-B                                          PGM005
+015790             ADD 1 TO WS-SHB-ALERT-COUNT                          PGM005
+015800         WHEN BO-SHIFT-C                                          PGM005
+015810             ADD 1 TO WS-SHC-ALERT-COUNT                          PGM005
+015820     END-EVALUATE.                                                PGM005
+015830*                                                                 PGM005
+015700 2200-ACCUMULATE-DATA.                                            PGM005
+015800     ADD BO-PRESSURE TO WS-PRESS-SUM                              PGM005
+015810     ADD BO-COKE-RATE TO WS-COKE-SUM                              PGM005
+015850     PERFORM 2210-ACCUMULATE-SHIFT-PRESS                          PGM005
+015900     IF BO-PRESSURE > WS-PRESS-HIGH-LIMIT                         PGM005
+016000         ADD 1 TO WS-ALERT-COUNT                                  PGM005
+016050         PERFORM 2120-BUMP-SHIFT-ALERT                            PGM005
+016060         PERFORM 2225-LOG-PRESS-HIGH-ALERT                        PGM005
+016100         CALL 'BFALERT' USING BO-BF-NO                            PGM005
+016200                              BO-PRESSURE                         PGM005
+016300                              WS-PRESS-HIGH-LIMIT                 PGM005
+016400     END-IF.                                                      PGM005
+016410*                                                                 PGM005
+016420 2225-LOG-PRESS-HIGH-ALERT.                                       PGM005
+016422     MOVE BO-BF-NO           TO AL-BF-NO                          PGM005
+016424     MOVE BO-OPER-DATE       TO AL-OPER-DATE                      PGM005
+016426     MOVE BO-REG-TIME        TO AL-ALERT-TIME                     PGM005
+016428     MOVE 'PH'               TO AL-ALERT-TYPE                     PGM005
+016430     MOVE BO-SHIFT-CD        TO AL-SHIFT-CD                       PGM005
+016432     MOVE BO-PRESSURE        TO AL-MEASURED-VAL                   PGM005
+016434     MOVE WS-PRESS-HIGH-LIMIT TO AL-LIMIT-VAL                     PGM005
+016436     WRITE BF-ALERT-REC.                                          PGM005
+016450*                                                                 PGM005
+016460 2210-ACCUMULATE-SHIFT-PRESS.                                     PGM005
+016470     EVALUATE TRUE                                                PGM005
+016480         WHEN BO-SHIFT-A                                          PGM005
+016490             ADD BO-PRESSURE TO WS-SHA-PRESS-SUM                  PGM005
+016500         WHEN BO-SHIFT-B                                          PGM005
+016510             ADD BO-PRESSURE TO WS-SHB-PRESS-SUM                  PGM005
+016520         WHEN BO-SHIFT-C                                          PGM005
+016530             ADD BO-PRESSURE TO WS-SHC-PRESS-SUM                  PGM005
+016540     END-EVALUATE.                                                PGM005
+016500*                                                                 PGM005
+016600 2300-PROCESS-TAPPING.                                            PGM005
+016700     ADD BO-TAP-QTY TO WS-TAPPING-TOTAL                           PGM005
+016710     EVALUATE TRUE                                                PGM005
+016720         WHEN BO-SHIFT-A                                          PGM005
+016730             ADD BO-TAP-QTY TO WS-SHA-TAPPING-TOTAL               PGM005
+016740         WHEN BO-SHIFT-B                                          PGM005
+016750             ADD BO-TAP-QTY TO WS-SHB-TAPPING-TOTAL               PGM005
+016760         WHEN BO-SHIFT-C                                          PGM005
+016770             ADD BO-TAP-QTY TO WS-SHC-TAPPING-TOTAL               PGM005
+016780     END-EVALUATE                                                 PGM005
+016790     PERFORM 2310-WRITE-TAP-QUALITY.                               PGM005
+016800*                                                                 PGM005
+016810 2310-WRITE-TAP-QUALITY.                                          PGM005
+016820     MOVE BO-BF-NO     TO TQ-BF-NO                                PGM005
+016830     MOVE BO-OPER-DATE TO TQ-OPER-DATE                            PGM005
+016840     MOVE BO-OPER-SEQ  TO TQ-OPER-SEQ                             PGM005
+016850     MOVE BO-SHIFT-CD  TO TQ-SHIFT-CD                             PGM005
+016860     MOVE BO-TAP-QTY   TO TQ-TAP-QTY                              PGM005
+016870     MOVE BO-SLAG-QTY  TO TQ-SLAG-QTY                             PGM005
+016880     IF BO-TAP-QTY > 0                                            PGM005
+016890         COMPUTE TQ-SLAG-RATIO =                                  PGM005
+016900             BO-SLAG-QTY / BO-TAP-QTY                             PGM005
+016910     ELSE                                                         PGM005
+016920         MOVE ZEROS TO TQ-SLAG-RATIO                              PGM005
+016930     END-IF                                                       PGM005
+016931     IF WS-LAST-TAP-TIME NOT = ZEROS                               PGM005
+016932         COMPUTE WS-TAP-INTERVAL-RAW =                            PGM005
+016933             BO-REG-TIME - WS-LAST-TAP-TIME                       PGM005
+016934         IF WS-TAP-INTERVAL-RAW < 0                               PGM005
+016935             ADD 240000 TO WS-TAP-INTERVAL-RAW                    PGM005
+016936         END-IF                                                   PGM005
+016937         MOVE WS-TAP-INTERVAL-RAW TO WS-TAP-INTERVAL              PGM005
+016938         ADD WS-TAP-INTERVAL TO WS-TAP-INTERVAL-SUM               PGM005
+016939         ADD 1 TO WS-TAP-INTERVAL-COUNT                           PGM005
+016940         MOVE WS-TAP-INTERVAL TO TQ-TAP-INTERVAL                  PGM005
+016941     ELSE                                                         PGM005
+016942         MOVE ZEROS TO TQ-TAP-INTERVAL                            PGM005
+016943     END-IF                                                       PGM005
+016944     MOVE BO-REG-TIME TO WS-LAST-TAP-TIME                         PGM005
+016945     WRITE BF-TAP-REC.                                            PGM005
+016950*                                                                 PGM005
+016900 3000-CALC-DAILY-STATS.                                           PGM005
+017000     IF WS-READ-COUNT > 0                                         PGM005
+017100         COMPUTE WS-TEMP-AVG =                                    PGM005
+017200             WS-TEMP-SUM / WS-READ-COUNT                          PGM005
+017300     END-IF                                                       PGM005
+017310     IF WS-SHA-READ-COUNT > 0                                     PGM005
+017320         COMPUTE WS-SHA-TEMP-AVG =                                PGM005
+017330             WS-SHA-TEMP-SUM / WS-SHA-READ-COUNT                  PGM005
+017340     END-IF                                                       PGM005
+017350     IF WS-SHB-READ-COUNT > 0                                     PGM005
+017360         COMPUTE WS-SHB-TEMP-AVG =                                PGM005
+017370             WS-SHB-TEMP-SUM / WS-SHB-READ-COUNT                  PGM005
+017380     END-IF                                                       PGM005
+017390     IF WS-SHC-READ-COUNT > 0                                     PGM005
+017400         COMPUTE WS-SHC-TEMP-AVG =                                PGM005
+017410             WS-SHC-TEMP-SUM / WS-SHC-READ-COUNT                  PGM005
+017420     END-IF                                                       PGM005
+017421     IF WS-HTH-READ-COUNT > 0                                     PGM005
+017422         COMPUTE WS-HTH-TEMP-AVG =                                PGM005
+017423             WS-HTH-TEMP-SUM / WS-HTH-READ-COUNT                  PGM005
+017424     END-IF                                                       PGM005
+017425     IF WS-BOSH-READ-COUNT > 0                                    PGM005
+017426         COMPUTE WS-BOSH-TEMP-AVG =                               PGM005
+017427             WS-BOSH-TEMP-SUM / WS-BOSH-READ-COUNT                PGM005
+017428     END-IF                                                       PGM005
+017429     IF WS-SHFT-READ-COUNT > 0                                    PGM005
+017430         COMPUTE WS-SHFT-TEMP-AVG =                               PGM005
+017431             WS-SHFT-TEMP-SUM / WS-SHFT-READ-COUNT                PGM005
+017432     END-IF                                                       PGM005
+017433     IF WS-TOP-READ-COUNT > 0                                     PGM005
+017434         COMPUTE WS-TOP-TEMP-AVG =                                PGM005
+017435             WS-TOP-TEMP-SUM / WS-TOP-READ-COUNT                  PGM005
+017436     END-IF                                                       PGM005
+017437     IF WS-READ-COUNT > 0                                         PGM005
+017438         COMPUTE WS-COKE-AVG =                                    PGM005
+017439             WS-COKE-SUM / WS-READ-COUNT                          PGM005
+017440     END-IF                                                       PGM005
+017442     IF WS-TAP-INTERVAL-COUNT > 0                                 PGM005
+017443         COMPUTE WS-AVG-TAP-INTERVAL =                            PGM005
+017444             WS-TAP-INTERVAL-SUM / WS-TAP-INTERVAL-COUNT          PGM005
+017445     END-IF.                                                      PGM005
+017446*                                                                 PGM005
+017442 3100-RESET-ACCUM.                                                PGM005
+017450     MOVE ZEROS TO WS-READ-COUNT                                  PGM005
+017460     MOVE ZEROS TO WS-ALERT-COUNT                                 PGM005
+017470     MOVE ZEROS TO WS-TEMP-SUM                                    PGM005
+017480     MOVE ZEROS TO WS-TEMP-MAX                                    PGM005
+017490     MOVE 9999.9 TO WS-TEMP-MIN                                   PGM005
+017500     MOVE ZEROS TO WS-TEMP-AVG                                    PGM005
+017510     MOVE ZEROS TO WS-PRESS-SUM                                   PGM005
+017520     MOVE ZEROS TO WS-TAPPING-TOTAL                               PGM005
+017530     MOVE ZEROS TO WS-SHA-READ-COUNT                              PGM005
+017540     MOVE ZEROS TO WS-SHA-TEMP-SUM                                PGM005
+017550     MOVE ZEROS TO WS-SHA-TEMP-MAX                                PGM005
+017560     MOVE 9999.9 TO WS-SHA-TEMP-MIN                               PGM005
+017570     MOVE ZEROS TO WS-SHA-TEMP-AVG                                PGM005
+017580     MOVE ZEROS TO WS-SHA-PRESS-SUM                               PGM005
+017590     MOVE ZEROS TO WS-SHA-TAPPING-TOTAL                           PGM005
+017600     MOVE ZEROS TO WS-SHA-ALERT-COUNT                             PGM005
+017610     MOVE ZEROS TO WS-SHB-READ-COUNT                              PGM005
+017620     MOVE ZEROS TO WS-SHB-TEMP-SUM                                PGM005
+017630     MOVE ZEROS TO WS-SHB-TEMP-MAX                                PGM005
+017640     MOVE 9999.9 TO WS-SHB-TEMP-MIN                               PGM005
+017650     MOVE ZEROS TO WS-SHB-TEMP-AVG                                PGM005
+017660     MOVE ZEROS TO WS-SHB-PRESS-SUM                               PGM005
+017670     MOVE ZEROS TO WS-SHB-TAPPING-TOTAL                           PGM005
+017680     MOVE ZEROS TO WS-SHB-ALERT-COUNT                             PGM005
+017690     MOVE ZEROS TO WS-SHC-READ-COUNT                              PGM005
+017700     MOVE ZEROS TO WS-SHC-TEMP-SUM                                PGM005
+017710     MOVE ZEROS TO WS-SHC-TEMP-MAX                                PGM005
+017720     MOVE 9999.9 TO WS-SHC-TEMP-MIN                               PGM005
+017730     MOVE ZEROS TO WS-SHC-TEMP-AVG                                PGM005
+017740     MOVE ZEROS TO WS-SHC-PRESS-SUM                               PGM005
+017750     MOVE ZEROS TO WS-SHC-TAPPING-TOTAL                           PGM005
+017755     MOVE ZEROS TO WS-SHC-ALERT-COUNT                             PGM005
+017756     MOVE ZEROS TO WS-HTH-READ-COUNT                              PGM005
+017757     MOVE ZEROS TO WS-HTH-TEMP-SUM                                PGM005
+017758     MOVE ZEROS TO WS-HTH-TEMP-MAX                                PGM005
+017759     MOVE 9999.9 TO WS-HTH-TEMP-MIN                               PGM005
+017760     MOVE ZEROS TO WS-HTH-TEMP-AVG                                PGM005
+017761     MOVE ZEROS TO WS-BOSH-READ-COUNT                             PGM005
+017762     MOVE ZEROS TO WS-BOSH-TEMP-SUM                               PGM005
+017763     MOVE ZEROS TO WS-BOSH-TEMP-MAX                               PGM005
+017764     MOVE 9999.9 TO WS-BOSH-TEMP-MIN                              PGM005
+017765     MOVE ZEROS TO WS-BOSH-TEMP-AVG                               PGM005
+017766     MOVE ZEROS TO WS-SHFT-READ-COUNT                             PGM005
+017767     MOVE ZEROS TO WS-SHFT-TEMP-SUM                               PGM005
+017768     MOVE ZEROS TO WS-SHFT-TEMP-MAX                               PGM005
+017769     MOVE 9999.9 TO WS-SHFT-TEMP-MIN                              PGM005
+017770     MOVE ZEROS TO WS-SHFT-TEMP-AVG                               PGM005
+017771     MOVE ZEROS TO WS-TOP-READ-COUNT                              PGM005
+017772     MOVE ZEROS TO WS-TOP-TEMP-SUM                                PGM005
+017773     MOVE ZEROS TO WS-TOP-TEMP-MAX                                PGM005
+017774     MOVE 9999.9 TO WS-TOP-TEMP-MIN                               PGM005
+017775     MOVE ZEROS TO WS-TOP-TEMP-AVG                                PGM005
+017777     MOVE ZEROS TO WS-COKE-SUM                                    PGM005
+017778     MOVE ZEROS TO WS-COKE-AVG                                    PGM005
+017779     MOVE ZEROS TO WS-LAST-TAP-TIME                               PGM005
+017781     MOVE ZEROS TO WS-TAP-INTERVAL                                PGM005
+017782     MOVE ZEROS TO WS-TAP-INTERVAL-SUM                            PGM005
+017783     MOVE ZEROS TO WS-TAP-INTERVAL-COUNT                          PGM005
+017784     MOVE ZEROS TO WS-AVG-TAP-INTERVAL.                           PGM005
+017779*                                                                 PGM005
+017500 4000-CHECK-ABNORMAL.                                             PGM005
+017600     IF WS-ALERT-COUNT > 10                                       PGM005
+017700         DISPLAY 'CRITICAL: BF=' WS-CURRENT-BF                    PGM005
+017800                 ' ALERTS=' WS-ALERT-COUNT                        PGM005
+017900         CALL 'BFALERT' USING WS-CURRENT-BF                       PGM005
+018000                              WS-ALERT-COUNT                      PGM005
+018100                              WS-TEMP-MAX                         PGM005
+018200     END-IF.                                                      PGM005
+018300*                                                                 PGM005
+018400 5000-WRITE-DAILY-REPORT.                                         PGM005
+018500     MOVE WS-CURRENT-BF  TO DR-BF-NO                              PGM005
+018600     MOVE BO-OPER-DATE   TO DR-OPER-DATE                          PGM005
+018700     MOVE WS-TEMP-AVG    TO DR-AVG-TEMP                           PGM005
+018800     MOVE WS-TEMP-MAX    TO DR-MAX-TEMP                           PGM005
+018900     MOVE WS-TEMP-MIN    TO DR-MIN-TEMP                           PGM005
+019000     IF WS-READ-COUNT > 0                                         PGM005
+019100         COMPUTE DR-AVG-PRESS =                                   PGM005
+019200             WS-PRESS-SUM / WS-READ-COUNT                         PGM005
+019300     END-IF                                                       PGM005
+019400     MOVE WS-TAPPING-TOTAL TO DR-TAPPING-QTY                      PGM005
+019410     MOVE WS-COKE-AVG      TO DR-COKE-RATE                        PGM005
+019420     MOVE WS-COKE-TARGET   TO DR-COKE-TARGET                      PGM005
+019430     COMPUTE DR-COKE-VARIANCE = WS-COKE-AVG - WS-COKE-TARGET      PGM005
+019440     MOVE WS-AVG-TAP-INTERVAL TO DR-AVG-TAP-INTERVAL               PGM005
+019500     MOVE WS-ALERT-COUNT   TO DR-ALERT-CNT                        PGM005
+019600     IF WS-ALERT-COUNT > 10                                       PGM005
+019700         MOVE 'CR' TO DR-STATUS-CD                                PGM005
+019800     ELSE IF WS-ALERT-COUNT > 0                                   PGM005
+019900         MOVE 'WN' TO DR-STATUS-CD                                PGM005
+020000     ELSE                                                         PGM005
+020100         MOVE 'OK' TO DR-STATUS-CD                                PGM005
+020200     END-IF                                                       PGM005
+020300     END-IF                                                       PGM005
+020305     MOVE DR-STATUS-CD TO WS-OVERALL-STATUS-CD                    PGM005
+020310     MOVE SPACES TO DR-SHIFT-CD                                   PGM005
+020315     MOVE SPACES TO DR-LOCATION-CD                                PGM005
+020400     WRITE DAILY-REPORT-REC                                       PGM005
+020410     PERFORM 5100-WRITE-SHIFT-A-REPORT                            PGM005
+020420     PERFORM 5200-WRITE-SHIFT-B-REPORT                            PGM005
+020425     PERFORM 5300-WRITE-SHIFT-C-REPORT                            PGM005
+020426     PERFORM 5400-WRITE-HEARTH-REPORT                             PGM005
+020427     PERFORM 5500-WRITE-BOSH-REPORT                               PGM005
+020428     PERFORM 5600-WRITE-SHAFT-REPORT                              PGM005
+020429     PERFORM 5700-WRITE-TOP-REPORT.                                PGM005
+020440*                                                                 PGM005
+020450 5100-WRITE-SHIFT-A-REPORT.                                       PGM005
+020460     MOVE WS-CURRENT-BF   TO DR-BF-NO                             PGM005
+020470     MOVE BO-OPER-DATE    TO DR-OPER-DATE                         PGM005
+020480     MOVE WS-SHA-TEMP-AVG TO DR-AVG-TEMP                          PGM005
+020490     MOVE WS-SHA-TEMP-MAX TO DR-MAX-TEMP                          PGM005
+020500     MOVE WS-SHA-TEMP-MIN TO DR-MIN-TEMP                          PGM005
+020510     IF WS-SHA-READ-COUNT > 0                                     PGM005
+020520         COMPUTE DR-AVG-PRESS =                                   PGM005
+020530             WS-SHA-PRESS-SUM / WS-SHA-READ-COUNT                 PGM005
+020540     ELSE                                                         PGM005
+020550         MOVE ZEROS TO DR-AVG-PRESS                               PGM005
+020560     END-IF                                                       PGM005
+020570     MOVE WS-SHA-TAPPING-TOTAL TO DR-TAPPING-QTY                  PGM005
+020575     MOVE ZEROS TO DR-COKE-RATE                                   PGM005
+020576     MOVE ZEROS TO DR-COKE-TARGET                                 PGM005
+020577     MOVE ZEROS TO DR-COKE-VARIANCE                               PGM005
+021198     MOVE ZEROS TO DR-AVG-TAP-INTERVAL                            PGM005
+020580     MOVE WS-SHA-ALERT-COUNT   TO DR-ALERT-CNT                    PGM005
+020590     IF WS-SHA-ALERT-COUNT > 10                                   PGM005
+020600         MOVE 'CR' TO DR-STATUS-CD                                PGM005
+020610     ELSE IF WS-SHA-ALERT-COUNT > 0                               PGM005
+020620         MOVE 'WN' TO DR-STATUS-CD                                PGM005
+020630     ELSE                                                         PGM005
+020640         MOVE 'OK' TO DR-STATUS-CD                                PGM005
+020650     END-IF                                                       PGM005
+020660     END-IF                                                       PGM005
+020670     MOVE 'A' TO DR-SHIFT-CD                                      PGM005
+020675     MOVE SPACES TO DR-LOCATION-CD                                PGM005
+020680     WRITE DAILY-REPORT-REC.                                      PGM005
+020690*                                                                 PGM005
+020700 5200-WRITE-SHIFT-B-REPORT.                                       PGM005
+020710     MOVE WS-CURRENT-BF   TO DR-BF-NO                             PGM005
+020720     MOVE BO-OPER-DATE    TO DR-OPER-DATE                         PGM005
+020730     MOVE WS-SHB-TEMP-AVG TO DR-AVG-TEMP                          PGM005
+020740     MOVE WS-SHB-TEMP-MAX TO DR-MAX-TEMP                          PGM005
+020750     MOVE WS-SHB-TEMP-MIN TO DR-MIN-TEMP                          PGM005
+020760     IF WS-SHB-READ-COUNT > 0                                     PGM005
+020770         COMPUTE DR-AVG-PRESS =                                   PGM005
+020780             WS-SHB-PRESS-SUM / WS-SHB-READ-COUNT                 PGM005
+020790     ELSE                                                         PGM005
+020800         MOVE ZEROS TO DR-AVG-PRESS                               PGM005
+020810     END-IF                                                       PGM005
+020820     MOVE WS-SHB-TAPPING-TOTAL TO DR-TAPPING-QTY                  PGM005
+020825     MOVE ZEROS TO DR-COKE-RATE                                   PGM005
+020826     MOVE ZEROS TO DR-COKE-TARGET                                 PGM005
+020827     MOVE ZEROS TO DR-COKE-VARIANCE                               PGM005
+021198     MOVE ZEROS TO DR-AVG-TAP-INTERVAL                            PGM005
+020830     MOVE WS-SHB-ALERT-COUNT   TO DR-ALERT-CNT                    PGM005
+020840     IF WS-SHB-ALERT-COUNT > 10                                   PGM005
+020850         MOVE 'CR' TO DR-STATUS-CD                                PGM005
+020860     ELSE IF WS-SHB-ALERT-COUNT > 0                               PGM005
+020870         MOVE 'WN' TO DR-STATUS-CD                                PGM005
+020880     ELSE                                                         PGM005
+020890         MOVE 'OK' TO DR-STATUS-CD                                PGM005
+020900     END-IF                                                       PGM005
+020910     END-IF                                                       PGM005
+020920     MOVE 'B' TO DR-SHIFT-CD                                      PGM005
+020925     MOVE SPACES TO DR-LOCATION-CD                                PGM005
+020930     WRITE DAILY-REPORT-REC.                                      PGM005
+020940*                                                                 PGM005
+020950 5300-WRITE-SHIFT-C-REPORT.                                       PGM005
+020960     MOVE WS-CURRENT-BF   TO DR-BF-NO                             PGM005
+020970     MOVE BO-OPER-DATE    TO DR-OPER-DATE                         PGM005
+020980     MOVE WS-SHC-TEMP-AVG TO DR-AVG-TEMP                          PGM005
+020990     MOVE WS-SHC-TEMP-MAX TO DR-MAX-TEMP                          PGM005
+021000     MOVE WS-SHC-TEMP-MIN TO DR-MIN-TEMP                          PGM005
+021010     IF WS-SHC-READ-COUNT > 0                                     PGM005
+021020         COMPUTE DR-AVG-PRESS =                                   PGM005
+021030             WS-SHC-PRESS-SUM / WS-SHC-READ-COUNT                 PGM005
+021040     ELSE                                                         PGM005
+021050         MOVE ZEROS TO DR-AVG-PRESS                               PGM005
+021060     END-IF                                                       PGM005
+021070     MOVE WS-SHC-TAPPING-TOTAL TO DR-TAPPING-QTY                  PGM005
+021075     MOVE ZEROS TO DR-COKE-RATE                                   PGM005
+021076     MOVE ZEROS TO DR-COKE-TARGET                                 PGM005
+021077     MOVE ZEROS TO DR-COKE-VARIANCE                               PGM005
+021198     MOVE ZEROS TO DR-AVG-TAP-INTERVAL                            PGM005
+021080     MOVE WS-SHC-ALERT-COUNT   TO DR-ALERT-CNT                    PGM005
+021090     IF WS-SHC-ALERT-COUNT > 10                                   PGM005
+021100         MOVE 'CR' TO DR-STATUS-CD                                PGM005
+021110     ELSE IF WS-SHC-ALERT-COUNT > 0                               PGM005
+021120         MOVE 'WN' TO DR-STATUS-CD                                PGM005
+021130     ELSE                                                         PGM005
+021140         MOVE 'OK' TO DR-STATUS-CD                                PGM005
+021150     END-IF                                                       PGM005
+021160     END-IF                                                       PGM005
+021170     MOVE 'C' TO DR-SHIFT-CD                                      PGM005
+021175     MOVE SPACES TO DR-LOCATION-CD                                PGM005
+021180     WRITE DAILY-REPORT-REC.                                      PGM005
+021190*                                                                 PGM005
+021191 5400-WRITE-HEARTH-REPORT.                                        PGM005
+021192     MOVE WS-CURRENT-BF   TO DR-BF-NO                             PGM005
+021193     MOVE BO-OPER-DATE    TO DR-OPER-DATE                         PGM005
+021194     MOVE WS-HTH-TEMP-AVG TO DR-AVG-TEMP                          PGM005
+021195     MOVE WS-HTH-TEMP-MAX TO DR-MAX-TEMP                          PGM005
+021196     MOVE WS-HTH-TEMP-MIN TO DR-MIN-TEMP                          PGM005
+021197     MOVE ZEROS TO DR-AVG-PRESS                                   PGM005
+021198     MOVE ZEROS TO DR-TAPPING-QTY                                 PGM005
+021198     MOVE ZEROS TO DR-COKE-RATE                                   PGM005
+021198     MOVE ZEROS TO DR-COKE-TARGET                                 PGM005
+021198     MOVE ZEROS TO DR-COKE-VARIANCE                               PGM005
+021198     MOVE ZEROS TO DR-AVG-TAP-INTERVAL                            PGM005
+021199     MOVE ZEROS TO DR-ALERT-CNT                                   PGM005
+021201     MOVE 'OK' TO DR-STATUS-CD                                    PGM005
+021202     MOVE SPACES TO DR-SHIFT-CD                                   PGM005
+021203     MOVE 'HTH ' TO DR-LOCATION-CD                                PGM005
+021204     WRITE DAILY-REPORT-REC.                                      PGM005
+021205*                                                                 PGM005
+021206 5500-WRITE-BOSH-REPORT.                                          PGM005
+021207     MOVE WS-CURRENT-BF    TO DR-BF-NO                            PGM005
+021208     MOVE BO-OPER-DATE     TO DR-OPER-DATE                        PGM005
+021209     MOVE WS-BOSH-TEMP-AVG TO DR-AVG-TEMP                         PGM005
+021210     MOVE WS-BOSH-TEMP-MAX TO DR-MAX-TEMP                         PGM005
+021211     MOVE WS-BOSH-TEMP-MIN TO DR-MIN-TEMP                         PGM005
+021212     MOVE ZEROS TO DR-AVG-PRESS                                   PGM005
+021213     MOVE ZEROS TO DR-TAPPING-QTY                                 PGM005
+021198     MOVE ZEROS TO DR-COKE-RATE                                   PGM005
+021198     MOVE ZEROS TO DR-COKE-TARGET                                 PGM005
+021198     MOVE ZEROS TO DR-COKE-VARIANCE                               PGM005
+021198     MOVE ZEROS TO DR-AVG-TAP-INTERVAL                            PGM005
+021214     MOVE ZEROS TO DR-ALERT-CNT                                   PGM005
+021215     MOVE 'OK' TO DR-STATUS-CD                                    PGM005
+021216     MOVE SPACES TO DR-SHIFT-CD                                   PGM005
+021217     MOVE 'BOSH' TO DR-LOCATION-CD                                PGM005
+021218     WRITE DAILY-REPORT-REC.                                      PGM005
+021219*                                                                 PGM005
+021220 5600-WRITE-SHAFT-REPORT.                                         PGM005
+021221     MOVE WS-CURRENT-BF    TO DR-BF-NO                            PGM005
+021222     MOVE BO-OPER-DATE     TO DR-OPER-DATE                        PGM005
+021223     MOVE WS-SHFT-TEMP-AVG TO DR-AVG-TEMP                         PGM005
+021224     MOVE WS-SHFT-TEMP-MAX TO DR-MAX-TEMP                         PGM005
+021225     MOVE WS-SHFT-TEMP-MIN TO DR-MIN-TEMP                         PGM005
+021226     MOVE ZEROS TO DR-AVG-PRESS                                   PGM005
+021227     MOVE ZEROS TO DR-TAPPING-QTY                                 PGM005
+021198     MOVE ZEROS TO DR-COKE-RATE                                   PGM005
+021198     MOVE ZEROS TO DR-COKE-TARGET                                 PGM005
+021198     MOVE ZEROS TO DR-COKE-VARIANCE                               PGM005
+021198     MOVE ZEROS TO DR-AVG-TAP-INTERVAL                            PGM005
+021228     MOVE ZEROS TO DR-ALERT-CNT                                   PGM005
+021229     MOVE 'OK' TO DR-STATUS-CD                                    PGM005
+021230     MOVE SPACES TO DR-SHIFT-CD                                   PGM005
+021231     MOVE 'SHFT' TO DR-LOCATION-CD                                PGM005
+021232     WRITE DAILY-REPORT-REC.                                      PGM005
+021233*                                                                 PGM005
+021234 5700-WRITE-TOP-REPORT.                                           PGM005
+021235     MOVE WS-CURRENT-BF   TO DR-BF-NO                             PGM005
+021236     MOVE BO-OPER-DATE    TO DR-OPER-DATE                         PGM005
+021237     MOVE WS-TOP-TEMP-AVG TO DR-AVG-TEMP                          PGM005
+021238     MOVE WS-TOP-TEMP-MAX TO DR-MAX-TEMP                          PGM005
+021239     MOVE WS-TOP-TEMP-MIN TO DR-MIN-TEMP                          PGM005
+021240     MOVE ZEROS TO DR-AVG-PRESS                                   PGM005
+021241     MOVE ZEROS TO DR-TAPPING-QTY                                 PGM005
+021198     MOVE ZEROS TO DR-COKE-RATE                                   PGM005
+021198     MOVE ZEROS TO DR-COKE-TARGET                                 PGM005
+021198     MOVE ZEROS TO DR-COKE-VARIANCE                               PGM005
+021198     MOVE ZEROS TO DR-AVG-TAP-INTERVAL                            PGM005
+021242     MOVE ZEROS TO DR-ALERT-CNT                                   PGM005
+021243     MOVE 'OK' TO DR-STATUS-CD                                    PGM005
+021244     MOVE SPACES TO DR-SHIFT-CD                                   PGM005
+021245     MOVE 'TOP ' TO DR-LOCATION-CD                                PGM005
+021246     WRITE DAILY-REPORT-REC.                                      PGM005
+021247*                                                                 PGM005
+021248 2900-WRITE-CHECKPOINT.                                           PGM005
+021248     MOVE 'PGM005'         TO CK-PROGRAM-ID                       PGM005
+021249     MOVE BO-KEY           TO CK-RESTART-KEY                      PGM005
+021250     ADD 1                 TO CK-CHECKPOINT-CNT                   PGM005
+021251     MOVE WS-READ-COUNT    TO CK-ACCUM-1                          PGM005
+021252     MOVE WS-ERROR-COUNT   TO CK-ACCUM-2                          PGM005
+021260     MOVE WS-ALERT-COUNT TO CKX5-ALERT-COUNT                      PGM005
+021261     MOVE WS-TEMP-SUM TO CKX5-TEMP-SUM                            PGM005
+021262     MOVE WS-TEMP-MAX TO CKX5-TEMP-MAX                            PGM005
+021263     MOVE WS-TEMP-MIN TO CKX5-TEMP-MIN                            PGM005
+021264     MOVE WS-PRESS-SUM TO CKX5-PRESS-SUM                          PGM005
+021265     MOVE WS-TAPPING-TOTAL TO CKX5-TAPPING-TOTAL                  PGM005
+021266     MOVE WS-COKE-SUM TO CKX5-COKE-SUM                            PGM005
+021267     MOVE WS-TAP-INTERVAL-SUM TO CKX5-TAP-INT-SUM                 PGM005
+021268     MOVE WS-TAP-INTERVAL-COUNT TO CKX5-TAP-INT-COUNT             PGM005
+021269     MOVE WS-SHA-READ-COUNT TO CKX5-SHA-READ-COUNT                PGM005
+021270     MOVE WS-SHA-TEMP-SUM TO CKX5-SHA-TEMP-SUM                    PGM005
+021271     MOVE WS-SHA-TEMP-MAX TO CKX5-SHA-TEMP-MAX                    PGM005
+021272     MOVE WS-SHA-TEMP-MIN TO CKX5-SHA-TEMP-MIN                    PGM005
+021273     MOVE WS-SHA-PRESS-SUM TO CKX5-SHA-PRESS-SUM                  PGM005
+021274     MOVE WS-SHA-TAPPING-TOTAL TO CKX5-SHA-TAPPING-TOTAL          PGM005
+021275     MOVE WS-SHA-ALERT-COUNT TO CKX5-SHA-ALERT-COUNT              PGM005
+021276     MOVE WS-SHB-READ-COUNT TO CKX5-SHB-READ-COUNT                PGM005
+021277     MOVE WS-SHB-TEMP-SUM TO CKX5-SHB-TEMP-SUM                    PGM005
+021278     MOVE WS-SHB-TEMP-MAX TO CKX5-SHB-TEMP-MAX                    PGM005
+021279     MOVE WS-SHB-TEMP-MIN TO CKX5-SHB-TEMP-MIN                    PGM005
+021280     MOVE WS-SHB-PRESS-SUM TO CKX5-SHB-PRESS-SUM                  PGM005
+021281     MOVE WS-SHB-TAPPING-TOTAL TO CKX5-SHB-TAPPING-TOTAL          PGM005
+021282     MOVE WS-SHB-ALERT-COUNT TO CKX5-SHB-ALERT-COUNT              PGM005
+021283     MOVE WS-SHC-READ-COUNT TO CKX5-SHC-READ-COUNT                PGM005
+021284     MOVE WS-SHC-TEMP-SUM TO CKX5-SHC-TEMP-SUM                    PGM005
+021285     MOVE WS-SHC-TEMP-MAX TO CKX5-SHC-TEMP-MAX                    PGM005
+021286     MOVE WS-SHC-TEMP-MIN TO CKX5-SHC-TEMP-MIN                    PGM005
+021287     MOVE WS-SHC-PRESS-SUM TO CKX5-SHC-PRESS-SUM                  PGM005
+021288     MOVE WS-SHC-TAPPING-TOTAL TO CKX5-SHC-TAPPING-TOTAL          PGM005
+021289     MOVE WS-SHC-ALERT-COUNT TO CKX5-SHC-ALERT-COUNT              PGM005
+021290     MOVE WS-HTH-READ-COUNT TO CKX5-HTH-READ-COUNT                PGM005
+021291     MOVE WS-HTH-TEMP-SUM TO CKX5-HTH-TEMP-SUM                    PGM005
+021292     MOVE WS-HTH-TEMP-MAX TO CKX5-HTH-TEMP-MAX                    PGM005
+021293     MOVE WS-HTH-TEMP-MIN TO CKX5-HTH-TEMP-MIN                    PGM005
+021294     MOVE WS-BOSH-READ-COUNT TO CKX5-BOSH-READ-COUNT              PGM005
+021295     MOVE WS-BOSH-TEMP-SUM TO CKX5-BOSH-TEMP-SUM                  PGM005
+021296     MOVE WS-BOSH-TEMP-MAX TO CKX5-BOSH-TEMP-MAX                  PGM005
+021297     MOVE WS-BOSH-TEMP-MIN TO CKX5-BOSH-TEMP-MIN                  PGM005
+021298     MOVE WS-SHFT-READ-COUNT TO CKX5-SHFT-READ-COUNT              PGM005
+021299     MOVE WS-SHFT-TEMP-SUM TO CKX5-SHFT-TEMP-SUM                  PGM005
+021300     MOVE WS-SHFT-TEMP-MAX TO CKX5-SHFT-TEMP-MAX                  PGM005
+021301     MOVE WS-SHFT-TEMP-MIN TO CKX5-SHFT-TEMP-MIN                  PGM005
+021302     MOVE WS-TOP-READ-COUNT TO CKX5-TOP-READ-COUNT                PGM005
+021303     MOVE WS-TOP-TEMP-SUM TO CKX5-TOP-TEMP-SUM                    PGM005
+021304     MOVE WS-TOP-TEMP-MAX TO CKX5-TOP-TEMP-MAX                    PGM005
+021305     MOVE WS-TOP-TEMP-MIN TO CKX5-TOP-TEMP-MIN                    PGM005
+021253     MOVE ZEROS            TO CK-ACCUM-3                          PGM005
+021254     SET CK-INCOMPLETE     TO TRUE                                PGM005
+021255     IF WS-CKPT-FOUND                                             PGM005
+021255         REWRITE CHECKPOINT-REC                                   PGM005
+021255     ELSE                                                         PGM005
+021255         WRITE CHECKPOINT-REC                                     PGM005
+021255         MOVE 'Y' TO WS-CKPT-EXISTS                               PGM005
+021255     END-IF.                                                      PGM005
+021256*                                                                 PGM005
+021200 6000-UPDATE-DB2.                                                 PGM005
+020700     EXEC SQL                                                     PGM005
+020800         INSERT INTO TB_BF_DAILY_OPER                             PGM005
+020900         (BF_NO, OPER_DATE, AVG_TEMP, MAX_TEMP,                   PGM005
+021000          MIN_TEMP, TAPPING_QTY, ALERT_CNT,                       PGM005
+021100          STATUS_CD)                                              PGM005
+021200         VALUES                                                   PGM005
+021300         (:WS-CURRENT-BF, :BO-OPER-DATE,                          PGM005
+021400          :WS-TEMP-AVG, :WS-TEMP-MAX,                             PGM005
+021500          :WS-TEMP-MIN, :WS-TAPPING-TOTAL,                        PGM005
+021600          :WS-ALERT-COUNT, :WS-OVERALL-STATUS-CD)                 PGM005
+021700     END-EXEC                                                     PGM005
+021800     IF SQLCODE NOT = 0                                           PGM005
+021900         CALL 'SQLERR' USING SQLCODE                              PGM005
+022000     END-IF.                                                      PGM005
+022100*                                                                 PGM005
+022200 9000-FINALIZE.                                                   PGM005
+022210     SET CK-COMPLETE TO TRUE                                      PGM005
+022220     IF WS-CKPT-FOUND                                             PGM005
+022220         REWRITE CHECKPOINT-REC                                   PGM005
+022220     ELSE                                                         PGM005
+022220         WRITE CHECKPOINT-REC                                     PGM005
+022220     END-IF                                                       PGM005
+022300     CLOSE BF-OPER-FILE                                           PGM005
+022400     CLOSE BF-TEMP-FILE                                           PGM005
+022500     CLOSE DAILY-REPORT-FILE                                      PGM005
+022510     CLOSE BF-ALERT-FILE                                          PGM005
+022520     CLOSE BF-TAP-FILE                                            PGM005
+022525     CLOSE CHECKPOINT-FILE                                        PGM005
+022530     IF WS-AUDIT-READY                                            PGM005
+022540         CLOSE AUDIT-TRAIL-FILE                                   PGM005
+022550     END-IF                                                       PGM005
+022600     DISPLAY 'PGM005 COMPLETED: BF=' WS-CURRENT-BF                PGM005
+022700             ' RECORDS=' WS-READ-COUNT                            PGM005
+022800             ' ALERTS=' WS-ALERT-COUNT.                           PGM005
+022900*                                                                 PGM005
+022910 9700-WRITE-AUDIT-RECORD.                                         PGM005
+022920     IF WS-AUDIT-READY                                            PGM005
+022930         INITIALIZE AUDIT-TRAIL-REC                               PGM005
+022940         MOVE 'PGM005'   TO AT-PROGRAM-ID                         PGM005
+022950         ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD                    PGM005
+022960         ACCEPT AT-RUN-TIME FROM TIME                             PGM005
+022970         MOVE WS-AUDIT-COND TO AT-CONDITION-CD                    PGM005
+022980         MOVE WS-AUDIT-KEY1 TO AT-KEY-1                           PGM005
+022985         MOVE WS-AUDIT-KEY2 TO AT-KEY-2                           PGM005
+022990         MOVE WS-AUDIT-DESC TO AT-DESCRIPTION                     PGM005
+022995         WRITE AUDIT-TRAIL-REC                                    PGM005
+022999     END-IF.                                                      PGM005
+022999*                                                                 PGM005
+022999 9750-DIAGNOSE-FILE-STATUS.                                       PGM005
+022999     EVALUATE WS-ABEND-STATUS                                     PGM005
+022999         WHEN '10'                                                PGM005
+022999             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM005
+022999             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM005
+022999         WHEN '23'                                                PGM005
+022999             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM005
+022999             DISPLAY '  AND RETRY THE REQUEST'                    PGM005
+022999         WHEN '35'                                                PGM005
+022999             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM005
+022999             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM005
+022999         WHEN '37'                                                PGM005
+022999             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM005
+022999             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM005
+022999         WHEN '39'                                                PGM005
+022999             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM005
+022999             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM005
+022999         WHEN '41'                                                PGM005
+022999             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM005
+022999             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM005
+022999         WHEN '42'                                                PGM005
+022999             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM005
+022999             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM005
+022999         WHEN '46'                                                PGM005
+022999             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM005
+022999             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM005
+022999         WHEN OTHER                                               PGM005
+022999             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM005
+022999             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM005
+022999     END-EVALUATE.                                                PGM005
+022999*                                                                 PGM005
+023000 9900-ABNORMAL-END.                                               PGM005
+023010     MOVE 'ABEND'          TO WS-AUDIT-COND                       PGM005
+023020     MOVE WS-ABEND-STATUS  TO WS-AUDIT-KEY1                       PGM005
+023030     MOVE SPACES           TO WS-AUDIT-KEY2                       PGM005
+023040     MOVE 'ABNORMAL END - FILE STATUS ERROR' TO WS-AUDIT-DESC     PGM005
+023050     PERFORM 9700-WRITE-AUDIT-RECORD                              PGM005
+023060     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM005
+023100     DISPLAY 'PGM005 ABEND - STATUS: '                            PGM005
+023200             WS-ABEND-STATUS                                      PGM005
+023300     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM005
+023400     STOP RUN.                                                    PGM005
