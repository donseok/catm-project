@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.                                         PGM019
+000200 PROGRAM-ID.    PGM019.                                           PGM019
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM019
+000400*                                                                 PGM019
+000500* =========================================================       PGM019
+000600* 프로그램명: 일일 통합운영 추출                                               PGM019
+000700* 처리내용  : 생산/재고/품질/고로조업 4개 일일집계 테이블에서                             PGM019
+000800*            당일자 데이터를 조회하여 하나의 통합 레코드로                            PGM019
+000900*            묶은 일일 통합운영 추출파일을 생성한다. 품질과                           PGM019
+001000*            고로조업은 라인/고로별로 여러 건이 적재되므로                            PGM019
+001100*            집계(SUM/AVG)하여 공장 전체 단일값으로 환산한다.                      PGM019
+001200* =========================================================       PGM019
+001300*                                                                 PGM019
+001400 ENVIRONMENT DIVISION.                                            PGM019
+001500 CONFIGURATION SECTION.                                           PGM019
+001600 INPUT-OUTPUT SECTION.                                            PGM019
+001700 FILE-CONTROL.                                                    PGM019
+001800     SELECT DAILY-OPS-EXTRACT-FILE                                PGM019
+001900         ASSIGN TO DOPSEXT                                        PGM019
+002000         ORGANIZATION IS SEQUENTIAL                               PGM019
+002100         FILE STATUS IS WS-FILE-STATUS.                           PGM019
+002200*                                                                 PGM019
+002300 DATA DIVISION.                                                   PGM019
+002400 FILE SECTION.                                                    PGM019
+002500 FD  DAILY-OPS-EXTRACT-FILE.                                      PGM019
+002600 01  DAILY-OPS-EXTRACT-REC.                                       PGM019
+002700     COPY CPYDOPX.                                                PGM019
+002800*                                                                 PGM019
+002900 WORKING-STORAGE SECTION.                                         PGM019
+003000 01  WS-FILE-STATUS         PIC XX.                               PGM019
+003100 01  WS-EXTRACT-DATE        PIC 9(08).                            PGM019
+003200 01  WS-PROD-TOTAL-QTY      PIC 9(09)V99 VALUE ZEROS.             PGM019
+003300 01  WS-PROD-TOTAL-CNT      PIC 9(07) VALUE ZEROS.                PGM019
+003400 01  WS-PROD-ERROR-CNT      PIC 9(05) VALUE ZEROS.                PGM019
+003500 01  WS-INV-IN-CNT          PIC 9(07) VALUE ZEROS.                PGM019
+003600 01  WS-INV-OUT-CNT         PIC 9(07) VALUE ZEROS.                PGM019
+003700 01  WS-INV-ERR-CNT         PIC 9(05) VALUE ZEROS.                PGM019
+003800 01  WS-QC-TOTAL-CNT        PIC 9(07) VALUE ZEROS.                PGM019
+003900 01  WS-QC-PASS-CNT         PIC 9(07) VALUE ZEROS.                PGM019
+004000 01  WS-QC-DEFECT-CNT       PIC 9(05) VALUE ZEROS.                PGM019
+004100 01  WS-QC-DEFECT-RATE      PIC 9(03)V99 VALUE ZEROS.             PGM019
+004200 01  WS-BF-TAPPING-QTY      PIC 9(11)V99 VALUE ZEROS.             PGM019
+004300 01  WS-BF-ALERT-CNT        PIC 9(05) VALUE ZEROS.                PGM019
+004400 01  WS-BF-AVG-TEMP         PIC S9(05)V9 VALUE ZEROS.             PGM019
+004500*                                                                 PGM019
+004600     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM019
+004700     EXEC SQL INCLUDE DCLTBPROD END-EXEC.                         PGM019
+004800     EXEC SQL INCLUDE DCLTBINV END-EXEC.                          PGM019
+004900     EXEC SQL INCLUDE DCLTBQC END-EXEC.                           PGM019
+005000     EXEC SQL INCLUDE DCLTBBFOP END-EXEC.                         PGM019
+005100*                                                                 PGM019
+005200 PROCEDURE DIVISION.                                              PGM019
+005300*                                                                 PGM019
+005400 0000-MAIN-PROCESS.                                               PGM019
+005500     PERFORM 1000-INITIALIZE                                      PGM019
+005600     PERFORM 2000-SELECT-PROD-SUMMARY                             PGM019
+005700     PERFORM 2100-SELECT-INV-SUMMARY                              PGM019
+005800     PERFORM 2200-SELECT-QC-SUMMARY                               PGM019
+005900     PERFORM 2300-SELECT-BF-SUMMARY                               PGM019
+006000     PERFORM 3000-WRITE-EXTRACT-RECORD                            PGM019
+006100     PERFORM 9000-FINALIZE                                        PGM019
+006200     STOP RUN.                                                    PGM019
+006300*                                                                 PGM019
+006400 1000-INITIALIZE.                                                 PGM019
+006500     ACCEPT WS-EXTRACT-DATE FROM DATE YYYYMMDD                    PGM019
+006600     OPEN OUTPUT DAILY-OPS-EXTRACT-FILE                           PGM019
+006700     IF WS-FILE-STATUS NOT = '00'                                 PGM019
+006800         DISPLAY 'OPS EXTRACT OPEN ERROR: ' WS-FILE-STATUS        PGM019
+006900         PERFORM 9900-ABNORMAL-END                                PGM019
+007000     END-IF.                                                      PGM019
+007100*                                                                 PGM019
+007200 2000-SELECT-PROD-SUMMARY.                                        PGM019
+007300     EXEC SQL                                                     PGM019
+007400         SELECT TOTAL_QTY, TOTAL_COUNT, ERROR_COUNT               PGM019
+007500           INTO :WS-PROD-TOTAL-QTY, :WS-PROD-TOTAL-CNT,           PGM019
+007600                :WS-PROD-ERROR-CNT                                PGM019
+007700           FROM TB_DAILY_PROD                                     PGM019
+007800          WHERE PROD_DATE = CURRENT DATE                          PGM019
+007900     END-EXEC                                                     PGM019
+008000     IF SQLCODE = 100                                             PGM019
+008100         MOVE ZEROS TO WS-PROD-TOTAL-QTY WS-PROD-TOTAL-CNT        PGM019
+008200                        WS-PROD-ERROR-CNT                         PGM019
+008300     END-IF                                                       PGM019
+008400     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM019
+008500         CALL 'SQLERR' USING SQLCODE                              PGM019
+008600     END-IF.                                                      PGM019
+008700*                                                                 PGM019
+008800 2100-SELECT-INV-SUMMARY.                                         PGM019
+008900     EXEC SQL                                                     PGM019
+009000         SELECT IN_CNT, OUT_CNT, ERR_CNT                          PGM019
+009100           INTO :WS-INV-IN-CNT, :WS-INV-OUT-CNT,                  PGM019
+009200                :WS-INV-ERR-CNT                                   PGM019
+009300           FROM TB_INV_SUMMARY                                    PGM019
+009400          WHERE PROC_DATE = CURRENT DATE                          PGM019
+009500     END-EXEC                                                     PGM019
+009600     IF SQLCODE = 100                                             PGM019
+009700         MOVE ZEROS TO WS-INV-IN-CNT WS-INV-OUT-CNT               PGM019
+009800                        WS-INV-ERR-CNT                            PGM019
+009900     END-IF                                                       PGM019
+010000     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM019
+010100         CALL 'SQLERR' USING SQLCODE                              PGM019
+010200     END-IF.                                                      PGM019
+010300*                                                                 PGM019
+010400 2200-SELECT-QC-SUMMARY.                                          PGM019
+010500     EXEC SQL                                                     PGM019
+010600         SELECT SUM(TOTAL_CNT), SUM(PASS_CNT),                    PGM019
+010700                SUM(DEFECT_CNT)                                   PGM019
+010800           INTO :WS-QC-TOTAL-CNT, :WS-QC-PASS-CNT,                PGM019
+010900                :WS-QC-DEFECT-CNT                                 PGM019
+011000           FROM TB_QC_DAILY_SUMMARY                               PGM019
+011100          WHERE INSPECT_DATE = CURRENT DATE                       PGM019
+011200     END-EXEC                                                     PGM019
+011300     IF SQLCODE = 100                                             PGM019
+011400         MOVE ZEROS TO WS-QC-TOTAL-CNT WS-QC-PASS-CNT             PGM019
+011500                        WS-QC-DEFECT-CNT                          PGM019
+011600     END-IF                                                       PGM019
+011700     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM019
+011800         CALL 'SQLERR' USING SQLCODE                              PGM019
+011900     END-IF                                                       PGM019
+012000     PERFORM 2250-CALC-QC-DEFECT-RATE.                            PGM019
+012100*                                                                 PGM019
+012200 2250-CALC-QC-DEFECT-RATE.                                        PGM019
+012300     IF WS-QC-TOTAL-CNT > 0                                       PGM019
+012400         COMPUTE WS-QC-DEFECT-RATE =                              PGM019
+012500             (WS-QC-DEFECT-CNT / WS-QC-TOTAL-CNT) * 100           PGM019
+012600     ELSE                                                         PGM019
+012700         MOVE ZEROS TO WS-QC-DEFECT-RATE                          PGM019
+012800     END-IF.                                                      PGM019
+012900*                                                                 PGM019
+013000 2300-SELECT-BF-SUMMARY.                                          PGM019
+013100     EXEC SQL                                                     PGM019
+013200         SELECT SUM(TAPPING_QTY), SUM(ALERT_CNT),                 PGM019
+013300                AVG(AVG_TEMP)                                     PGM019
+013400           INTO :WS-BF-TAPPING-QTY, :WS-BF-ALERT-CNT,             PGM019
+013500                :WS-BF-AVG-TEMP                                   PGM019
+013600           FROM TB_BF_DAILY_OPER                                  PGM019
+013700          WHERE OPER_DATE = CURRENT DATE                          PGM019
+013800     END-EXEC                                                     PGM019
+013900     IF SQLCODE = 100                                             PGM019
+014000         MOVE ZEROS TO WS-BF-TAPPING-QTY WS-BF-ALERT-CNT          PGM019
+014100                        WS-BF-AVG-TEMP                            PGM019
+014200     END-IF                                                       PGM019
+014300     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM019
+014400         CALL 'SQLERR' USING SQLCODE                              PGM019
+014500     END-IF.                                                      PGM019
+014600*                                                                 PGM019
+014700 3000-WRITE-EXTRACT-RECORD.                                       PGM019
+014800     MOVE WS-EXTRACT-DATE    TO DX-EXTRACT-DATE                   PGM019
+014900     MOVE WS-PROD-TOTAL-QTY  TO DX-PROD-TOTAL-QTY                 PGM019
+015000     MOVE WS-PROD-TOTAL-CNT  TO DX-PROD-TOTAL-CNT                 PGM019
+015100     MOVE WS-PROD-ERROR-CNT  TO DX-PROD-ERROR-CNT                 PGM019
+015200     MOVE WS-INV-IN-CNT      TO DX-INV-IN-CNT                     PGM019
+015300     MOVE WS-INV-OUT-CNT     TO DX-INV-OUT-CNT                    PGM019
+015400     MOVE WS-INV-ERR-CNT     TO DX-INV-ERR-CNT                    PGM019
+015500     MOVE WS-QC-TOTAL-CNT    TO DX-QC-TOTAL-CNT                   PGM019
+015600     MOVE WS-QC-PASS-CNT     TO DX-QC-PASS-CNT                    PGM019
+015700     MOVE WS-QC-DEFECT-CNT   TO DX-QC-DEFECT-CNT                  PGM019
+015800     MOVE WS-QC-DEFECT-RATE  TO DX-QC-DEFECT-RATE                 PGM019
+015900     MOVE WS-BF-TAPPING-QTY  TO DX-BF-TAPPING-QTY                 PGM019
+016000     MOVE WS-BF-ALERT-CNT    TO DX-BF-ALERT-CNT                   PGM019
+016100     MOVE WS-BF-AVG-TEMP     TO DX-BF-AVG-TEMP                    PGM019
+016300     WRITE DAILY-OPS-EXTRACT-REC.                                 PGM019
+016400*                                                                 PGM019
+016500 9000-FINALIZE.                                                   PGM019
+016600     CLOSE DAILY-OPS-EXTRACT-FILE                                 PGM019
+016700     DISPLAY 'PGM019 COMPLETED - DAILY OPS EXTRACT WRITTEN'.      PGM019
+016800*                                                                 PGM019
+016900 9900-ABNORMAL-END.                                               PGM019
+016901     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM019
+017000     DISPLAY 'PGM019 ABEND - FILE STATUS: ' WS-FILE-STATUS        PGM019
+017100     CALL 'ABNDPGM' USING WS-FILE-STATUS                          PGM019
+017200     STOP RUN.                                                    PGM019
+017210 9750-DIAGNOSE-FILE-STATUS.                                       PGM019
+017211     EVALUATE WS-FILE-STATUS                                      PGM019
+017212         WHEN '10'                                                PGM019
+017213             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM019
+017214             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM019
+017215         WHEN '23'                                                PGM019
+017216             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM019
+017217             DISPLAY '  AND RETRY THE REQUEST'                    PGM019
+017218         WHEN '35'                                                PGM019
+017219             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM019
+017220             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM019
+017221         WHEN '37'                                                PGM019
+017222             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM019
+017223             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM019
+017224         WHEN '39'                                                PGM019
+017225             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM019
+017226             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM019
+017227         WHEN '41'                                                PGM019
+017228             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM019
+017229             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM019
+017230         WHEN '42'                                                PGM019
+017231             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM019
+017232             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM019
+017233         WHEN '46'                                                PGM019
+017234             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM019
+017235             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM019
+017236         WHEN OTHER                                               PGM019
+017237             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM019
+017238             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM019
+017239     END-EVALUATE.                                                PGM019
+017240*                                                                 PGM019
