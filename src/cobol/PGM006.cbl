@@ -1,217 +1,547 @@
-000100 IDENTIFICATION DIVISION.                                 PGM006
-000200 PROGRAM-ID.    PGM006.                                   PGM006
-000300 AUTHOR.        LEGACY-DEVELOPER.                         PGM006
-000400*                                                         PGM006
-000500* =========================================================PGM006
-000600* 프로그램명: 원자재 입고 및 검수 처리                     PGM006
-000700* 처리내용  : 원자재 입고 데이터를 처리하여                PGM006
-000800*            검수 결과에 따라 재고를 반영하고              PGM006
-000900*            불합격 자재는 반품 처리한다.                  PGM006
-001000* =========================================================PGM006
-001100                                                          PGM006
-001200 ENVIRONMENT DIVISION.                                    PGM006
-001300 CONFIGURATION SECTION.                                   PGM006
-001400 INPUT-OUTPUT SECTION.                                    PGM006
-001500 FILE-CONTROL.                                            PGM006
-001600     SELECT RM-RECEIPT-FILE                               PGM006
-001700         ASSIGN TO RMRCPT                                 PGM006
-001800         ORGANIZATION IS INDEXED                          PGM006
-001900         ACCESS MODE IS SEQUENTIAL                        PGM006
-002000         RECORD KEY IS RR-KEY                             PGM006
-002100         FILE STATUS IS WS-FILE-STATUS.                   PGM006
-002200     SELECT RM-MASTER-FILE                                PGM006
-002300         ASSIGN TO RMMAST                                 PGM006
-002400         ORGANIZATION IS INDEXED                          PGM006
-002500         ACCESS MODE IS RANDOM                            PGM006
-002600         RECORD KEY IS RM-MATL-CD                         PGM006
-002700         FILE STATUS IS WS-FILE-STATUS2.                  PGM006
-002800     SELECT RETURN-FILE                                   PGM006
-002900         ASSIGN TO RMRETN                                 PGM006
-003000         ORGANIZATION IS SEQUENTIAL                       PGM006
-003100         FILE STATUS IS WS-FILE-STATUS3.                  PGM006
-003200                                                          PGM006
-003300 DATA DIVISION.                                           PGM006
-003400 FILE SECTION.                                            PGM006
-003500 FD  RM-RECEIPT-FILE.                                     PGM006
-003600 01  RM-RECEIPT-REC.                                      PGM006
-003700     COPY CPYRMRC.                                        PGM006
-003800 FD  RM-MASTER-FILE.                                      PGM006
-003900 01  RM-MASTER-REC.                                       PGM006
-004000     COPY CPYRMMS.                                        PGM006
-004100 FD  RETURN-FILE.                                         PGM006
-004200 01  RETURN-REC.                                          PGM006
-004300     05 RT-MATL-CD           PIC X(12).                   PGM006
-004400     05 RT-RECEIPT-NO        PIC 9(10).                   PGM006
-004500     05 RT-RETURN-QTY        PIC S9(9)V99 COMP-3.         PGM006
-004600     05 RT-REASON-CD         PIC X(03).                   PGM006
-004700     05 RT-VENDOR-CD         PIC X(10).                   PGM006
-004800     05 RT-RETURN-DATE       PIC 9(08).                   PGM006
-004900     05 FILLER               PIC X(20).                   PGM006
-005000                                                          PGM006
-005100 WORKING-STORAGE SECTION.                                 PGM006
-005200 01  WS-FILE-STATUS          PIC XX.                      PGM006
-005300 01  WS-FILE-STATUS2         PIC XX.                      PGM006
-005400 01  WS-FILE-STATUS3         PIC XX.                      PGM006
-005500 01  WS-EOF-FLAG             PIC X VALUE 'N'.             PGM006
-005600     88 WS-EOF               VALUE 'Y'.                   PGM006
-005700 01  WS-RECEIPT-COUNT        PIC 9(7) VALUE ZEROS.        PGM006
-005800 01  WS-ACCEPT-COUNT         PIC 9(7) VALUE ZEROS.        PGM006
-005900 01  WS-REJECT-COUNT         PIC 9(5) VALUE ZEROS.        PGM006
-006000 01  WS-PARTIAL-COUNT        PIC 9(5) VALUE ZEROS.        PGM006
-006100 01  WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.        PGM006
-006200 01  WS-TOTAL-RECEIPT-AMT    PIC S9(11)V99 VALUE ZEROS.   PGM006
-006300 01  WS-TOTAL-ACCEPT-AMT     PIC S9(11)V99 VALUE ZEROS.   PGM006
-006400 01  WS-TOTAL-RETURN-AMT     PIC S9(11)V99 VALUE ZEROS.   PGM006
-006500 01  WS-UNIT-PRICE           PIC S9(9)V99 VALUE ZEROS.    PGM006
-006600 01  WS-ACCEPT-QTY           PIC S9(9)V99 VALUE ZEROS.    PGM006
-006700 01  WS-REJECT-QTY           PIC S9(9)V99 VALUE ZEROS.    PGM006
-006800                                                          PGM006
-006900     EXEC SQL INCLUDE SQLCA END-EXEC.                     PGM006
-007000     EXEC SQL INCLUDE DCLTBRM END-EXEC.                   PGM006
-007100                                                          PGM006
-007200 PROCEDURE DIVISION.                                      PGM006
-007300*                                                         PGM006
-007400 0000-MAIN-PROCESS.                                       PGM006
-007500     PERFORM 1000-INITIALIZE                              PGM006
-007600     PERFORM 2000-PROCESS-RECEIPT                         PGM006
-007700         UNTIL WS-EOF                                     PGM006
-007800     PERFORM 3000-UPDATE-SUMMARY                          PGM006
-007900     PERFORM 9000-FINALIZE                                PGM006
-008000     STOP RUN.                                            PGM006
-008100*                                                         PGM006
-008200 1000-INITIALIZE.                                         PGM006
-008300     OPEN INPUT  RM-RECEIPT-FILE                           PGM006
-008400     OPEN I-O    RM-MASTER-FILE                            PGM006
-008500     OPEN OUTPUT RETURN-FILE                              PGM006
-008600     IF WS-FILE-STATUS NOT = '00'                         PGM006
-008700         DISPLAY 'RECEIPT FILE OPEN ERROR: '              PGM006
-008800                 WS-FILE-STATUS                           PGM006
-008900         PERFORM 9900-ABNORMAL-END                        PGM006
-009000     END-IF                                               PGM006
-009100     IF WS-FILE-STATUS2 NOT = '00'                        PGM006
-009200         DISPLAY 'MASTER FILE OPEN ERROR: '               PGM006
-009300                 WS-FILE-STATUS2                          PGM006
-009400         PERFORM 9900-ABNORMAL-END                        PGM006
-009500     END-IF                                               PGM006
-009600     PERFORM 1100-READ-FIRST-RECORD.                      PGM006
-009700*                                                         PGM006
-009800 1100-READ-FIRST-RECORD.                                  PGM006
-009900     READ RM-RECEIPT-FILE                                 PGM006
-010000     AT END SET WS-EOF TO TRUE                            PGM006
-010100     END-READ.                                            PGM006
-010200*                                                         PGM006
-010300 2000-PROCESS-RECEIPT.                                    PGM006
-010400     ADD 1 TO WS-RECEIPT-COUNT                            PGM006
-010500     MOVE RR-MATL-CD TO RM-MATL-CD                        PGM006
-010600     READ RM-MASTER-FILE                                  PGM006
-010700         INVALID KEY                                      PGM006
-010800             CALL 'ERRLOG' USING RR-MATL-CD               PGM006
-010900                                 RR-RECEIPT-NO            PGM006
-011000             ADD 1 TO WS-ERROR-COUNT                      PGM006
-011100         NOT INVALID KEY                                  PGM006
-011200             PERFORM 2100-INSPECT-MATERIAL                PGM006
-011300     END-READ                                             PGM006
-011400     READ RM-RECEIPT-FILE                                 PGM006
-011500     AT END SET WS-EOF TO TRUE                            PGM006
-011600     END-READ.                                            PGM006
-011700*                                                         PGM006
-011800 2100-INSPECT-MATERIAL.                                   PGM006
-011900     MOVE RM-UNIT-PRICE TO WS-UNIT-PRICE                  PGM006
-012000     EVALUATE RR-INSPECT-CD                               PGM006
-012100         WHEN 'A'                                         PGM006
-012200             PERFORM 2200-ACCEPT-FULL                     PGM006
-012300         WHEN 'P'                                         PGM006
-012400             PERFORM 2300-ACCEPT-PARTIAL                  PGM006
-012500         WHEN 'R'                                         PGM006
-012600             PERFORM 2400-REJECT-MATERIAL                 PGM006
-012700         WHEN OTHER                                       PGM006
-012800             CALL 'ERRLOG' USING RR-MATL-CD               PGM006
-012900                                 RR-INSPECT-CD            PGM006
-013000             ADD 1 TO WS-ERROR-COUNT                      PGM006
-013100     END-EVALUATE.                                        PGM006
-013200*                                                         PGM006
-013300 2200-ACCEPT-FULL.                                        PGM006
-013400     ADD RR-RECEIPT-QTY TO RM-STOCK-QTY                   PGM006
-013500     MOVE RR-RECEIPT-DT TO RM-LAST-IN-DT                  PGM006
-013600     COMPUTE WS-ACCEPT-QTY = RR-RECEIPT-QTY               PGM006
-013700     COMPUTE WS-TOTAL-ACCEPT-AMT =                        PGM006
-013800         WS-TOTAL-ACCEPT-AMT +                            PGM006
-013900         (RR-RECEIPT-QTY * WS-UNIT-PRICE)                 PGM006
-014000     COMPUTE WS-TOTAL-RECEIPT-AMT =                       PGM006
-014100         WS-TOTAL-RECEIPT-AMT +                           PGM006
-014200         (RR-RECEIPT-QTY * WS-UNIT-PRICE)                 PGM006
-014300     ADD 1 TO WS-ACCEPT-COUNT                             PGM006
-014400     REWRITE RM-MASTER-REC.                               PGM006
-014500*                                                         PGM006
-014600 2300-ACCEPT-PARTIAL.                                     PGM006
-014700     COMPUTE WS-ACCEPT-QTY =                              PGM006
-014800         RR-RECEIPT-QTY * RR-ACCEPT-RATE / 100            PGM006
-014900     COMPUTE WS-REJECT-QTY =                              PGM006
-015000         RR-RECEIPT-QTY - WS-ACCEPT-QTY                   PGM006
-015100     ADD WS-ACCEPT-QTY TO RM-STOCK-QTY                    PGM006
-015200     MOVE RR-RECEIPT-DT TO RM-LAST-IN-DT                  PGM006
-015300     COMPUTE WS-TOTAL-ACCEPT-AMT =                        PGM006
-015400         WS-TOTAL-ACCEPT-AMT +                            PGM006
-015500         (WS-ACCEPT-QTY * WS-UNIT-PRICE)                 PGM006
-015600     COMPUTE WS-TOTAL-RECEIPT-AMT =                       PGM006
-015700         WS-TOTAL-RECEIPT-AMT +                           PGM006
-015800         (RR-RECEIPT-QTY * WS-UNIT-PRICE)                 PGM006
-015900     ADD 1 TO WS-PARTIAL-COUNT                            PGM006
-016000     REWRITE RM-MASTER-REC                                PGM006
-016100     PERFORM 2410-WRITE-RETURN                            PGM006
-016200         WITH WS-REJECT-QTY RR-REASON-CD.                 PGM006
-016300*                                                         PGM006
-016400 2400-REJECT-MATERIAL.                                    PGM006
-016500     MOVE RR-RECEIPT-QTY TO WS-REJECT-QTY                 PGM006
-016600     COMPUTE WS-TOTAL-RETURN-AMT =                        PGM006
-016700         WS-TOTAL-RETURN-AMT +                            PGM006
-016800         (RR-RECEIPT-QTY * WS-UNIT-PRICE)                 PGM006
-016900     ADD 1 TO WS-REJECT-COUNT                             PGM006
-017000     CALL 'MATRETN' USING RR-MATL-CD                     PGM006
-017100                          RR-VENDOR-CD                    PGM006
-017200                          RR-RECEIPT-QTY                  PGM006
-017300     PERFORM 2410-WRITE-RETURN                            PGM006
-017400         WITH RR-RECEIPT-QTY RR-REASON-CD.                PGM006
-017500*                                                         PGM006
-017600 2410-WRITE-RETURN.                                       PGM006
-017700     INITIALIZE RETURN-REC                                PGM006
-017800     MOVE RR-MATL-CD     TO RT-MATL-CD                    PGM006
-017900     MOVE RR-RECEIPT-NO  TO RT-RECEIPT-NO                 PGM006
-018000     MOVE WS-REJECT-QTY  TO RT-RETURN-QTY                 PGM006
-018100     MOVE RR-REASON-CD   TO RT-REASON-CD                  PGM006
-018200     MOVE RR-VENDOR-CD   TO RT-VENDOR-CD                  PGM006
-018300     MOVE RR-RECEIPT-DT  TO RT-RETURN-DATE                PGM006
-018400     WRITE RETURN-REC.                                    PGM006
-018500*                                                         PGM006
-018600 3000-UPDATE-SUMMARY.                                     PGM006
-018700     EXEC SQL                                             PGM006
-018800         INSERT INTO TB_RM_DAILY_RECEIPT                  PGM006
-018900         (RECEIPT_DATE, RECEIPT_CNT, ACCEPT_CNT,          PGM006
-019000          REJECT_CNT, PARTIAL_CNT,                        PGM006
-019100          TOTAL_AMT, ACCEPT_AMT, RETURN_AMT)              PGM006
-019200         VALUES                                           PGM006
-019300         (CURRENT DATE,                                   PGM006
-019400          :WS-RECEIPT-COUNT, :WS-ACCEPT-COUNT,            PGM006
-019500          :WS-REJECT-COUNT, :WS-PARTIAL-COUNT,            PGM006
-019600          :WS-TOTAL-RECEIPT-AMT,                          PGM006
-019700          :WS-TOTAL-ACCEPT-AMT,                           PGM006
-019800          :WS-TOTAL-RETURN-AMT)                           PGM006
-019900     END-EXEC                                             PGM006
-020000     IF SQLCODE NOT = 0                                   PGM006
-020100         CALL 'SQLERR' USING SQLCODE                      PGM006
-020200     END-IF.                                              PGM006
-020300*                                                         PGM006
-020400 9000-FINALIZE.                                           PGM006
-020500     CLOSE RM-RECEIPT-FILE                                PGM006
-020600     CLOSE RM-MASTER-FILE                                 PGM006
-020700     CLOSE RETURN-FILE                                    PGM006
-020800     DISPLAY 'PGM006 COMPLETED: '                         PGM006
-020900             WS-RECEIPT-COUNT ' RECEIPTS, '               PGM006
-021000             WS-ACCEPT-COUNT ' ACCEPTED, '                PGM006
-021100             WS-REJECT-COUNT ' REJECTED'.                 PGM006
-021200*                                                         PGM006
-021300 9900-ABNORMAL-END.                                       PGM006
-021400     DISPLAY 'PGM006 ABEND - STATUS: '                    PGM006
-021500             WS-FILE-STATUS                               PGM006
-021600     CALL 'ABNDPGM' USING WS-FILE-STATUS                 PGM006
-021700     STOP RUN.                                            PGM006
+000100 IDENTIFICATION DIVISION.                                         PGM006
+000200 PROGRAM-ID.    PGM006.                                           PGM006
+000300 AUTHOR.        LEGACY-DEVELOPER.                                 PGM006
+000400*                                                                 PGM006
+000500* =========================================================       PGM006
+000600* 프로그램명: 원자재 입고 및 검수 처리                                           PGM006
+000700* 처리내용  : 원자재 입고 데이터를 처리하여                                        PGM006
+000800*            검수 결과에 따라 재고를 반영하고                                   PGM006
+000900*            불합격 자재는 반품 처리한다.                                     PGM006
+001000* =========================================================       PGM006
+001100                                                                  PGM006
+001200 ENVIRONMENT DIVISION.                                            PGM006
+001300 CONFIGURATION SECTION.                                           PGM006
+001400 INPUT-OUTPUT SECTION.                                            PGM006
+001500 FILE-CONTROL.                                                    PGM006
+001600     SELECT RM-RECEIPT-FILE                                       PGM006
+001700         ASSIGN TO RMRCPT                                         PGM006
+001800         ORGANIZATION IS INDEXED                                  PGM006
+001900         ACCESS MODE IS SEQUENTIAL                                PGM006
+002000         RECORD KEY IS RR-KEY                                     PGM006
+002100         FILE STATUS IS WS-FILE-STATUS.                           PGM006
+002200     SELECT RM-MASTER-FILE                                        PGM006
+002300         ASSIGN TO RMMAST                                         PGM006
+002400         ORGANIZATION IS INDEXED                                  PGM006
+002500         ACCESS MODE IS RANDOM                                    PGM006
+002600         RECORD KEY IS RM-MATL-CD                                 PGM006
+002700         FILE STATUS IS WS-FILE-STATUS2.                          PGM006
+002800     SELECT RETURN-FILE                                           PGM006
+002900         ASSIGN TO RMRETN                                         PGM006
+003000         ORGANIZATION IS SEQUENTIAL                               PGM006
+003100         FILE STATUS IS WS-FILE-STATUS3.                          PGM006
+003110     SELECT PO-MASTER-FILE                                        PGM006
+003120         ASSIGN TO POMAST                                         PGM006
+003130         ORGANIZATION IS INDEXED                                  PGM006
+003140         ACCESS MODE IS RANDOM                                    PGM006
+003150         RECORD KEY IS PO-NO                                      PGM006
+003160         FILE STATUS IS WS-FILE-STATUS4.                          PGM006
+003170     SELECT DEBIT-MEMO-FILE                                       PGM006
+003180         ASSIGN TO DBTMEMO                                        PGM006
+003190         ORGANIZATION IS SEQUENTIAL                               PGM006
+003195         FILE STATUS IS WS-FILE-STATUS5.                          PGM006
+003196     SELECT OPTIONAL AUDIT-TRAIL-FILE                             PGM006
+003197         ASSIGN TO AUDTRAIL                                       PGM006
+003198         ORGANIZATION IS SEQUENTIAL                               PGM006
+003199         FILE STATUS IS WS-FILE-STATUS6.                          PGM006
+003199     SELECT CHECKPOINT-FILE                                       PGM006
+003199         ASSIGN TO PGM6CKPT                                       PGM006
+003199         ORGANIZATION IS SEQUENTIAL                               PGM006
+003199         FILE STATUS IS WS-FILE-STATUS7.                          PGM006
+003200                                                                  PGM006
+003300 DATA DIVISION.                                                   PGM006
+003400 FILE SECTION.                                                    PGM006
+003500 FD  RM-RECEIPT-FILE.                                             PGM006
+003600 01  RM-RECEIPT-REC.                                              PGM006
+003700     COPY CPYRMRC.                                                PGM006
+003800 FD  RM-MASTER-FILE.                                              PGM006
+003900 01  RM-MASTER-REC.                                               PGM006
+004000     COPY CPYRMMS.                                                PGM006
+004100 FD  RETURN-FILE.                                                 PGM006
+004200 01  RETURN-REC.                                                  PGM006
+004300     05 RT-MATL-CD           PIC X(12).                           PGM006
+004400     05 RT-RECEIPT-NO        PIC 9(10).                           PGM006
+004500     05 RT-RETURN-QTY        PIC S9(9)V99 COMP-3.                 PGM006
+004600     05 RT-REASON-CD         PIC X(03).                           PGM006
+004700     05 RT-VENDOR-CD         PIC X(10).                           PGM006
+004800     05 RT-RETURN-DATE       PIC 9(08).                           PGM006
+004900     05 FILLER               PIC X(20).                           PGM006
+004910 FD  PO-MASTER-FILE.                                              PGM006
+004920 01  PO-MASTER-REC.                                               PGM006
+004930     COPY CPYPOMS.                                                PGM006
+004940 FD  DEBIT-MEMO-FILE.                                             PGM006
+004950 01  DEBIT-MEMO-REC.                                              PGM006
+004960     05 DM-VENDOR-CD          PIC X(10).                          PGM006
+004970     05 DM-MATL-CD            PIC X(12).                          PGM006
+004980     05 DM-RECEIPT-NO         PIC 9(10).                          PGM006
+004990     05 DM-REJECT-QTY         PIC S9(9)V99 COMP-3.                PGM006
+004991     05 DM-UNIT-PRICE         PIC S9(9)V99 COMP-3.                PGM006
+004992     05 DM-CHARGEBACK-AMT     PIC S9(11)V99 COMP-3.               PGM006
+004993     05 DM-REASON-CD          PIC X(03).                          PGM006
+004994     05 FILLER                PIC X(17).                          PGM006
+004995 FD  AUDIT-TRAIL-FILE.                                            PGM006
+004996 01  AUDIT-TRAIL-REC.                                             PGM006
+004997     COPY CPYAUDIT.                                               PGM006
+004998 FD  CHECKPOINT-FILE.                                             PGM006
+004998 01  CHECKPOINT-REC.                                              PGM006
+004998     COPY CPYCKPT.                                                PGM006
+004999*                                                                 PGM006
+004999 01  CKX6-REC REDEFINES CHECKPOINT-REC.                           PGM006
+004999     05 FILLER                PIC X(95).                          PGM006
+004999     05 CKX6-PARTIAL-COUNT    PIC 9(05).                          PGM006
+004999     05 CKX6-ERROR-COUNT      PIC 9(05).                          PGM006
+004999     05 CKX6-SHORTAGE-COUNT   PIC 9(05).                          PGM006
+004999     05 CKX6-PO-ERROR-COUNT   PIC 9(05).                          PGM006
+004999     05 CKX6-PO-VARIANCE-CNT  PIC 9(05).                          PGM006
+004999     05 FILLER                PIC X(375).                         PGM006
+005000                                                                  PGM006
+005100 WORKING-STORAGE SECTION.                                         PGM006
+005200 01  WS-FILE-STATUS          PIC XX.                              PGM006
+005300 01  WS-FILE-STATUS2         PIC XX.                              PGM006
+005400 01  WS-FILE-STATUS3         PIC XX.                              PGM006
+005410 01  WS-FILE-STATUS4         PIC XX.                              PGM006
+005420 01  WS-FILE-STATUS5         PIC XX.                              PGM006
+005425 01  WS-FILE-STATUS6         PIC XX.                              PGM006
+005426 01  WS-FILE-STATUS7         PIC XX.                              PGM006
+005427 01  WS-RESTART-FLAG         PIC X VALUE 'N'.                     PGM006
+005427     88 WS-RESTART-RUN       VALUE 'Y'.                           PGM006
+005428 01  WS-CKPT-EXISTS          PIC X VALUE 'N'.                     PGM006
+005428     88 WS-CKPT-FOUND        VALUE 'Y'.                           PGM006
+005429 01  WS-RESTART-KEY          PIC X(18).                           PGM006
+005429 01  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 01000.               PGM006
+005429 01  WS-RECS-SINCE-CKPT      PIC 9(05) VALUE ZEROS.               PGM006
+005429 01  WS-ABEND-STATUS         PIC XX.                              PGM006
+005430 01  WS-AUDIT-OPEN-FLAG      PIC X VALUE 'N'.                     PGM006
+005431     88 WS-AUDIT-READY       VALUE 'Y'.                           PGM006
+005432 01  WS-AUDIT-COND           PIC X(10).                           PGM006
+005433 01  WS-AUDIT-KEY1           PIC X(15).                           PGM006
+005434 01  WS-AUDIT-KEY2           PIC X(15).                           PGM006
+005435 01  WS-AUDIT-DESC           PIC X(40).                           PGM006
+005430 01  WS-DATE-STATUS          PIC XX.                              PGM006
+005500 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM006
+005600     88 WS-EOF               VALUE 'Y'.                           PGM006
+005700 01  WS-RECEIPT-COUNT        PIC 9(7) VALUE ZEROS.                PGM006
+005800 01  WS-ACCEPT-COUNT         PIC 9(7) VALUE ZEROS.                PGM006
+005900 01  WS-REJECT-COUNT         PIC 9(5) VALUE ZEROS.                PGM006
+006000 01  WS-PARTIAL-COUNT        PIC 9(5) VALUE ZEROS.                PGM006
+006100 01  WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.                PGM006
+006200 01  WS-TOTAL-RECEIPT-AMT    PIC S9(11)V99 VALUE ZEROS.           PGM006
+006300 01  WS-TOTAL-ACCEPT-AMT     PIC S9(11)V99 VALUE ZEROS.           PGM006
+006400 01  WS-TOTAL-RETURN-AMT     PIC S9(11)V99 VALUE ZEROS.           PGM006
+006500 01  WS-UNIT-PRICE           PIC S9(9)V99 VALUE ZEROS.            PGM006
+006600 01  WS-ACCEPT-QTY           PIC S9(9)V99 VALUE ZEROS.            PGM006
+006700 01  WS-REJECT-QTY           PIC S9(9)V99 VALUE ZEROS.            PGM006
+006710 01  WS-SHORTAGE-COUNT       PIC 9(5) VALUE ZEROS.                PGM006
+006720 01  WS-PO-ERROR-COUNT       PIC 9(5) VALUE ZEROS.                PGM006
+006730 01  WS-PO-VARIANCE-COUNT    PIC 9(5) VALUE ZEROS.                PGM006
+006800                                                                  PGM006
+006900     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM006
+007000     EXEC SQL INCLUDE DCLTBRM END-EXEC.                           PGM006
+007100                                                                  PGM006
+007200 PROCEDURE DIVISION.                                              PGM006
+007300*                                                                 PGM006
+007400 0000-MAIN-PROCESS.                                               PGM006
+007500     PERFORM 1000-INITIALIZE                                      PGM006
+007600     PERFORM 2000-PROCESS-RECEIPT                                 PGM006
+007700         UNTIL WS-EOF                                             PGM006
+007800     PERFORM 3000-UPDATE-SUMMARY                                  PGM006
+007900     PERFORM 9000-FINALIZE                                        PGM006
+008000     GOBACK.                                                      PGM006
+008100*                                                                 PGM006
+008200 1000-INITIALIZE.                                                 PGM006
+008210     PERFORM 1040-OPEN-AUDIT-TRAIL                                PGM006
+008220     PERFORM 1050-OPEN-CHECKPOINT                                 PGM006
+008300     OPEN INPUT  RM-RECEIPT-FILE                                  PGM006
+008400     OPEN I-O    RM-MASTER-FILE                                   PGM006
+008410     OPEN I-O    PO-MASTER-FILE                                   PGM006
+008500     IF WS-RESTART-RUN                                            PGM006
+008500         OPEN EXTEND RETURN-FILE                                  PGM006
+008500     ELSE                                                         PGM006
+008500         OPEN OUTPUT RETURN-FILE                                  PGM006
+008500     END-IF                                                       PGM006
+008510     IF WS-RESTART-RUN                                            PGM006
+008510         OPEN EXTEND DEBIT-MEMO-FILE                              PGM006
+008510     ELSE                                                         PGM006
+008510         OPEN OUTPUT DEBIT-MEMO-FILE                              PGM006
+008510     END-IF                                                       PGM006
+008600     IF WS-FILE-STATUS NOT = '00'                                 PGM006
+008700         DISPLAY 'RECEIPT FILE OPEN ERROR: '                      PGM006
+008800                 WS-FILE-STATUS                                   PGM006
+008850         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM006
+008900         PERFORM 9900-ABNORMAL-END                                PGM006
+009000     END-IF                                                       PGM006
+009100     IF WS-FILE-STATUS2 NOT = '00'                                PGM006
+009200         DISPLAY 'MASTER FILE OPEN ERROR: '                       PGM006
+009300                 WS-FILE-STATUS2                                  PGM006
+009350         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM006
+009400         PERFORM 9900-ABNORMAL-END                                PGM006
+009500     END-IF                                                       PGM006
+009510     IF WS-FILE-STATUS4 NOT = '00'                                PGM006
+009520         DISPLAY 'PO MASTER OPEN ERROR: '                         PGM006
+009530                 WS-FILE-STATUS4                                  PGM006
+009535         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM006
+009540         PERFORM 9900-ABNORMAL-END                                PGM006
+009550     END-IF                                                       PGM006
+009560     IF WS-FILE-STATUS5 NOT = '00'                                PGM006
+009570         DISPLAY 'DEBIT MEMO FILE OPEN ERROR: '                   PGM006
+009580                 WS-FILE-STATUS5                                  PGM006
+009585         MOVE WS-FILE-STATUS5 TO WS-ABEND-STATUS                  PGM006
+009590         PERFORM 9900-ABNORMAL-END                                PGM006
+009595     END-IF                                                       PGM006
+009600     PERFORM 1100-READ-FIRST-RECORD                               PGM006
+009601     PERFORM 1150-SKIP-TO-RESTART-POINT                           PGM006
+009602         UNTIL WS-EOF OR NOT WS-RESTART-RUN                       PGM006
+009603         OR RR-KEY > WS-RESTART-KEY.                              PGM006
+009700*                                                                 PGM006
+009710 1040-OPEN-AUDIT-TRAIL.                                           PGM006
+009720     OPEN EXTEND AUDIT-TRAIL-FILE                                 PGM006
+009730     IF WS-FILE-STATUS6 = '00' OR WS-FILE-STATUS6 = '05'          PGM006
+009740         SET WS-AUDIT-READY TO TRUE                               PGM006
+009740     ELSE                                                         PGM006
+009740         DISPLAY 'AUDIT TRAIL OPEN ERROR: ' WS-FILE-STATUS6       PGM006
+009740     END-IF.                                                      PGM006
+009740*                                                                 PGM006
+009800 1100-READ-FIRST-RECORD.                                          PGM006
+009900     READ RM-RECEIPT-FILE                                         PGM006
+010000     AT END SET WS-EOF TO TRUE                                    PGM006
+010100     END-READ.                                                    PGM006
+010110*                                                                 PGM006
+010120 1050-OPEN-CHECKPOINT.                                            PGM006
+010130     OPEN I-O CHECKPOINT-FILE                                     PGM006
+010140     IF WS-FILE-STATUS7 NOT = '00'                                PGM006
+010150         DISPLAY 'CHECKPOINT OPEN ERROR: ' WS-FILE-STATUS7        PGM006
+010155         MOVE WS-FILE-STATUS7 TO WS-ABEND-STATUS                  PGM006
+010160         PERFORM 9900-ABNORMAL-END                                PGM006
+010170     END-IF                                                       PGM006
+010180     READ CHECKPOINT-FILE                                         PGM006
+010190         AT END                                                   PGM006
+010190             MOVE 'N' TO WS-CKPT-EXISTS                           PGM006
+010190             MOVE ZEROS TO CK-CHECKPOINT-CNT                      PGM006
+010190         NOT AT END                                               PGM006
+010190             MOVE 'Y' TO WS-CKPT-EXISTS                           PGM006
+010190             IF CK-INCOMPLETE                                     PGM006
+010191                 AND CK-PROGRAM-ID = 'PGM006'                     PGM006
+010190                 MOVE 'Y' TO WS-RESTART-FLAG                      PGM006
+010190                 MOVE CK-RESTART-KEY TO WS-RESTART-KEY            PGM006
+010190                 MOVE CK-ACCUM-1     TO WS-RECEIPT-COUNT          PGM006
+010190                 MOVE CK-ACCUM-2     TO WS-ACCEPT-COUNT           PGM006
+010190                 MOVE CK-ACCUM-3     TO WS-REJECT-COUNT           PGM006
+010192                 MOVE CK-ACCUM-4     TO WS-TOTAL-RECEIPT-AMT      PGM006
+010193                 MOVE CK-ACCUM-5     TO WS-TOTAL-ACCEPT-AMT       PGM006
+010194                 MOVE CK-ACCUM-6     TO WS-TOTAL-RETURN-AMT       PGM006
+010195                 MOVE CKX6-PARTIAL-COUNT  TO WS-PARTIAL-COUNT     PGM006
+010196                 MOVE CKX6-ERROR-COUNT    TO WS-ERROR-COUNT       PGM006
+010197                 MOVE CKX6-SHORTAGE-COUNT TO WS-SHORTAGE-COUNT    PGM006
+010198                 MOVE CKX6-PO-ERROR-COUNT TO WS-PO-ERROR-COUNT    PGM006
+010199                 MOVE CKX6-PO-VARIANCE-CNT                        PGM006
+010199                                   TO WS-PO-VARIANCE-COUNT        PGM006
+010190                 DISPLAY 'PGM006 RESTART KEY: ' WS-RESTART-KEY    PGM006
+010195             ELSE                                                 PGM006
+010196                 IF CK-INCOMPLETE                                 PGM006
+010197                     DISPLAY 'CHECKPOINT PROGRAM ID MISMATCH: '   PGM006
+010198                             CK-PROGRAM-ID                        PGM006
+010199                 END-IF                                           PGM006
+010190             END-IF                                               PGM006
+010190     END-READ.                                                    PGM006
+010200*                                                                 PGM006
+010210 1150-SKIP-TO-RESTART-POINT.                                      PGM006
+010220     READ RM-RECEIPT-FILE                                         PGM006
+010220     AT END SET WS-EOF TO TRUE                                    PGM006
+010220     END-READ.                                                    PGM006
+010230*                                                                 PGM006
+010250 2050-VALIDATE-RECEIPT-DATE.                                      PGM006
+010260     CALL 'DATECHK' USING RR-RECEIPT-DT WS-DATE-STATUS.           PGM006
+010270*                                                                 PGM006
+010300 2000-PROCESS-RECEIPT.                                            PGM006
+010400     ADD 1 TO WS-RECEIPT-COUNT                                    PGM006
+010410     PERFORM 2050-VALIDATE-RECEIPT-DATE                           PGM006
+010420     IF WS-DATE-STATUS NOT = '00'                                 PGM006
+010422         MOVE 'ERROR'       TO WS-AUDIT-COND                      PGM006
+010424         MOVE RR-MATL-CD    TO WS-AUDIT-KEY1                      PGM006
+010426         MOVE RR-RECEIPT-DT TO WS-AUDIT-KEY2                      PGM006
+010428         MOVE 'INVALID RECEIPT DATE' TO WS-AUDIT-DESC             PGM006
+010429         PERFORM 9700-WRITE-AUDIT-RECORD                          PGM006
+010430         CALL 'ERRLOG' USING RR-MATL-CD                           PGM006
+010440                             RR-RECEIPT-DT                        PGM006
+010450         ADD 1 TO WS-ERROR-COUNT                                  PGM006
+010460     ELSE                                                         PGM006
+010500         MOVE RR-MATL-CD TO RM-MATL-CD                            PGM006
+010600         READ RM-MASTER-FILE                                      PGM006
+010700             INVALID KEY                                          PGM006
+010720                 MOVE 'ERROR'         TO WS-AUDIT-COND            PGM006
+010740                 MOVE RR-MATL-CD      TO WS-AUDIT-KEY1            PGM006
+010760                 MOVE RR-RECEIPT-NO   TO WS-AUDIT-KEY2            PGM006
+010780                 MOVE 'MATL MASTER NOT FOUND' TO WS-AUDIT-DESC    PGM006
+010790                 PERFORM 9700-WRITE-AUDIT-RECORD                  PGM006
+010800                 CALL 'ERRLOG' USING RR-MATL-CD                   PGM006
+010900                                     RR-RECEIPT-NO                PGM006
+011000                 ADD 1 TO WS-ERROR-COUNT                          PGM006
+011100             NOT INVALID KEY                                      PGM006
+011200                 PERFORM 2100-INSPECT-MATERIAL                    PGM006
+011300         END-READ                                                 PGM006
+011310         PERFORM 2600-RECONCILE-PURCHASE-ORDER                    PGM006
+011320     END-IF                                                       PGM006
+011330     ADD 1 TO WS-RECS-SINCE-CKPT                                  PGM006
+011340     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL              PGM006
+011350         PERFORM 2900-WRITE-CHECKPOINT                            PGM006
+011360         MOVE ZEROS TO WS-RECS-SINCE-CKPT                         PGM006
+011370     END-IF                                                       PGM006
+011400     READ RM-RECEIPT-FILE                                         PGM006
+011500     AT END SET WS-EOF TO TRUE                                    PGM006
+011600     END-READ.                                                    PGM006
+011700*                                                                 PGM006
+011800 2100-INSPECT-MATERIAL.                                           PGM006
+011900     MOVE RM-UNIT-PRICE TO WS-UNIT-PRICE                          PGM006
+012000     EVALUATE RR-INSPECT-CD                                       PGM006
+012100         WHEN 'A'                                                 PGM006
+012200             PERFORM 2200-ACCEPT-FULL                             PGM006
+012300         WHEN 'P'                                                 PGM006
+012400             PERFORM 2300-ACCEPT-PARTIAL                          PGM006
+012500         WHEN 'R'                                                 PGM006
+012600             PERFORM 2400-REJECT-MATERIAL                         PGM006
+012700         WHEN OTHER                                               PGM006
+012720             MOVE 'ERROR'        TO WS-AUDIT-COND                 PGM006
+012740             MOVE RR-MATL-CD     TO WS-AUDIT-KEY1                 PGM006
+012760             MOVE RR-INSPECT-CD  TO WS-AUDIT-KEY2                 PGM006
+012780             MOVE 'INVALID INSPECTION CODE' TO WS-AUDIT-DESC      PGM006
+012790             PERFORM 9700-WRITE-AUDIT-RECORD                      PGM006
+012800             CALL 'ERRLOG' USING RR-MATL-CD                       PGM006
+012900                                 RR-INSPECT-CD                    PGM006
+013000             ADD 1 TO WS-ERROR-COUNT                              PGM006
+013100     END-EVALUATE.                                                PGM006
+013200*                                                                 PGM006
+013300 2200-ACCEPT-FULL.                                                PGM006
+013400     ADD RR-RECEIPT-QTY TO RM-STOCK-QTY                           PGM006
+013500     MOVE RR-RECEIPT-DT TO RM-LAST-IN-DT                          PGM006
+013600     COMPUTE WS-ACCEPT-QTY = RR-RECEIPT-QTY                       PGM006
+013700     COMPUTE WS-TOTAL-ACCEPT-AMT =                                PGM006
+013800         WS-TOTAL-ACCEPT-AMT +                                    PGM006
+013900         (RR-RECEIPT-QTY * WS-UNIT-PRICE)                         PGM006
+014000     COMPUTE WS-TOTAL-RECEIPT-AMT =                               PGM006
+014100         WS-TOTAL-RECEIPT-AMT +                                   PGM006
+014200         (RR-RECEIPT-QTY * WS-UNIT-PRICE)                         PGM006
+014300     ADD 1 TO WS-ACCEPT-COUNT                                     PGM006
+014310     REWRITE RM-MASTER-REC                                        PGM006
+014320     PERFORM 2500-CHECK-SAFETY-STOCK.                              PGM006
+014500*                                                                 PGM006
+014600 2300-ACCEPT-PARTIAL.                                             PGM006
+014700     COMPUTE WS-ACCEPT-QTY =                                      PGM006
+014800         RR-RECEIPT-QTY * RR-ACCEPT-RATE / 100                    PGM006
+014900     COMPUTE WS-REJECT-QTY =                                      PGM006
+015000         RR-RECEIPT-QTY - WS-ACCEPT-QTY                           PGM006
+015100     ADD WS-ACCEPT-QTY TO RM-STOCK-QTY                            PGM006
+015200     MOVE RR-RECEIPT-DT TO RM-LAST-IN-DT                          PGM006
+015300     COMPUTE WS-TOTAL-ACCEPT-AMT =                                PGM006
+015400         WS-TOTAL-ACCEPT-AMT +                                    PGM006
+015500         (WS-ACCEPT-QTY * WS-UNIT-PRICE)                          PGM006
+015600     COMPUTE WS-TOTAL-RECEIPT-AMT =                               PGM006
+015700         WS-TOTAL-RECEIPT-AMT +                                   PGM006
+015800         (RR-RECEIPT-QTY * WS-UNIT-PRICE)                         PGM006
+015900     ADD 1 TO WS-PARTIAL-COUNT                                    PGM006
+016000     REWRITE RM-MASTER-REC                                        PGM006
+016050     PERFORM 2500-CHECK-SAFETY-STOCK                              PGM006
+016100     PERFORM 2410-WRITE-RETURN.                                   PGM006
+016300*                                                                 PGM006
+016400 2400-REJECT-MATERIAL.                                            PGM006
+016500     MOVE RR-RECEIPT-QTY TO WS-REJECT-QTY                         PGM006
+016600     COMPUTE WS-TOTAL-RETURN-AMT =                                PGM006
+016700         WS-TOTAL-RETURN-AMT +                                    PGM006
+016800         (RR-RECEIPT-QTY * WS-UNIT-PRICE)                         PGM006
+016900     ADD 1 TO WS-REJECT-COUNT                                     PGM006
+017000     CALL 'MATRETN' USING RR-MATL-CD                              PGM006
+017100                          RR-VENDOR-CD                            PGM006
+017200                          RR-RECEIPT-QTY                          PGM006
+017300     PERFORM 2410-WRITE-RETURN.                                   PGM006
+017500*                                                                 PGM006
+017600 2410-WRITE-RETURN.                                               PGM006
+017700     INITIALIZE RETURN-REC                                        PGM006
+017800     MOVE RR-MATL-CD     TO RT-MATL-CD                            PGM006
+017900     MOVE RR-RECEIPT-NO  TO RT-RECEIPT-NO                         PGM006
+018000     MOVE WS-REJECT-QTY  TO RT-RETURN-QTY                         PGM006
+018100     MOVE RR-REASON-CD   TO RT-REASON-CD                          PGM006
+018200     MOVE RR-VENDOR-CD   TO RT-VENDOR-CD                          PGM006
+018300     MOVE RR-RECEIPT-DT  TO RT-RETURN-DATE                        PGM006
+018400     WRITE RETURN-REC                                             PGM006
+018410     PERFORM 2420-WRITE-DEBIT-MEMO.                                PGM006
+018420*                                                                 PGM006
+018430 2420-WRITE-DEBIT-MEMO.                                           PGM006
+018440     INITIALIZE DEBIT-MEMO-REC                                    PGM006
+018441     MOVE RR-VENDOR-CD   TO DM-VENDOR-CD                          PGM006
+018442     MOVE RR-MATL-CD     TO DM-MATL-CD                            PGM006
+018443     MOVE RR-RECEIPT-NO  TO DM-RECEIPT-NO                         PGM006
+018444     MOVE WS-REJECT-QTY  TO DM-REJECT-QTY                         PGM006
+018445     MOVE WS-UNIT-PRICE  TO DM-UNIT-PRICE                         PGM006
+018446     MOVE RR-REASON-CD   TO DM-REASON-CD                          PGM006
+018447     COMPUTE DM-CHARGEBACK-AMT =                                  PGM006
+018448         WS-REJECT-QTY * WS-UNIT-PRICE                            PGM006
+018449     WRITE DEBIT-MEMO-REC.                                        PGM006
+018450*                                                                 PGM006
+018500 2500-CHECK-SAFETY-STOCK.                                         PGM006
+018510     IF RM-STOCK-QTY < RM-SAFETY-QTY                              PGM006
+018520         ADD 1 TO WS-SHORTAGE-COUNT                               PGM006
+018530         CALL 'STKALRT' USING RM-MATL-CD                          PGM006
+018540                              RM-STOCK-QTY                        PGM006
+018550                              RM-SAFETY-QTY                       PGM006
+018560     END-IF.                                                      PGM006
+018570*                                                                 PGM006
+018580 2600-RECONCILE-PURCHASE-ORDER.                                   PGM006
+018581     MOVE RR-PO-NO TO PO-NO                                       PGM006
+018582     READ PO-MASTER-FILE                                          PGM006
+018583         INVALID KEY                                              PGM006
+018584         MOVE 'ERROR'       TO WS-AUDIT-COND                      PGM006
+018584         MOVE RR-PO-NO      TO WS-AUDIT-KEY1                      PGM006
+018584         MOVE RR-RECEIPT-NO TO WS-AUDIT-KEY2                      PGM006
+018584         MOVE 'PURCHASE ORDER NOT FOUND' TO WS-AUDIT-DESC         PGM006
+018584         PERFORM 9700-WRITE-AUDIT-RECORD                          PGM006
+018584             CALL 'ERRLOG' USING RR-PO-NO                         PGM006
+018585                                 RR-RECEIPT-NO                    PGM006
+018586             ADD 1 TO WS-PO-ERROR-COUNT                           PGM006
+018587         NOT INVALID KEY                                          PGM006
+018588             PERFORM 2610-CHECK-PO-STATUS                         PGM006
+018589     END-READ.                                                    PGM006
+018590*                                                                 PGM006
+018591 2610-CHECK-PO-STATUS.                                            PGM006
+018592     IF PO-CLOSED                                                 PGM006
+018593         CALL 'POALERT' USING PO-NO                               PGM006
+018594                              RR-RECEIPT-QTY                      PGM006
+018595                              PO-ORDER-QTY                        PGM006
+018596         ADD 1 TO WS-PO-VARIANCE-COUNT                            PGM006
+018597     ELSE                                                         PGM006
+018598         PERFORM 2620-UPDATE-PO-RECEIVED                          PGM006
+018599     END-IF.                                                      PGM006
+018601*                                                                 PGM006
+018602 2620-UPDATE-PO-RECEIVED.                                         PGM006
+018603     ADD RR-RECEIPT-QTY TO PO-RECEIVED-QTY                        PGM006
+018604     IF PO-RECEIVED-QTY > PO-ORDER-QTY                            PGM006
+018605         CALL 'POALERT' USING PO-NO                               PGM006
+018606                              RR-RECEIPT-QTY                      PGM006
+018607                              PO-ORDER-QTY                        PGM006
+018608         ADD 1 TO WS-PO-VARIANCE-COUNT                            PGM006
+018609     END-IF                                                       PGM006
+018610     IF PO-RECEIVED-QTY >= PO-ORDER-QTY                           PGM006
+018611         SET PO-CLOSED TO TRUE                                    PGM006
+018612     ELSE                                                         PGM006
+018613         ADD 1 TO PO-PARTIAL-CNT                                  PGM006
+018614         SET PO-PARTIAL TO TRUE                                   PGM006
+018615     END-IF                                                       PGM006
+018616     REWRITE PO-MASTER-REC.                                       PGM006
+018617*                                                                 PGM006
+018618 2900-WRITE-CHECKPOINT.                                           PGM006
+018619     MOVE 'PGM006'         TO CK-PROGRAM-ID                       PGM006
+018620     MOVE RR-KEY           TO CK-RESTART-KEY                      PGM006
+018621     ADD 1                 TO CK-CHECKPOINT-CNT                   PGM006
+018622     MOVE WS-RECEIPT-COUNT TO CK-ACCUM-1                          PGM006
+018623     MOVE WS-ACCEPT-COUNT  TO CK-ACCUM-2                          PGM006
+018624     MOVE WS-REJECT-COUNT  TO CK-ACCUM-3                          PGM006
+018625     MOVE WS-TOTAL-RECEIPT-AMT TO CK-ACCUM-4                      PGM006
+018626     MOVE WS-TOTAL-ACCEPT-AMT  TO CK-ACCUM-5                      PGM006
+018627     MOVE WS-TOTAL-RETURN-AMT  TO CK-ACCUM-6                      PGM006
+018627     MOVE WS-PARTIAL-COUNT     TO CKX6-PARTIAL-COUNT              PGM006
+018627     MOVE WS-ERROR-COUNT       TO CKX6-ERROR-COUNT                PGM006
+018627     MOVE WS-SHORTAGE-COUNT    TO CKX6-SHORTAGE-COUNT             PGM006
+018627     MOVE WS-PO-ERROR-COUNT    TO CKX6-PO-ERROR-COUNT             PGM006
+018627     MOVE WS-PO-VARIANCE-COUNT TO CKX6-PO-VARIANCE-CNT            PGM006
+018628     SET CK-INCOMPLETE     TO TRUE                                PGM006
+018629     IF WS-CKPT-FOUND                                             PGM006
+018630         REWRITE CHECKPOINT-REC                                   PGM006
+018631     ELSE                                                         PGM006
+018632         WRITE CHECKPOINT-REC                                     PGM006
+018633         MOVE 'Y' TO WS-CKPT-EXISTS                               PGM006
+018634     END-IF.                                                      PGM006
+018635*                                                                 PGM006
+018600 3000-UPDATE-SUMMARY.                                             PGM006
+018700     EXEC SQL                                                     PGM006
+018800         INSERT INTO TB_RM_DAILY_RECEIPT                          PGM006
+018900         (RECEIPT_DATE, RECEIPT_CNT, ACCEPT_CNT,                  PGM006
+019000          REJECT_CNT, PARTIAL_CNT,                                PGM006
+019100          TOTAL_AMT, ACCEPT_AMT, RETURN_AMT)                      PGM006
+019200         VALUES                                                   PGM006
+019300         (CURRENT DATE,                                           PGM006
+019400          :WS-RECEIPT-COUNT, :WS-ACCEPT-COUNT,                    PGM006
+019500          :WS-REJECT-COUNT, :WS-PARTIAL-COUNT,                    PGM006
+019600          :WS-TOTAL-RECEIPT-AMT,                                  PGM006
+019700          :WS-TOTAL-ACCEPT-AMT,                                   PGM006
+019800          :WS-TOTAL-RETURN-AMT)                                   PGM006
+019900     END-EXEC                                                     PGM006
+020000     IF SQLCODE NOT = 0                                           PGM006
+020100         CALL 'SQLERR' USING SQLCODE                              PGM006
+020200     END-IF.                                                      PGM006
+020300*                                                                 PGM006
+020400 9000-FINALIZE.                                                   PGM006
+020410     SET CK-COMPLETE TO TRUE                                      PGM006
+020420     IF WS-CKPT-FOUND                                             PGM006
+020420         REWRITE CHECKPOINT-REC                                   PGM006
+020420     ELSE                                                         PGM006
+020420         WRITE CHECKPOINT-REC                                     PGM006
+020420     END-IF                                                       PGM006
+020500     CLOSE RM-RECEIPT-FILE                                        PGM006
+020600     CLOSE RM-MASTER-FILE                                         PGM006
+020610     CLOSE PO-MASTER-FILE                                         PGM006
+020700     CLOSE RETURN-FILE                                            PGM006
+020710     CLOSE DEBIT-MEMO-FILE                                        PGM006
+020715     CLOSE CHECKPOINT-FILE                                        PGM006
+020720     IF WS-AUDIT-READY                                            PGM006
+020730         CLOSE AUDIT-TRAIL-FILE                                   PGM006
+020740     END-IF                                                       PGM006
+020800     DISPLAY 'PGM006 COMPLETED: '                                 PGM006
+020900             WS-RECEIPT-COUNT ' RECEIPTS, '                       PGM006
+021000             WS-ACCEPT-COUNT ' ACCEPTED, '                        PGM006
+021050             WS-REJECT-COUNT ' REJECTED, '                        PGM006
+021060             WS-SHORTAGE-COUNT ' SAFETY STOCK SHORTAGES, '         PGM006
+021070             WS-PO-VARIANCE-COUNT ' PO QTY VARIANCES'.             PGM006
+021200*                                                                 PGM006
+021210 9700-WRITE-AUDIT-RECORD.                                         PGM006
+021220     IF WS-AUDIT-READY                                            PGM006
+021230         INITIALIZE AUDIT-TRAIL-REC                               PGM006
+021240         MOVE 'PGM006'   TO AT-PROGRAM-ID                         PGM006
+021250         ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD                    PGM006
+021260         ACCEPT AT-RUN-TIME FROM TIME                             PGM006
+021270         MOVE WS-AUDIT-COND TO AT-CONDITION-CD                    PGM006
+021280         MOVE WS-AUDIT-KEY1 TO AT-KEY-1                           PGM006
+021285         MOVE WS-AUDIT-KEY2 TO AT-KEY-2                           PGM006
+021290         MOVE WS-AUDIT-DESC TO AT-DESCRIPTION                     PGM006
+021295         WRITE AUDIT-TRAIL-REC                                    PGM006
+021299     END-IF.                                                      PGM006
+021299*                                                                 PGM006
+021299 9750-DIAGNOSE-FILE-STATUS.                                       PGM006
+021299     EVALUATE WS-ABEND-STATUS                                     PGM006
+021299         WHEN '10'                                                PGM006
+021299             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM006
+021299             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM006
+021299         WHEN '23'                                                PGM006
+021299             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM006
+021299             DISPLAY '  AND RETRY THE REQUEST'                    PGM006
+021299         WHEN '35'                                                PGM006
+021299             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM006
+021299             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM006
+021299         WHEN '37'                                                PGM006
+021299             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM006
+021299             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM006
+021299         WHEN '39'                                                PGM006
+021299             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM006
+021299             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM006
+021299         WHEN '41'                                                PGM006
+021299             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM006
+021299             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM006
+021299         WHEN '42'                                                PGM006
+021299             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM006
+021299             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM006
+021299         WHEN '46'                                                PGM006
+021299             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM006
+021299             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM006
+021299         WHEN OTHER                                               PGM006
+021299             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM006
+021299             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM006
+021299     END-EVALUATE.                                                PGM006
+021299*                                                                 PGM006
+021300 9900-ABNORMAL-END.                                               PGM006
+021310     MOVE 'ABEND'          TO WS-AUDIT-COND                       PGM006
+021320     MOVE WS-ABEND-STATUS  TO WS-AUDIT-KEY1                       PGM006
+021330     MOVE SPACES           TO WS-AUDIT-KEY2                       PGM006
+021340     MOVE 'ABNORMAL END - FILE STATUS ERROR' TO WS-AUDIT-DESC     PGM006
+021350     PERFORM 9700-WRITE-AUDIT-RECORD                              PGM006
+021360     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM006
+021400     DISPLAY 'PGM006 ABEND - STATUS: '                            PGM006
+021500             WS-ABEND-STATUS                                      PGM006
+021600     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM006
+021650     MOVE 16 TO RETURN-CODE                                       PGM006
+021700     GOBACK.                                                      PGM006
