@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.                                         PGM023
+000200 PROGRAM-ID.    PGM023.                                           PGM023
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM023
+000400*                                                                 PGM023
+000500* =========================================================       PGM023
+000600* 프로그램명: 월마감 집계                                                   PGM023
+000700* 처리내용  : 생산/재고/원자재입고 3개 일일집계 테이블에서                               PGM023
+000800*            당월 1일부터 당일까지의 데이터를 집계(SUM)하여                         PGM023
+000900*            하나의 월마감 집계 레코드로 적재한다. 월초부터                           PGM023
+001000*            익월 1일 전날까지를 기준으로 하므로, 당월이 끝나지                        PGM023
+001100*            않은 시점에 수행하면 해당 시점까지의 누계가 된다.                         PGM023
+001200* =========================================================       PGM023
+001300*                                                                 PGM023
+001400 ENVIRONMENT DIVISION.                                            PGM023
+001500 CONFIGURATION SECTION.                                           PGM023
+001600 INPUT-OUTPUT SECTION.                                            PGM023
+001700 FILE-CONTROL.                                                    PGM023
+001800     SELECT MONTH-CLOSE-FILE                                      PGM023
+001900         ASSIGN TO MECLOSE                                        PGM023
+002000         ORGANIZATION IS SEQUENTIAL                               PGM023
+002100         FILE STATUS IS WS-FILE-STATUS.                           PGM023
+002200*                                                                 PGM023
+002300 DATA DIVISION.                                                   PGM023
+002400 FILE SECTION.                                                    PGM023
+002500 FD  MONTH-CLOSE-FILE.                                            PGM023
+002600 01  MONTH-CLOSE-REC.                                             PGM023
+002700     COPY CPYMECL.                                                PGM023
+002800*                                                                 PGM023
+002900 WORKING-STORAGE SECTION.                                         PGM023
+003000 01  WS-FILE-STATUS         PIC XX.                               PGM023
+003100 01  WS-TODAY                PIC 9(08).                           PGM023
+003200 01  WS-TODAY-R REDEFINES WS-TODAY.                               PGM023
+003300     05 WS-TODAY-YYYY        PIC 9(04).                           PGM023
+003400     05 WS-TODAY-MM          PIC 9(02).                           PGM023
+003500     05 WS-TODAY-DD          PIC 9(02).                           PGM023
+004600 01  WS-PROD-TOTAL-QTY      PIC 9(11)V99 VALUE ZEROS.             PGM023
+004700 01  WS-PROD-TOTAL-CNT      PIC 9(09) VALUE ZEROS.                PGM023
+004800 01  WS-PROD-ERROR-CNT      PIC 9(07) VALUE ZEROS.                PGM023
+004900 01  WS-INV-IN-CNT          PIC 9(09) VALUE ZEROS.                PGM023
+005000 01  WS-INV-OUT-CNT         PIC 9(09) VALUE ZEROS.                PGM023
+005100 01  WS-INV-ERR-CNT         PIC 9(07) VALUE ZEROS.                PGM023
+005200 01  WS-RM-RECEIPT-CNT      PIC 9(09) VALUE ZEROS.                PGM023
+005300 01  WS-RM-ACCEPT-CNT       PIC 9(09) VALUE ZEROS.                PGM023
+005400 01  WS-RM-REJECT-CNT       PIC 9(07) VALUE ZEROS.                PGM023
+005500 01  WS-RM-TOTAL-AMT        PIC 9(13)V99 VALUE ZEROS.             PGM023
+005600*                                                                 PGM023
+005700     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM023
+005800     EXEC SQL INCLUDE DCLTBPROD END-EXEC.                         PGM023
+005900     EXEC SQL INCLUDE DCLTBINV END-EXEC.                          PGM023
+006000     EXEC SQL INCLUDE DCLTBRM END-EXEC.                           PGM023
+006100*                                                                 PGM023
+006200 PROCEDURE DIVISION.                                              PGM023
+006300*                                                                 PGM023
+006400 0000-MAIN-PROCESS.                                               PGM023
+006500     PERFORM 1000-INITIALIZE                                      PGM023
+006600     PERFORM 2000-SELECT-PROD-CLOSE                               PGM023
+006700     PERFORM 2100-SELECT-INV-CLOSE                                PGM023
+006800     PERFORM 2200-SELECT-RM-CLOSE                                 PGM023
+006900     PERFORM 3000-WRITE-CLOSE-RECORD                              PGM023
+007000     PERFORM 9000-FINALIZE                                        PGM023
+007100     STOP RUN.                                                    PGM023
+007200*                                                                 PGM023
+007300 1000-INITIALIZE.                                                 PGM023
+007400     ACCEPT WS-TODAY FROM DATE YYYYMMDD                           PGM023
+007900     OPEN OUTPUT MONTH-CLOSE-FILE                                 PGM023
+008000     IF WS-FILE-STATUS NOT = '00'                                 PGM023
+008100         DISPLAY 'MONTH CLOSE FILE OPEN ERROR: ' WS-FILE-STATUS   PGM023
+008200         PERFORM 9900-ABNORMAL-END                                PGM023
+008300     END-IF.                                                      PGM023
+009400*                                                                 PGM023
+009500 2000-SELECT-PROD-CLOSE.                                          PGM023
+009600     EXEC SQL                                                     PGM023
+009700         SELECT SUM(TOTAL_QTY), SUM(TOTAL_COUNT),                 PGM023
+009800                SUM(ERROR_COUNT)                                  PGM023
+009900           INTO :WS-PROD-TOTAL-QTY, :WS-PROD-TOTAL-CNT,           PGM023
+010000                :WS-PROD-ERROR-CNT                                PGM023
+010100           FROM TB_DAILY_PROD                                     PGM023
+010200          WHERE YEAR(PROD_DATE) = :WS-TODAY-YYYY                  PGM023
+010300            AND MONTH(PROD_DATE) = :WS-TODAY-MM                   PGM023
+010400     END-EXEC                                                     PGM023
+010500     IF SQLCODE = 100                                             PGM023
+010600         MOVE ZEROS TO WS-PROD-TOTAL-QTY WS-PROD-TOTAL-CNT        PGM023
+010700                        WS-PROD-ERROR-CNT                         PGM023
+010800     END-IF                                                       PGM023
+010900     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM023
+011000         CALL 'SQLERR' USING SQLCODE                              PGM023
+011100     END-IF.                                                      PGM023
+011200*                                                                 PGM023
+011300 2100-SELECT-INV-CLOSE.                                           PGM023
+011400     EXEC SQL                                                     PGM023
+011500         SELECT SUM(IN_CNT), SUM(OUT_CNT), SUM(ERR_CNT)           PGM023
+011600           INTO :WS-INV-IN-CNT, :WS-INV-OUT-CNT,                  PGM023
+011700                :WS-INV-ERR-CNT                                   PGM023
+011800           FROM TB_INV_SUMMARY                                    PGM023
+011900          WHERE YEAR(PROC_DATE) = :WS-TODAY-YYYY                  PGM023
+012000            AND MONTH(PROC_DATE) = :WS-TODAY-MM                   PGM023
+012100     END-EXEC                                                     PGM023
+012200     IF SQLCODE = 100                                             PGM023
+012300         MOVE ZEROS TO WS-INV-IN-CNT WS-INV-OUT-CNT               PGM023
+012400                        WS-INV-ERR-CNT                            PGM023
+012500     END-IF                                                       PGM023
+012600     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM023
+012700         CALL 'SQLERR' USING SQLCODE                              PGM023
+012800     END-IF.                                                      PGM023
+012900*                                                                 PGM023
+013000 2200-SELECT-RM-CLOSE.                                            PGM023
+013100     EXEC SQL                                                     PGM023
+013200         SELECT SUM(RECEIPT_CNT), SUM(ACCEPT_CNT),                PGM023
+013300                SUM(REJECT_CNT), SUM(TOTAL_AMT)                   PGM023
+013400           INTO :WS-RM-RECEIPT-CNT, :WS-RM-ACCEPT-CNT,            PGM023
+013500                :WS-RM-REJECT-CNT, :WS-RM-TOTAL-AMT               PGM023
+013600           FROM TB_RM_DAILY_RECEIPT                               PGM023
+013700          WHERE YEAR(RECEIPT_DATE) = :WS-TODAY-YYYY               PGM023
+013800            AND MONTH(RECEIPT_DATE) = :WS-TODAY-MM                PGM023
+013900     END-EXEC                                                     PGM023
+014000     IF SQLCODE = 100                                             PGM023
+014100         MOVE ZEROS TO WS-RM-RECEIPT-CNT WS-RM-ACCEPT-CNT         PGM023
+014200                        WS-RM-REJECT-CNT WS-RM-TOTAL-AMT          PGM023
+014300     END-IF                                                       PGM023
+014400     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM023
+014500         CALL 'SQLERR' USING SQLCODE                              PGM023
+014600     END-IF.                                                      PGM023
+014700*                                                                 PGM023
+014800 3000-WRITE-CLOSE-RECORD.                                         PGM023
+015000     COMPUTE MC-CLOSE-YYYYMM = WS-TODAY-YYYY * 100 + WS-TODAY-MM  PGM023
+015100     MOVE WS-PROD-TOTAL-QTY  TO MC-PROD-TOTAL-QTY                 PGM023
+015200     MOVE WS-PROD-TOTAL-CNT  TO MC-PROD-TOTAL-CNT                 PGM023
+015300     MOVE WS-PROD-ERROR-CNT  TO MC-PROD-ERROR-CNT                 PGM023
+015400     MOVE WS-INV-IN-CNT      TO MC-INV-IN-CNT                     PGM023
+015500     MOVE WS-INV-OUT-CNT     TO MC-INV-OUT-CNT                    PGM023
+015600     MOVE WS-INV-ERR-CNT     TO MC-INV-ERR-CNT                    PGM023
+015700     MOVE WS-RM-RECEIPT-CNT  TO MC-RM-RECEIPT-CNT                 PGM023
+015800     MOVE WS-RM-ACCEPT-CNT   TO MC-RM-ACCEPT-CNT                  PGM023
+015900     MOVE WS-RM-REJECT-CNT   TO MC-RM-REJECT-CNT                  PGM023
+016000     MOVE WS-RM-TOTAL-AMT    TO MC-RM-TOTAL-AMT                   PGM023
+016100     WRITE MONTH-CLOSE-REC.                                       PGM023
+016200*                                                                 PGM023
+016300 9000-FINALIZE.                                                   PGM023
+016400     CLOSE MONTH-CLOSE-FILE                                       PGM023
+016500     DISPLAY 'PGM023 COMPLETED - MONTH CLOSE RECORD WRITTEN'.     PGM023
+016600*                                                                 PGM023
+016700 9900-ABNORMAL-END.                                               PGM023
+016701     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM023
+016800     DISPLAY 'PGM023 ABEND - FILE STATUS: ' WS-FILE-STATUS        PGM023
+016900     CALL 'ABNDPGM' USING WS-FILE-STATUS                          PGM023
+017000     STOP RUN.                                                    PGM023
+017010 9750-DIAGNOSE-FILE-STATUS.                                       PGM023
+017011     EVALUATE WS-FILE-STATUS                                      PGM023
+017012         WHEN '10'                                                PGM023
+017013             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM023
+017014             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM023
+017015         WHEN '23'                                                PGM023
+017016             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM023
+017017             DISPLAY '  AND RETRY THE REQUEST'                    PGM023
+017018         WHEN '35'                                                PGM023
+017019             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM023
+017020             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM023
+017021         WHEN '37'                                                PGM023
+017022             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM023
+017023             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM023
+017024         WHEN '39'                                                PGM023
+017025             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM023
+017026             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM023
+017027         WHEN '41'                                                PGM023
+017028             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM023
+017029             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM023
+017030         WHEN '42'                                                PGM023
+017031             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM023
+017032             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM023
+017033         WHEN '46'                                                PGM023
+017034             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM023
+017035             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM023
+017036         WHEN OTHER                                               PGM023
+017037             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM023
+017038             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM023
+017039     END-EVALUATE.                                                PGM023
+017040*                                                                 PGM023
