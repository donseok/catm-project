@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.                                         PGM009
+000200 PROGRAM-ID.    PGM009.                                           PGM009
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM009
+000400*                                                                PGM009
+000500* =========================================================      PGM009
+000600* 프로그램명: 재고 장기체화(Dead-stock) 경과일수 보고서                            PGM009
+000700* 처리내용  : IM-LAST-DATE 기준 경과일수가 기준치를 초과한                         PGM009
+000800*            IM-ACTIVE 품목을 추출하여 단종 검토 대상으로                       PGM009
+000900*            보고한다.                                               PGM009
+001000* =========================================================      PGM009
+
+001100 ENVIRONMENT DIVISION.                                            PGM009
+001110 CONFIGURATION SECTION.                                           PGM009
+001120 INPUT-OUTPUT SECTION.                                            PGM009
+001130 FILE-CONTROL.                                                    PGM009
+001140     SELECT INV-MASTER-FILE                                       PGM009
+001150         ASSIGN TO INVMAST                                        PGM009
+001160         ORGANIZATION IS INDEXED                                  PGM009
+001170         ACCESS MODE IS SEQUENTIAL                                PGM009
+001180         RECORD KEY IS IM-KEY                                     PGM009
+001190         FILE STATUS IS WS-FILE-STATUS.                           PGM009
+001200     SELECT AGING-REPORT-FILE                                     PGM009
+001210         ASSIGN TO INVAGER                                        PGM009
+001220         ORGANIZATION IS SEQUENTIAL                               PGM009
+001230         FILE STATUS IS WS-FILE-STATUS2.                          PGM009
+
+001400 DATA DIVISION.                                                   PGM009
+001410 FILE SECTION.                                                    PGM009
+001420 FD  INV-MASTER-FILE.                                             PGM009
+001430 01  INV-MASTER-REC.                                              PGM009
+001440     COPY CPYINVMS.                                               PGM009
+001450 FD  AGING-REPORT-FILE.                                           PGM009
+001460 01  AGING-REPORT-REC.                                            PGM009
+001470     05 AR-ITEM-CD            PIC X(15).                          PGM009
+001480     05 AR-ITEM-NAME          PIC X(50).                          PGM009
+001490     05 AR-LAST-DATE          PIC 9(08).                          PGM009
+001500     05 AR-AGE-DAYS           PIC 9(05).                          PGM009
+001510     05 AR-CURR-QTY           PIC S9(9) COMP-3.                   PGM009
+001520     05 FILLER                PIC X(20).                          PGM009
+
+001700 WORKING-STORAGE SECTION.                                         PGM009
+001710 01  WS-FILE-STATUS          PIC XX.                              PGM009
+001720 01  WS-FILE-STATUS2         PIC XX.                              PGM009
+001730 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM009
+001740     88 WS-EOF               VALUE 'Y'.                           PGM009
+001750 01  WS-TODAY                PIC 9(08).                           PGM009
+001760 01  WS-TODAY-DAYS           PIC 9(09) VALUE ZEROS.               PGM009
+001770 01  WS-LAST-DAYS            PIC 9(09) VALUE ZEROS.               PGM009
+001780 01  WS-AGE-DAYS             PIC S9(09) VALUE ZEROS.              PGM009
+001790 01  WS-AGE-THRESHOLD-DAYS   PIC 9(05) VALUE 00090.               PGM009
+001800 01  WS-ITEM-COUNT           PIC 9(7) VALUE ZEROS.                PGM009
+001810 01  WS-FLAGGED-COUNT        PIC 9(7) VALUE ZEROS.                PGM009
+001820 01  WS-CONV-YYYYMMDD        PIC 9(08).                           PGM009
+001830 01  WS-CONV-YY              PIC 9(04).                           PGM009
+001840 01  WS-CONV-MM              PIC 9(02).                           PGM009
+001850 01  WS-CONV-DD              PIC 9(02).                           PGM009
+001860 01  WS-CONV-DAYS            PIC 9(09).                           PGM009
+001865 01  WS-ABEND-STATUS         PIC XX.                              PGM009
+
+002200 PROCEDURE DIVISION.                                              PGM009
+002210*                                                                PGM009
+002220 0000-MAIN-PROCESS.                                               PGM009
+002230     PERFORM 1000-INITIALIZE                                      PGM009
+002240     PERFORM 2000-PROCESS-RECORDS                                 PGM009
+002250         UNTIL WS-EOF                                             PGM009
+002260     PERFORM 9000-FINALIZE                                        PGM009
+002270     STOP RUN.                                                    PGM009
+002280*                                                                PGM009
+002290 1000-INITIALIZE.                                                 PGM009
+002300     OPEN INPUT INV-MASTER-FILE                                   PGM009
+002310     IF WS-FILE-STATUS NOT = '00'                                 PGM009
+002320         DISPLAY 'MASTER FILE OPEN ERROR: ' WS-FILE-STATUS        PGM009
+002325         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM009
+002330         PERFORM 9900-ABNORMAL-END                                PGM009
+002340     END-IF                                                       PGM009
+002350     OPEN OUTPUT AGING-REPORT-FILE                                PGM009
+002360     IF WS-FILE-STATUS2 NOT = '00'                                PGM009
+002370         DISPLAY 'AGING FILE OPEN ERROR: ' WS-FILE-STATUS2        PGM009
+002375         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM009
+002380         PERFORM 9900-ABNORMAL-END                                PGM009
+002390     END-IF                                                       PGM009
+002400     ACCEPT WS-TODAY FROM DATE YYYYMMDD                           PGM009
+002410     MOVE WS-TODAY TO WS-CONV-YYYYMMDD                            PGM009
+002420     PERFORM 2500-CONVERT-TO-DAYS                                 PGM009
+002430     MOVE WS-CONV-DAYS TO WS-TODAY-DAYS                           PGM009
+002440     PERFORM 1100-READ-FIRST-RECORD.                              PGM009
+002450*                                                                PGM009
+002460 1100-READ-FIRST-RECORD.                                          PGM009
+002470     READ INV-MASTER-FILE                                         PGM009
+002480         AT END SET WS-EOF TO TRUE                                PGM009
+002490     END-READ.                                                    PGM009
+002500*                                                                PGM009
+002510 2000-PROCESS-RECORDS.                                            PGM009
+002520     ADD 1 TO WS-ITEM-COUNT                                       PGM009
+002530     MOVE IM-LAST-DATE TO WS-CONV-YYYYMMDD                        PGM009
+002540     PERFORM 2500-CONVERT-TO-DAYS                                 PGM009
+002550     MOVE WS-CONV-DAYS TO WS-LAST-DAYS                            PGM009
+002560     COMPUTE WS-AGE-DAYS = WS-TODAY-DAYS - WS-LAST-DAYS           PGM009
+002570     IF IM-ACTIVE                                                 PGM009
+002580         AND WS-AGE-DAYS > WS-AGE-THRESHOLD-DAYS                  PGM009
+002590         PERFORM 2200-WRITE-AGING-RECORD                          PGM009
+002600     END-IF                                                       PGM009
+002610     READ INV-MASTER-FILE                                         PGM009
+002620         AT END SET WS-EOF TO TRUE                                PGM009
+002630     END-READ.                                                    PGM009
+002640*                                                                PGM009
+002650 2200-WRITE-AGING-RECORD.                                         PGM009
+002660     ADD 1 TO WS-FLAGGED-COUNT                                    PGM009
+002670     INITIALIZE AGING-REPORT-REC                                  PGM009
+002680     MOVE IM-ITEM-CD TO AR-ITEM-CD                                PGM009
+002690     MOVE IM-ITEM-NAME TO AR-ITEM-NAME                            PGM009
+002700     MOVE IM-LAST-DATE TO AR-LAST-DATE                            PGM009
+002710     MOVE WS-AGE-DAYS TO AR-AGE-DAYS                              PGM009
+002720     MOVE IM-CURR-QTY TO AR-CURR-QTY                              PGM009
+002730     WRITE AGING-REPORT-REC.                                      PGM009
+002740*                                                                PGM009
+002750 2500-CONVERT-TO-DAYS.                                            PGM009
+002760     MOVE WS-CONV-YYYYMMDD(1:4) TO WS-CONV-YY                     PGM009
+002770     MOVE WS-CONV-YYYYMMDD(5:2) TO WS-CONV-MM                     PGM009
+002780     MOVE WS-CONV-YYYYMMDD(7:2) TO WS-CONV-DD                     PGM009
+002790     COMPUTE WS-CONV-DAYS = WS-CONV-YY * 360                      PGM009
+002800                          + WS-CONV-MM * 30                       PGM009
+002810                          + WS-CONV-DD.                           PGM009
+002820*                                                                PGM009
+002830 9000-FINALIZE.                                                   PGM009
+002840     CLOSE INV-MASTER-FILE                                        PGM009
+002850     CLOSE AGING-REPORT-FILE                                      PGM009
+002860     DISPLAY 'PGM009 COMPLETED - ITEMS: ' WS-ITEM-COUNT           PGM009
+002870             ' FLAGGED: ' WS-FLAGGED-COUNT.                       PGM009
+002880*                                                                PGM009
+002885 9750-DIAGNOSE-FILE-STATUS.                                       PGM009
+002885     EVALUATE WS-ABEND-STATUS                                     PGM009
+002885         WHEN '10'                                                PGM009
+002885             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM009
+002885             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM009
+002885         WHEN '23'                                                PGM009
+002885             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM009
+002885             DISPLAY '  AND RETRY THE REQUEST'                    PGM009
+002885         WHEN '35'                                                PGM009
+002885             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM009
+002885             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM009
+002885         WHEN '37'                                                PGM009
+002885             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM009
+002885             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM009
+002885         WHEN '39'                                                PGM009
+002885             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM009
+002885             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM009
+002885         WHEN '41'                                                PGM009
+002885             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM009
+002885             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM009
+002885         WHEN '42'                                                PGM009
+002885             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM009
+002885             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM009
+002885         WHEN '46'                                                PGM009
+002885             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM009
+002885             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM009
+002885         WHEN OTHER                                               PGM009
+002885             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM009
+002885             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM009
+002885     END-EVALUATE.                                                PGM009
+002885*                                                                 PGM009
+002890 9900-ABNORMAL-END.                                               PGM009
+002895     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM009
+002900     DISPLAY 'PGM009 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM009
+002910     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM009
+002920     STOP RUN.                                                    PGM009
+
