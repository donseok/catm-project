@@ -0,0 +1,278 @@
+000100 IDENTIFICATION DIVISION.                                         PGM016
+000200 PROGRAM-ID.    PGM016.                                           PGM016
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM016
+000400*                                                                 PGM016
+000500* =========================================================      PGM016
+000600* 프로그램명: 반품 사유 파레토 보고서                                          PGM016
+000700* 처리내용  : RETURN-FILE을 RT-MATL-CD/RT-VENDOR-CD/                     PGM016
+000800*            RT-REASON-CD로 집계하여 발생빈도 내림차순으로                      PGM016
+000900*            순위를 매긴 품목/업체별 반품사유 파레토 보고서를                     PGM016
+001000*            생성한다.                                               PGM016
+001100* =========================================================      PGM016
+
+001200 ENVIRONMENT DIVISION.                                            PGM016
+001210 CONFIGURATION SECTION.                                           PGM016
+001220 INPUT-OUTPUT SECTION.                                            PGM016
+001230 FILE-CONTROL.                                                    PGM016
+001240     SELECT RETURN-FILE                                           PGM016
+001250         ASSIGN TO RMRETN                                         PGM016
+001260         ORGANIZATION IS SEQUENTIAL.                              PGM016
+001270     SELECT SORT-WORK-FILE                                        PGM016
+001280         ASSIGN TO SORTWK01.                                      PGM016
+001290     SELECT SORTED-RETURN-FILE                                    PGM016
+001300         ASSIGN TO SRTRETN                                        PGM016
+001310         ORGANIZATION IS SEQUENTIAL                               PGM016
+001320         FILE STATUS IS WS-FILE-STATUS2.                          PGM016
+001330     SELECT TALLY-WORK-FILE                                       PGM016
+001340         ASSIGN TO TALYWK                                         PGM016
+001350         ORGANIZATION IS SEQUENTIAL                               PGM016
+001360         FILE STATUS IS WS-FILE-STATUS3.                          PGM016
+001370     SELECT SORT-WORK-FILE2                                       PGM016
+001380         ASSIGN TO SORTWK02.                                      PGM016
+001390     SELECT SORTED-TALLY-FILE                                     PGM016
+001400         ASSIGN TO SRTTALY                                        PGM016
+001410         ORGANIZATION IS SEQUENTIAL                               PGM016
+001420         FILE STATUS IS WS-FILE-STATUS4.                          PGM016
+001430     SELECT PARETO-REPORT-FILE                                    PGM016
+001440         ASSIGN TO RSNPRRPT                                       PGM016
+001450         ORGANIZATION IS SEQUENTIAL                               PGM016
+001460         FILE STATUS IS WS-FILE-STATUS5.                          PGM016
+
+001500 DATA DIVISION.                                                   PGM016
+001510 FILE SECTION.                                                    PGM016
+001520 FD  RETURN-FILE.                                                 PGM016
+001530 01  RETURN-REC.                                                  PGM016
+001540     05 RT-MATL-CD            PIC X(12).                          PGM016
+001550     05 RT-RECEIPT-NO         PIC 9(10).                          PGM016
+001560     05 RT-RETURN-QTY         PIC S9(9)V99 COMP-3.                PGM016
+001570     05 RT-REASON-CD          PIC X(03).                          PGM016
+001580     05 RT-VENDOR-CD          PIC X(10).                          PGM016
+001590     05 RT-RETURN-DATE        PIC 9(08).                          PGM016
+001600     05 FILLER                PIC X(20).                          PGM016
+001610 SD  SORT-WORK-FILE.                                              PGM016
+001620 01  SORT-WORK-REC.                                               PGM016
+001630     05 RT-MATL-CD            PIC X(12).                          PGM016
+001640     05 RT-RECEIPT-NO         PIC 9(10).                          PGM016
+001650     05 RT-RETURN-QTY         PIC S9(9)V99 COMP-3.                PGM016
+001660     05 RT-REASON-CD          PIC X(03).                          PGM016
+001670     05 RT-VENDOR-CD          PIC X(10).                          PGM016
+001680     05 RT-RETURN-DATE        PIC 9(08).                          PGM016
+001690     05 FILLER                PIC X(20).                          PGM016
+001700 FD  SORTED-RETURN-FILE.                                          PGM016
+001710 01  SORTED-RETURN-REC.                                           PGM016
+001720     05 RT-MATL-CD            PIC X(12).                          PGM016
+001730     05 RT-RECEIPT-NO         PIC 9(10).                          PGM016
+001740     05 RT-RETURN-QTY         PIC S9(9)V99 COMP-3.                PGM016
+001750     05 RT-REASON-CD          PIC X(03).                          PGM016
+001760     05 RT-VENDOR-CD          PIC X(10).                          PGM016
+001770     05 RT-RETURN-DATE        PIC 9(08).                          PGM016
+001780     05 FILLER                PIC X(20).                          PGM016
+001790 FD  TALLY-WORK-FILE.                                             PGM016
+001800 01  TALLY-WORK-REC.                                              PGM016
+001810     05 TW-MATL-CD            PIC X(12).                          PGM016
+001820     05 TW-VENDOR-CD          PIC X(10).                          PGM016
+001830     05 TW-REASON-CD          PIC X(03).                          PGM016
+001840     05 TW-RETURN-COUNT       PIC 9(07).                          PGM016
+001850     05 TW-RETURN-QTY         PIC S9(9)V99 COMP-3.                PGM016
+001860 SD  SORT-WORK-FILE2.                                             PGM016
+001870 01  SORT-WORK-REC2.                                              PGM016
+001880     05 TW-MATL-CD            PIC X(12).                          PGM016
+001890     05 TW-VENDOR-CD          PIC X(10).                          PGM016
+001900     05 TW-REASON-CD          PIC X(03).                          PGM016
+001910     05 TW-RETURN-COUNT       PIC 9(07).                          PGM016
+001920     05 TW-RETURN-QTY         PIC S9(9)V99 COMP-3.                PGM016
+001930 FD  SORTED-TALLY-FILE.                                           PGM016
+001940 01  SORTED-TALLY-REC.                                            PGM016
+001950     05 TW-MATL-CD            PIC X(12).                          PGM016
+001960     05 TW-VENDOR-CD          PIC X(10).                          PGM016
+001970     05 TW-REASON-CD          PIC X(03).                          PGM016
+001980     05 TW-RETURN-COUNT       PIC 9(07).                          PGM016
+001990     05 TW-RETURN-QTY         PIC S9(9)V99 COMP-3.                PGM016
+002000 FD  PARETO-REPORT-FILE.                                          PGM016
+002010 01  PARETO-REPORT-REC.                                           PGM016
+002020     05 PR-RANK               PIC 9(03).                          PGM016
+002030     05 PR-MATL-CD            PIC X(12).                          PGM016
+002040     05 PR-VENDOR-CD          PIC X(10).                          PGM016
+002050     05 PR-REASON-CD          PIC X(03).                          PGM016
+002060     05 PR-RETURN-COUNT       PIC 9(07).                          PGM016
+002070     05 PR-RETURN-QTY         PIC S9(9)V99 COMP-3.                PGM016
+002080     05 FILLER                PIC X(10).                          PGM016
+
+002200 WORKING-STORAGE SECTION.                                         PGM016
+002210 01  WS-FILE-STATUS2         PIC XX.                              PGM016
+002220 01  WS-FILE-STATUS3         PIC XX.                              PGM016
+002230 01  WS-FILE-STATUS4         PIC XX.                              PGM016
+002240 01  WS-FILE-STATUS5         PIC XX.                              PGM016
+002245 01  WS-ABEND-STATUS         PIC XX.                              PGM016
+002250 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM016
+002260     88 WS-EOF               VALUE 'Y'.                           PGM016
+002270 01  WS-EOF-FLAG2            PIC X VALUE 'N'.                     PGM016
+002280     88 WS-EOF2              VALUE 'Y'.                           PGM016
+002290 01  WS-CURRENT-KEY.                                              PGM016
+002300     05 WS-CURRENT-MATL-CD   PIC X(12) VALUE SPACES.              PGM016
+002310     05 WS-CURRENT-VENDOR-CD PIC X(10) VALUE SPACES.              PGM016
+002320     05 WS-CURRENT-REASON-CD PIC X(03) VALUE SPACES.              PGM016
+002330 01  WS-RETURN-TALLY         PIC 9(07) VALUE ZEROS.               PGM016
+002340 01  WS-QTY-TALLY            PIC S9(9)V99 VALUE ZEROS.            PGM016
+002350 01  WS-RANK                 PIC 9(03) VALUE ZEROS.               PGM016
+
+002400 PROCEDURE DIVISION.                                              PGM016
+002410*                                                                 PGM016
+002420 0000-MAIN-PROCESS.                                               PGM016
+002430     PERFORM 1000-INITIALIZE                                      PGM016
+002440     PERFORM 2000-TALLY-REASON-CODES                              PGM016
+002450         UNTIL WS-EOF                                             PGM016
+002460     IF WS-CURRENT-KEY NOT = SPACES                               PGM016
+002470         PERFORM 2500-WRITE-TALLY-RECORD                          PGM016
+002480     END-IF                                                       PGM016
+002490     PERFORM 3000-RESORT-BY-RETURN-COUNT                          PGM016
+002500     PERFORM 4000-WRITE-PARETO-REPORT                             PGM016
+002510         UNTIL WS-EOF2                                            PGM016
+002520     PERFORM 9000-FINALIZE                                        PGM016
+002530     STOP RUN.                                                    PGM016
+002540*                                                                 PGM016
+002550 1000-INITIALIZE.                                                 PGM016
+002560     SORT SORT-WORK-FILE                                          PGM016
+002570         ON ASCENDING KEY RT-MATL-CD OF SORT-WORK-REC             PGM016
+002580                          RT-VENDOR-CD OF SORT-WORK-REC           PGM016
+002590                          RT-REASON-CD OF SORT-WORK-REC           PGM016
+002600         USING RETURN-FILE                                        PGM016
+002610         GIVING SORTED-RETURN-FILE                                PGM016
+002620     OPEN INPUT SORTED-RETURN-FILE                                PGM016
+002630     IF WS-FILE-STATUS2 NOT = '00'                                PGM016
+002640         DISPLAY 'SORTED RETURN OPEN ERROR: ' WS-FILE-STATUS2     PGM016
+002650         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM016
+002650         PERFORM 9900-ABNORMAL-END                                PGM016
+002660     END-IF                                                       PGM016
+002670     OPEN OUTPUT TALLY-WORK-FILE                                  PGM016
+002680     IF WS-FILE-STATUS3 NOT = '00'                                PGM016
+002690         DISPLAY 'TALLY WORK OPEN ERROR: ' WS-FILE-STATUS3        PGM016
+002700         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM016
+002700         PERFORM 9900-ABNORMAL-END                                PGM016
+002710     END-IF                                                       PGM016
+002720     PERFORM 1100-READ-FIRST-RECORD.                              PGM016
+002730*                                                                 PGM016
+002740 1100-READ-FIRST-RECORD.                                          PGM016
+002750     READ SORTED-RETURN-FILE                                      PGM016
+002760         AT END SET WS-EOF TO TRUE                                PGM016
+002770     END-READ                                                     PGM016
+002780     IF NOT WS-EOF                                                PGM016
+002790         MOVE RT-MATL-CD OF SORTED-RETURN-REC                     PGM016
+002800             TO WS-CURRENT-MATL-CD                                PGM016
+002810         MOVE RT-VENDOR-CD OF SORTED-RETURN-REC                   PGM016
+002820             TO WS-CURRENT-VENDOR-CD                              PGM016
+002830         MOVE RT-REASON-CD OF SORTED-RETURN-REC                   PGM016
+002840             TO WS-CURRENT-REASON-CD                              PGM016
+002850     END-IF.                                                      PGM016
+002860*                                                                 PGM016
+002870 2000-TALLY-REASON-CODES.                                         PGM016
+002880     IF RT-MATL-CD OF SORTED-RETURN-REC NOT = WS-CURRENT-MATL-CD  PGM016
+002890         OR RT-VENDOR-CD OF SORTED-RETURN-REC                     PGM016
+002900             NOT = WS-CURRENT-VENDOR-CD                           PGM016
+002910         OR RT-REASON-CD OF SORTED-RETURN-REC                     PGM016
+002920             NOT = WS-CURRENT-REASON-CD                           PGM016
+002930         PERFORM 2500-WRITE-TALLY-RECORD                          PGM016
+002940         MOVE RT-MATL-CD OF SORTED-RETURN-REC                     PGM016
+002950             TO WS-CURRENT-MATL-CD                                PGM016
+002960         MOVE RT-VENDOR-CD OF SORTED-RETURN-REC                   PGM016
+002970             TO WS-CURRENT-VENDOR-CD                              PGM016
+002980         MOVE RT-REASON-CD OF SORTED-RETURN-REC                   PGM016
+002990             TO WS-CURRENT-REASON-CD                              PGM016
+003000         MOVE ZEROS TO WS-RETURN-TALLY                            PGM016
+003010         MOVE ZEROS TO WS-QTY-TALLY                               PGM016
+003020     END-IF                                                       PGM016
+003030     ADD 1 TO WS-RETURN-TALLY                                     PGM016
+003040     ADD RT-RETURN-QTY OF SORTED-RETURN-REC TO WS-QTY-TALLY       PGM016
+003050     READ SORTED-RETURN-FILE                                      PGM016
+003060         AT END SET WS-EOF TO TRUE                                PGM016
+003070     END-READ.                                                    PGM016
+003080*                                                                 PGM016
+003090 2500-WRITE-TALLY-RECORD.                                         PGM016
+003100     MOVE WS-CURRENT-MATL-CD TO TW-MATL-CD OF TALLY-WORK-REC      PGM016
+003110     MOVE WS-CURRENT-VENDOR-CD TO TW-VENDOR-CD OF TALLY-WORK-REC  PGM016
+003120     MOVE WS-CURRENT-REASON-CD TO TW-REASON-CD OF TALLY-WORK-REC  PGM016
+003130     MOVE WS-RETURN-TALLY                                         PGM016
+003140         TO TW-RETURN-COUNT OF TALLY-WORK-REC                     PGM016
+003150     MOVE WS-QTY-TALLY TO TW-RETURN-QTY OF TALLY-WORK-REC         PGM016
+003160     WRITE TALLY-WORK-REC.                                        PGM016
+003170*                                                                 PGM016
+003180 3000-RESORT-BY-RETURN-COUNT.                                     PGM016
+003190     CLOSE SORTED-RETURN-FILE                                     PGM016
+003200     CLOSE TALLY-WORK-FILE                                        PGM016
+003210     SORT SORT-WORK-FILE2                                         PGM016
+003220         ON DESCENDING KEY TW-RETURN-COUNT OF SORT-WORK-REC2      PGM016
+003230         USING TALLY-WORK-FILE                                    PGM016
+003240         GIVING SORTED-TALLY-FILE                                 PGM016
+003250     OPEN INPUT SORTED-TALLY-FILE                                 PGM016
+003260     IF WS-FILE-STATUS4 NOT = '00'                                PGM016
+003270         DISPLAY 'SORTED TALLY OPEN ERROR: ' WS-FILE-STATUS4      PGM016
+003280         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM016
+003280         PERFORM 9900-ABNORMAL-END                                PGM016
+003290     END-IF                                                       PGM016
+003300     OPEN OUTPUT PARETO-REPORT-FILE                               PGM016
+003310     IF WS-FILE-STATUS5 NOT = '00'                                PGM016
+003320         DISPLAY 'PARETO REPORT OPEN ERROR: ' WS-FILE-STATUS5     PGM016
+003330         MOVE WS-FILE-STATUS5 TO WS-ABEND-STATUS                  PGM016
+003330         PERFORM 9900-ABNORMAL-END                                PGM016
+003340     END-IF                                                       PGM016
+003350     PERFORM 3100-READ-SORTED-TALLY.                              PGM016
+003360*                                                                 PGM016
+003370 3100-READ-SORTED-TALLY.                                          PGM016
+003380     READ SORTED-TALLY-FILE                                       PGM016
+003390         AT END SET WS-EOF2 TO TRUE                               PGM016
+003400     END-READ.                                                    PGM016
+003410*                                                                 PGM016
+003420 4000-WRITE-PARETO-REPORT.                                        PGM016
+003430     ADD 1 TO WS-RANK                                             PGM016
+003440     INITIALIZE PARETO-REPORT-REC                                 PGM016
+003450     MOVE WS-RANK TO PR-RANK                                      PGM016
+003460     MOVE TW-MATL-CD OF SORTED-TALLY-REC TO PR-MATL-CD            PGM016
+003470     MOVE TW-VENDOR-CD OF SORTED-TALLY-REC TO PR-VENDOR-CD        PGM016
+003480     MOVE TW-REASON-CD OF SORTED-TALLY-REC TO PR-REASON-CD        PGM016
+003490     MOVE TW-RETURN-COUNT OF SORTED-TALLY-REC                     PGM016
+003500         TO PR-RETURN-COUNT                                       PGM016
+003510     MOVE TW-RETURN-QTY OF SORTED-TALLY-REC TO PR-RETURN-QTY      PGM016
+003520     WRITE PARETO-REPORT-REC                                      PGM016
+003530     PERFORM 3100-READ-SORTED-TALLY.                              PGM016
+003540*                                                                 PGM016
+003550 9000-FINALIZE.                                                   PGM016
+003560     CLOSE SORTED-TALLY-FILE                                      PGM016
+003570     CLOSE PARETO-REPORT-FILE                                     PGM016
+003580     DISPLAY 'PGM016 COMPLETED - REASON GROUPS RANKED: ' WS-RANK. PGM016
+003590*                                                                 PGM016
+003600 9900-ABNORMAL-END.                                               PGM016
+003601     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM016
+003610     DISPLAY 'PGM016 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM016
+003620     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM016
+003630     STOP RUN.                                                    PGM016
+003640 9750-DIAGNOSE-FILE-STATUS.                                       PGM016
+003641     EVALUATE WS-ABEND-STATUS                                     PGM016
+003642         WHEN '10'                                                PGM016
+003643             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM016
+003644             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM016
+003645         WHEN '23'                                                PGM016
+003646             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM016
+003647             DISPLAY '  AND RETRY THE REQUEST'                    PGM016
+003648         WHEN '35'                                                PGM016
+003649             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM016
+003650             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM016
+003651         WHEN '37'                                                PGM016
+003652             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM016
+003653             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM016
+003654         WHEN '39'                                                PGM016
+003655             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM016
+003656             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM016
+003657         WHEN '41'                                                PGM016
+003658             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM016
+003659             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM016
+003660         WHEN '42'                                                PGM016
+003661             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM016
+003662             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM016
+003663         WHEN '46'                                                PGM016
+003664             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM016
+003665             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM016
+003666         WHEN OTHER                                               PGM016
+003667             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM016
+003668             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM016
+003669     END-EVALUATE.                                                PGM016
+003670*                                                                 PGM016
