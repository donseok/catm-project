@@ -0,0 +1,220 @@
+000100 IDENTIFICATION DIVISION.                                         PGM017
+000200 PROGRAM-ID.    PGM017.                                           PGM017
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM017
+000400*                                                                 PGM017
+000500* =========================================================      PGM017
+000600* 프로그램명: 재고 수불대장-마스터 일치성 검증(야간)                            PGM017
+000700* 처리내용  : LEDGER-FILE을 품목/창고별로 집계하여 기대잔고를                   PGM017
+000800*            재산출한 후 INV-MASTER-FILE의 실제잔고와 비교하여                 PGM017
+000900*            불일치 품목을 재고불일치 보고서로 출력한다.                       PGM017
+001000* =========================================================      PGM017
+
+001200 ENVIRONMENT DIVISION.                                            PGM017
+001210 CONFIGURATION SECTION.                                           PGM017
+001220 INPUT-OUTPUT SECTION.                                            PGM017
+001230 FILE-CONTROL.                                                    PGM017
+001240     SELECT LEDGER-FILE                                           PGM017
+001250         ASSIGN TO INVLEDG                                        PGM017
+001260         ORGANIZATION IS SEQUENTIAL.                              PGM017
+001270     SELECT SORT-WORK-FILE                                        PGM017
+001280         ASSIGN TO SORTWK01.                                      PGM017
+001290     SELECT SORTED-LEDGER-FILE                                    PGM017
+001300         ASSIGN TO SRTLEDG                                        PGM017
+001310         ORGANIZATION IS SEQUENTIAL                               PGM017
+001320         FILE STATUS IS WS-FILE-STATUS2.                          PGM017
+001330     SELECT INV-MASTER-FILE                                       PGM017
+001340         ASSIGN TO INVMAST                                        PGM017
+001350         ORGANIZATION IS INDEXED                                  PGM017
+001360         ACCESS MODE IS RANDOM                                    PGM017
+001370         RECORD KEY IS IM-KEY                                     PGM017
+001380         FILE STATUS IS WS-FILE-STATUS3.                          PGM017
+001390     SELECT RECON-REPORT-FILE                                     PGM017
+001400         ASSIGN TO INVRECON                                       PGM017
+001410         ORGANIZATION IS SEQUENTIAL                               PGM017
+001420         FILE STATUS IS WS-FILE-STATUS4.                          PGM017
+
+001500 DATA DIVISION.                                                   PGM017
+001510 FILE SECTION.                                                    PGM017
+001520 FD  LEDGER-FILE.                                                 PGM017
+001530 01  LEDGER-REC.                                                  PGM017
+001540     COPY CPYLEDGR.                                               PGM017
+001550 SD  SORT-WORK-FILE.                                              PGM017
+001560 01  SORT-WORK-REC.                                               PGM017
+001570     COPY CPYLEDGR.                                               PGM017
+001580 FD  SORTED-LEDGER-FILE.                                          PGM017
+001590 01  SORTED-LEDGER-REC.                                           PGM017
+001600     COPY CPYLEDGR.                                               PGM017
+001610 FD  INV-MASTER-FILE.                                             PGM017
+001620 01  INV-MASTER-REC.                                              PGM017
+001630     COPY CPYINVMS.                                               PGM017
+001640 FD  RECON-REPORT-FILE.                                           PGM017
+001650 01  RECON-REPORT-REC.                                            PGM017
+001660     05 RC-ITEM-CD             PIC X(15).                         PGM017
+001670     05 RC-WAREHOUSE-CD        PIC X(05).                         PGM017
+001680     05 RC-EXPECTED-QTY        PIC S9(9)V99 COMP-3.               PGM017
+001690     05 RC-ACTUAL-QTY          PIC S9(9)V99 COMP-3.               PGM017
+001700     05 RC-VARIANCE-QTY        PIC S9(9)V99 COMP-3.               PGM017
+001710     05 RC-STATUS-CD           PIC X(01).                         PGM017
+001720         88 RC-TIE             VALUE 'T'.                         PGM017
+001730         88 RC-MISMATCH        VALUE 'M'.                         PGM017
+001740     05 FILLER                 PIC X(10).                         PGM017
+
+001800 WORKING-STORAGE SECTION.                                         PGM017
+001810 01  WS-FILE-STATUS2          PIC XX.                             PGM017
+001820 01  WS-FILE-STATUS3          PIC XX.                             PGM017
+001830 01  WS-FILE-STATUS4          PIC XX.                             PGM017
+001835 01  WS-ABEND-STATUS          PIC XX.                             PGM017
+001840 01  WS-EOF-FLAG              PIC X VALUE 'N'.                    PGM017
+001850     88 WS-EOF                VALUE 'Y'.                          PGM017
+001860 01  WS-CURRENT-KEY.                                              PGM017
+001870     05 WS-CURRENT-ITEM-CD      PIC X(15) VALUE SPACES.           PGM017
+001880     05 WS-CURRENT-WAREHOUSE-CD PIC X(05) VALUE SPACES.           PGM017
+001890 01  WS-EXPECTED-QTY           PIC S9(9)V99 VALUE ZEROS.          PGM017
+001900 01  WS-VARIANCE-QTY           PIC S9(9)V99 VALUE ZEROS.          PGM017
+001910 01  WS-ITEM-COUNT             PIC 9(7) VALUE ZEROS.              PGM017
+001920 01  WS-TIE-COUNT              PIC 9(7) VALUE ZEROS.              PGM017
+001930 01  WS-MISMATCH-COUNT         PIC 9(7) VALUE ZEROS.              PGM017
+001940 01  WS-ERROR-COUNT            PIC 9(5) VALUE ZEROS.              PGM017
+
+002000 PROCEDURE DIVISION.                                              PGM017
+002010*                                                                 PGM017
+002020 0000-MAIN-PROCESS.                                               PGM017
+002030     PERFORM 1000-INITIALIZE                                      PGM017
+002040     PERFORM 2000-TALLY-LEDGER-MOVEMENT                           PGM017
+002050         UNTIL WS-EOF                                             PGM017
+002060     IF WS-CURRENT-KEY NOT = SPACES                                PGM017
+002070         PERFORM 2500-RECONCILE-ITEM                              PGM017
+002080     END-IF                                                       PGM017
+002090     PERFORM 9000-FINALIZE                                        PGM017
+002100     STOP RUN.                                                    PGM017
+002110*                                                                 PGM017
+002120 1000-INITIALIZE.                                                 PGM017
+002130     SORT SORT-WORK-FILE                                          PGM017
+002140         ON ASCENDING KEY LG-ITEM-CD OF SORT-WORK-REC              PGM017
+002150                          LG-WAREHOUSE-CD OF SORT-WORK-REC         PGM017
+002155                          LG-TRANS-DATE OF SORT-WORK-REC          PGM017
+002160         USING LEDGER-FILE                                        PGM017
+002170         GIVING SORTED-LEDGER-FILE                                PGM017
+002180     OPEN INPUT SORTED-LEDGER-FILE                                PGM017
+002190     IF WS-FILE-STATUS2 NOT = '00'                                PGM017
+002200         DISPLAY 'SORTED LEDGER OPEN ERROR: ' WS-FILE-STATUS2      PGM017
+002205         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM017
+002210         PERFORM 9900-ABNORMAL-END                                PGM017
+002220     END-IF                                                       PGM017
+002230     OPEN INPUT INV-MASTER-FILE                                   PGM017
+002240     IF WS-FILE-STATUS3 NOT = '00'                                PGM017
+002250         DISPLAY 'MASTER FILE OPEN ERROR: ' WS-FILE-STATUS3        PGM017
+002255         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM017
+002260         PERFORM 9900-ABNORMAL-END                                PGM017
+002270     END-IF                                                       PGM017
+002280     OPEN OUTPUT RECON-REPORT-FILE                                PGM017
+002290     IF WS-FILE-STATUS4 NOT = '00'                                PGM017
+002300         DISPLAY 'RECON REPORT OPEN ERROR: ' WS-FILE-STATUS4       PGM017
+002305         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM017
+002310         PERFORM 9900-ABNORMAL-END                                PGM017
+002320     END-IF                                                       PGM017
+002330     PERFORM 1100-READ-FIRST-RECORD.                              PGM017
+002340*                                                                 PGM017
+002350 1100-READ-FIRST-RECORD.                                          PGM017
+002360     READ SORTED-LEDGER-FILE                                      PGM017
+002370         AT END SET WS-EOF TO TRUE                                PGM017
+002380     END-READ                                                     PGM017
+002390     IF NOT WS-EOF                                                PGM017
+002400         MOVE LG-ITEM-CD OF SORTED-LEDGER-REC                     PGM017
+002410             TO WS-CURRENT-ITEM-CD                                PGM017
+002420         MOVE LG-WAREHOUSE-CD OF SORTED-LEDGER-REC                PGM017
+002430             TO WS-CURRENT-WAREHOUSE-CD                           PGM017
+002440         MOVE LG-CURR-QTY OF SORTED-LEDGER-REC                    PGM017
+002450             TO WS-EXPECTED-QTY                                   PGM017
+002460     END-IF.                                                      PGM017
+002470*                                                                 PGM017
+002480 2000-TALLY-LEDGER-MOVEMENT.                                      PGM017
+002490     IF LG-ITEM-CD OF SORTED-LEDGER-REC                           PGM017
+002500             NOT = WS-CURRENT-ITEM-CD                             PGM017
+002510         OR LG-WAREHOUSE-CD OF SORTED-LEDGER-REC                  PGM017
+002520             NOT = WS-CURRENT-WAREHOUSE-CD                        PGM017
+002530         PERFORM 2500-RECONCILE-ITEM                              PGM017
+002540         MOVE LG-ITEM-CD OF SORTED-LEDGER-REC                     PGM017
+002550             TO WS-CURRENT-ITEM-CD                                PGM017
+002560         MOVE LG-WAREHOUSE-CD OF SORTED-LEDGER-REC                PGM017
+002570             TO WS-CURRENT-WAREHOUSE-CD                           PGM017
+002580     END-IF                                                       PGM017
+002590     MOVE LG-CURR-QTY OF SORTED-LEDGER-REC TO WS-EXPECTED-QTY      PGM017
+002600     READ SORTED-LEDGER-FILE                                      PGM017
+002610         AT END SET WS-EOF TO TRUE                                PGM017
+002620     END-READ.                                                    PGM017
+002630*                                                                 PGM017
+002640 2500-RECONCILE-ITEM.                                             PGM017
+002650     MOVE WS-CURRENT-ITEM-CD TO IM-ITEM-CD                        PGM017
+002660     MOVE WS-CURRENT-WAREHOUSE-CD TO IM-WAREHOUSE-CD               PGM017
+002670     READ INV-MASTER-FILE                                         PGM017
+002680         INVALID KEY                                              PGM017
+002690             CALL 'ERRLOG' USING WS-CURRENT-ITEM-CD                PGM017
+002700                                  WS-CURRENT-WAREHOUSE-CD          PGM017
+002710             ADD 1 TO WS-ERROR-COUNT                              PGM017
+002720         NOT INVALID KEY                                          PGM017
+002730             PERFORM 2600-WRITE-RECON-RECORD                      PGM017
+002740     END-READ.                                                    PGM017
+002750*                                                                 PGM017
+002760 2600-WRITE-RECON-RECORD.                                         PGM017
+002770     ADD 1 TO WS-ITEM-COUNT                                       PGM017
+002780     COMPUTE WS-VARIANCE-QTY = IM-CURR-QTY - WS-EXPECTED-QTY       PGM017
+002790     INITIALIZE RECON-REPORT-REC                                  PGM017
+002800     MOVE WS-CURRENT-ITEM-CD TO RC-ITEM-CD                        PGM017
+002810     MOVE WS-CURRENT-WAREHOUSE-CD TO RC-WAREHOUSE-CD               PGM017
+002820     MOVE WS-EXPECTED-QTY TO RC-EXPECTED-QTY                      PGM017
+002830     MOVE IM-CURR-QTY TO RC-ACTUAL-QTY                            PGM017
+002840     MOVE WS-VARIANCE-QTY TO RC-VARIANCE-QTY                      PGM017
+002850     IF WS-VARIANCE-QTY = 0                                       PGM017
+002860         SET RC-TIE TO TRUE                                       PGM017
+002870         ADD 1 TO WS-TIE-COUNT                                    PGM017
+002880     ELSE                                                         PGM017
+002890         SET RC-MISMATCH TO TRUE                                  PGM017
+002900         ADD 1 TO WS-MISMATCH-COUNT                               PGM017
+002910     END-IF                                                       PGM017
+002920     WRITE RECON-REPORT-REC.                                      PGM017
+002930*                                                                 PGM017
+002940 9000-FINALIZE.                                                   PGM017
+002950     CLOSE SORTED-LEDGER-FILE                                     PGM017
+002960     CLOSE INV-MASTER-FILE                                        PGM017
+002970     CLOSE RECON-REPORT-FILE                                      PGM017
+002980     DISPLAY 'PGM017 COMPLETED: ' WS-ITEM-COUNT                   PGM017
+002990             ' ITEMS, ' WS-TIE-COUNT ' TIE, '                     PGM017
+003000             WS-MISMATCH-COUNT ' MISMATCH'.                       PGM017
+003010*                                                                 PGM017
+003020 9900-ABNORMAL-END.                                               PGM017
+003021     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM017
+003030     DISPLAY 'PGM017 ABEND - FILE STATUS: ' WS-ABEND-STATUS        PGM017
+003040     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM017
+003050     STOP RUN.                                                    PGM017
+003060 9750-DIAGNOSE-FILE-STATUS.                                       PGM017
+003061     EVALUATE WS-ABEND-STATUS                                     PGM017
+003062         WHEN '10'                                                PGM017
+003063             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM017
+003064             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM017
+003065         WHEN '23'                                                PGM017
+003066             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM017
+003067             DISPLAY '  AND RETRY THE REQUEST'                    PGM017
+003068         WHEN '35'                                                PGM017
+003069             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM017
+003070             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM017
+003071         WHEN '37'                                                PGM017
+003072             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM017
+003073             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM017
+003074         WHEN '39'                                                PGM017
+003075             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM017
+003076             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM017
+003077         WHEN '41'                                                PGM017
+003078             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM017
+003079             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM017
+003080         WHEN '42'                                                PGM017
+003081             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM017
+003082             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM017
+003083         WHEN '46'                                                PGM017
+003084             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM017
+003085             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM017
+003086         WHEN OTHER                                               PGM017
+003087             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM017
+003088             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM017
+003089     END-EVALUATE.                                                PGM017
+003090*                                                                 PGM017
