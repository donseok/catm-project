@@ -1,178 +1,427 @@
-000100 IDENTIFICATION DIVISION.                                 PGM003
-000200 PROGRAM-ID.    PGM003.                                   PGM003
-000300 AUTHOR.        LEGACY-DEVELOPER.                         PGM003
-000400*                                                         PGM003
-000500* =========================================================PGM003
-000600* 프로그램명: 품질검사 실시간 처리                         PGM003
-000700* 처리내용  : 생산라인에서 발생하는 품질검사 결과를        PGM003
-000800*            실시간으로 수신하여 불량 판정 및              PGM003
-000900*            품질이력을 관리한다.                          PGM003
-001000* =========================================================PGM003
-001100                                                          PGM003
-001200 ENVIRONMENT DIVISION.                                    PGM003
-001300 CONFIGURATION SECTION.                                   PGM003
-001400 INPUT-OUTPUT SECTION.                                    PGM003
-001500 FILE-CONTROL.                                            PGM003
-001600     SELECT QC-RESULT-FILE                                PGM003
-001700         ASSIGN TO QCRSLT                                 PGM003
-001800         ORGANIZATION IS INDEXED                          PGM003
-001900         ACCESS MODE IS DYNAMIC                           PGM003
-002000         RECORD KEY IS QR-KEY                             PGM003
-002100         FILE STATUS IS WS-FILE-STATUS.                   PGM003
-002200     SELECT QC-HISTORY-FILE                               PGM003
-002300         ASSIGN TO QCHIST                                 PGM003
-002400         ORGANIZATION IS SEQUENTIAL                       PGM003
-002500         FILE STATUS IS WS-FILE-STATUS2.                  PGM003
-002600                                                          PGM003
-002700 DATA DIVISION.                                           PGM003
-002800 FILE SECTION.                                            PGM003
-002900 FD  QC-RESULT-FILE.                                      PGM003
-003000 01  QC-RESULT-REC.                                       PGM003
-003100     COPY CPYQCRS.                                        PGM003
-003200 FD  QC-HISTORY-FILE.                                     PGM003
-003300 01  QC-HISTORY-REC.                                      PGM003
-003400     COPY CPYQCHS.                                        PGM003
-003500                                                          PGM003
-003600 WORKING-STORAGE SECTION.                                 PGM003
-003700 01  WS-FILE-STATUS         PIC XX.                       PGM003
-003800 01  WS-FILE-STATUS2        PIC XX.                       PGM003
-003900 01  WS-EOF-FLAG            PIC X VALUE 'N'.              PGM003
-004000     88 WS-EOF              VALUE 'Y'.                    PGM003
-004100 01  WS-INSPECT-COUNT       PIC 9(7) VALUE ZEROS.         PGM003
-004200 01  WS-DEFECT-COUNT        PIC 9(5) VALUE ZEROS.         PGM003
-004300 01  WS-PASS-COUNT          PIC 9(7) VALUE ZEROS.         PGM003
-004400 01  WS-DEFECT-RATE         PIC 9(3)V99 VALUE ZEROS.      PGM003
-004500 01  WS-CRITICAL-LIMIT      PIC 9(3)V99 VALUE 5.00.       PGM003
-004600 01  WS-WARNING-LIMIT       PIC 9(3)V99 VALUE 2.50.       PGM003
-004700 01  WS-CURRENT-LOT         PIC X(15).                    PGM003
-004800 01  WS-PREV-RESULT         PIC X(02).                    PGM003
-004900                                                          PGM003
-005000     EXEC SQL INCLUDE SQLCA END-EXEC.                     PGM003
-005100     EXEC SQL INCLUDE DCLTBQC END-EXEC.                   PGM003
-005200                                                          PGM003
-005300 PROCEDURE DIVISION.                                      PGM003
-005400*                                                         PGM003
-005500 0000-MAIN-PROCESS.                                       PGM003
-005600     PERFORM 1000-INITIALIZE                              PGM003
-005700     PERFORM 2000-PROCESS-INSPECTION                      PGM003
-005800         UNTIL WS-EOF                                     PGM003
-005900     PERFORM 3000-CALCULATE-RATE                          PGM003
-006000     PERFORM 4000-UPDATE-QC-SUMMARY                       PGM003
-006100     PERFORM 5000-CHECK-ALERT                             PGM003
-006200     PERFORM 9000-FINALIZE                                PGM003
-006300     STOP RUN.                                            PGM003
-006400*                                                         PGM003
-006500 1000-INITIALIZE.                                         PGM003
-006600     OPEN INPUT  QC-RESULT-FILE                           PGM003
-006700     OPEN OUTPUT QC-HISTORY-FILE                          PGM003
-006800     IF WS-FILE-STATUS NOT = '00'                         PGM003
-006900         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS            PGM003
-007000         PERFORM 9900-ABNORMAL-END                        PGM003
-007100     END-IF                                               PGM003
-007200     IF WS-FILE-STATUS2 NOT = '00'                        PGM003
-007300         DISPLAY 'HISTORY FILE OPEN ERROR: '              PGM003
-007400                 WS-FILE-STATUS2                          PGM003
-007500         PERFORM 9900-ABNORMAL-END                        PGM003
-007600     END-IF                                               PGM003
-007700     PERFORM 1100-READ-FIRST-RECORD.                      PGM003
-007800*                                                         PGM003
-007900 1100-READ-FIRST-RECORD.                                  PGM003
-008000     READ QC-RESULT-FILE                                  PGM003
-008100     AT END SET WS-EOF TO TRUE                            PGM003
-008200     END-READ.                                            PGM003
-008300*                                                         PGM003
-008400 2000-PROCESS-INSPECTION.                                 PGM003
-008500     ADD 1 TO WS-INSPECT-COUNT                            PGM003
-008600     EVALUATE QR-JUDGE-CD                                 PGM003
-008700         WHEN 'P'                                         PGM003
-008800             ADD 1 TO WS-PASS-COUNT                       PGM003
-008900             PERFORM 2100-RECORD-PASS                     PGM003
-009000         WHEN 'F'                                         PGM003
-009100             ADD 1 TO WS-DEFECT-COUNT                     PGM003
-009200             PERFORM 2200-RECORD-DEFECT                   PGM003
-009300         WHEN 'R'                                         PGM003
-009400             PERFORM 2300-RECORD-REWORK                   PGM003
-009500         WHEN OTHER                                       PGM003
-009600             CALL 'ERRLOG' USING QR-INSPECT-ID            PGM003
-009700                                 QR-JUDGE-CD              PGM003
-009800     END-EVALUATE                                         PGM003
-009900     PERFORM 2400-WRITE-HISTORY                           PGM003
-010000     READ QC-RESULT-FILE                                  PGM003
-010100     AT END SET WS-EOF TO TRUE                            PGM003
-010200     END-READ.                                            PGM003
-010300*                                                         PGM003
-010400 2100-RECORD-PASS.                                        PGM003
-010500     MOVE 'OK' TO WS-PREV-RESULT.                        PGM003
-010600*                                                         PGM003
-010700 2200-RECORD-DEFECT.                                      PGM003
-010800     MOVE 'NG' TO WS-PREV-RESULT                         PGM003
-010900     IF QR-DEFECT-TYPE = 'A'                              PGM003
-011000         CALL 'QCALERT' USING QR-LINE-CD                 PGM003
-011100                              QR-PRODUCT-CD               PGM003
-011200                              QR-DEFECT-TYPE              PGM003
-011300     END-IF.                                              PGM003
-011400*                                                         PGM003
-011500 2300-RECORD-REWORK.                                      PGM003
-011600     MOVE 'RW' TO WS-PREV-RESULT                         PGM003
-011700     IF QR-REWORK-CNT > 3                                 PGM003
-011800         MOVE 'F' TO QR-JUDGE-CD                          PGM003
-011900         ADD 1 TO WS-DEFECT-COUNT                         PGM003
-012000         CALL 'ERRLOG' USING QR-INSPECT-ID                PGM003
-012100                             QR-REWORK-CNT                PGM003
-012200     END-IF.                                              PGM003
-012300*                                                         PGM003
-012400 2400-WRITE-HISTORY.                                      PGM003
-012500     MOVE QR-INSPECT-ID  TO QH-INSPECT-ID                PGM003
-012600     MOVE QR-LINE-CD     TO QH-LINE-CD                   PGM003
-012700     MOVE QR-PRODUCT-CD  TO QH-PRODUCT-CD                PGM003
-012800     MOVE QR-JUDGE-CD    TO QH-JUDGE-CD                  PGM003
-012900     MOVE QR-INSPECT-DT  TO QH-INSPECT-DT               PGM003
-013000     MOVE WS-PREV-RESULT TO QH-FINAL-RESULT              PGM003
-013100     WRITE QC-HISTORY-REC.                                PGM003
-013200*                                                         PGM003
-013300 3000-CALCULATE-RATE.                                     PGM003
-013400     IF WS-INSPECT-COUNT > 0                              PGM003
-013500         COMPUTE WS-DEFECT-RATE =                         PGM003
-013600             (WS-DEFECT-COUNT / WS-INSPECT-COUNT) * 100   PGM003
-013700     ELSE                                                 PGM003
-013800         MOVE ZEROS TO WS-DEFECT-RATE                     PGM003
-013900     END-IF.                                              PGM003
-014000*                                                         PGM003
-014100 4000-UPDATE-QC-SUMMARY.                                  PGM003
-014200     EXEC SQL                                             PGM003
-014300         INSERT INTO TB_QC_DAILY_SUMMARY                  PGM003
-014400         (INSPECT_DATE, LINE_CD, TOTAL_CNT,               PGM003
-014500          PASS_CNT, DEFECT_CNT, DEFECT_RATE)              PGM003
-014600         VALUES                                           PGM003
-014700         (CURRENT DATE, :QR-LINE-CD,                      PGM003
-014800          :WS-INSPECT-COUNT, :WS-PASS-COUNT,              PGM003
-014900          :WS-DEFECT-COUNT, :WS-DEFECT-RATE)              PGM003
-015000     END-EXEC                                             PGM003
-015100     IF SQLCODE NOT = 0                                   PGM003
-015200         CALL 'SQLERR' USING SQLCODE                      PGM003
-015300     END-IF.                                              PGM003
-015400*                                                         PGM003
-015500 5000-CHECK-ALERT.                                        PGM003
-015600     IF WS-DEFECT-RATE > WS-CRITICAL-LIMIT                PGM003
-015700         DISPLAY 'CRITICAL: DEFECT RATE ' WS-DEFECT-RATE  PGM003
-015800         CALL 'QCALERT' USING QR-LINE-CD                 PGM003
-015900                              QR-PRODUCT-CD               PGM003
-016000                              WS-DEFECT-RATE              PGM003
-016100     ELSE                                                 PGM003
-016200     IF WS-DEFECT-RATE > WS-WARNING-LIMIT                 PGM003
-016300         DISPLAY 'WARNING: DEFECT RATE ' WS-DEFECT-RATE   PGM003
-016400     END-IF                                               PGM003
-016500     END-IF.                                              PGM003
-016600*                                                         PGM003
-016700 9000-FINALIZE.                                           PGM003
-016800     CLOSE QC-RESULT-FILE                                 PGM003
-016900     CLOSE QC-HISTORY-FILE                                PGM003
-017000     DISPLAY 'PGM003 COMPLETED: '                         PGM003
-017100             WS-INSPECT-COUNT ' INSPECTED, '              PGM003
-017200             WS-DEFECT-COUNT  ' DEFECTS'.                 PGM003
-017300*                                                         PGM003
-017400 9900-ABNORMAL-END.                                       PGM003
-017500     DISPLAY 'PGM003 ABEND - FILE STATUS: '              PGM003
-017600             WS-FILE-STATUS                               PGM003
-017700     CALL 'ABNDPGM' USING WS-FILE-STATUS                 PGM003
-017800     STOP RUN.                                            PGM003
+000100 IDENTIFICATION DIVISION.                                         PGM003
+000200 PROGRAM-ID.    PGM003.                                           PGM003
+000300 AUTHOR.        LEGACY-DEVELOPER.                                 PGM003
+000400*                                                                 PGM003
+000500* =========================================================       PGM003
+000600* 프로그램명: 품질검사 실시간 처리                                              PGM003
+000700* 처리내용  : 생산라인에서 발생하는 품질검사 결과를                                    PGM003
+000800*            실시간으로 수신하여 불량 판정 및                                   PGM003
+000900*            품질이력을 관리한다.                                          PGM003
+001000* =========================================================       PGM003
+001100                                                                  PGM003
+001200 ENVIRONMENT DIVISION.                                            PGM003
+001300 CONFIGURATION SECTION.                                           PGM003
+001400 INPUT-OUTPUT SECTION.                                            PGM003
+001500 FILE-CONTROL.                                                    PGM003
+001600     SELECT QC-RESULT-FILE                                        PGM003
+001700         ASSIGN TO QCRSLT                                         PGM003
+001800         ORGANIZATION IS INDEXED                                  PGM003
+001900         ACCESS MODE IS DYNAMIC                                   PGM003
+002000         RECORD KEY IS QR-KEY                                     PGM003
+002100         FILE STATUS IS WS-FILE-STATUS.                           PGM003
+002200     SELECT QC-HISTORY-FILE                                       PGM003
+002300         ASSIGN TO QCHIST                                         PGM003
+002400         ORGANIZATION IS SEQUENTIAL                               PGM003
+002500         FILE STATUS IS WS-FILE-STATUS2.                          PGM003
+002550     SELECT QC-HOLD-FILE                                          PGM003
+002560         ASSIGN TO QCHOLD                                         PGM003
+002570         ORGANIZATION IS SEQUENTIAL                               PGM003
+002580         FILE STATUS IS WS-FILE-STATUS5.                          PGM003
+002590     SELECT QC-PARM-FILE                                          PGM003
+002591         ASSIGN TO QCPARM                                         PGM003
+002592         ORGANIZATION IS SEQUENTIAL                               PGM003
+002593         FILE STATUS IS WS-FILE-STATUS6.                          PGM003
+002594     SELECT OPTIONAL AUDIT-TRAIL-FILE                             PGM003
+002595         ASSIGN TO AUDTRAIL                                       PGM003
+002596         ORGANIZATION IS SEQUENTIAL                               PGM003
+002597         FILE STATUS IS WS-FILE-STATUS7.                          PGM003
+002598     SELECT CHECKPOINT-FILE                                       PGM003
+002598         ASSIGN TO PGM3CKPT                                       PGM003
+002599         ORGANIZATION IS SEQUENTIAL                               PGM003
+002599         FILE STATUS IS WS-FILE-STATUS8.                          PGM003
+002600                                                                  PGM003
+002700 DATA DIVISION.                                                   PGM003
+002800 FILE SECTION.                                                    PGM003
+002900 FD  QC-RESULT-FILE.                                              PGM003
+003000 01  QC-RESULT-REC.                                               PGM003
+003100     COPY CPYQCRS.                                                PGM003
+003200 FD  QC-HISTORY-FILE.                                             PGM003
+003300 01  QC-HISTORY-REC.                                              PGM003
+003400     COPY CPYQCHS.                                                PGM003
+003450 FD  QC-HOLD-FILE.                                                PGM003
+003460 01  QC-HOLD-REC.                                                 PGM003
+003470     COPY CPYQHLD.                                                PGM003
+003480 FD  QC-PARM-FILE.                                                PGM003
+003490 01  QC-PARM-REC.                                                 PGM003
+003491     COPY CPYQCPM.                                                PGM003
+003495 FD  AUDIT-TRAIL-FILE.                                            PGM003
+003496 01  AUDIT-TRAIL-REC.                                             PGM003
+003497     COPY CPYAUDIT.                                               PGM003
+003498 FD  CHECKPOINT-FILE.                                             PGM003
+003499 01  CHECKPOINT-REC.                                              PGM003
+003499     COPY CPYCKPT.                                                PGM003
+003500                                                                  PGM003
+003600 WORKING-STORAGE SECTION.                                         PGM003
+003700 01  WS-FILE-STATUS         PIC XX.                               PGM003
+003800 01  WS-FILE-STATUS2        PIC XX.                               PGM003
+003900 01  WS-EOF-FLAG            PIC X VALUE 'N'.                      PGM003
+004000     88 WS-EOF              VALUE 'Y'.                            PGM003
+004100 01  WS-INSPECT-COUNT       PIC 9(7) VALUE ZEROS.                 PGM003
+004200 01  WS-DEFECT-COUNT        PIC 9(5) VALUE ZEROS.                 PGM003
+004300 01  WS-PASS-COUNT          PIC 9(7) VALUE ZEROS.                 PGM003
+004350 01  WS-OUT-OF-SPEC-COUNT   PIC 9(5) VALUE ZEROS.                 PGM003
+004400 01  WS-DEFECT-RATE         PIC 9(3)V99 VALUE ZEROS.              PGM003
+004500 01  WS-CRITICAL-LIMIT      PIC 9(3)V99 VALUE 5.00.               PGM003
+004600 01  WS-WARNING-LIMIT       PIC 9(3)V99 VALUE 2.50.               PGM003
+004650 01  WS-FILE-STATUS5        PIC XX.                               PGM003
+004660 01  WS-FILE-STATUS6        PIC XX.                               PGM003
+004670 01  WS-FILE-STATUS7        PIC XX.                               PGM003
+004671 01  WS-FILE-STATUS8        PIC XX.                               PGM003
+004672 01  WS-RESTART-FLAG        PIC X VALUE 'N'.                      PGM003
+004672     88 WS-RESTART-RUN      VALUE 'Y'.                            PGM003
+004673 01  WS-CKPT-EXISTS         PIC X VALUE 'N'.                      PGM003
+004673     88 WS-CKPT-FOUND       VALUE 'Y'.                            PGM003
+004674 01  WS-RESTART-KEY         PIC X(30).                            PGM003
+004674 01  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 01000.                PGM003
+004674 01  WS-RECS-SINCE-CKPT     PIC 9(05) VALUE ZEROS.                PGM003
+004700 01  WS-CURRENT-LOT         PIC X(15).                            PGM003
+004800 01  WS-PREV-RESULT         PIC X(02).                            PGM003
+004805 01  WS-ABEND-STATUS        PIC XX.                               PGM003
+004810 01  WS-AUDIT-OPEN-FLAG     PIC X VALUE 'N'.                      PGM003
+004820     88 WS-AUDIT-READY      VALUE 'Y'.                            PGM003
+004830 01  WS-AUDIT-COND          PIC X(10).                            PGM003
+004840 01  WS-AUDIT-KEY1          PIC X(15).                            PGM003
+004850 01  WS-AUDIT-KEY2          PIC X(15).                            PGM003
+004860 01  WS-AUDIT-DESC          PIC X(40).                            PGM003
+004900                                                                  PGM003
+005000     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM003
+005100     EXEC SQL INCLUDE DCLTBQC END-EXEC.                           PGM003
+005200                                                                  PGM003
+005300 PROCEDURE DIVISION.                                              PGM003
+005400*                                                                 PGM003
+005500 0000-MAIN-PROCESS.                                               PGM003
+005600     PERFORM 1000-INITIALIZE                                      PGM003
+005700     PERFORM 2000-PROCESS-INSPECTION                              PGM003
+005800         UNTIL WS-EOF                                             PGM003
+005900     PERFORM 3000-CALCULATE-RATE                                  PGM003
+006000     PERFORM 4000-UPDATE-QC-SUMMARY                               PGM003
+006100     PERFORM 5000-CHECK-ALERT                                     PGM003
+006200     PERFORM 9000-FINALIZE                                        PGM003
+006300     GOBACK.                                                      PGM003
+006400*                                                                 PGM003
+006500 1000-INITIALIZE.                                                 PGM003
+006510     PERFORM 1040-OPEN-AUDIT-TRAIL                                PGM003
+006520     PERFORM 1060-OPEN-CHECKPOINT                                 PGM003
+006600     OPEN INPUT  QC-RESULT-FILE                                   PGM003
+006700     IF WS-RESTART-RUN                                            PGM003
+006700         OPEN EXTEND QC-HISTORY-FILE                              PGM003
+006700     ELSE                                                         PGM003
+006700         OPEN OUTPUT QC-HISTORY-FILE                              PGM003
+006700     END-IF                                                       PGM003
+006750     IF WS-RESTART-RUN                                            PGM003
+006750         OPEN EXTEND QC-HOLD-FILE                                 PGM003
+006750     ELSE                                                         PGM003
+006750         OPEN OUTPUT QC-HOLD-FILE                                 PGM003
+006750     END-IF                                                       PGM003
+006800     IF WS-FILE-STATUS NOT = '00'                                 PGM003
+006900         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS                    PGM003
+006950         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM003
+007000         PERFORM 9900-ABNORMAL-END                                PGM003
+007100     END-IF                                                       PGM003
+007200     IF WS-FILE-STATUS2 NOT = '00'                                PGM003
+007300         DISPLAY 'HISTORY FILE OPEN ERROR: '                      PGM003
+007400                 WS-FILE-STATUS2                                  PGM003
+007450         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM003
+007500         PERFORM 9900-ABNORMAL-END                                PGM003
+007600     END-IF                                                       PGM003
+007650     IF WS-FILE-STATUS5 NOT = '00'                                PGM003
+007660         DISPLAY 'HOLD FILE OPEN ERROR: '                         PGM003
+007670                 WS-FILE-STATUS5                                  PGM003
+007675         MOVE WS-FILE-STATUS5 TO WS-ABEND-STATUS                  PGM003
+007680         PERFORM 9900-ABNORMAL-END                                PGM003
+007690     END-IF                                                       PGM003
+007691     PERFORM 1050-LOAD-THRESHOLDS                                 PGM003
+007700     PERFORM 1100-READ-FIRST-RECORD                               PGM003
+007701     PERFORM 1150-SKIP-TO-RESTART-POINT                           PGM003
+007702         UNTIL WS-EOF OR NOT WS-RESTART-RUN                       PGM003
+007703         OR QR-KEY > WS-RESTART-KEY.                              PGM003
+007710*                                                                 PGM003
+007715 1040-OPEN-AUDIT-TRAIL.                                           PGM003
+007716     OPEN EXTEND AUDIT-TRAIL-FILE                                 PGM003
+007717     IF WS-FILE-STATUS7 = '00' OR WS-FILE-STATUS7 = '05'          PGM003
+007718         SET WS-AUDIT-READY TO TRUE                               PGM003
+007718     ELSE                                                         PGM003
+007718         DISPLAY 'AUDIT TRAIL OPEN ERROR: ' WS-FILE-STATUS7       PGM003
+007718     END-IF.                                                      PGM003
+007718*                                                                 PGM003
+007720 1050-LOAD-THRESHOLDS.                                            PGM003
+007730     OPEN INPUT QC-PARM-FILE                                      PGM003
+007740     IF WS-FILE-STATUS6 NOT = '00'                                PGM003
+007750         DISPLAY 'PARM FILE OPEN ERROR: '                         PGM003
+007760                 WS-FILE-STATUS6                                  PGM003
+007765         MOVE WS-FILE-STATUS6 TO WS-ABEND-STATUS                  PGM003
+007770         PERFORM 9900-ABNORMAL-END                                PGM003
+007780     END-IF                                                       PGM003
+007790     READ QC-PARM-FILE                                            PGM003
+007800         AT END                                                   PGM003
+007810             DISPLAY 'THRESHOLD PARAMETER MISSING'                PGM003
+007815             MOVE WS-FILE-STATUS6 TO WS-ABEND-STATUS              PGM003
+007820             PERFORM 9900-ABNORMAL-END                            PGM003
+007830     END-READ                                                     PGM003
+007840     MOVE QP-CRITICAL-LIMIT TO WS-CRITICAL-LIMIT                  PGM003
+007850     MOVE QP-WARNING-LIMIT TO WS-WARNING-LIMIT                    PGM003
+007860     CLOSE QC-PARM-FILE.                                          PGM003
+007870*                                                                 PGM003
+007900 1100-READ-FIRST-RECORD.                                          PGM003
+008000     READ QC-RESULT-FILE                                          PGM003
+008100     AT END SET WS-EOF TO TRUE                                    PGM003
+008200     END-READ.                                                    PGM003
+008210*                                                                 PGM003
+008220 1060-OPEN-CHECKPOINT.                                            PGM003
+008230     OPEN I-O CHECKPOINT-FILE                                     PGM003
+008240     IF WS-FILE-STATUS8 NOT = '00'                                PGM003
+008250         DISPLAY 'CHECKPOINT OPEN ERROR: ' WS-FILE-STATUS8        PGM003
+008255         MOVE WS-FILE-STATUS8 TO WS-ABEND-STATUS                  PGM003
+008260         PERFORM 9900-ABNORMAL-END                                PGM003
+008270     END-IF                                                       PGM003
+008280     READ CHECKPOINT-FILE                                         PGM003
+008290         AT END                                                   PGM003
+008290             MOVE 'N' TO WS-CKPT-EXISTS                           PGM003
+008290             MOVE ZEROS TO CK-CHECKPOINT-CNT                      PGM003
+008290         NOT AT END                                               PGM003
+008290             MOVE 'Y' TO WS-CKPT-EXISTS                           PGM003
+008290             IF CK-INCOMPLETE                                     PGM003
+008291                 AND CK-PROGRAM-ID = 'PGM003'                     PGM003
+008290                 MOVE 'Y' TO WS-RESTART-FLAG                      PGM003
+008290                 MOVE CK-RESTART-KEY TO WS-RESTART-KEY            PGM003
+008290                 MOVE CK-ACCUM-1     TO WS-PASS-COUNT             PGM003
+008290                 MOVE CK-ACCUM-2     TO WS-INSPECT-COUNT          PGM003
+008290                 MOVE CK-ACCUM-3     TO WS-DEFECT-COUNT           PGM003
+008290                 DISPLAY 'PGM003 RESTART KEY: ' WS-RESTART-KEY    PGM003
+008292             ELSE                                                 PGM003
+008293                 IF CK-INCOMPLETE                                 PGM003
+008294                     DISPLAY 'CHECKPOINT PROGRAM ID MISMATCH: '   PGM003
+008295                             CK-PROGRAM-ID                        PGM003
+008296                 END-IF                                           PGM003
+008290             END-IF                                               PGM003
+008290     END-READ.                                                    PGM003
+008300*                                                                 PGM003
+008310 1150-SKIP-TO-RESTART-POINT.                                      PGM003
+008320     READ QC-RESULT-FILE                                          PGM003
+008320     AT END SET WS-EOF TO TRUE                                    PGM003
+008320     END-READ.                                                    PGM003
+008330*                                                                 PGM003
+008400 2000-PROCESS-INSPECTION.                                         PGM003
+008500     ADD 1 TO WS-INSPECT-COUNT                                    PGM003
+008600     EVALUATE QR-JUDGE-CD                                         PGM003
+008700         WHEN 'P'                                                 PGM003
+008800             ADD 1 TO WS-PASS-COUNT                               PGM003
+008900             PERFORM 2100-RECORD-PASS                             PGM003
+009000         WHEN 'F'                                                 PGM003
+009100             ADD 1 TO WS-DEFECT-COUNT                             PGM003
+009200             PERFORM 2200-RECORD-DEFECT                           PGM003
+009300         WHEN 'R'                                                 PGM003
+009400             PERFORM 2300-RECORD-REWORK                           PGM003
+009500         WHEN OTHER                                               PGM003
+009550             MOVE 'ERROR'         TO WS-AUDIT-COND                PGM003
+009560             MOVE QR-INSPECT-ID   TO WS-AUDIT-KEY1                PGM003
+009570             MOVE QR-JUDGE-CD     TO WS-AUDIT-KEY2                PGM003
+009580             MOVE 'INVALID JUDGE CODE' TO WS-AUDIT-DESC           PGM003
+009590             PERFORM 9700-WRITE-AUDIT-RECORD                      PGM003
+009600             CALL 'ERRLOG' USING QR-INSPECT-ID                    PGM003
+009700                                 QR-JUDGE-CD                      PGM003
+009800     END-EVALUATE                                                 PGM003
+009900     PERFORM 2400-WRITE-HISTORY                                   PGM003
+009910     ADD 1 TO WS-RECS-SINCE-CKPT                                  PGM003
+009920     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL              PGM003
+009930         PERFORM 2900-WRITE-CHECKPOINT                            PGM003
+009940         MOVE ZEROS TO WS-RECS-SINCE-CKPT                         PGM003
+009950     END-IF                                                       PGM003
+010000     READ QC-RESULT-FILE                                          PGM003
+010100     AT END SET WS-EOF TO TRUE                                    PGM003
+010200     END-READ.                                                    PGM003
+010300*                                                                 PGM003
+010400 2100-RECORD-PASS.                                                PGM003
+010500     MOVE 'OK' TO WS-PREV-RESULT                                  PGM003
+010510     PERFORM 2150-CHECK-SPEC-LIMITS.                              PGM003
+010520*                                                                 PGM003
+010530 2150-CHECK-SPEC-LIMITS.                                          PGM003
+010540     IF QR-MEASURE-VAL > QR-UPPER-LIMIT                           PGM003
+010550        OR QR-MEASURE-VAL < QR-LOWER-LIMIT                        PGM003
+010560         ADD 1 TO WS-OUT-OF-SPEC-COUNT                            PGM003
+010570         MOVE 'SP' TO WS-PREV-RESULT                              PGM003
+010580         CALL 'QCALERT' USING QR-LINE-CD                          PGM003
+010590                              QR-PRODUCT-CD                       PGM003
+010600                              QR-MEASURE-VAL                      PGM003
+010610     END-IF.                                                      PGM003
+010620*                                                                 PGM003
+010700 2200-RECORD-DEFECT.                                              PGM003
+010800     MOVE 'NG' TO WS-PREV-RESULT                                  PGM003
+010900     IF QR-DEFECT-TYPE = 'A'                                      PGM003
+011000         CALL 'QCALERT' USING QR-LINE-CD                          PGM003
+011100                              QR-PRODUCT-CD                       PGM003
+011200                              QR-DEFECT-TYPE                      PGM003
+011300     END-IF.                                                      PGM003
+011400*                                                                 PGM003
+011500 2300-RECORD-REWORK.                                              PGM003
+011600     MOVE 'RW' TO WS-PREV-RESULT                                  PGM003
+011700     IF QR-REWORK-CNT > 3                                         PGM003
+011800         MOVE 'F' TO QR-JUDGE-CD                                  PGM003
+011900         ADD 1 TO WS-DEFECT-COUNT                                 PGM003
+011920         MOVE 'ERROR'         TO WS-AUDIT-COND                    PGM003
+011940         MOVE QR-INSPECT-ID   TO WS-AUDIT-KEY1                    PGM003
+011960         MOVE QR-REWORK-CNT   TO WS-AUDIT-KEY2                    PGM003
+011980         MOVE 'EXCESSIVE REWORK COUNT' TO WS-AUDIT-DESC           PGM003
+011990         PERFORM 9700-WRITE-AUDIT-RECORD                          PGM003
+012000         CALL 'ERRLOG' USING QR-INSPECT-ID                        PGM003
+012100                             QR-REWORK-CNT                        PGM003
+012120         PERFORM 2350-WRITE-HOLD-RECORD                           PGM003
+012150     ELSE IF QR-REWORK-CNT = 2                                    PGM003
+012160         CALL 'QCALERT' USING QR-LINE-CD                          PGM003
+012170                              QR-PRODUCT-CD                       PGM003
+012180                              QR-REWORK-CNT                       PGM003
+012200     END-IF.                                                      PGM003
+012210*                                                                 PGM003
+012220 2350-WRITE-HOLD-RECORD.                                          PGM003
+012230     INITIALIZE QC-HOLD-REC                                       PGM003
+012240     MOVE QR-LOT-NO     TO QHD-LOT-NO                             PGM003
+012250     MOVE QR-PRODUCT-CD TO QHD-PRODUCT-CD                         PGM003
+012260     MOVE QR-LINE-CD    TO QHD-LINE-CD                            PGM003
+012270     WRITE QC-HOLD-REC.                                           PGM003
+012300*                                                                 PGM003
+012400 2400-WRITE-HISTORY.                                              PGM003
+012500     MOVE QR-INSPECT-ID  TO QH-INSPECT-ID                         PGM003
+012600     MOVE QR-LINE-CD     TO QH-LINE-CD                            PGM003
+012700     MOVE QR-PRODUCT-CD  TO QH-PRODUCT-CD                         PGM003
+012800     MOVE QR-JUDGE-CD    TO QH-JUDGE-CD                           PGM003
+012900     MOVE QR-INSPECT-DT  TO QH-INSPECT-DT                         PGM003
+013000     MOVE WS-PREV-RESULT TO QH-FINAL-RESULT                       PGM003
+013050     MOVE QR-DEFECT-CD   TO QH-DEFECT-CD                          PGM003
+013060     MOVE QR-LOT-NO      TO QH-LOT-NO                             PGM003
+013070     MOVE QR-INSPECTOR-ID TO QH-INSPECTOR-ID                      PGM003
+013100     WRITE QC-HISTORY-REC.                                        PGM003
+013200*                                                                 PGM003
+013210 2900-WRITE-CHECKPOINT.                                           PGM003
+013215     MOVE 'PGM003'         TO CK-PROGRAM-ID                       PGM003
+013220     MOVE QR-KEY           TO CK-RESTART-KEY                      PGM003
+013230     ADD 1                 TO CK-CHECKPOINT-CNT                   PGM003
+013240     MOVE WS-PASS-COUNT    TO CK-ACCUM-1                          PGM003
+013250     MOVE WS-INSPECT-COUNT TO CK-ACCUM-2                          PGM003
+013260     MOVE WS-DEFECT-COUNT  TO CK-ACCUM-3                          PGM003
+013270     SET CK-INCOMPLETE     TO TRUE                                PGM003
+013280     IF WS-CKPT-FOUND                                             PGM003
+013280         REWRITE CHECKPOINT-REC                                   PGM003
+013280     ELSE                                                         PGM003
+013280         WRITE CHECKPOINT-REC                                     PGM003
+013280         MOVE 'Y' TO WS-CKPT-EXISTS                               PGM003
+013280     END-IF.                                                      PGM003
+013290*                                                                 PGM003
+013300 3000-CALCULATE-RATE.                                             PGM003
+013400     IF WS-INSPECT-COUNT > 0                                      PGM003
+013500         COMPUTE WS-DEFECT-RATE =                                 PGM003
+013600             (WS-DEFECT-COUNT / WS-INSPECT-COUNT) * 100           PGM003
+013700     ELSE                                                         PGM003
+013800         MOVE ZEROS TO WS-DEFECT-RATE                             PGM003
+013900     END-IF.                                                      PGM003
+014000*                                                                 PGM003
+014100 4000-UPDATE-QC-SUMMARY.                                          PGM003
+014200     EXEC SQL                                                     PGM003
+014300         INSERT INTO TB_QC_DAILY_SUMMARY                          PGM003
+014400         (INSPECT_DATE, LINE_CD, TOTAL_CNT,                       PGM003
+014500          PASS_CNT, DEFECT_CNT, DEFECT_RATE)                      PGM003
+014600         VALUES                                                   PGM003
+014700         (CURRENT DATE, :QR-LINE-CD,                              PGM003
+014800          :WS-INSPECT-COUNT, :WS-PASS-COUNT,                      PGM003
+014900          :WS-DEFECT-COUNT, :WS-DEFECT-RATE)                      PGM003
+015000     END-EXEC                                                     PGM003
+015100     IF SQLCODE NOT = 0                                           PGM003
+015200         CALL 'SQLERR' USING SQLCODE                              PGM003
+015300     END-IF.                                                      PGM003
+015400*                                                                 PGM003
+015500 5000-CHECK-ALERT.                                                PGM003
+015600     IF WS-DEFECT-RATE > WS-CRITICAL-LIMIT                        PGM003
+015700         DISPLAY 'CRITICAL: DEFECT RATE ' WS-DEFECT-RATE          PGM003
+015800         CALL 'QCALERT' USING QR-LINE-CD                          PGM003
+015900                              QR-PRODUCT-CD                       PGM003
+016000                              WS-DEFECT-RATE                      PGM003
+016100     ELSE                                                         PGM003
+016200     IF WS-DEFECT-RATE > WS-WARNING-LIMIT                         PGM003
+016300         DISPLAY 'WARNING: DEFECT RATE ' WS-DEFECT-RATE           PGM003
+016400     END-IF                                                       PGM003
+016500     END-IF.                                                      PGM003
+016600*                                                                 PGM003
+016700 9000-FINALIZE.                                                   PGM003
+016710     SET CK-COMPLETE TO TRUE                                      PGM003
+016720     IF WS-CKPT-FOUND                                             PGM003
+016720         REWRITE CHECKPOINT-REC                                   PGM003
+016720     ELSE                                                         PGM003
+016720         WRITE CHECKPOINT-REC                                     PGM003
+016720     END-IF                                                       PGM003
+016800     CLOSE QC-RESULT-FILE                                         PGM003
+016900     CLOSE QC-HISTORY-FILE                                        PGM003
+016950     CLOSE QC-HOLD-FILE                                           PGM003
+016955     CLOSE CHECKPOINT-FILE                                        PGM003
+016960     IF WS-AUDIT-READY                                            PGM003
+016970         CLOSE AUDIT-TRAIL-FILE                                   PGM003
+016980     END-IF                                                       PGM003
+017000     DISPLAY 'PGM003 COMPLETED: '                                 PGM003
+017100             WS-INSPECT-COUNT ' INSPECTED, '                      PGM003
+017200             WS-DEFECT-COUNT  ' DEFECTS, '                        PGM003
+017250             WS-OUT-OF-SPEC-COUNT ' OUT-OF-SPEC'.                 PGM003
+017300*                                                                 PGM003
+017310 9700-WRITE-AUDIT-RECORD.                                         PGM003
+017320     IF WS-AUDIT-READY                                            PGM003
+017330         INITIALIZE AUDIT-TRAIL-REC                               PGM003
+017340         MOVE 'PGM003'   TO AT-PROGRAM-ID                         PGM003
+017350         ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD                    PGM003
+017360         ACCEPT AT-RUN-TIME FROM TIME                             PGM003
+017370         MOVE WS-AUDIT-COND TO AT-CONDITION-CD                    PGM003
+017380         MOVE WS-AUDIT-KEY1 TO AT-KEY-1                           PGM003
+017390         MOVE WS-AUDIT-KEY2 TO AT-KEY-2                           PGM003
+017395         MOVE WS-AUDIT-DESC TO AT-DESCRIPTION                     PGM003
+017397         WRITE AUDIT-TRAIL-REC                                    PGM003
+017399     END-IF.                                                      PGM003
+017399*                                                                 PGM003
+017399 9750-DIAGNOSE-FILE-STATUS.                                       PGM003
+017399     EVALUATE WS-ABEND-STATUS                                     PGM003
+017399         WHEN '10'                                                PGM003
+017399             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM003
+017399             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM003
+017399         WHEN '23'                                                PGM003
+017399             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM003
+017399             DISPLAY '  AND RETRY THE REQUEST'                    PGM003
+017399         WHEN '35'                                                PGM003
+017399             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM003
+017399             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM003
+017399         WHEN '37'                                                PGM003
+017399             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM003
+017399             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM003
+017399         WHEN '39'                                                PGM003
+017399             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM003
+017399             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM003
+017399         WHEN '41'                                                PGM003
+017399             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM003
+017399             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM003
+017399         WHEN '42'                                                PGM003
+017399             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM003
+017399             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM003
+017399         WHEN '46'                                                PGM003
+017399             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM003
+017399             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM003
+017399         WHEN OTHER                                               PGM003
+017399             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM003
+017399             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM003
+017399     END-EVALUATE.                                                PGM003
+017399*                                                                 PGM003
+017400 9900-ABNORMAL-END.                                               PGM003
+017410     MOVE 'ABEND'          TO WS-AUDIT-COND                       PGM003
+017420     MOVE WS-ABEND-STATUS  TO WS-AUDIT-KEY1                       PGM003
+017430     MOVE SPACES           TO WS-AUDIT-KEY2                       PGM003
+017440     MOVE 'ABNORMAL END - FILE STATUS ERROR' TO WS-AUDIT-DESC     PGM003
+017450     PERFORM 9700-WRITE-AUDIT-RECORD                              PGM003
+017460     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM003
+017500     DISPLAY 'PGM003 ABEND - FILE STATUS: '                       PGM003
+017600             WS-ABEND-STATUS                                      PGM003
+017700     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM003
+017750     MOVE 16 TO RETURN-CODE                                       PGM003
+017800     GOBACK.                                                      PGM003
