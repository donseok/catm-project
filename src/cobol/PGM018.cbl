@@ -0,0 +1,95 @@
+000100 IDENTIFICATION DIVISION.                                         PGM018
+000200 PROGRAM-ID.    PGM018.                                           PGM018
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM018
+000400*                                                                 PGM018
+000500* =========================================================       PGM018
+000600* PROGRAM NAME: DAILY PRODUCTION BATCH DRIVER                     PGM018
+000700* FUNCTION    : RUNS PGM006, PGM002, PGM001, PGM003 AND           PGM018
+000800*               PGM004 IN DEPENDENCY ORDER, STOPPING THE          PGM018
+000900*               CHAIN IF AN UPSTREAM STEP ABENDS INSTEAD          PGM018
+001000*               OF CONTINUING WITH STALE OR MISSING DATA.         PGM018
+001100* =========================================================       PGM018
+001200 ENVIRONMENT DIVISION.                                            PGM018
+001300 CONFIGURATION SECTION.                                           PGM018
+001800 DATA DIVISION.                                                   PGM018
+001900 WORKING-STORAGE SECTION.                                         PGM018
+002000 01  WS-RC                   PIC S9(4) COMP VALUE ZERO.           PGM018
+002100 01  WS-CHAIN-STATUS         PIC X(08) VALUE 'SUCCESS'.           PGM018
+002200     88 WS-CHAIN-OK          VALUE 'SUCCESS'.                     PGM018
+002300     88 WS-CHAIN-STOPPED     VALUE 'STOPPED'.                     PGM018
+002900 PROCEDURE DIVISION.                                              PGM018
+003000*                                                                 PGM018
+003100 0000-MAIN-PROCESS.                                               PGM018
+003200     PERFORM 1000-RUN-RM-RECEIPTS                                 PGM018
+003300     IF WS-CHAIN-OK                                               PGM018
+003400         PERFORM 1100-RUN-INVENTORY                               PGM018
+003500     END-IF                                                       PGM018
+003600     IF WS-CHAIN-OK                                               PGM018
+003700         PERFORM 1200-RUN-PRODUCTION                              PGM018
+003800     END-IF                                                       PGM018
+003900     IF WS-CHAIN-OK                                               PGM018
+004000         PERFORM 1300-RUN-QC-RESULTS                              PGM018
+004100     END-IF                                                       PGM018
+004200     IF WS-CHAIN-OK                                               PGM018
+004300         PERFORM 1400-RUN-PLAN-ACTUAL                             PGM018
+004400     END-IF                                                       PGM018
+004500     PERFORM 9000-FINALIZE                                        PGM018
+004600     GOBACK.                                                      PGM018
+004700*                                                                 PGM018
+004800 1000-RUN-RM-RECEIPTS.                                            PGM018
+004900     DISPLAY 'PGM018: STARTING PGM006 - RM RECEIPTS'              PGM018
+005000     MOVE 0 TO RETURN-CODE                                        PGM018
+005100     CALL 'PGM006'                                                PGM018
+005200     MOVE RETURN-CODE TO WS-RC                                    PGM018
+005300     IF WS-RC NOT = 0                                             PGM018
+005400         SET WS-CHAIN-STOPPED TO TRUE                             PGM018
+005500         DISPLAY 'PGM018: PGM006 ABENDED - CHAIN STOPPED'         PGM018
+005600     END-IF.                                                      PGM018
+005700*                                                                 PGM018
+005800 1100-RUN-INVENTORY.                                              PGM018
+005900     DISPLAY 'PGM018: STARTING PGM002 - INVENTORY UPDATE'         PGM018
+006000     MOVE 0 TO RETURN-CODE                                        PGM018
+006100     CALL 'PGM002'                                                PGM018
+006200     MOVE RETURN-CODE TO WS-RC                                    PGM018
+006300     IF WS-RC NOT = 0                                             PGM018
+006400         SET WS-CHAIN-STOPPED TO TRUE                             PGM018
+006500         DISPLAY 'PGM018: PGM002 ABENDED - CHAIN STOPPED'         PGM018
+006600     END-IF.                                                      PGM018
+006700*                                                                 PGM018
+006800 1200-RUN-PRODUCTION.                                             PGM018
+006900     DISPLAY 'PGM018: STARTING PGM001 - PRODUCTION TRANS'         PGM018
+007000     MOVE 0 TO RETURN-CODE                                        PGM018
+007100     CALL 'PGM001'                                                PGM018
+007200     MOVE RETURN-CODE TO WS-RC                                    PGM018
+007300     IF WS-RC NOT = 0                                             PGM018
+007400         SET WS-CHAIN-STOPPED TO TRUE                             PGM018
+007500         DISPLAY 'PGM018: PGM001 ABENDED - CHAIN STOPPED'         PGM018
+007600     END-IF.                                                      PGM018
+007700*                                                                 PGM018
+007800 1300-RUN-QC-RESULTS.                                             PGM018
+007900     DISPLAY 'PGM018: STARTING PGM003 - QC RESULTS'               PGM018
+008000     MOVE 0 TO RETURN-CODE                                        PGM018
+008100     CALL 'PGM003'                                                PGM018
+008200     MOVE RETURN-CODE TO WS-RC                                    PGM018
+008300     IF WS-RC NOT = 0                                             PGM018
+008400         SET WS-CHAIN-STOPPED TO TRUE                             PGM018
+008500         DISPLAY 'PGM018: PGM003 ABENDED - CHAIN STOPPED'         PGM018
+008600     END-IF.                                                      PGM018
+008700*                                                                 PGM018
+008800 1400-RUN-PLAN-ACTUAL.                                            PGM018
+008900     DISPLAY 'PGM018: STARTING PGM004 - PLAN VS ACTUAL'           PGM018
+009000     MOVE 0 TO RETURN-CODE                                        PGM018
+009100     CALL 'PGM004'                                                PGM018
+009200     MOVE RETURN-CODE TO WS-RC                                    PGM018
+009300     IF WS-RC NOT = 0                                             PGM018
+009400         SET WS-CHAIN-STOPPED TO TRUE                             PGM018
+009500         DISPLAY 'PGM018: PGM004 ABENDED - CHAIN STOPPED'         PGM018
+009600     END-IF.                                                      PGM018
+009700*                                                                 PGM018
+009800 9000-FINALIZE.                                                   PGM018
+009900     IF WS-CHAIN-OK                                               PGM018
+010000         DISPLAY 'PGM018: DAILY BATCH CHAIN COMPLETED OK'         PGM018
+010100     ELSE                                                         PGM018
+010200         DISPLAY 'PGM018: DAILY BATCH CHAIN TERMINATED'           PGM018
+010300                 ' WITH ERRORS'                                   PGM018
+010400     END-IF.                                                      PGM018
