@@ -0,0 +1,194 @@
+000100 IDENTIFICATION DIVISION.                                         PGM008
+000200 PROGRAM-ID.    PGM008.                                           PGM008
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM008
+000400*                                                                 PGM008
+000500* =========================================================       PGM008
+000600* 프로그램명: 재고 월말 평가 보고서                                             PGM008
+000700* 처리내용  : INV-MASTER-FILE을 카테고리별로 정렬하여                            PGM008
+000800*            품목별 재고금액(수량 x 단가)과 카테고리 소계,                          PGM008
+000900*            전체 합계를 산출한다.                                         PGM008
+001000* =========================================================       PGM008
+                                                                        PGM008
+001100 ENVIRONMENT DIVISION.                                            PGM008
+001110 CONFIGURATION SECTION.                                           PGM008
+001120 INPUT-OUTPUT SECTION.                                            PGM008
+001130 FILE-CONTROL.                                                    PGM008
+001140     SELECT INV-MASTER-FILE                                       PGM008
+001150         ASSIGN TO INVMAST                                        PGM008
+001160         ORGANIZATION IS INDEXED                                  PGM008
+001170         ACCESS MODE IS SEQUENTIAL                                PGM008
+001180         RECORD KEY IS IM-KEY                                     PGM008
+001190         FILE STATUS IS WS-FILE-STATUS.                           PGM008
+001200     SELECT SORT-WORK-FILE                                        PGM008
+001210         ASSIGN TO SORTWK01.                                      PGM008
+001220     SELECT SORTED-MASTER-FILE                                    PGM008
+001230         ASSIGN TO SRTMAST                                        PGM008
+001240         ORGANIZATION IS SEQUENTIAL                               PGM008
+001250         FILE STATUS IS WS-FILE-STATUS2.                          PGM008
+001260     SELECT VALUATION-REPORT-FILE                                 PGM008
+001270         ASSIGN TO INVVALR                                        PGM008
+001280         ORGANIZATION IS SEQUENTIAL                               PGM008
+001290         FILE STATUS IS WS-FILE-STATUS3.                          PGM008
+                                                                        PGM008
+001800 DATA DIVISION.                                                   PGM008
+001810 FILE SECTION.                                                    PGM008
+001820 FD  INV-MASTER-FILE.                                             PGM008
+001830 01  INV-MASTER-REC.                                              PGM008
+001840     COPY CPYINVMS.                                               PGM008
+001850 SD  SORT-WORK-FILE.                                              PGM008
+001860 01  SORT-WORK-REC.                                               PGM008
+001870     COPY CPYINVMS.                                               PGM008
+001880 FD  SORTED-MASTER-FILE.                                          PGM008
+001890 01  SORTED-MASTER-REC.                                           PGM008
+001900     COPY CPYINVMS.                                               PGM008
+001910 FD  VALUATION-REPORT-FILE.                                       PGM008
+001920 01  VALUATION-REPORT-REC.                                        PGM008
+001930     05 VR-RECORD-TYPE       PIC X(01).                           PGM008
+001940         88 VR-DETAIL        VALUE 'D'.                           PGM008
+001950         88 VR-SUBTOTAL      VALUE 'S'.                           PGM008
+001960         88 VR-GRAND-TOTAL   VALUE 'G'.                           PGM008
+001970     05 VR-ITEM-CD           PIC X(15).                           PGM008
+001980     05 VR-CATEGORY          PIC X(10).                           PGM008
+001990     05 VR-QTY               PIC S9(9) COMP-3.                    PGM008
+002000     05 VR-UNIT-COST         PIC S9(9)V99 COMP-3.                 PGM008
+002010     05 VR-EXT-VALUE         PIC S9(11)V99 COMP-3.                PGM008
+002020     05 FILLER               PIC X(20).                           PGM008
+                                                                        PGM008
+002300 WORKING-STORAGE SECTION.                                         PGM008
+002310 01  WS-FILE-STATUS          PIC XX.                              PGM008
+002320 01  WS-FILE-STATUS2         PIC XX.                              PGM008
+002330 01  WS-FILE-STATUS3         PIC XX.                              PGM008
+002340 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM008
+002350     88 WS-EOF               VALUE 'Y'.                           PGM008
+002360 01  WS-CURRENT-CATEGORY     PIC X(10) VALUE SPACES.              PGM008
+002370 01  WS-CAT-SUBTOTAL         PIC S9(11)V99 VALUE ZEROS.           PGM008
+002380 01  WS-GRAND-TOTAL          PIC S9(11)V99 VALUE ZEROS.           PGM008
+002390 01  WS-EXT-VALUE            PIC S9(11)V99 VALUE ZEROS.           PGM008
+002400 01  WS-ITEM-COUNT           PIC 9(7) VALUE ZEROS.                PGM008
+002410 01  WS-ABEND-STATUS         PIC XX.                              PGM008
+                                                                        PGM008
+002900 PROCEDURE DIVISION.                                              PGM008
+002910*                                                                 PGM008
+002920 0000-MAIN-PROCESS.                                               PGM008
+002930     PERFORM 1000-INITIALIZE                                      PGM008
+002940     PERFORM 2000-PROCESS-RECORDS                                 PGM008
+002950         UNTIL WS-EOF                                             PGM008
+002960     IF WS-CURRENT-CATEGORY NOT = SPACES                          PGM008
+002970         PERFORM 3000-WRITE-SUBTOTAL                              PGM008
+002980     END-IF                                                       PGM008
+002990     PERFORM 3500-WRITE-GRAND-TOTAL                               PGM008
+003000     PERFORM 9000-FINALIZE                                        PGM008
+003010     STOP RUN.                                                    PGM008
+003020*                                                                 PGM008
+003030 1000-INITIALIZE.                                                 PGM008
+003040     SORT SORT-WORK-FILE                                          PGM008
+003050         ON ASCENDING KEY IM-CATEGORY OF SORT-WORK-REC            PGM008
+003055                          IM-ITEM-CD OF SORT-WORK-REC             PGM008
+003060         USING INV-MASTER-FILE                                    PGM008
+003070         GIVING SORTED-MASTER-FILE                                PGM008
+003080     OPEN INPUT SORTED-MASTER-FILE                                PGM008
+003090     IF WS-FILE-STATUS2 NOT = '00'                                PGM008
+003100         DISPLAY 'SORTED MASTER OPEN ERROR: ' WS-FILE-STATUS2     PGM008
+003105         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM008
+003110         PERFORM 9900-ABNORMAL-END                                PGM008
+003120     END-IF                                                       PGM008
+003130     OPEN OUTPUT VALUATION-REPORT-FILE                            PGM008
+003140     IF WS-FILE-STATUS3 NOT = '00'                                PGM008
+003150         DISPLAY 'VALUATION FILE OPEN ERROR: ' WS-FILE-STATUS3    PGM008
+003155         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM008
+003160         PERFORM 9900-ABNORMAL-END                                PGM008
+003170     END-IF                                                       PGM008
+003180     PERFORM 1100-READ-FIRST-RECORD.                              PGM008
+003190*                                                                 PGM008
+003200 1100-READ-FIRST-RECORD.                                          PGM008
+003210     READ SORTED-MASTER-FILE                                      PGM008
+003220         AT END SET WS-EOF TO TRUE                                PGM008
+003230     END-READ                                                     PGM008
+003240     IF NOT WS-EOF                                                PGM008
+003250         MOVE IM-CATEGORY OF SORTED-MASTER-REC                    PGM008
+003255             TO WS-CURRENT-CATEGORY                               PGM008
+003260     END-IF.                                                      PGM008
+003270*                                                                 PGM008
+003280 2000-PROCESS-RECORDS.                                            PGM008
+003290     IF IM-CATEGORY OF SORTED-MASTER-REC                          PGM008
+003295             NOT = WS-CURRENT-CATEGORY                            PGM008
+003300         PERFORM 3000-WRITE-SUBTOTAL                              PGM008
+003310         MOVE IM-CATEGORY OF SORTED-MASTER-REC                    PGM008
+003315             TO WS-CURRENT-CATEGORY                               PGM008
+003320         MOVE ZEROS TO WS-CAT-SUBTOTAL                            PGM008
+003330     END-IF                                                       PGM008
+003340     PERFORM 2100-WRITE-DETAIL                                    PGM008
+003350     READ SORTED-MASTER-FILE                                      PGM008
+003360         AT END SET WS-EOF TO TRUE                                PGM008
+003370     END-READ.                                                    PGM008
+003380*                                                                 PGM008
+003390 2100-WRITE-DETAIL.                                               PGM008
+003400     COMPUTE WS-EXT-VALUE = IM-CURR-QTY OF SORTED-MASTER-REC      PGM008
+003405                           * IM-UNIT-COST OF SORTED-MASTER-REC    PGM008
+003410     ADD WS-EXT-VALUE TO WS-CAT-SUBTOTAL                          PGM008
+003420     ADD WS-EXT-VALUE TO WS-GRAND-TOTAL                           PGM008
+003430     ADD 1 TO WS-ITEM-COUNT                                       PGM008
+003440     INITIALIZE VALUATION-REPORT-REC                              PGM008
+003450     SET VR-DETAIL TO TRUE                                        PGM008
+003460     MOVE IM-ITEM-CD OF SORTED-MASTER-REC TO VR-ITEM-CD           PGM008
+003470     MOVE IM-CATEGORY OF SORTED-MASTER-REC TO VR-CATEGORY         PGM008
+003480     MOVE IM-CURR-QTY OF SORTED-MASTER-REC TO VR-QTY              PGM008
+003490     MOVE IM-UNIT-COST OF SORTED-MASTER-REC TO VR-UNIT-COST       PGM008
+003500     MOVE WS-EXT-VALUE TO VR-EXT-VALUE                            PGM008
+003510     WRITE VALUATION-REPORT-REC.                                  PGM008
+003520*                                                                 PGM008
+003530 3000-WRITE-SUBTOTAL.                                             PGM008
+003540     INITIALIZE VALUATION-REPORT-REC                              PGM008
+003550     SET VR-SUBTOTAL TO TRUE                                      PGM008
+003560     MOVE WS-CURRENT-CATEGORY TO VR-CATEGORY                      PGM008
+003570     MOVE WS-CAT-SUBTOTAL TO VR-EXT-VALUE                         PGM008
+003580     WRITE VALUATION-REPORT-REC.                                  PGM008
+003590*                                                                 PGM008
+003600 3500-WRITE-GRAND-TOTAL.                                          PGM008
+003610     INITIALIZE VALUATION-REPORT-REC                              PGM008
+003620     SET VR-GRAND-TOTAL TO TRUE                                   PGM008
+003630     MOVE WS-GRAND-TOTAL TO VR-EXT-VALUE                          PGM008
+003640     WRITE VALUATION-REPORT-REC.                                  PGM008
+003650*                                                                 PGM008
+003660 9000-FINALIZE.                                                   PGM008
+003670     CLOSE SORTED-MASTER-FILE                                     PGM008
+003680     CLOSE VALUATION-REPORT-FILE                                  PGM008
+003690     DISPLAY 'PGM008 COMPLETED - ITEMS VALUED: ' WS-ITEM-COUNT.   PGM008
+003700*                                                                 PGM008
+003705 9750-DIAGNOSE-FILE-STATUS.                                       PGM008
+003705     EVALUATE WS-ABEND-STATUS                                     PGM008
+003705         WHEN '10'                                                PGM008
+003705             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM008
+003705             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM008
+003705         WHEN '23'                                                PGM008
+003705             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM008
+003705             DISPLAY '  AND RETRY THE REQUEST'                    PGM008
+003705         WHEN '35'                                                PGM008
+003705             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM008
+003705             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM008
+003705         WHEN '37'                                                PGM008
+003705             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM008
+003705             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM008
+003705         WHEN '39'                                                PGM008
+003705             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM008
+003705             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM008
+003705         WHEN '41'                                                PGM008
+003705             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM008
+003705             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM008
+003705         WHEN '42'                                                PGM008
+003705             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM008
+003705             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM008
+003705         WHEN '46'                                                PGM008
+003705             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM008
+003705             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM008
+003705         WHEN OTHER                                               PGM008
+003705             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM008
+003705             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM008
+003705     END-EVALUATE.                                                PGM008
+003705*                                                                 PGM008
+003710 9900-ABNORMAL-END.                                               PGM008
+003715     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM008
+003720     DISPLAY 'PGM008 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM008
+003730     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM008
+003740     STOP RUN.                                                    PGM008
+                                                                        PGM008
