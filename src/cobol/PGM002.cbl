@@ -1,166 +1,473 @@
-000100 IDENTIFICATION DIVISION.                                 PGM002
-000200 PROGRAM-ID.    PGM002.                                   PGM002
-000300 AUTHOR.        DONGKUK-SYSTEMS.                          PGM002
-000400*                                                         PGM002
-000500* =========================================================PGM002
-000600* 프로그램명: 재고수불 일일처리                            PGM002
-000700* 처리내용  : 입출고 트랜잭션을 처리하여                   PGM002
-000800*            재고 마스터를 갱신하고 수불대장을 생성한다.   PGM002
-000900* =========================================================PGM002
-001000                                                          PGM002
-001100 ENVIRONMENT DIVISION.                                    PGM002
-001200 CONFIGURATION SECTION.                                   PGM002
-001300 INPUT-OUTPUT SECTION.                                    PGM002
-001400 FILE-CONTROL.                                            PGM002
-001500     SELECT INV-TRANS-FILE                                PGM002
-001600         ASSIGN TO INVTRAN                                PGM002
-001700         ORGANIZATION IS INDEXED                          PGM002
-001800         ACCESS MODE IS SEQUENTIAL                        PGM002
-001900         RECORD KEY IS IT-KEY                             PGM002
-002000         FILE STATUS IS WS-FILE-STATUS.                   PGM002
-002100     SELECT INV-MASTER-FILE                               PGM002
-002200         ASSIGN TO INVMAST                                PGM002
-002300         ORGANIZATION IS INDEXED                          PGM002
-002400         ACCESS MODE IS RANDOM                            PGM002
-002500         RECORD KEY IS IM-ITEM-CD                         PGM002
-002600         FILE STATUS IS WS-FILE-STATUS2.                  PGM002
-002700     SELECT LEDGER-FILE                                   PGM002
-002800         ASSIGN TO INVLEDG                                PGM002
-002900         ORGANIZATION IS SEQUENTIAL                       PGM002
-003000         FILE STATUS IS WS-FILE-STATUS3.                  PGM002
-003100                                                          PGM002
-003200 DATA DIVISION.                                           PGM002
-003300 FILE SECTION.                                            PGM002
-003400 FD  INV-TRANS-FILE.                                      PGM002
-003500 01  INV-TRANS-REC.                                       PGM002
-003600     COPY CPYINVTR.                                       PGM002
-003700 FD  INV-MASTER-FILE.                                     PGM002
-003800 01  INV-MASTER-REC.                                      PGM002
-003900     COPY CPYINVMS.                                       PGM002
-004000 FD  LEDGER-FILE.                                         PGM002
-004100 01  LEDGER-REC.                                          PGM002
-004200     COPY CPYLEDGR.                                       PGM002
-004300                                                          PGM002
-004400 WORKING-STORAGE SECTION.                                 PGM002
-004500 01  WS-FILE-STATUS         PIC XX.                       PGM002
-004600 01  WS-FILE-STATUS2        PIC XX.                       PGM002
-004700 01  WS-FILE-STATUS3        PIC XX.                       PGM002
-004800 01  WS-EOF-FLAG            PIC X VALUE 'N'.              PGM002
-004900     88 WS-EOF              VALUE 'Y'.                    PGM002
-005000 01  WS-PROCESS-COUNT       PIC 9(7) VALUE ZEROS.         PGM002
-005100 01  WS-IN-COUNT            PIC 9(7) VALUE ZEROS.         PGM002
-005200 01  WS-OUT-COUNT           PIC 9(7) VALUE ZEROS.         PGM002
-005300 01  WS-ERROR-COUNT         PIC 9(5) VALUE ZEROS.         PGM002
-005400 01  WS-PREV-QTY            PIC S9(9) VALUE ZEROS.        PGM002
-005500 01  WS-NEW-QTY             PIC S9(9) VALUE ZEROS.        PGM002
-005600                                                          PGM002
-005700     EXEC SQL INCLUDE SQLCA END-EXEC.                     PGM002
-005800     EXEC SQL INCLUDE DCLTBINV END-EXEC.                  PGM002
-005900                                                          PGM002
-006000 PROCEDURE DIVISION.                                      PGM002
-006100*                                                         PGM002
-006200 0000-MAIN-PROCESS.                                       PGM002
-006300     PERFORM 1000-INITIALIZE                              PGM002
-006400     PERFORM 2000-PROCESS-TRANSACTION                     PGM002
-006500         UNTIL WS-EOF                                     PGM002
-006600     PERFORM 3000-UPDATE-SUMMARY                          PGM002
-006700     PERFORM 9000-FINALIZE                                PGM002
-006800     STOP RUN.                                            PGM002
-006900*                                                         PGM002
-007000 1000-INITIALIZE.                                         PGM002
-007100     OPEN INPUT  INV-TRANS-FILE                           PGM002
-007200     OPEN I-O    INV-MASTER-FILE                          PGM002
-007300     OPEN OUTPUT LEDGER-FILE                              PGM002
-007400     IF WS-FILE-STATUS NOT = '00'                         PGM002
-007500         DISPLAY 'TRANS FILE OPEN ERROR: ' WS-FILE-STATUS PGM002
-007600         PERFORM 9900-ABNORMAL-END                        PGM002
-007700     END-IF                                               PGM002
-007800     IF WS-FILE-STATUS2 NOT = '00'                        PGM002
-007900         DISPLAY 'MASTER FILE OPEN ERROR: ' WS-FILE-STATUS2PGM002
-008000         PERFORM 9900-ABNORMAL-END                        PGM002
-008100     END-IF                                               PGM002
-008200     PERFORM 1100-READ-FIRST-RECORD.                      PGM002
-008300*                                                         PGM002
-008400 1100-READ-FIRST-RECORD.                                  PGM002
-008500     READ INV-TRANS-FILE                                  PGM002
-008600     AT END SET WS-EOF TO TRUE                            PGM002
-008700     END-READ.                                            PGM002
-008800*                                                         PGM002
-008900 2000-PROCESS-TRANSACTION.                                PGM002
-009000     ADD 1 TO WS-PROCESS-COUNT                            PGM002
-009100     MOVE IT-ITEM-CD TO IM-ITEM-CD                        PGM002
-009200     READ INV-MASTER-FILE                                 PGM002
-009300         INVALID KEY                                      PGM002
-009400             PERFORM 2100-HANDLE-NEW-ITEM                 PGM002
-009500         NOT INVALID KEY                                  PGM002
-009600             PERFORM 2200-UPDATE-INVENTORY                PGM002
-009700     END-READ                                             PGM002
-009800     PERFORM 2300-WRITE-LEDGER                            PGM002
-009900     READ INV-TRANS-FILE                                  PGM002
-010000     AT END SET WS-EOF TO TRUE                            PGM002
-010100     END-READ.                                            PGM002
-010200*                                                         PGM002
-010300 2100-HANDLE-NEW-ITEM.                                    PGM002
-010400     INITIALIZE INV-MASTER-REC                            PGM002
-010500     MOVE IT-ITEM-CD TO IM-ITEM-CD                        PGM002
-010600     MOVE IT-QTY TO IM-CURR-QTY                           PGM002
-010700     MOVE IT-TRANS-DATE TO IM-LAST-DATE                   PGM002
-010800     WRITE INV-MASTER-REC                                 PGM002
-010900     ADD 1 TO WS-IN-COUNT.                                PGM002
-011000*                                                         PGM002
-011100 2200-UPDATE-INVENTORY.                                   PGM002
-011200     MOVE IM-CURR-QTY TO WS-PREV-QTY                      PGM002
-011300     EVALUATE IT-TRANS-TYPE                               PGM002
-011400         WHEN 'I'                                         PGM002
-011500             ADD IT-QTY TO IM-CURR-QTY                    PGM002
-011600             ADD 1 TO WS-IN-COUNT                         PGM002
-011700         WHEN 'O'                                         PGM002
-011800             SUBTRACT IT-QTY FROM IM-CURR-QTY             PGM002
-011900             ADD 1 TO WS-OUT-COUNT                        PGM002
-012000             IF IM-CURR-QTY < 0                           PGM002
-012100                 CALL 'STOCKERR' USING IT-ITEM-CD         PGM002
-012200                                       IM-CURR-QTY        PGM002
-012300                 MOVE WS-PREV-QTY TO IM-CURR-QTY          PGM002
-012400                 ADD 1 TO WS-ERROR-COUNT                  PGM002
-012500             END-IF                                       PGM002
-012600         WHEN OTHER                                       PGM002
-012700             CALL 'ERRLOG' USING IT-TRANS-TYPE IT-ITEM-CD PGM002
-012800             ADD 1 TO WS-ERROR-COUNT                      PGM002
-012900     END-EVALUATE                                         PGM002
-013000     MOVE IT-TRANS-DATE TO IM-LAST-DATE                   PGM002
-013100     REWRITE INV-MASTER-REC.                              PGM002
-013200*                                                         PGM002
-013300 2300-WRITE-LEDGER.                                       PGM002
-013400     INITIALIZE LEDGER-REC                                PGM002
-013500     MOVE IT-ITEM-CD TO LG-ITEM-CD                        PGM002
-013600     MOVE IT-TRANS-TYPE TO LG-TRANS-TYPE                  PGM002
-013700     MOVE IT-QTY TO LG-QTY                                PGM002
-013800     MOVE WS-PREV-QTY TO LG-PREV-QTY                      PGM002
-013900     MOVE IM-CURR-QTY TO LG-CURR-QTY                      PGM002
-014000     MOVE IT-TRANS-DATE TO LG-TRANS-DATE                  PGM002
-014100     WRITE LEDGER-REC.                                    PGM002
-014200*                                                         PGM002
-014300 3000-UPDATE-SUMMARY.                                     PGM002
-014400     EXEC SQL                                             PGM002
-014500         INSERT INTO TB_INV_SUMMARY                       PGM002
-014600         (PROC_DATE, IN_CNT, OUT_CNT, ERR_CNT)            PGM002
-014700         VALUES                                           PGM002
-014800         (CURRENT DATE,                                   PGM002
-014900          :WS-IN-COUNT, :WS-OUT-COUNT, :WS-ERROR-COUNT)   PGM002
-015000     END-EXEC                                             PGM002
-015100     IF SQLCODE NOT = 0                                   PGM002
-015200         CALL 'SQLERR' USING SQLCODE                      PGM002
-015300     END-IF.                                              PGM002
-015400*                                                         PGM002
-015500 9000-FINALIZE.                                           PGM002
-015600     CLOSE INV-TRANS-FILE                                 PGM002
-015700     CLOSE INV-MASTER-FILE                                PGM002
-015800     CLOSE LEDGER-FILE                                    PGM002
-015900     DISPLAY 'PGM002 COMPLETED: ' WS-PROCESS-COUNT        PGM002
-016000             ' TRANS, IN:' WS-IN-COUNT                    PGM002
-016100             ' OUT:' WS-OUT-COUNT.                        PGM002
-016200*                                                         PGM002
-016300 9900-ABNORMAL-END.                                       PGM002
-016400     DISPLAY 'PGM002 ABEND'                               PGM002
-016500     CALL 'ABNDPGM' USING WS-FILE-STATUS                  PGM002
-016600     STOP RUN.                                            PGM002
+000100 IDENTIFICATION DIVISION.                                         PGM002
+000200 PROGRAM-ID.    PGM002.                                           PGM002
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM002
+000400*                                                                 PGM002
+000500* =========================================================       PGM002
+000600* 프로그램명: 재고수불 일일처리                                                PGM002
+000700* 처리내용  : 입출고 트랜잭션을 처리하여                                          PGM002
+000800*            재고 마스터를 갱신하고 수불대장을 생성한다.                             PGM002
+000900* =========================================================       PGM002
+001000                                                                  PGM002
+001100 ENVIRONMENT DIVISION.                                            PGM002
+001200 CONFIGURATION SECTION.                                           PGM002
+001300 INPUT-OUTPUT SECTION.                                            PGM002
+001400 FILE-CONTROL.                                                    PGM002
+001500     SELECT INV-TRANS-FILE                                        PGM002
+001600         ASSIGN TO INVTRAN                                        PGM002
+001700         ORGANIZATION IS INDEXED                                  PGM002
+001800         ACCESS MODE IS SEQUENTIAL                                PGM002
+001900         RECORD KEY IS IT-KEY                                     PGM002
+002000         FILE STATUS IS WS-FILE-STATUS.                           PGM002
+002100     SELECT INV-MASTER-FILE                                       PGM002
+002200         ASSIGN TO INVMAST                                        PGM002
+002300         ORGANIZATION IS INDEXED                                  PGM002
+002400         ACCESS MODE IS RANDOM                                    PGM002
+002500         RECORD KEY IS IM-KEY                                     PGM002
+002600         FILE STATUS IS WS-FILE-STATUS2.                          PGM002
+002700     SELECT LEDGER-FILE                                           PGM002
+002800         ASSIGN TO INVLEDG                                        PGM002
+002900         ORGANIZATION IS SEQUENTIAL                               PGM002
+003000         FILE STATUS IS WS-FILE-STATUS3.                          PGM002
+003050     SELECT REORDER-ALERT-FILE                                    PGM002
+003060         ASSIGN TO REORDALT                                       PGM002
+003070         ORGANIZATION IS SEQUENTIAL                               PGM002
+003080         FILE STATUS IS WS-FILE-STATUS4.                          PGM002
+003082     SELECT ITEM-SUSPENSE-FILE                                    PGM002
+003084         ASSIGN TO PGM2SUSP                                       PGM002
+003086         ORGANIZATION SEQUENTIAL                                  PGM002
+003088         FILE STATUS IS WS-FILE-STATUS7.                          PGM002
+003090     SELECT OPTIONAL AUDIT-TRAIL-FILE                             PGM002
+003092         ASSIGN TO AUDTRAIL                                       PGM002
+003094         ORGANIZATION IS SEQUENTIAL                               PGM002
+003096         FILE STATUS IS WS-FILE-STATUS5.                          PGM002
+003097     SELECT CHECKPOINT-FILE                                       PGM002
+003098         ASSIGN TO PGM2CKPT                                       PGM002
+003098         ORGANIZATION IS SEQUENTIAL                               PGM002
+003099         FILE STATUS IS WS-FILE-STATUS6.                          PGM002
+003100                                                                  PGM002
+003200 DATA DIVISION.                                                   PGM002
+003300 FILE SECTION.                                                    PGM002
+003400 FD  INV-TRANS-FILE.                                              PGM002
+003500 01  INV-TRANS-REC.                                               PGM002
+003600     COPY CPYINVTR.                                               PGM002
+003700 FD  INV-MASTER-FILE.                                             PGM002
+003800 01  INV-MASTER-REC.                                              PGM002
+003900     COPY CPYINVMS.                                               PGM002
+004000 FD  LEDGER-FILE.                                                 PGM002
+004100 01  LEDGER-REC.                                                  PGM002
+004200     COPY CPYLEDGR.                                               PGM002
+004250 FD  REORDER-ALERT-FILE.                                          PGM002
+004260 01  REORDER-ALERT-REC.                                           PGM002
+004270     COPY CPYREALT.                                               PGM002
+004272 FD  ITEM-SUSPENSE-FILE.                                          PGM002
+004274 01  ITEM-SUSPENSE-REC.                                           PGM002
+004276     COPY CPYITSUS.                                               PGM002
+004280 FD  AUDIT-TRAIL-FILE.                                            PGM002
+004290 01  AUDIT-TRAIL-REC.                                             PGM002
+004295     COPY CPYAUDIT.                                               PGM002
+004296 FD  CHECKPOINT-FILE.                                             PGM002
+004297 01  CHECKPOINT-REC.                                              PGM002
+004298     COPY CPYCKPT.                                                PGM002
+004300                                                                  PGM002
+004400 WORKING-STORAGE SECTION.                                         PGM002
+004500 01  WS-FILE-STATUS         PIC XX.                               PGM002
+004600 01  WS-FILE-STATUS2        PIC XX.                               PGM002
+004700 01  WS-FILE-STATUS3        PIC XX.                               PGM002
+004750 01  WS-FILE-STATUS4        PIC XX.                               PGM002
+004755 01  WS-FILE-STATUS5        PIC XX.                               PGM002
+004756 01  WS-FILE-STATUS6        PIC XX.                               PGM002
+004757 01  WS-RESTART-FLAG        PIC X VALUE 'N'.                      PGM002
+004757     88 WS-RESTART-RUN      VALUE 'Y'.                            PGM002
+004758 01  WS-CKPT-EXISTS         PIC X VALUE 'N'.                      PGM002
+004758     88 WS-CKPT-FOUND       VALUE 'Y'.                            PGM002
+004759 01  WS-RESTART-KEY         PIC X(32).                            PGM002
+004759 01  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 01000.                PGM002
+004759 01  WS-RECS-SINCE-CKPT     PIC 9(05) VALUE ZEROS.                PGM002
+004760 01  WS-DATE-STATUS         PIC XX.                               PGM002
+004760 01  WS-ABEND-STATUS        PIC XX.                               PGM002
+004761 01  WS-AUDIT-OPEN-FLAG     PIC X VALUE 'N'.                      PGM002
+004762     88 WS-AUDIT-READY      VALUE 'Y'.                            PGM002
+004763 01  WS-AUDIT-COND          PIC X(10).                            PGM002
+004764 01  WS-AUDIT-KEY1          PIC X(15).                            PGM002
+004765 01  WS-AUDIT-KEY2          PIC X(15).                            PGM002
+004766 01  WS-AUDIT-DESC          PIC X(40).                            PGM002
+004767 01  WS-FILE-STATUS7        PIC XX.                               PGM002
+004768 01  WS-ITEM-REJECT-FLAG    PIC X VALUE 'N'.                      PGM002
+004768     88 WS-ITEM-REJECTED    VALUE 'Y'.                            PGM002
+004800 01  WS-EOF-FLAG            PIC X VALUE 'N'.                      PGM002
+004900     88 WS-EOF              VALUE 'Y'.                            PGM002
+005000 01  WS-PROCESS-COUNT       PIC 9(7) VALUE ZEROS.                 PGM002
+005100 01  WS-IN-COUNT            PIC 9(7) VALUE ZEROS.                 PGM002
+005200 01  WS-OUT-COUNT           PIC 9(7) VALUE ZEROS.                 PGM002
+005250 01  WS-ADJ-COUNT           PIC 9(7) VALUE ZEROS.                 PGM002
+005300 01  WS-ERROR-COUNT         PIC 9(5) VALUE ZEROS.                 PGM002
+005400 01  WS-PREV-QTY            PIC S9(9) VALUE ZEROS.                PGM002
+005500 01  WS-NEW-QTY             PIC S9(9) VALUE ZEROS.                PGM002
+005550 01  WS-TOTAL-VALUE         PIC S9(11)V99 VALUE ZEROS.            PGM002
+005560 01  WS-TOTAL-QTY           PIC S9(9) VALUE ZEROS.                PGM002
+005600                                                                  PGM002
+005700     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM002
+005800     EXEC SQL INCLUDE DCLTBINV END-EXEC.                          PGM002
+005900                                                                  PGM002
+006000 PROCEDURE DIVISION.                                              PGM002
+006100*                                                                 PGM002
+006200 0000-MAIN-PROCESS.                                               PGM002
+006300     PERFORM 1000-INITIALIZE                                      PGM002
+006400     PERFORM 2000-PROCESS-TRANSACTION                             PGM002
+006500         UNTIL WS-EOF                                             PGM002
+006600     PERFORM 3000-UPDATE-SUMMARY                                  PGM002
+006700     PERFORM 9000-FINALIZE                                        PGM002
+006800     GOBACK.                                                      PGM002
+006900*                                                                 PGM002
+007000 1000-INITIALIZE.                                                 PGM002
+007050     OPEN EXTEND AUDIT-TRAIL-FILE                                 PGM002
+007060     IF WS-FILE-STATUS5 = '00' OR WS-FILE-STATUS5 = '05'          PGM002
+007070         SET WS-AUDIT-READY TO TRUE                               PGM002
+007070     ELSE                                                         PGM002
+007070         DISPLAY 'AUDIT TRAIL OPEN ERROR: ' WS-FILE-STATUS5       PGM002
+007070     END-IF                                                       PGM002
+007100     OPEN INPUT  INV-TRANS-FILE                                   PGM002
+007200     OPEN I-O    INV-MASTER-FILE                                  PGM002
+007400     IF WS-FILE-STATUS NOT = '00'                                 PGM002
+007500         DISPLAY 'TRANS FILE OPEN ERROR: ' WS-FILE-STATUS         PGM002
+007550         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM002
+007600         PERFORM 9900-ABNORMAL-END                                PGM002
+007700     END-IF                                                       PGM002
+007800     IF WS-FILE-STATUS2 NOT = '00'                                PGM002
+007900         DISPLAY 'MASTER FILE OPEN ERROR: ' WS-FILE-STATUS2       PGM002
+007950         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM002
+008000         PERFORM 9900-ABNORMAL-END                                PGM002
+008100     END-IF                                                       PGM002
+008110     PERFORM 1050-OPEN-CHECKPOINT                                 PGM002
+008120     IF WS-RESTART-RUN                                            PGM002
+008130         OPEN EXTEND LEDGER-FILE                                  PGM002
+008140     ELSE                                                         PGM002
+008150         OPEN OUTPUT LEDGER-FILE                                  PGM002
+008150     END-IF                                                       PGM002
+008160     IF WS-FILE-STATUS3 NOT = '00'                                PGM002
+008160         DISPLAY 'LEDGER FILE OPEN ERROR: ' WS-FILE-STATUS3       PGM002
+008165         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM002
+008170         PERFORM 9900-ABNORMAL-END                                PGM002
+008170     END-IF                                                       PGM002
+008170     IF WS-RESTART-RUN                                            PGM002
+008170         OPEN EXTEND REORDER-ALERT-FILE                           PGM002
+008170     ELSE                                                         PGM002
+008170         OPEN OUTPUT REORDER-ALERT-FILE                           PGM002
+008170     END-IF                                                       PGM002
+008170     IF WS-FILE-STATUS4 NOT = '00'                                PGM002
+008170         DISPLAY 'ALERT FILE OPEN ERROR: ' WS-FILE-STATUS4        PGM002
+008170         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM002
+008170         PERFORM 9900-ABNORMAL-END                                PGM002
+008180     END-IF                                                       PGM002
+008172     IF WS-RESTART-RUN                                            PGM002
+008174         OPEN EXTEND ITEM-SUSPENSE-FILE                           PGM002
+008176     ELSE                                                         PGM002
+008178         OPEN OUTPUT ITEM-SUSPENSE-FILE                           PGM002
+008180     END-IF                                                       PGM002
+008182     IF WS-FILE-STATUS7 NOT = '00'                                PGM002
+008184         DISPLAY 'SUSPENSE FILE OPEN ERROR: ' WS-FILE-STATUS7     PGM002
+008186         MOVE WS-FILE-STATUS7 TO WS-ABEND-STATUS                  PGM002
+008188         PERFORM 9900-ABNORMAL-END                                PGM002
+008189     END-IF                                                       PGM002
+008190     PERFORM 1100-READ-FIRST-RECORD                               PGM002
+008190     PERFORM 1150-SKIP-TO-RESTART-POINT                           PGM002
+008190         UNTIL WS-EOF OR NOT WS-RESTART-RUN                       PGM002
+008200         OR IT-KEY > WS-RESTART-KEY.                              PGM002
+008300*                                                                 PGM002
+008400 1100-READ-FIRST-RECORD.                                          PGM002
+008500     READ INV-TRANS-FILE                                          PGM002
+008600     AT END SET WS-EOF TO TRUE                                    PGM002
+008700     END-READ.                                                    PGM002
+008710*                                                                 PGM002
+008720 1050-OPEN-CHECKPOINT.                                            PGM002
+008730     OPEN I-O CHECKPOINT-FILE                                     PGM002
+008740     IF WS-FILE-STATUS6 NOT = '00'                                PGM002
+008750         DISPLAY 'CHECKPOINT OPEN ERROR: ' WS-FILE-STATUS6        PGM002
+008755         MOVE WS-FILE-STATUS6 TO WS-ABEND-STATUS                  PGM002
+008760         PERFORM 9900-ABNORMAL-END                                PGM002
+008770     END-IF                                                       PGM002
+008780     READ CHECKPOINT-FILE                                         PGM002
+008790         AT END                                                   PGM002
+008790             MOVE 'N' TO WS-CKPT-EXISTS                           PGM002
+008790             MOVE ZEROS TO CK-CHECKPOINT-CNT                      PGM002
+008790         NOT AT END                                               PGM002
+008790             MOVE 'Y' TO WS-CKPT-EXISTS                           PGM002
+008790             IF CK-INCOMPLETE                                     PGM002
+008791                 AND CK-PROGRAM-ID = 'PGM002'                     PGM002
+008790                 MOVE 'Y' TO WS-RESTART-FLAG                      PGM002
+008790                 MOVE CK-RESTART-KEY TO WS-RESTART-KEY            PGM002
+008790                 MOVE CK-ACCUM-2     TO WS-PROCESS-COUNT          PGM002
+008790                 MOVE CK-ACCUM-3     TO WS-ERROR-COUNT            PGM002
+008790                 MOVE CK-ACCUM-4     TO WS-IN-COUNT               PGM002
+008790                 MOVE CK-ACCUM-5     TO WS-OUT-COUNT              PGM002
+008790                 MOVE CK-ACCUM-6     TO WS-ADJ-COUNT              PGM002
+008790                 DISPLAY 'PGM002 RESTART KEY: ' WS-RESTART-KEY    PGM002
+008792             ELSE                                                 PGM002
+008793                 IF CK-INCOMPLETE                                 PGM002
+008794                     DISPLAY 'CHECKPOINT PROGRAM ID MISMATCH: '   PGM002
+008795                             CK-PROGRAM-ID                        PGM002
+008796                 END-IF                                           PGM002
+008790             END-IF                                               PGM002
+008790     END-READ.                                                    PGM002
+008800*                                                                 PGM002
+008810 1150-SKIP-TO-RESTART-POINT.                                      PGM002
+008820     READ INV-TRANS-FILE                                          PGM002
+008820     AT END SET WS-EOF TO TRUE                                    PGM002
+008820     END-READ.                                                    PGM002
+008830*                                                                 PGM002
+008850 2050-VALIDATE-TRANS-DATE.                                        PGM002
+008860     CALL 'DATECHK' USING IT-TRANS-DATE WS-DATE-STATUS.           PGM002
+008870*                                                                 PGM002
+008900 2000-PROCESS-TRANSACTION.                                        PGM002
+008950     ADD 1 TO WS-PROCESS-COUNT                                    PGM002
+008955     MOVE 'N' TO WS-ITEM-REJECT-FLAG                              PGM002
+008960     PERFORM 2050-VALIDATE-TRANS-DATE                             PGM002
+008970     IF WS-DATE-STATUS NOT = '00'                                 PGM002
+008975         MOVE 'ERROR'         TO WS-AUDIT-COND                    PGM002
+008976         MOVE IT-ITEM-CD      TO WS-AUDIT-KEY1                    PGM002
+008977         MOVE IT-TRANS-DATE   TO WS-AUDIT-KEY2                    PGM002
+008978         MOVE 'INVALID TRANSACTION DATE' TO WS-AUDIT-DESC         PGM002
+008979         PERFORM 9700-WRITE-AUDIT-RECORD                          PGM002
+008980         CALL 'ERRLOG' USING IT-ITEM-CD IT-TRANS-DATE             PGM002
+008990         ADD 1 TO WS-ERROR-COUNT                                  PGM002
+008995     ELSE                                                         PGM002
+009100         MOVE IT-ITEM-CD TO IM-ITEM-CD                            PGM002
+009150         MOVE IT-WAREHOUSE-CD TO IM-WAREHOUSE-CD                  PGM002
+009200         READ INV-MASTER-FILE                                     PGM002
+009300             INVALID KEY                                          PGM002
+009400                 PERFORM 2100-HANDLE-NEW-ITEM                     PGM002
+009500             NOT INVALID KEY                                      PGM002
+009600                 PERFORM 2200-UPDATE-INVENTORY                    PGM002
+009700         END-READ                                                 PGM002
+009790         IF NOT WS-ITEM-REJECTED                                  PGM002
+009795             PERFORM 2300-WRITE-LEDGER                            PGM002
+009799         END-IF                                                   PGM002
+009850     END-IF                                                       PGM002
+009860     ADD 1 TO WS-RECS-SINCE-CKPT                                  PGM002
+009870     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL              PGM002
+009880         PERFORM 2900-WRITE-CHECKPOINT                            PGM002
+009890         MOVE ZEROS TO WS-RECS-SINCE-CKPT                         PGM002
+009890     END-IF                                                       PGM002
+009900     READ INV-TRANS-FILE                                          PGM002
+010000     AT END SET WS-EOF TO TRUE                                    PGM002
+010100     END-READ.                                                    PGM002
+010200*                                                                 PGM002
+010300 2100-HANDLE-NEW-ITEM.                                            PGM002
+010350     SET WS-ITEM-REJECTED TO TRUE                                 PGM002
+010400     MOVE 'ERROR'         TO WS-AUDIT-COND                        PGM002
+010450     MOVE IT-ITEM-CD      TO WS-AUDIT-KEY1                        PGM002
+010500     MOVE IT-WAREHOUSE-CD TO WS-AUDIT-KEY2                        PGM002
+010550     MOVE 'UNKNOWN ITEM CODE - SUSPENDED' TO WS-AUDIT-DESC        PGM002
+010600     PERFORM 9700-WRITE-AUDIT-RECORD                              PGM002
+010650     PERFORM 2120-WRITE-ITEM-SUSPENSE                             PGM002
+010700     CALL 'ERRLOG' USING IT-ITEM-CD IT-WAREHOUSE-CD               PGM002
+010900     ADD 1 TO WS-ERROR-COUNT.                                     PGM002
+010950*                                                                 PGM002
+011000 2120-WRITE-ITEM-SUSPENSE.                                        PGM002
+011010     INITIALIZE ITEM-SUSPENSE-REC                                 PGM002
+011020     MOVE IT-ITEM-CD      TO NI-ITEM-CD                           PGM002
+011030     MOVE IT-WAREHOUSE-CD TO NI-WAREHOUSE-CD                      PGM002
+011040     MOVE IT-TRANS-DATE   TO NI-TRANS-DATE                        PGM002
+011050     MOVE IT-TRANS-SEQ    TO NI-TRANS-SEQ                         PGM002
+011060     MOVE IT-TRANS-TYPE   TO NI-TRANS-TYPE                        PGM002
+011070     MOVE IT-QTY          TO NI-QTY                               PGM002
+011080     MOVE IT-UNIT-PRICE   TO NI-UNIT-PRICE                        PGM002
+011090     SET NI-UNKNOWN-ITEM  TO TRUE                                 PGM002
+011099     WRITE ITEM-SUSPENSE-REC.                                     PGM002
+011100*                                                                 PGM002
+011100 2200-UPDATE-INVENTORY.                                           PGM002
+011200     MOVE IM-CURR-QTY TO WS-PREV-QTY                              PGM002
+011300     EVALUATE IT-TRANS-TYPE                                       PGM002
+011400         WHEN 'I'                                                 PGM002
+011450             PERFORM 2150-RECALC-WEIGHTED-COST                    PGM002
+011500             ADD IT-QTY TO IM-CURR-QTY                            PGM002
+011600             ADD 1 TO WS-IN-COUNT                                 PGM002
+011700         WHEN 'O'                                                 PGM002
+011800             SUBTRACT IT-QTY FROM IM-CURR-QTY                     PGM002
+011900             ADD 1 TO WS-OUT-COUNT                                PGM002
+012000             IF IM-CURR-QTY < 0                                   PGM002
+012050                 MOVE 'ERROR'     TO WS-AUDIT-COND                PGM002
+012060                 MOVE IT-ITEM-CD  TO WS-AUDIT-KEY1                PGM002
+012070                 MOVE IM-CURR-QTY TO WS-AUDIT-KEY2                PGM002
+012080                 MOVE 'NEGATIVE STOCK ON ISSUE' TO WS-AUDIT-DESC  PGM002
+012090                 PERFORM 9700-WRITE-AUDIT-RECORD                  PGM002
+012100                 CALL 'STOCKERR' USING IT-ITEM-CD                 PGM002
+012200                                       IM-CURR-QTY                PGM002
+012300                 MOVE WS-PREV-QTY TO IM-CURR-QTY                  PGM002
+012400                 ADD 1 TO WS-ERROR-COUNT                          PGM002
+012450             ELSE                                                 PGM002
+012460                 PERFORM 2250-CHECK-REORDER-POINT                 PGM002
+012500             END-IF                                               PGM002
+012550         WHEN 'A'                                                 PGM002
+012560             ADD IT-QTY TO IM-CURR-QTY                            PGM002
+012570             ADD 1 TO WS-ADJ-COUNT                                PGM002
+012580             IF IM-CURR-QTY < 0                                   PGM002
+012582                 MOVE 'ERROR'     TO WS-AUDIT-COND                PGM002
+012584                 MOVE IT-ITEM-CD  TO WS-AUDIT-KEY1                PGM002
+012586                 MOVE IM-CURR-QTY TO WS-AUDIT-KEY2                PGM002
+012588                 MOVE 'NEGATIVE STOCK ON ADJUST' TO WS-AUDIT-DESC PGM002
+012589                 PERFORM 9700-WRITE-AUDIT-RECORD                  PGM002
+012590                 CALL 'STOCKERR' USING IT-ITEM-CD                 PGM002
+012600                                       IM-CURR-QTY                PGM002
+012610                 MOVE WS-PREV-QTY TO IM-CURR-QTY                  PGM002
+012620                 ADD 1 TO WS-ERROR-COUNT                          PGM002
+012630             ELSE                                                 PGM002
+012640                 PERFORM 2250-CHECK-REORDER-POINT                 PGM002
+012650             END-IF                                               PGM002
+012660         WHEN OTHER                                               PGM002
+012665             MOVE 'ERROR'       TO WS-AUDIT-COND                  PGM002
+012670             MOVE IT-TRANS-TYPE TO WS-AUDIT-KEY1                  PGM002
+012680             MOVE IT-ITEM-CD    TO WS-AUDIT-KEY2                  PGM002
+012690             MOVE 'INVALID TRANSACTION TYPE' TO WS-AUDIT-DESC     PGM002
+012695             PERFORM 9700-WRITE-AUDIT-RECORD                      PGM002
+012700             CALL 'ERRLOG' USING IT-TRANS-TYPE IT-ITEM-CD         PGM002
+012800             ADD 1 TO WS-ERROR-COUNT                              PGM002
+012900     END-EVALUATE                                                 PGM002
+013000     MOVE IT-TRANS-DATE TO IM-LAST-DATE                           PGM002
+013100     REWRITE INV-MASTER-REC.                                      PGM002
+013110*                                                                 PGM002
+013120 2150-RECALC-WEIGHTED-COST.                                       PGM002
+013125     COMPUTE WS-TOTAL-VALUE =                                     PGM002
+013130         (WS-PREV-QTY * IM-UNIT-COST)                             PGM002
+013135         + (IT-QTY * IT-UNIT-PRICE)                               PGM002
+013140     COMPUTE WS-TOTAL-QTY = WS-PREV-QTY + IT-QTY                  PGM002
+013145     IF WS-TOTAL-QTY > 0                                          PGM002
+013148         COMPUTE IM-UNIT-COST ROUNDED =                           PGM002
+013149             WS-TOTAL-VALUE / WS-TOTAL-QTY                        PGM002
+013150     END-IF.                                                      PGM002
+013155*                                                                 PGM002
+013160 2250-CHECK-REORDER-POINT.                                        PGM002
+013170     IF IM-MIN-QTY > 0                                            PGM002
+013180         AND WS-PREV-QTY >= IM-MIN-QTY                            PGM002
+013190         AND IM-CURR-QTY < IM-MIN-QTY                             PGM002
+013195         PERFORM 2260-WRITE-REORDER-ALERT                         PGM002
+013198     END-IF.                                                      PGM002
+013199*                                                                 PGM002
+013200 2260-WRITE-REORDER-ALERT.                                        PGM002
+013210     INITIALIZE REORDER-ALERT-REC                                 PGM002
+013220     MOVE IM-ITEM-CD TO RA-ITEM-CD                                PGM002
+013225     MOVE IM-WAREHOUSE-CD TO RA-WAREHOUSE-CD                      PGM002
+013230     MOVE IM-ITEM-NAME TO RA-ITEM-NAME                            PGM002
+013240     MOVE IT-TRANS-DATE TO RA-TRANS-DATE                          PGM002
+013250     MOVE IM-CURR-QTY TO RA-CURR-QTY                              PGM002
+013260     MOVE IM-MIN-QTY TO RA-MIN-QTY                                PGM002
+013270     COMPUTE RA-SHORTAGE-QTY = IM-MIN-QTY - IM-CURR-QTY           PGM002
+013280     WRITE REORDER-ALERT-REC.                                     PGM002
+013299*                                                                 PGM002
+013300 2300-WRITE-LEDGER.                                               PGM002
+013400     INITIALIZE LEDGER-REC                                        PGM002
+013500     MOVE IT-ITEM-CD TO LG-ITEM-CD                                PGM002
+013550     MOVE IT-WAREHOUSE-CD TO LG-WAREHOUSE-CD                      PGM002
+013600     MOVE IT-TRANS-TYPE TO LG-TRANS-TYPE                          PGM002
+013700     MOVE IT-QTY TO LG-QTY                                        PGM002
+013800     MOVE WS-PREV-QTY TO LG-PREV-QTY                              PGM002
+013900     MOVE IM-CURR-QTY TO LG-CURR-QTY                              PGM002
+014000     MOVE IT-TRANS-DATE TO LG-TRANS-DATE                          PGM002
+014100     WRITE LEDGER-REC.                                            PGM002
+014110*                                                                 PGM002
+014120 2900-WRITE-CHECKPOINT.                                           PGM002
+014125     MOVE 'PGM002'         TO CK-PROGRAM-ID                       PGM002
+014130     MOVE IT-KEY           TO CK-RESTART-KEY                      PGM002
+014140     ADD 1                 TO CK-CHECKPOINT-CNT                   PGM002
+014150     MOVE ZEROS            TO CK-ACCUM-1                          PGM002
+014160     MOVE WS-PROCESS-COUNT TO CK-ACCUM-2                          PGM002
+014170     MOVE WS-ERROR-COUNT   TO CK-ACCUM-3                          PGM002
+014171     MOVE WS-IN-COUNT      TO CK-ACCUM-4                          PGM002
+014172     MOVE WS-OUT-COUNT     TO CK-ACCUM-5                          PGM002
+014173     MOVE WS-ADJ-COUNT     TO CK-ACCUM-6                          PGM002
+014180     SET CK-INCOMPLETE     TO TRUE                                PGM002
+014190     IF WS-CKPT-FOUND                                             PGM002
+014190         REWRITE CHECKPOINT-REC                                   PGM002
+014190     ELSE                                                         PGM002
+014190         WRITE CHECKPOINT-REC                                     PGM002
+014190         MOVE 'Y' TO WS-CKPT-EXISTS                               PGM002
+014190     END-IF.                                                      PGM002
+014200*                                                                 PGM002
+014300 3000-UPDATE-SUMMARY.                                             PGM002
+014400     EXEC SQL                                                     PGM002
+014500         INSERT INTO TB_INV_SUMMARY                               PGM002
+014600         (PROC_DATE, IN_CNT, OUT_CNT, ERR_CNT)                    PGM002
+014700         VALUES                                                   PGM002
+014800         (CURRENT DATE,                                           PGM002
+014900          :WS-IN-COUNT, :WS-OUT-COUNT, :WS-ERROR-COUNT)           PGM002
+015000     END-EXEC                                                     PGM002
+015100     IF SQLCODE NOT = 0                                           PGM002
+015200         CALL 'SQLERR' USING SQLCODE                              PGM002
+015300     END-IF.                                                      PGM002
+015400*                                                                 PGM002
+015500 9000-FINALIZE.                                                   PGM002
+015510     SET CK-COMPLETE TO TRUE                                      PGM002
+015520     IF WS-CKPT-FOUND                                             PGM002
+015530         REWRITE CHECKPOINT-REC                                   PGM002
+015540     ELSE                                                         PGM002
+015550         WRITE CHECKPOINT-REC                                     PGM002
+015560     END-IF                                                       PGM002
+015600     CLOSE INV-TRANS-FILE                                         PGM002
+015700     CLOSE INV-MASTER-FILE                                        PGM002
+015800     CLOSE LEDGER-FILE                                            PGM002
+015850     CLOSE REORDER-ALERT-FILE                                     PGM002
+015855     CLOSE ITEM-SUSPENSE-FILE                                     PGM002
+015870     CLOSE CHECKPOINT-FILE                                        PGM002
+015880     IF WS-AUDIT-READY                                            PGM002
+015890         CLOSE AUDIT-TRAIL-FILE                                   PGM002
+015895     END-IF                                                       PGM002
+015900     DISPLAY 'PGM002 COMPLETED: ' WS-PROCESS-COUNT                PGM002
+016000             ' TRANS, IN:' WS-IN-COUNT                            PGM002
+016050             ' OUT:' WS-OUT-COUNT                                 PGM002
+016060             ' ADJ:' WS-ADJ-COUNT.                                PGM002
+016200*                                                                 PGM002
+016210 9700-WRITE-AUDIT-RECORD.                                         PGM002
+016220     IF WS-AUDIT-READY                                            PGM002
+016230         INITIALIZE AUDIT-TRAIL-REC                               PGM002
+016240         MOVE 'PGM002'   TO AT-PROGRAM-ID                         PGM002
+016250         ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD                    PGM002
+016260         ACCEPT AT-RUN-TIME FROM TIME                             PGM002
+016270         MOVE WS-AUDIT-COND TO AT-CONDITION-CD                    PGM002
+016280         MOVE WS-AUDIT-KEY1 TO AT-KEY-1                           PGM002
+016290         MOVE WS-AUDIT-KEY2 TO AT-KEY-2                           PGM002
+016295         MOVE WS-AUDIT-DESC TO AT-DESCRIPTION                     PGM002
+016297         WRITE AUDIT-TRAIL-REC                                    PGM002
+016299     END-IF.                                                      PGM002
+016299*                                                                 PGM002
+016299 9750-DIAGNOSE-FILE-STATUS.                                       PGM002
+016299     EVALUATE WS-ABEND-STATUS                                     PGM002
+016299         WHEN '10'                                                PGM002
+016299             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM002
+016299             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM002
+016299         WHEN '23'                                                PGM002
+016299             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM002
+016299             DISPLAY '  AND RETRY THE REQUEST'                    PGM002
+016299         WHEN '35'                                                PGM002
+016299             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM002
+016299             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM002
+016299         WHEN '37'                                                PGM002
+016299             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM002
+016299             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM002
+016299         WHEN '39'                                                PGM002
+016299             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM002
+016299             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM002
+016299         WHEN '41'                                                PGM002
+016299             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM002
+016299             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM002
+016299         WHEN '42'                                                PGM002
+016299             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM002
+016299             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM002
+016299         WHEN '46'                                                PGM002
+016299             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM002
+016299             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM002
+016299         WHEN OTHER                                               PGM002
+016299             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM002
+016299             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM002
+016299     END-EVALUATE.                                                PGM002
+016299*                                                                 PGM002
+016300 9900-ABNORMAL-END.                                               PGM002
+016310     MOVE 'ABEND'          TO WS-AUDIT-COND                       PGM002
+016320     MOVE WS-ABEND-STATUS  TO WS-AUDIT-KEY1                       PGM002
+016330     MOVE SPACES           TO WS-AUDIT-KEY2                       PGM002
+016340     MOVE 'ABNORMAL END - FILE STATUS ERROR' TO WS-AUDIT-DESC     PGM002
+016350     PERFORM 9700-WRITE-AUDIT-RECORD                              PGM002
+016360     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM002
+016400     DISPLAY 'PGM002 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM002
+016500     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM002
+016550     MOVE 16 TO RETURN-CODE                                       PGM002
+016600     GOBACK.                                                      PGM002
