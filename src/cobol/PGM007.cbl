@@ -0,0 +1,199 @@
+000100 IDENTIFICATION DIVISION.                                         PGM007
+000200 PROGRAM-ID.    PGM007.                                           PGM007
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM007
+000400*                                                                PGM007
+000500* =========================================================      PGM007
+000600* 프로그램명: 일일집계-월실적 정합성 검증                                         PGM007
+000700* 처리내용  : PGM001이 집계한 DAILY-SUMMARY-FILE의 당월 합계와                 PGM007
+000800*            PGM004가 사용하는 PROD-ACTUAL-FILE의 당월 실적을               PGM007
+000900*            비교하여 허용오차를 벗어나면 예외로 표시한다.                           PGM007
+001000* =========================================================      PGM007
+001100 ENVIRONMENT DIVISION.                                            PGM007
+001110 CONFIGURATION SECTION.                                           PGM007
+001120 INPUT-OUTPUT SECTION.                                            PGM007
+001130 FILE-CONTROL.                                                    PGM007
+001140     SELECT DAILY-SUMMARY-FILE                                    PGM007
+001150         ASSIGN TO DLYSMRY                                        PGM007
+001160         ORGANIZATION IS SEQUENTIAL                               PGM007
+001170         FILE STATUS IS WS-FILE-STATUS.                           PGM007
+001180     SELECT PROD-ACTUAL-FILE                                      PGM007
+001190         ASSIGN TO PRDACT                                         PGM007
+001200         ORGANIZATION IS INDEXED                                  PGM007
+001210         ACCESS MODE IS SEQUENTIAL                                PGM007
+001220         RECORD KEY IS PA-KEY                                     PGM007
+001230         FILE STATUS IS WS-FILE-STATUS2.                          PGM007
+001240     SELECT RECON-REPORT-FILE                                     PGM007
+001250         ASSIGN TO RECONRPT                                       PGM007
+001260         ORGANIZATION IS SEQUENTIAL                               PGM007
+001270         FILE STATUS IS WS-FILE-STATUS3.                          PGM007
+001700 DATA DIVISION.                                                   PGM007
+001710 FILE SECTION.                                                    PGM007
+001720 FD  DAILY-SUMMARY-FILE.                                          PGM007
+001730 01  DAILY-SUMMARY-REC.                                           PGM007
+001740     COPY CPYSMRY.                                                PGM007
+001750 FD  PROD-ACTUAL-FILE.                                            PGM007
+001760 01  PROD-ACTUAL-REC.                                             PGM007
+001770     COPY CPYPACT.                                                PGM007
+001780 FD  RECON-REPORT-FILE.                                           PGM007
+001790 01  RECON-REPORT-REC.                                            PGM007
+001800     05 RC-YYYYMM            PIC 9(06).                           PGM007
+001810     05 RC-DAILY-TOTAL       PIC S9(11)V99.                       PGM007
+001820     05 RC-ACTUAL-TOTAL      PIC S9(11)V99.                       PGM007
+001830     05 RC-VARIANCE-QTY      PIC S9(11)V99.                       PGM007
+001840     05 RC-VARIANCE-PCT      PIC S9(3)V99.                        PGM007
+001850     05 RC-STATUS-CD         PIC X(01).                           PGM007
+001860         88 RC-NORMAL        VALUE 'N'.                           PGM007
+001870         88 RC-EXCEPTION     VALUE 'E'.                           PGM007
+001880     05 FILLER               PIC X(20).                           PGM007
+002200 WORKING-STORAGE SECTION.                                         PGM007
+002210 01  WS-FILE-STATUS          PIC XX.                              PGM007
+002220 01  WS-FILE-STATUS2         PIC XX.                              PGM007
+002230 01  WS-FILE-STATUS3         PIC XX.                              PGM007
+002240 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM007
+002250     88 WS-EOF               VALUE 'Y'.                           PGM007
+002260 01  WS-EOF-FLAG2            PIC X VALUE 'N'.                     PGM007
+002270     88 WS-EOF2              VALUE 'Y'.                           PGM007
+002280 01  WS-TODAY                PIC 9(08).                           PGM007
+002290 01  WS-TARGET-YYYYMM        PIC 9(06).                           PGM007
+002300 01  WS-DAILY-TOTAL          PIC S9(11)V99 VALUE ZEROS.           PGM007
+002310 01  WS-ACTUAL-TOTAL         PIC S9(11)V99 VALUE ZEROS.           PGM007
+002320 01  WS-VARIANCE-QTY         PIC S9(11)V99 VALUE ZEROS.           PGM007
+002330 01  WS-VARIANCE-ABS         PIC S9(11)V99 VALUE ZEROS.           PGM007
+002340 01  WS-VARIANCE-PCT         PIC S9(3)V99 VALUE ZEROS.            PGM007
+002350 01  WS-TOLERANCE-PCT        PIC 9(3)V99 VALUE 005.00.            PGM007
+002360 01  WS-RECON-STATUS         PIC X VALUE 'N'.                     PGM007
+002370     88 WS-RECON-NORMAL      VALUE 'N'.                           PGM007
+002380     88 WS-RECON-EXCEPTION   VALUE 'E'.                           PGM007
+002390 01  WS-ABEND-STATUS         PIC XX.                              PGM007
+002900 PROCEDURE DIVISION.                                              PGM007
+002910*                                                                PGM007
+002920 0000-MAIN-PROCESS.                                               PGM007
+002930     PERFORM 1000-INITIALIZE                                      PGM007
+002940     PERFORM 2000-SUM-DAILY-SUMMARY                               PGM007
+002950         UNTIL WS-EOF                                             PGM007
+002960     PERFORM 2500-SUM-PROD-ACTUAL                                 PGM007
+002970         UNTIL WS-EOF2                                            PGM007
+002980     PERFORM 3000-COMPUTE-VARIANCE                                PGM007
+002990     PERFORM 3500-WRITE-RECON-REPORT                              PGM007
+003000     PERFORM 9000-FINALIZE                                        PGM007
+003010     STOP RUN.                                                    PGM007
+003020*                                                                PGM007
+003030 1000-INITIALIZE.                                                 PGM007
+003040     ACCEPT WS-TODAY FROM DATE YYYYMMDD                           PGM007
+003050     MOVE WS-TODAY(1:6) TO WS-TARGET-YYYYMM                       PGM007
+003060     OPEN INPUT DAILY-SUMMARY-FILE                                PGM007
+003070     IF WS-FILE-STATUS NOT = '00'                                 PGM007
+003080         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS                    PGM007
+003085         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM007
+003090         PERFORM 9900-ABNORMAL-END                                PGM007
+003100     END-IF                                                       PGM007
+003110     OPEN INPUT PROD-ACTUAL-FILE                                  PGM007
+003120     IF WS-FILE-STATUS2 NOT = '00'                                PGM007
+003130         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS2                   PGM007
+003135         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM007
+003140         PERFORM 9900-ABNORMAL-END                                PGM007
+003150     END-IF                                                       PGM007
+003160     OPEN OUTPUT RECON-REPORT-FILE                                PGM007
+003170     IF WS-FILE-STATUS3 NOT = '00'                                PGM007
+003180         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS3                   PGM007
+003185         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM007
+003190         PERFORM 9900-ABNORMAL-END                                PGM007
+003200     END-IF                                                       PGM007
+003210     PERFORM 1100-READ-DAILY-SUMMARY                              PGM007
+003220     PERFORM 1200-READ-PROD-ACTUAL.                               PGM007
+003230*                                                                PGM007
+003240 1100-READ-DAILY-SUMMARY.                                         PGM007
+003250     READ DAILY-SUMMARY-FILE                                      PGM007
+003260         AT END SET WS-EOF TO TRUE                                PGM007
+003270     END-READ.                                                    PGM007
+003280*                                                                PGM007
+003290 1200-READ-PROD-ACTUAL.                                           PGM007
+003300     READ PROD-ACTUAL-FILE                                        PGM007
+003310         AT END SET WS-EOF2 TO TRUE                               PGM007
+003320     END-READ.                                                    PGM007
+003330*                                                                PGM007
+003340 2000-SUM-DAILY-SUMMARY.                                          PGM007
+003350     IF DS-PROD-DATE(1:6) = WS-TARGET-YYYYMM                      PGM007
+003360         ADD DS-TOTAL-QTY TO WS-DAILY-TOTAL                       PGM007
+003370     END-IF                                                       PGM007
+003380     PERFORM 1100-READ-DAILY-SUMMARY.                             PGM007
+003390*                                                                PGM007
+003400 2500-SUM-PROD-ACTUAL.                                            PGM007
+003410     IF PA-YYYYMM = WS-TARGET-YYYYMM                              PGM007
+003420         ADD PA-ACTUAL-QTY TO WS-ACTUAL-TOTAL                     PGM007
+003430     END-IF                                                       PGM007
+003440     PERFORM 1200-READ-PROD-ACTUAL.                               PGM007
+003450*                                                                PGM007
+003460 3000-COMPUTE-VARIANCE.                                           PGM007
+003470     COMPUTE WS-VARIANCE-QTY =                                    PGM007
+003480         WS-DAILY-TOTAL - WS-ACTUAL-TOTAL                         PGM007
+003490     MOVE WS-VARIANCE-QTY TO WS-VARIANCE-ABS                      PGM007
+003500     IF WS-VARIANCE-ABS < 0                                       PGM007
+003510         COMPUTE WS-VARIANCE-ABS = WS-VARIANCE-ABS * -1           PGM007
+003520     END-IF                                                       PGM007
+003530     IF WS-ACTUAL-TOTAL = 0                                       PGM007
+003540         MOVE ZEROS TO WS-VARIANCE-PCT                            PGM007
+003550     ELSE                                                         PGM007
+003560         COMPUTE WS-VARIANCE-PCT ROUNDED =                        PGM007
+003570             WS-VARIANCE-ABS * 100 / WS-ACTUAL-TOTAL              PGM007
+003580     END-IF                                                       PGM007
+003590     IF WS-VARIANCE-PCT > WS-TOLERANCE-PCT                        PGM007
+003600         SET WS-RECON-EXCEPTION TO TRUE                           PGM007
+003610     ELSE                                                         PGM007
+003620         SET WS-RECON-NORMAL TO TRUE                              PGM007
+003630     END-IF.                                                      PGM007
+003640*                                                                PGM007
+003650 3500-WRITE-RECON-REPORT.                                         PGM007
+003660     MOVE WS-TARGET-YYYYMM TO RC-YYYYMM                           PGM007
+003670     MOVE WS-DAILY-TOTAL   TO RC-DAILY-TOTAL                      PGM007
+003680     MOVE WS-ACTUAL-TOTAL  TO RC-ACTUAL-TOTAL                     PGM007
+003690     MOVE WS-VARIANCE-QTY  TO RC-VARIANCE-QTY                     PGM007
+003700     MOVE WS-VARIANCE-PCT  TO RC-VARIANCE-PCT                     PGM007
+003710     MOVE WS-RECON-STATUS  TO RC-STATUS-CD                        PGM007
+003720     WRITE RECON-REPORT-REC                                       PGM007
+003730     IF WS-RECON-EXCEPTION                                        PGM007
+003740         CALL 'ERRLOG' USING WS-TARGET-YYYYMM WS-VARIANCE-QTY     PGM007
+003750     END-IF.                                                      PGM007
+003760*                                                                PGM007
+003770 9000-FINALIZE.                                                   PGM007
+003780     CLOSE DAILY-SUMMARY-FILE                                     PGM007
+003790     CLOSE PROD-ACTUAL-FILE                                       PGM007
+003800     CLOSE RECON-REPORT-FILE                                      PGM007
+003810     DISPLAY 'PGM007 COMPLETED - VARIANCE: ' WS-VARIANCE-QTY.     PGM007
+003820*                                                                PGM007
+003825 9750-DIAGNOSE-FILE-STATUS.                                       PGM007
+003825     EVALUATE WS-ABEND-STATUS                                     PGM007
+003825         WHEN '10'                                                PGM007
+003825             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM007
+003825             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM007
+003825         WHEN '23'                                                PGM007
+003825             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM007
+003825             DISPLAY '  AND RETRY THE REQUEST'                    PGM007
+003825         WHEN '35'                                                PGM007
+003825             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM007
+003825             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM007
+003825         WHEN '37'                                                PGM007
+003825             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM007
+003825             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM007
+003825         WHEN '39'                                                PGM007
+003825             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM007
+003825             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM007
+003825         WHEN '41'                                                PGM007
+003825             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM007
+003825             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM007
+003825         WHEN '42'                                                PGM007
+003825             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM007
+003825             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM007
+003825         WHEN '46'                                                PGM007
+003825             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM007
+003825             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM007
+003825         WHEN OTHER                                               PGM007
+003825             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM007
+003825             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM007
+003825     END-EVALUATE.                                                PGM007
+003825*                                                                PGM007
+003830 9900-ABNORMAL-END.                                               PGM007
+003840     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM007
+003845     DISPLAY 'PGM007 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM007
+003850     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM007
+003860     STOP RUN.                                                    PGM007
