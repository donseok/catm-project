@@ -0,0 +1,272 @@
+000100 IDENTIFICATION DIVISION.                                         PGM014
+000200 PROGRAM-ID.    PGM014.                                           PGM014
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM014
+000400*                                                                 PGM014
+000500* =========================================================      PGM014
+000600* 프로그램명: 공급업체 품질 스코어카드                                         PGM014
+000700* 처리내용  : RM-RECEIPT-FILE을 RR-VENDOR-CD로 집계하여                    PGM014
+000800*            업체별 불합격율/부분합격율을 산출하고                              PGM014
+000900*            불합격율 내림차순으로 순위를 매긴 스코어카드를                        PGM014
+001000*            생성한다.                                                PGM014
+001100* =========================================================      PGM014
+
+001200 ENVIRONMENT DIVISION.                                            PGM014
+001210 CONFIGURATION SECTION.                                           PGM014
+001220 INPUT-OUTPUT SECTION.                                            PGM014
+001230 FILE-CONTROL.                                                    PGM014
+001240     SELECT RM-RECEIPT-FILE                                       PGM014
+001250         ASSIGN TO RMRCPT                                         PGM014
+001260         ORGANIZATION IS INDEXED                                  PGM014
+001270         ACCESS MODE IS SEQUENTIAL                                PGM014
+001280         RECORD KEY IS RR-KEY                                     PGM014
+001290         FILE STATUS IS WS-FILE-STATUS.                           PGM014
+001300     SELECT SORT-WORK-FILE                                        PGM014
+001310         ASSIGN TO SORTWK01.                                      PGM014
+001320     SELECT SORTED-RECEIPT-FILE                                   PGM014
+001330         ASSIGN TO SRTRCPT                                        PGM014
+001340         ORGANIZATION IS SEQUENTIAL                               PGM014
+001350         FILE STATUS IS WS-FILE-STATUS2.                          PGM014
+001360     SELECT TALLY-WORK-FILE                                       PGM014
+001370         ASSIGN TO TALYWK                                         PGM014
+001380         ORGANIZATION IS SEQUENTIAL                               PGM014
+001390         FILE STATUS IS WS-FILE-STATUS3.                          PGM014
+001400     SELECT SORT-WORK-FILE2                                       PGM014
+001410         ASSIGN TO SORTWK02.                                      PGM014
+001420     SELECT SORTED-TALLY-FILE                                     PGM014
+001430         ASSIGN TO SRTTALY                                        PGM014
+001440         ORGANIZATION IS SEQUENTIAL                               PGM014
+001450         FILE STATUS IS WS-FILE-STATUS4.                          PGM014
+001460     SELECT SCORECARD-REPORT-FILE                                 PGM014
+001470         ASSIGN TO VNDSCORE                                       PGM014
+001480         ORGANIZATION IS SEQUENTIAL                               PGM014
+001490         FILE STATUS IS WS-FILE-STATUS5.                          PGM014
+
+001500 DATA DIVISION.                                                   PGM014
+001510 FILE SECTION.                                                    PGM014
+001520 FD  RM-RECEIPT-FILE.                                             PGM014
+001530 01  RM-RECEIPT-REC.                                              PGM014
+001540     COPY CPYRMRC.                                                PGM014
+001550 SD  SORT-WORK-FILE.                                              PGM014
+001560 01  SORT-WORK-REC.                                               PGM014
+001570     COPY CPYRMRC.                                                PGM014
+001580 FD  SORTED-RECEIPT-FILE.                                         PGM014
+001590 01  SORTED-RECEIPT-REC.                                          PGM014
+001600     COPY CPYRMRC.                                                PGM014
+001610 FD  TALLY-WORK-FILE.                                             PGM014
+001620 01  TALLY-WORK-REC.                                              PGM014
+001630     05 TW-VENDOR-CD          PIC X(10).                          PGM014
+001640     05 TW-RECEIPT-COUNT      PIC 9(07).                          PGM014
+001650     05 TW-REJECT-COUNT       PIC 9(07).                          PGM014
+001660     05 TW-PARTIAL-COUNT      PIC 9(07).                          PGM014
+001670     05 TW-REJECT-RATE        PIC 9(03)V99.                       PGM014
+001680     05 TW-PARTIAL-RATE       PIC 9(03)V99.                       PGM014
+001690 SD  SORT-WORK-FILE2.                                             PGM014
+001700 01  SORT-WORK-REC2.                                              PGM014
+001710     05 TW-VENDOR-CD          PIC X(10).                          PGM014
+001720     05 TW-RECEIPT-COUNT      PIC 9(07).                          PGM014
+001730     05 TW-REJECT-COUNT       PIC 9(07).                          PGM014
+001740     05 TW-PARTIAL-COUNT      PIC 9(07).                          PGM014
+001750     05 TW-REJECT-RATE        PIC 9(03)V99.                       PGM014
+001760     05 TW-PARTIAL-RATE       PIC 9(03)V99.                       PGM014
+001770 FD  SORTED-TALLY-FILE.                                           PGM014
+001780 01  SORTED-TALLY-REC.                                            PGM014
+001790     05 TW-VENDOR-CD          PIC X(10).                          PGM014
+001800     05 TW-RECEIPT-COUNT      PIC 9(07).                          PGM014
+001810     05 TW-REJECT-COUNT       PIC 9(07).                          PGM014
+001820     05 TW-PARTIAL-COUNT      PIC 9(07).                          PGM014
+001830     05 TW-REJECT-RATE        PIC 9(03)V99.                       PGM014
+001840     05 TW-PARTIAL-RATE       PIC 9(03)V99.                       PGM014
+001850 FD  SCORECARD-REPORT-FILE.                                       PGM014
+001860 01  SCORECARD-REPORT-REC.                                        PGM014
+001870     05 SC-RANK               PIC 9(03).                          PGM014
+001880     05 SC-VENDOR-CD          PIC X(10).                          PGM014
+001890     05 SC-RECEIPT-COUNT      PIC 9(07).                          PGM014
+001900     05 SC-REJECT-COUNT       PIC 9(07).                          PGM014
+001910     05 SC-PARTIAL-COUNT      PIC 9(07).                          PGM014
+001920     05 SC-REJECT-RATE        PIC 9(03)V99.                       PGM014
+001930     05 SC-PARTIAL-RATE       PIC 9(03)V99.                       PGM014
+001940     05 FILLER                PIC X(10).                          PGM014
+
+002000 WORKING-STORAGE SECTION.                                         PGM014
+002010 01  WS-FILE-STATUS          PIC XX.                              PGM014
+002020 01  WS-FILE-STATUS2         PIC XX.                              PGM014
+002030 01  WS-FILE-STATUS3         PIC XX.                              PGM014
+002040 01  WS-FILE-STATUS4         PIC XX.                              PGM014
+002050 01  WS-FILE-STATUS5         PIC XX.                              PGM014
+002055 01  WS-ABEND-STATUS         PIC XX.                              PGM014
+002060 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM014
+002070     88 WS-EOF               VALUE 'Y'.                           PGM014
+002080 01  WS-EOF-FLAG2            PIC X VALUE 'N'.                     PGM014
+002090     88 WS-EOF2              VALUE 'Y'.                           PGM014
+002100 01  WS-CURRENT-VENDOR-CD    PIC X(10) VALUE SPACES.              PGM014
+002110 01  WS-RECEIPT-TALLY        PIC 9(07) VALUE ZEROS.               PGM014
+002120 01  WS-REJECT-TALLY         PIC 9(07) VALUE ZEROS.               PGM014
+002130 01  WS-PARTIAL-TALLY        PIC 9(07) VALUE ZEROS.               PGM014
+002140 01  WS-RANK                 PIC 9(03) VALUE ZEROS.               PGM014
+
+002200 PROCEDURE DIVISION.                                              PGM014
+002210*                                                                 PGM014
+002220 0000-MAIN-PROCESS.                                               PGM014
+002230     PERFORM 1000-INITIALIZE                                      PGM014
+002240     PERFORM 2000-TALLY-VENDOR-CODES                              PGM014
+002250         UNTIL WS-EOF                                             PGM014
+002260     IF WS-CURRENT-VENDOR-CD NOT = SPACES                         PGM014
+002270         PERFORM 2500-WRITE-TALLY-RECORD                          PGM014
+002280     END-IF                                                       PGM014
+002290     PERFORM 3000-RESORT-BY-REJECT-RATE                           PGM014
+002300     PERFORM 4000-WRITE-SCORECARD-REPORT                          PGM014
+002310         UNTIL WS-EOF2                                            PGM014
+002320     PERFORM 9000-FINALIZE                                        PGM014
+002330     STOP RUN.                                                    PGM014
+002340*                                                                 PGM014
+002350 1000-INITIALIZE.                                                 PGM014
+002360     SORT SORT-WORK-FILE                                          PGM014
+002370         ON ASCENDING KEY RR-VENDOR-CD OF SORT-WORK-REC           PGM014
+002380         USING RM-RECEIPT-FILE                                    PGM014
+002390         GIVING SORTED-RECEIPT-FILE                               PGM014
+002400     OPEN INPUT SORTED-RECEIPT-FILE                               PGM014
+002410     IF WS-FILE-STATUS2 NOT = '00'                                PGM014
+002420         DISPLAY 'SORTED RECEIPT OPEN ERROR: ' WS-FILE-STATUS2    PGM014
+002430         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM014
+002430         PERFORM 9900-ABNORMAL-END                                PGM014
+002440     END-IF                                                       PGM014
+002450     OPEN OUTPUT TALLY-WORK-FILE                                  PGM014
+002460     IF WS-FILE-STATUS3 NOT = '00'                                PGM014
+002470         DISPLAY 'TALLY WORK OPEN ERROR: ' WS-FILE-STATUS3        PGM014
+002480         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM014
+002480         PERFORM 9900-ABNORMAL-END                                PGM014
+002490     END-IF                                                       PGM014
+002500     PERFORM 1100-READ-FIRST-RECORD.                              PGM014
+002510*                                                                 PGM014
+002520 1100-READ-FIRST-RECORD.                                          PGM014
+002530     READ SORTED-RECEIPT-FILE                                     PGM014
+002540         AT END SET WS-EOF TO TRUE                                PGM014
+002550     END-READ                                                     PGM014
+002560     IF NOT WS-EOF                                                PGM014
+002570         MOVE RR-VENDOR-CD OF SORTED-RECEIPT-REC                  PGM014
+002580             TO WS-CURRENT-VENDOR-CD                              PGM014
+002590     END-IF.                                                      PGM014
+002600*                                                                 PGM014
+002610 2000-TALLY-VENDOR-CODES.                                         PGM014
+002620     IF RR-VENDOR-CD OF SORTED-RECEIPT-REC                        PGM014
+002630             NOT = WS-CURRENT-VENDOR-CD                           PGM014
+002640         PERFORM 2500-WRITE-TALLY-RECORD                          PGM014
+002650         MOVE RR-VENDOR-CD OF SORTED-RECEIPT-REC                  PGM014
+002660             TO WS-CURRENT-VENDOR-CD                              PGM014
+002670         MOVE ZEROS TO WS-RECEIPT-TALLY                           PGM014
+002680         MOVE ZEROS TO WS-REJECT-TALLY                            PGM014
+002690         MOVE ZEROS TO WS-PARTIAL-TALLY                           PGM014
+002700     END-IF                                                       PGM014
+002710     ADD 1 TO WS-RECEIPT-TALLY                                    PGM014
+002720     EVALUATE TRUE                                                PGM014
+002730         WHEN RR-REJECTED OF SORTED-RECEIPT-REC                   PGM014
+002740             ADD 1 TO WS-REJECT-TALLY                             PGM014
+002750         WHEN RR-PARTIAL OF SORTED-RECEIPT-REC                    PGM014
+002760             ADD 1 TO WS-PARTIAL-TALLY                            PGM014
+002770     END-EVALUATE                                                 PGM014
+002780     READ SORTED-RECEIPT-FILE                                     PGM014
+002790         AT END SET WS-EOF TO TRUE                                PGM014
+002800     END-READ.                                                    PGM014
+002810*                                                                 PGM014
+002820 2500-WRITE-TALLY-RECORD.                                         PGM014
+002830     MOVE WS-CURRENT-VENDOR-CD TO TW-VENDOR-CD OF TALLY-WORK-REC  PGM014
+002840     MOVE WS-RECEIPT-TALLY                                        PGM014
+002850         TO TW-RECEIPT-COUNT OF TALLY-WORK-REC                    PGM014
+002860     MOVE WS-REJECT-TALLY                                         PGM014
+002870         TO TW-REJECT-COUNT OF TALLY-WORK-REC                     PGM014
+002880     MOVE WS-PARTIAL-TALLY                                        PGM014
+002890         TO TW-PARTIAL-COUNT OF TALLY-WORK-REC                    PGM014
+002900     IF WS-RECEIPT-TALLY > 0                                      PGM014
+002910         COMPUTE TW-REJECT-RATE OF TALLY-WORK-REC ROUNDED =       PGM014
+002920             WS-REJECT-TALLY * 100 / WS-RECEIPT-TALLY             PGM014
+002930         COMPUTE TW-PARTIAL-RATE OF TALLY-WORK-REC ROUNDED =      PGM014
+002940             WS-PARTIAL-TALLY * 100 / WS-RECEIPT-TALLY            PGM014
+002950     ELSE                                                         PGM014
+002960         MOVE ZEROS TO TW-REJECT-RATE OF TALLY-WORK-REC           PGM014
+002970         MOVE ZEROS TO TW-PARTIAL-RATE OF TALLY-WORK-REC          PGM014
+002980     END-IF                                                       PGM014
+002990     WRITE TALLY-WORK-REC.                                        PGM014
+003000*                                                                 PGM014
+003010 3000-RESORT-BY-REJECT-RATE.                                      PGM014
+003020     CLOSE SORTED-RECEIPT-FILE                                    PGM014
+003030     CLOSE TALLY-WORK-FILE                                        PGM014
+003040     SORT SORT-WORK-FILE2                                         PGM014
+003050         ON DESCENDING KEY TW-REJECT-RATE OF SORT-WORK-REC2       PGM014
+003060         USING TALLY-WORK-FILE                                    PGM014
+003070         GIVING SORTED-TALLY-FILE                                 PGM014
+003080     OPEN INPUT SORTED-TALLY-FILE                                 PGM014
+003090     IF WS-FILE-STATUS4 NOT = '00'                                PGM014
+003100         DISPLAY 'SORTED TALLY OPEN ERROR: ' WS-FILE-STATUS4      PGM014
+003110         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM014
+003110         PERFORM 9900-ABNORMAL-END                                PGM014
+003120     END-IF                                                       PGM014
+003130     OPEN OUTPUT SCORECARD-REPORT-FILE                            PGM014
+003140     IF WS-FILE-STATUS5 NOT = '00'                                PGM014
+003150         DISPLAY 'SCORECARD REPORT OPEN ERROR: ' WS-FILE-STATUS5  PGM014
+003160         MOVE WS-FILE-STATUS5 TO WS-ABEND-STATUS                  PGM014
+003160         PERFORM 9900-ABNORMAL-END                                PGM014
+003170     END-IF                                                       PGM014
+003180     PERFORM 3100-READ-SORTED-TALLY.                              PGM014
+003190*                                                                 PGM014
+003200 3100-READ-SORTED-TALLY.                                          PGM014
+003210     READ SORTED-TALLY-FILE                                       PGM014
+003220         AT END SET WS-EOF2 TO TRUE                               PGM014
+003230     END-READ.                                                    PGM014
+003240*                                                                 PGM014
+003250 4000-WRITE-SCORECARD-REPORT.                                     PGM014
+003260     ADD 1 TO WS-RANK                                             PGM014
+003270     INITIALIZE SCORECARD-REPORT-REC                              PGM014
+003280     MOVE WS-RANK TO SC-RANK                                      PGM014
+003290     MOVE TW-VENDOR-CD OF SORTED-TALLY-REC TO SC-VENDOR-CD        PGM014
+003300     MOVE TW-RECEIPT-COUNT OF SORTED-TALLY-REC                    PGM014
+003310         TO SC-RECEIPT-COUNT                                      PGM014
+003320     MOVE TW-REJECT-COUNT OF SORTED-TALLY-REC                     PGM014
+003330         TO SC-REJECT-COUNT                                       PGM014
+003340     MOVE TW-PARTIAL-COUNT OF SORTED-TALLY-REC                    PGM014
+003350         TO SC-PARTIAL-COUNT                                      PGM014
+003360     MOVE TW-REJECT-RATE OF SORTED-TALLY-REC TO SC-REJECT-RATE    PGM014
+003370     MOVE TW-PARTIAL-RATE OF SORTED-TALLY-REC TO SC-PARTIAL-RATE  PGM014
+003380     WRITE SCORECARD-REPORT-REC                                   PGM014
+003390     PERFORM 3100-READ-SORTED-TALLY.                              PGM014
+003400*                                                                 PGM014
+003410 9000-FINALIZE.                                                   PGM014
+003420     CLOSE SORTED-TALLY-FILE                                      PGM014
+003430     CLOSE SCORECARD-REPORT-FILE                                  PGM014
+003440     DISPLAY 'PGM014 COMPLETED - VENDORS RANKED: ' WS-RANK.       PGM014
+003450*                                                                 PGM014
+003460 9900-ABNORMAL-END.                                               PGM014
+003461     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM014
+003470     DISPLAY 'PGM014 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM014
+003480     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM014
+003490     STOP RUN.                                                    PGM014
+003500 9750-DIAGNOSE-FILE-STATUS.                                       PGM014
+003501     EVALUATE WS-ABEND-STATUS                                     PGM014
+003502         WHEN '10'                                                PGM014
+003503             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM014
+003504             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM014
+003505         WHEN '23'                                                PGM014
+003506             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM014
+003507             DISPLAY '  AND RETRY THE REQUEST'                    PGM014
+003508         WHEN '35'                                                PGM014
+003509             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM014
+003510             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM014
+003511         WHEN '37'                                                PGM014
+003512             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM014
+003513             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM014
+003514         WHEN '39'                                                PGM014
+003515             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM014
+003516             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM014
+003517         WHEN '41'                                                PGM014
+003518             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM014
+003519             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM014
+003520         WHEN '42'                                                PGM014
+003521             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM014
+003522             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM014
+003523         WHEN '46'                                                PGM014
+003524             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM014
+003525             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM014
+003526         WHEN OTHER                                               PGM014
+003527             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM014
+003528             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM014
+003529     END-EVALUATE.                                                PGM014
+003530*                                                                 PGM014
