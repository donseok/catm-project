@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.                                         PGM012
+000200 PROGRAM-ID.    PGM012.                                           PGM012
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM012
+000400*                                                                PGM012
+000500* =========================================================      PGM012
+000600* 프로그램명: 검사원별 정확도/생산성 보고서                                       PGM012
+000700* 처리내용  : QC-HISTORY-FILE을 QH-INSPECTOR-ID로 정렬하여                  PGM012
+000800*            검사원별 검사건수, 합격/불합격/재작업 건수 및                          PGM012
+000900*            불합격률을 산출한다.                                          PGM012
+001000* =========================================================      PGM012
+
+001100 ENVIRONMENT DIVISION.                                            PGM012
+001110 CONFIGURATION SECTION.                                           PGM012
+001120 INPUT-OUTPUT SECTION.                                            PGM012
+001130 FILE-CONTROL.                                                    PGM012
+001140     SELECT QC-HISTORY-FILE                                       PGM012
+001150         ASSIGN TO QCHIST                                         PGM012
+001160         ORGANIZATION IS SEQUENTIAL.                              PGM012
+001170     SELECT SORT-WORK-FILE                                        PGM012
+001180         ASSIGN TO SORTWK01.                                      PGM012
+001190     SELECT SORTED-HISTORY-FILE                                   PGM012
+001200         ASSIGN TO SRTHIST                                        PGM012
+001210         ORGANIZATION IS SEQUENTIAL                               PGM012
+001220         FILE STATUS IS WS-FILE-STATUS2.                          PGM012
+001230     SELECT INSPECTOR-REPORT-FILE                                 PGM012
+001240         ASSIGN TO INSPRPT                                        PGM012
+001250         ORGANIZATION IS SEQUENTIAL                               PGM012
+001260         FILE STATUS IS WS-FILE-STATUS3.                          PGM012
+
+001400 DATA DIVISION.                                                   PGM012
+001410 FILE SECTION.                                                    PGM012
+001420 FD  QC-HISTORY-FILE.                                             PGM012
+001430 01  QC-HISTORY-REC.                                              PGM012
+001440     COPY CPYQCHS.                                                PGM012
+001450 SD  SORT-WORK-FILE.                                              PGM012
+001460 01  SORT-WORK-REC.                                               PGM012
+001470     COPY CPYQCHS.                                                PGM012
+001480 FD  SORTED-HISTORY-FILE.                                         PGM012
+001490 01  SORTED-HISTORY-REC.                                          PGM012
+001500     COPY CPYQCHS.                                                PGM012
+001510 FD  INSPECTOR-REPORT-FILE.                                       PGM012
+001520 01  INSPECTOR-REPORT-REC.                                        PGM012
+001530     05 IR-INSPECTOR-ID       PIC X(10).                          PGM012
+001540     05 IR-INSPECT-CNT        PIC 9(07).                          PGM012
+001550     05 IR-PASS-CNT           PIC 9(07).                          PGM012
+001560     05 IR-FAIL-CNT           PIC 9(07).                          PGM012
+001570     05 IR-REWORK-CNT         PIC 9(07).                          PGM012
+001580     05 IR-FAIL-RATE          PIC 9(03)V99.                       PGM012
+001590     05 FILLER                PIC X(10).                          PGM012
+
+001800 WORKING-STORAGE SECTION.                                         PGM012
+001810 01  WS-FILE-STATUS2         PIC XX.                              PGM012
+001820 01  WS-FILE-STATUS3         PIC XX.                              PGM012
+001825 01  WS-ABEND-STATUS         PIC XX.                              PGM012
+001830 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM012
+001840     88 WS-EOF               VALUE 'Y'.                           PGM012
+001850 01  WS-CURRENT-INSPECTOR    PIC X(10) VALUE SPACES.              PGM012
+001860 01  WS-INSPECT-CNT          PIC 9(07) VALUE ZEROS.               PGM012
+001870 01  WS-PASS-CNT             PIC 9(07) VALUE ZEROS.               PGM012
+001880 01  WS-FAIL-CNT             PIC 9(07) VALUE ZEROS.               PGM012
+001890 01  WS-REWORK-CNT           PIC 9(07) VALUE ZEROS.               PGM012
+001900 01  WS-FAIL-RATE            PIC 9(03)V99 VALUE ZEROS.            PGM012
+
+002100 PROCEDURE DIVISION.                                              PGM012
+002110*                                                                PGM012
+002120 0000-MAIN-PROCESS.                                               PGM012
+002130     PERFORM 1000-INITIALIZE                                      PGM012
+002140     PERFORM 2000-PROCESS-RECORDS                                 PGM012
+002150         UNTIL WS-EOF                                             PGM012
+002160     IF WS-CURRENT-INSPECTOR NOT = SPACES                         PGM012
+002170         PERFORM 3000-WRITE-INSPECTOR-LINE                        PGM012
+002180     END-IF                                                       PGM012
+002190     PERFORM 9000-FINALIZE                                        PGM012
+002200     STOP RUN.                                                    PGM012
+002210*                                                                PGM012
+002220 1000-INITIALIZE.                                                 PGM012
+002230     SORT SORT-WORK-FILE                                          PGM012
+002240         ON ASCENDING KEY QH-INSPECTOR-ID OF SORT-WORK-REC        PGM012
+002250         USING QC-HISTORY-FILE                                    PGM012
+002260         GIVING SORTED-HISTORY-FILE                               PGM012
+002270     OPEN INPUT SORTED-HISTORY-FILE                               PGM012
+002280     IF WS-FILE-STATUS2 NOT = '00'                                PGM012
+002290         DISPLAY 'SORTED HISTORY OPEN ERROR: ' WS-FILE-STATUS2    PGM012
+002300         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM012
+002300         PERFORM 9900-ABNORMAL-END                                PGM012
+002310     END-IF                                                       PGM012
+002320     OPEN OUTPUT INSPECTOR-REPORT-FILE                            PGM012
+002330     IF WS-FILE-STATUS3 NOT = '00'                                PGM012
+002340         DISPLAY 'INSPECTOR RPT OPEN ERROR: ' WS-FILE-STATUS3     PGM012
+002350         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM012
+002350         PERFORM 9900-ABNORMAL-END                                PGM012
+002360     END-IF                                                       PGM012
+002370     PERFORM 1100-READ-FIRST-RECORD.                              PGM012
+002380*                                                                PGM012
+002390 1100-READ-FIRST-RECORD.                                          PGM012
+002400     READ SORTED-HISTORY-FILE                                     PGM012
+002410         AT END SET WS-EOF TO TRUE                                PGM012
+002420     END-READ                                                     PGM012
+002430     IF NOT WS-EOF                                                PGM012
+002440         MOVE QH-INSPECTOR-ID OF SORTED-HISTORY-REC               PGM012
+002450             TO WS-CURRENT-INSPECTOR                              PGM012
+002460     END-IF.                                                      PGM012
+002470*                                                                PGM012
+002480 2000-PROCESS-RECORDS.                                            PGM012
+002490     IF QH-INSPECTOR-ID OF SORTED-HISTORY-REC                     PGM012
+002500             NOT = WS-CURRENT-INSPECTOR                           PGM012
+002510         PERFORM 3000-WRITE-INSPECTOR-LINE                        PGM012
+002520         MOVE QH-INSPECTOR-ID OF SORTED-HISTORY-REC               PGM012
+002530             TO WS-CURRENT-INSPECTOR                              PGM012
+002540         MOVE ZEROS TO WS-INSPECT-CNT WS-PASS-CNT                 PGM012
+002550                       WS-FAIL-CNT WS-REWORK-CNT                  PGM012
+002560     END-IF                                                       PGM012
+002570     ADD 1 TO WS-INSPECT-CNT                                      PGM012
+002580     EVALUATE QH-FINAL-RESULT OF SORTED-HISTORY-REC               PGM012
+002590         WHEN 'OK'                                                PGM012
+002600             ADD 1 TO WS-PASS-CNT                                 PGM012
+002610         WHEN 'NG'                                                PGM012
+002620             ADD 1 TO WS-FAIL-CNT                                 PGM012
+002630         WHEN 'RW'                                                PGM012
+002640             ADD 1 TO WS-REWORK-CNT                               PGM012
+002650         WHEN 'SP'                                                PGM012
+002660             ADD 1 TO WS-FAIL-CNT                                 PGM012
+002670     END-EVALUATE                                                 PGM012
+002680     READ SORTED-HISTORY-FILE                                     PGM012
+002690         AT END SET WS-EOF TO TRUE                                PGM012
+002700     END-READ.                                                    PGM012
+002710*                                                                PGM012
+002720 3000-WRITE-INSPECTOR-LINE.                                       PGM012
+002730     IF WS-INSPECT-CNT > 0                                        PGM012
+002740         COMPUTE WS-FAIL-RATE ROUNDED =                           PGM012
+002750             WS-FAIL-CNT * 100 / WS-INSPECT-CNT                   PGM012
+002760     ELSE                                                         PGM012
+002770         MOVE ZEROS TO WS-FAIL-RATE                               PGM012
+002780     END-IF                                                       PGM012
+002790     INITIALIZE INSPECTOR-REPORT-REC                              PGM012
+002800     MOVE WS-CURRENT-INSPECTOR TO IR-INSPECTOR-ID                 PGM012
+002810     MOVE WS-INSPECT-CNT TO IR-INSPECT-CNT                        PGM012
+002820     MOVE WS-PASS-CNT TO IR-PASS-CNT                              PGM012
+002830     MOVE WS-FAIL-CNT TO IR-FAIL-CNT                              PGM012
+002840     MOVE WS-REWORK-CNT TO IR-REWORK-CNT                          PGM012
+002850     MOVE WS-FAIL-RATE TO IR-FAIL-RATE                            PGM012
+002860     WRITE INSPECTOR-REPORT-REC.                                  PGM012
+002870*                                                                PGM012
+002880 9000-FINALIZE.                                                   PGM012
+002890     CLOSE SORTED-HISTORY-FILE                                    PGM012
+002900     CLOSE INSPECTOR-REPORT-FILE                                  PGM012
+002910     DISPLAY 'PGM012 COMPLETED'.                                  PGM012
+002920*                                                                PGM012
+002930 9900-ABNORMAL-END.                                               PGM012
+002931     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM012
+002940     DISPLAY 'PGM012 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM012
+002950     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM012
+002960     STOP RUN.                                                    PGM012
+002970 9750-DIAGNOSE-FILE-STATUS.                                       PGM012
+002971     EVALUATE WS-ABEND-STATUS                                     PGM012
+002972         WHEN '10'                                                PGM012
+002973             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM012
+002974             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM012
+002975         WHEN '23'                                                PGM012
+002976             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM012
+002977             DISPLAY '  AND RETRY THE REQUEST'                    PGM012
+002978         WHEN '35'                                                PGM012
+002979             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM012
+002980             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM012
+002981         WHEN '37'                                                PGM012
+002982             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM012
+002983             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM012
+002984         WHEN '39'                                                PGM012
+002985             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM012
+002986             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM012
+002987         WHEN '41'                                                PGM012
+002988             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM012
+002989             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM012
+002990         WHEN '42'                                                PGM012
+002991             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM012
+002992             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM012
+002993         WHEN '46'                                                PGM012
+002994             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM012
+002995             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM012
+002996         WHEN OTHER                                               PGM012
+002997             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM012
+002998             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM012
+002999     END-EVALUATE.                                                PGM012
+003000*                                                                 PGM012
