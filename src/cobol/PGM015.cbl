@@ -0,0 +1,241 @@
+000100 IDENTIFICATION DIVISION.                                         PGM015
+000200 PROGRAM-ID.    PGM015.                                           PGM015
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM015
+000400*                                                                 PGM015
+000500* =========================================================      PGM015
+000600* 프로그램명: 구매처 납기준수 분석                                            PGM015
+000700* 처리내용  : RM-RECEIPT-FILE의 입고 건별로 발주(PO-MASTER-FILE)            PGM015
+000800*            발주일과 RM-LEAD-DAYS(리드타임)를 합산한 예정 입고일을            PGM015
+000900*            실제 입고일과 비교하여 납기 준수 여부를 판정하고                    PGM015
+001000*            지연 일수를 보고한다.                                         PGM015
+001100* =========================================================      PGM015
+
+001200 ENVIRONMENT DIVISION.                                            PGM015
+001210 CONFIGURATION SECTION.                                           PGM015
+001220 INPUT-OUTPUT SECTION.                                            PGM015
+001230 FILE-CONTROL.                                                    PGM015
+001240     SELECT RM-RECEIPT-FILE                                       PGM015
+001250         ASSIGN TO RMRCPT                                         PGM015
+001260         ORGANIZATION IS INDEXED                                  PGM015
+001270         ACCESS MODE IS SEQUENTIAL                                PGM015
+001280         RECORD KEY IS RR-KEY                                     PGM015
+001290         FILE STATUS IS WS-FILE-STATUS.                           PGM015
+001300     SELECT RM-MASTER-FILE                                        PGM015
+001310         ASSIGN TO RMMAST                                         PGM015
+001320         ORGANIZATION IS INDEXED                                  PGM015
+001330         ACCESS MODE IS RANDOM                                    PGM015
+001340         RECORD KEY IS RM-MATL-CD                                 PGM015
+001350         FILE STATUS IS WS-FILE-STATUS2.                          PGM015
+001360     SELECT PO-MASTER-FILE                                        PGM015
+001370         ASSIGN TO POMAST                                         PGM015
+001380         ORGANIZATION IS INDEXED                                  PGM015
+001390         ACCESS MODE IS RANDOM                                    PGM015
+001400         RECORD KEY IS PO-NO                                      PGM015
+001410         FILE STATUS IS WS-FILE-STATUS3.                          PGM015
+001420     SELECT ON-TIME-REPORT-FILE                                   PGM015
+001430         ASSIGN TO ONTIMER                                        PGM015
+001440         ORGANIZATION IS SEQUENTIAL                               PGM015
+001450         FILE STATUS IS WS-FILE-STATUS4.                          PGM015
+
+001500 DATA DIVISION.                                                   PGM015
+001510 FILE SECTION.                                                    PGM015
+001520 FD  RM-RECEIPT-FILE.                                             PGM015
+001530 01  RM-RECEIPT-REC.                                              PGM015
+001540     COPY CPYRMRC.                                                PGM015
+001550 FD  RM-MASTER-FILE.                                              PGM015
+001560 01  RM-MASTER-REC.                                               PGM015
+001570     COPY CPYRMMS.                                                PGM015
+001580 FD  PO-MASTER-FILE.                                              PGM015
+001590 01  PO-MASTER-REC.                                               PGM015
+001600     COPY CPYPOMS.                                                PGM015
+001610 FD  ON-TIME-REPORT-FILE.                                         PGM015
+001620 01  ON-TIME-REPORT-REC.                                          PGM015
+001630     05 OT-PO-NO              PIC X(12).                          PGM015
+001640     05 OT-MATL-CD            PIC X(12).                          PGM015
+001650     05 OT-VENDOR-CD          PIC X(10).                          PGM015
+001660     05 OT-ISSUE-DATE         PIC 9(08).                          PGM015
+001670     05 OT-RECEIPT-DATE       PIC 9(08).                          PGM015
+001680     05 OT-LEAD-DAYS          PIC 9(03).                          PGM015
+001690     05 OT-VARIANCE-DAYS      PIC S9(05).                         PGM015
+001700     05 OT-STATUS-CD          PIC X(01).                          PGM015
+001710         88 OT-ON-TIME        VALUE 'T'.                          PGM015
+001720         88 OT-LATE           VALUE 'L'.                          PGM015
+001730     05 FILLER                PIC X(10).                          PGM015
+
+001800 WORKING-STORAGE SECTION.                                         PGM015
+001810 01  WS-FILE-STATUS          PIC XX.                              PGM015
+001820 01  WS-FILE-STATUS2         PIC XX.                              PGM015
+001830 01  WS-FILE-STATUS3         PIC XX.                              PGM015
+001840 01  WS-FILE-STATUS4         PIC XX.                              PGM015
+001845 01  WS-ABEND-STATUS         PIC XX.                              PGM015
+001850 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM015
+001860     88 WS-EOF               VALUE 'Y'.                           PGM015
+001870 01  WS-RECEIPT-COUNT        PIC 9(7) VALUE ZEROS.                PGM015
+001880 01  WS-ONTIME-COUNT         PIC 9(7) VALUE ZEROS.                PGM015
+001890 01  WS-LATE-COUNT           PIC 9(7) VALUE ZEROS.                PGM015
+001900 01  WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.                PGM015
+001910 01  WS-LEAD-DAYS            PIC 9(03) VALUE ZEROS.               PGM015
+001920 01  WS-EXPECTED-DAYS        PIC 9(09) VALUE ZEROS.               PGM015
+001930 01  WS-ACTUAL-DAYS          PIC 9(09) VALUE ZEROS.               PGM015
+001940 01  WS-VARIANCE-DAYS        PIC S9(05) VALUE ZEROS.              PGM015
+001950 01  WS-CONV-YYYYMMDD        PIC 9(08).                           PGM015
+001960 01  WS-CONV-YY              PIC 9(04).                           PGM015
+001970 01  WS-CONV-MM              PIC 9(02).                           PGM015
+001980 01  WS-CONV-DD              PIC 9(02).                           PGM015
+001990 01  WS-CONV-DAYS            PIC 9(09).                           PGM015
+
+002100 PROCEDURE DIVISION.                                              PGM015
+002110*                                                                 PGM015
+002120 0000-MAIN-PROCESS.                                               PGM015
+002130     PERFORM 1000-INITIALIZE                                      PGM015
+002140     PERFORM 2000-PROCESS-RECEIPT                                 PGM015
+002150         UNTIL WS-EOF                                             PGM015
+002160     PERFORM 9000-FINALIZE                                        PGM015
+002170     STOP RUN.                                                    PGM015
+002180*                                                                 PGM015
+002190 1000-INITIALIZE.                                                 PGM015
+002200     OPEN INPUT  RM-RECEIPT-FILE                                  PGM015
+002210     OPEN INPUT  RM-MASTER-FILE                                   PGM015
+002220     OPEN INPUT  PO-MASTER-FILE                                   PGM015
+002230     OPEN OUTPUT ON-TIME-REPORT-FILE                              PGM015
+002240     IF WS-FILE-STATUS NOT = '00'                                 PGM015
+002250         DISPLAY 'RECEIPT FILE OPEN ERROR: '                      PGM015
+002260                 WS-FILE-STATUS                                   PGM015
+002265         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM015
+002270         PERFORM 9900-ABNORMAL-END                                PGM015
+002280     END-IF                                                       PGM015
+002290     IF WS-FILE-STATUS2 NOT = '00'                                PGM015
+002300         DISPLAY 'MATERIAL MASTER OPEN ERROR: '                   PGM015
+002310                 WS-FILE-STATUS2                                  PGM015
+002315         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM015
+002320         PERFORM 9900-ABNORMAL-END                                PGM015
+002330     END-IF                                                       PGM015
+002340     IF WS-FILE-STATUS3 NOT = '00'                                PGM015
+002350         DISPLAY 'PO MASTER OPEN ERROR: '                         PGM015
+002360                 WS-FILE-STATUS3                                  PGM015
+002365         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM015
+002370         PERFORM 9900-ABNORMAL-END                                PGM015
+002380     END-IF                                                       PGM015
+002385     IF WS-FILE-STATUS4 NOT = '00'                                PGM015
+002386         DISPLAY 'ON-TIME REPORT OPEN ERROR: '                    PGM015
+002387                 WS-FILE-STATUS4                                  PGM015
+002388         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM015
+002389         PERFORM 9900-ABNORMAL-END                                PGM015
+002390     END-IF                                                       PGM015
+002390     PERFORM 1100-READ-FIRST-RECORD.                              PGM015
+002400*                                                                 PGM015
+002410 1100-READ-FIRST-RECORD.                                          PGM015
+002420     READ RM-RECEIPT-FILE                                         PGM015
+002430     AT END SET WS-EOF TO TRUE                                    PGM015
+002440     END-READ.                                                    PGM015
+002450*                                                                 PGM015
+002460 2000-PROCESS-RECEIPT.                                            PGM015
+002470     ADD 1 TO WS-RECEIPT-COUNT                                    PGM015
+002480     MOVE RR-MATL-CD TO RM-MATL-CD                                PGM015
+002490     READ RM-MASTER-FILE                                          PGM015
+002500         INVALID KEY                                              PGM015
+002510             CALL 'ERRLOG' USING RR-MATL-CD                       PGM015
+002520                                 RR-RECEIPT-NO                    PGM015
+002530             ADD 1 TO WS-ERROR-COUNT                              PGM015
+002540         NOT INVALID KEY                                          PGM015
+002550             PERFORM 2100-LOOKUP-PURCHASE-ORDER                   PGM015
+002560     END-READ                                                     PGM015
+002570     READ RM-RECEIPT-FILE                                         PGM015
+002580     AT END SET WS-EOF TO TRUE                                    PGM015
+002590     END-READ.                                                    PGM015
+002600*                                                                 PGM015
+002610 2100-LOOKUP-PURCHASE-ORDER.                                      PGM015
+002620     MOVE RM-LEAD-DAYS TO WS-LEAD-DAYS                            PGM015
+002630     MOVE RR-PO-NO TO PO-NO                                       PGM015
+002640     READ PO-MASTER-FILE                                          PGM015
+002650         INVALID KEY                                              PGM015
+002660             CALL 'ERRLOG' USING RR-PO-NO                         PGM015
+002670                                 RR-RECEIPT-NO                    PGM015
+002680             ADD 1 TO WS-ERROR-COUNT                              PGM015
+002690         NOT INVALID KEY                                          PGM015
+002700             PERFORM 2200-EVALUATE-ON-TIME                        PGM015
+002710     END-READ.                                                    PGM015
+002720*                                                                 PGM015
+002730 2200-EVALUATE-ON-TIME.                                           PGM015
+002740     MOVE PO-ISSUE-DATE TO WS-CONV-YYYYMMDD                       PGM015
+002750     PERFORM 2500-CONVERT-TO-DAYS                                 PGM015
+002760     COMPUTE WS-EXPECTED-DAYS = WS-CONV-DAYS + WS-LEAD-DAYS       PGM015
+002770     MOVE RR-RECEIPT-DT TO WS-CONV-YYYYMMDD                       PGM015
+002780     PERFORM 2500-CONVERT-TO-DAYS                                 PGM015
+002790     MOVE WS-CONV-DAYS TO WS-ACTUAL-DAYS                          PGM015
+002800     COMPUTE WS-VARIANCE-DAYS = WS-ACTUAL-DAYS - WS-EXPECTED-DAYS PGM015
+002810     PERFORM 2300-WRITE-REPORT-RECORD.                            PGM015
+002820*                                                                 PGM015
+002830 2300-WRITE-REPORT-RECORD.                                        PGM015
+002840     INITIALIZE ON-TIME-REPORT-REC                                PGM015
+002850     MOVE RR-PO-NO TO OT-PO-NO                                    PGM015
+002860     MOVE RR-MATL-CD TO OT-MATL-CD                                PGM015
+002870     MOVE RR-VENDOR-CD TO OT-VENDOR-CD                            PGM015
+002880     MOVE PO-ISSUE-DATE TO OT-ISSUE-DATE                          PGM015
+002890     MOVE RR-RECEIPT-DT TO OT-RECEIPT-DATE                        PGM015
+002900     MOVE WS-LEAD-DAYS TO OT-LEAD-DAYS                            PGM015
+002910     MOVE WS-VARIANCE-DAYS TO OT-VARIANCE-DAYS                    PGM015
+002920     IF WS-VARIANCE-DAYS > 0                                      PGM015
+002930         SET OT-LATE TO TRUE                                      PGM015
+002940         ADD 1 TO WS-LATE-COUNT                                   PGM015
+002950     ELSE                                                         PGM015
+002960         SET OT-ON-TIME TO TRUE                                   PGM015
+002970         ADD 1 TO WS-ONTIME-COUNT                                 PGM015
+002980     END-IF                                                       PGM015
+002990     WRITE ON-TIME-REPORT-REC.                                    PGM015
+003000*                                                                 PGM015
+003010 2500-CONVERT-TO-DAYS.                                            PGM015
+003020     MOVE WS-CONV-YYYYMMDD(1:4) TO WS-CONV-YY                     PGM015
+003030     MOVE WS-CONV-YYYYMMDD(5:2) TO WS-CONV-MM                     PGM015
+003040     MOVE WS-CONV-YYYYMMDD(7:2) TO WS-CONV-DD                     PGM015
+003050     COMPUTE WS-CONV-DAYS = WS-CONV-YY * 360                      PGM015
+003060                          + WS-CONV-MM * 30                       PGM015
+003070                          + WS-CONV-DD.                           PGM015
+003080*                                                                 PGM015
+003090 9000-FINALIZE.                                                   PGM015
+003100     CLOSE RM-RECEIPT-FILE                                        PGM015
+003110     CLOSE RM-MASTER-FILE                                         PGM015
+003120     CLOSE PO-MASTER-FILE                                         PGM015
+003130     CLOSE ON-TIME-REPORT-FILE                                    PGM015
+003140     DISPLAY 'PGM015 COMPLETED: '                                 PGM015
+003150             WS-RECEIPT-COUNT ' RECEIPTS, '                       PGM015
+003160             WS-ONTIME-COUNT ' ON-TIME, '                         PGM015
+003170             WS-LATE-COUNT ' LATE, '                              PGM015
+003180             WS-ERROR-COUNT ' ERRORS'.                            PGM015
+003190*                                                                 PGM015
+003200 9900-ABNORMAL-END.                                               PGM015
+003201     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM015
+003210     DISPLAY 'PGM015 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM015
+003220     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM015
+003230     STOP RUN.                                                    PGM015
+003240 9750-DIAGNOSE-FILE-STATUS.                                       PGM015
+003241     EVALUATE WS-ABEND-STATUS                                     PGM015
+003242         WHEN '10'                                                PGM015
+003243             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM015
+003244             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM015
+003245         WHEN '23'                                                PGM015
+003246             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM015
+003247             DISPLAY '  AND RETRY THE REQUEST'                    PGM015
+003248         WHEN '35'                                                PGM015
+003249             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM015
+003250             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM015
+003251         WHEN '37'                                                PGM015
+003252             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM015
+003253             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM015
+003254         WHEN '39'                                                PGM015
+003255             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM015
+003256             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM015
+003257         WHEN '41'                                                PGM015
+003258             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM015
+003259             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM015
+003260         WHEN '42'                                                PGM015
+003261             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM015
+003262             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM015
+003263         WHEN '46'                                                PGM015
+003264             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM015
+003265             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM015
+003266         WHEN OTHER                                               PGM015
+003267             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM015
+003268             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM015
+003269     END-EVALUATE.                                                PGM015
+003270*                                                                 PGM015
