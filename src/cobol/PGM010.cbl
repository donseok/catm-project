@@ -0,0 +1,232 @@
+000100 IDENTIFICATION DIVISION.                                         PGM010
+000200 PROGRAM-ID.    PGM010.                                           PGM010
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM010
+000400*                                                                PGM010
+000500* =========================================================      PGM010
+000600* 프로그램명: 불량코드 파레토 보고서                                           PGM010
+000700* 처리내용  : QC-HISTORY-FILE을 QH-DEFECT-CD로 집계하여                     PGM010
+000800*            발생빈도 내림차순으로 순위를 매긴 파레토                               PGM010
+000900*            보고서를 생성한다.                                            PGM010
+001000* =========================================================      PGM010
+
+001100 ENVIRONMENT DIVISION.                                            PGM010
+001110 CONFIGURATION SECTION.                                           PGM010
+001120 INPUT-OUTPUT SECTION.                                            PGM010
+001130 FILE-CONTROL.                                                    PGM010
+001140     SELECT QC-HISTORY-FILE                                       PGM010
+001150         ASSIGN TO QCHIST                                         PGM010
+001160         ORGANIZATION IS SEQUENTIAL.                              PGM010
+001170     SELECT SORT-WORK-FILE                                        PGM010
+001180         ASSIGN TO SORTWK01.                                      PGM010
+001190     SELECT SORTED-HISTORY-FILE                                   PGM010
+001200         ASSIGN TO SRTHIST                                        PGM010
+001210         ORGANIZATION IS SEQUENTIAL                               PGM010
+001220         FILE STATUS IS WS-FILE-STATUS2.                          PGM010
+001230     SELECT TALLY-WORK-FILE                                       PGM010
+001240         ASSIGN TO TALYWK                                         PGM010
+001250         ORGANIZATION IS SEQUENTIAL                               PGM010
+001260         FILE STATUS IS WS-FILE-STATUS3.                          PGM010
+001270     SELECT SORT-WORK-FILE2                                       PGM010
+001280         ASSIGN TO SORTWK02.                                      PGM010
+001290     SELECT SORTED-TALLY-FILE                                     PGM010
+001300         ASSIGN TO SRTTALY                                        PGM010
+001310         ORGANIZATION IS SEQUENTIAL                               PGM010
+001320         FILE STATUS IS WS-FILE-STATUS4.                          PGM010
+001330     SELECT PARETO-REPORT-FILE                                    PGM010
+001340         ASSIGN TO DEFPRRPT                                       PGM010
+001350         ORGANIZATION IS SEQUENTIAL                               PGM010
+001360         FILE STATUS IS WS-FILE-STATUS5.                          PGM010
+
+001400 DATA DIVISION.                                                   PGM010
+001410 FILE SECTION.                                                    PGM010
+001420 FD  QC-HISTORY-FILE.                                             PGM010
+001430 01  QC-HISTORY-REC.                                              PGM010
+001440     COPY CPYQCHS.                                                PGM010
+001450 SD  SORT-WORK-FILE.                                              PGM010
+001460 01  SORT-WORK-REC.                                               PGM010
+001470     COPY CPYQCHS.                                                PGM010
+001480 FD  SORTED-HISTORY-FILE.                                         PGM010
+001490 01  SORTED-HISTORY-REC.                                          PGM010
+001500     COPY CPYQCHS.                                                PGM010
+001510 FD  TALLY-WORK-FILE.                                             PGM010
+001520 01  TALLY-WORK-REC.                                              PGM010
+001530     05 TW-DEFECT-CD          PIC X(05).                          PGM010
+001540     05 TW-DEFECT-COUNT       PIC 9(07).                          PGM010
+001550 SD  SORT-WORK-FILE2.                                             PGM010
+001560 01  SORT-WORK-REC2.                                              PGM010
+001570     05 TW-DEFECT-CD          PIC X(05).                          PGM010
+001580     05 TW-DEFECT-COUNT       PIC 9(07).                          PGM010
+001590 FD  SORTED-TALLY-FILE.                                           PGM010
+001600 01  SORTED-TALLY-REC.                                            PGM010
+001610     05 TW-DEFECT-CD          PIC X(05).                          PGM010
+001620     05 TW-DEFECT-COUNT       PIC 9(07).                          PGM010
+001630 FD  PARETO-REPORT-FILE.                                          PGM010
+001640 01  PARETO-REPORT-REC.                                           PGM010
+001650     05 PR-RANK               PIC 9(03).                          PGM010
+001660     05 PR-DEFECT-CD          PIC X(05).                          PGM010
+001670     05 PR-DEFECT-COUNT       PIC 9(07).                          PGM010
+001680     05 PR-PCT-OF-TOTAL       PIC 9(03)V99.                       PGM010
+001690     05 FILLER                PIC X(10).                          PGM010
+
+001900 WORKING-STORAGE SECTION.                                         PGM010
+001910 01  WS-FILE-STATUS2         PIC XX.                              PGM010
+001920 01  WS-FILE-STATUS3         PIC XX.                              PGM010
+001930 01  WS-FILE-STATUS4         PIC XX.                              PGM010
+001940 01  WS-FILE-STATUS5         PIC XX.                              PGM010
+001945 01  WS-ABEND-STATUS         PIC XX.                              PGM010
+001950 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM010
+001960     88 WS-EOF               VALUE 'Y'.                           PGM010
+001970 01  WS-EOF-FLAG2            PIC X VALUE 'N'.                     PGM010
+001980     88 WS-EOF2              VALUE 'Y'.                           PGM010
+001990 01  WS-CURRENT-DEFECT-CD    PIC X(05) VALUE SPACES.              PGM010
+002000 01  WS-DEFECT-TALLY         PIC 9(07) VALUE ZEROS.               PGM010
+002010 01  WS-TOTAL-DEFECT-COUNT   PIC 9(07) VALUE ZEROS.               PGM010
+002020 01  WS-RANK                 PIC 9(03) VALUE ZEROS.               PGM010
+
+002200 PROCEDURE DIVISION.                                              PGM010
+002210*                                                                PGM010
+002220 0000-MAIN-PROCESS.                                               PGM010
+002230     PERFORM 1000-INITIALIZE                                      PGM010
+002240     PERFORM 2000-TALLY-DEFECT-CODES                              PGM010
+002250         UNTIL WS-EOF                                             PGM010
+002260     IF WS-CURRENT-DEFECT-CD NOT = SPACES                         PGM010
+002270         PERFORM 2500-WRITE-TALLY-RECORD                          PGM010
+002280     END-IF                                                       PGM010
+002290     PERFORM 3000-RESORT-BY-FREQUENCY                             PGM010
+002300     PERFORM 4000-WRITE-PARETO-REPORT                             PGM010
+002310         UNTIL WS-EOF2                                            PGM010
+002320     PERFORM 9000-FINALIZE                                        PGM010
+002330     STOP RUN.                                                    PGM010
+002340*                                                                PGM010
+002350 1000-INITIALIZE.                                                 PGM010
+002360     SORT SORT-WORK-FILE                                          PGM010
+002370         ON ASCENDING KEY QH-DEFECT-CD OF SORT-WORK-REC           PGM010
+002380         USING QC-HISTORY-FILE                                    PGM010
+002390         GIVING SORTED-HISTORY-FILE                               PGM010
+002400     OPEN INPUT SORTED-HISTORY-FILE                               PGM010
+002410     IF WS-FILE-STATUS2 NOT = '00'                                PGM010
+002420         DISPLAY 'SORTED HISTORY OPEN ERROR: ' WS-FILE-STATUS2    PGM010
+002430         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM010
+002430         PERFORM 9900-ABNORMAL-END                                PGM010
+002440     END-IF                                                       PGM010
+002450     OPEN OUTPUT TALLY-WORK-FILE                                  PGM010
+002460     IF WS-FILE-STATUS3 NOT = '00'                                PGM010
+002470         DISPLAY 'TALLY WORK OPEN ERROR: ' WS-FILE-STATUS3        PGM010
+002480         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM010
+002480         PERFORM 9900-ABNORMAL-END                                PGM010
+002490     END-IF                                                       PGM010
+002500     PERFORM 1100-READ-FIRST-RECORD.                              PGM010
+002510*                                                                PGM010
+002520 1100-READ-FIRST-RECORD.                                          PGM010
+002530     READ SORTED-HISTORY-FILE                                     PGM010
+002540         AT END SET WS-EOF TO TRUE                                PGM010
+002550     END-READ                                                     PGM010
+002560     IF NOT WS-EOF                                                PGM010
+002570         MOVE QH-DEFECT-CD OF SORTED-HISTORY-REC                  PGM010
+002580             TO WS-CURRENT-DEFECT-CD                              PGM010
+002590     END-IF.                                                      PGM010
+002600*                                                                PGM010
+002610 2000-TALLY-DEFECT-CODES.                                         PGM010
+002620     IF QH-DEFECT-CD OF SORTED-HISTORY-REC                        PGM010
+002630             NOT = WS-CURRENT-DEFECT-CD                           PGM010
+002640         PERFORM 2500-WRITE-TALLY-RECORD                          PGM010
+002650         MOVE QH-DEFECT-CD OF SORTED-HISTORY-REC                  PGM010
+002660             TO WS-CURRENT-DEFECT-CD                              PGM010
+002670         MOVE ZEROS TO WS-DEFECT-TALLY                            PGM010
+002680     END-IF                                                       PGM010
+002690     ADD 1 TO WS-DEFECT-TALLY                                     PGM010
+002700     ADD 1 TO WS-TOTAL-DEFECT-COUNT                               PGM010
+002710     READ SORTED-HISTORY-FILE                                     PGM010
+002720         AT END SET WS-EOF TO TRUE                                PGM010
+002730     END-READ.                                                    PGM010
+002740*                                                                PGM010
+002750 2500-WRITE-TALLY-RECORD.                                         PGM010
+002760     MOVE WS-CURRENT-DEFECT-CD TO TW-DEFECT-CD OF TALLY-WORK-REC  PGM010
+002770     MOVE WS-DEFECT-TALLY                                         PGM010
+002780         TO TW-DEFECT-COUNT OF TALLY-WORK-REC                     PGM010
+002790     WRITE TALLY-WORK-REC.                                        PGM010
+002800*                                                                PGM010
+002810 3000-RESORT-BY-FREQUENCY.                                        PGM010
+002820     CLOSE SORTED-HISTORY-FILE                                    PGM010
+002830     CLOSE TALLY-WORK-FILE                                        PGM010
+002840     SORT SORT-WORK-FILE2                                         PGM010
+002850         ON DESCENDING KEY TW-DEFECT-COUNT OF SORT-WORK-REC2      PGM010
+002860         USING TALLY-WORK-FILE                                    PGM010
+002870         GIVING SORTED-TALLY-FILE                                 PGM010
+002880     OPEN INPUT SORTED-TALLY-FILE                                 PGM010
+002890     IF WS-FILE-STATUS4 NOT = '00'                                PGM010
+002900         DISPLAY 'SORTED TALLY OPEN ERROR: ' WS-FILE-STATUS4      PGM010
+002910         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM010
+002910         PERFORM 9900-ABNORMAL-END                                PGM010
+002920     END-IF                                                       PGM010
+002930     OPEN OUTPUT PARETO-REPORT-FILE                               PGM010
+002940     IF WS-FILE-STATUS5 NOT = '00'                                PGM010
+002950         DISPLAY 'PARETO REPORT OPEN ERROR: ' WS-FILE-STATUS5     PGM010
+002960         MOVE WS-FILE-STATUS5 TO WS-ABEND-STATUS                  PGM010
+002960         PERFORM 9900-ABNORMAL-END                                PGM010
+002970     END-IF                                                       PGM010
+002980     PERFORM 3100-READ-SORTED-TALLY.                              PGM010
+002990*                                                                PGM010
+003000 3100-READ-SORTED-TALLY.                                          PGM010
+003010     READ SORTED-TALLY-FILE                                       PGM010
+003020         AT END SET WS-EOF2 TO TRUE                               PGM010
+003030     END-READ.                                                    PGM010
+003040*                                                                PGM010
+003050 4000-WRITE-PARETO-REPORT.                                        PGM010
+003060     ADD 1 TO WS-RANK                                             PGM010
+003070     INITIALIZE PARETO-REPORT-REC                                 PGM010
+003080     MOVE WS-RANK TO PR-RANK                                      PGM010
+003090     MOVE TW-DEFECT-CD OF SORTED-TALLY-REC TO PR-DEFECT-CD        PGM010
+003100     MOVE TW-DEFECT-COUNT OF SORTED-TALLY-REC                     PGM010
+003110         TO PR-DEFECT-COUNT                                       PGM010
+003120     IF WS-TOTAL-DEFECT-COUNT > 0                                 PGM010
+003130         COMPUTE PR-PCT-OF-TOTAL ROUNDED =                        PGM010
+003140             TW-DEFECT-COUNT OF SORTED-TALLY-REC * 100            PGM010
+003150             / WS-TOTAL-DEFECT-COUNT                              PGM010
+003160     ELSE                                                         PGM010
+003170         MOVE ZEROS TO PR-PCT-OF-TOTAL                            PGM010
+003180     END-IF                                                       PGM010
+003190     WRITE PARETO-REPORT-REC                                      PGM010
+003200     PERFORM 3100-READ-SORTED-TALLY.                              PGM010
+003210*                                                                PGM010
+003220 9000-FINALIZE.                                                   PGM010
+003230     CLOSE SORTED-TALLY-FILE                                      PGM010
+003240     CLOSE PARETO-REPORT-FILE                                     PGM010
+003250     DISPLAY 'PGM010 COMPLETED - DEFECT CODES RANKED: ' WS-RANK.  PGM010
+003260*                                                                PGM010
+003270 9900-ABNORMAL-END.                                               PGM010
+003271     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM010
+003280     DISPLAY 'PGM010 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM010
+003290     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM010
+003300     STOP RUN.                                                    PGM010
+003310 9750-DIAGNOSE-FILE-STATUS.                                       PGM010
+003311     EVALUATE WS-ABEND-STATUS                                     PGM010
+003312         WHEN '10'                                                PGM010
+003313             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM010
+003314             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM010
+003315         WHEN '23'                                                PGM010
+003316             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM010
+003317             DISPLAY '  AND RETRY THE REQUEST'                    PGM010
+003318         WHEN '35'                                                PGM010
+003319             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM010
+003320             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM010
+003321         WHEN '37'                                                PGM010
+003322             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM010
+003323             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM010
+003324         WHEN '39'                                                PGM010
+003325             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM010
+003326             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM010
+003327         WHEN '41'                                                PGM010
+003328             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM010
+003329             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM010
+003330         WHEN '42'                                                PGM010
+003331             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM010
+003332             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM010
+003333         WHEN '46'                                                PGM010
+003334             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM010
+003335             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM010
+003336         WHEN OTHER                                               PGM010
+003337             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM010
+003338             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM010
+003339     END-EVALUATE.                                                PGM010
+003340*                                                                 PGM010
