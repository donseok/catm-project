@@ -1,115 +1,432 @@
-000100 IDENTIFICATION DIVISION.                                 PGM001
-000200 PROGRAM-ID.    PGM001.                                   PGM001
-000300 AUTHOR.        LEGACY-DEVELOPER.                         PGM001
-000400*                                                         PGM001
-000500* =========================================================PGM001
-000600* 프로그램명: 생산실적 일일집계                            PGM001
-000700* 처리내용  : 전일 생산라인별 실적을 집계하여              PGM001
-000800*            일일 생산보고서를 생성한다.                   PGM001
-000900* =========================================================PGM001
-001000                                                          PGM001
-001100 ENVIRONMENT DIVISION.                                    PGM001
-001200 CONFIGURATION SECTION.                                   PGM001
-001300 INPUT-OUTPUT SECTION.                                    PGM001
-001400 FILE-CONTROL.                                            PGM001
-001500     SELECT PROD-TRANS-FILE                               PGM001
-001600         ASSIGN TO PRODTRAN                               PGM001
-001700         ORGANIZATION IS INDEXED                          PGM001
-001800         ACCESS MODE IS SEQUENTIAL                        PGM001
-001900         RECORD KEY IS PT-KEY                             PGM001
-002000         FILE STATUS IS WS-FILE-STATUS.                   PGM001
-002100     SELECT DAILY-SUMMARY-FILE                            PGM001
-002200         ASSIGN TO DLYSMRY                                PGM001
-002300         ORGANIZATION IS SEQUENTIAL                       PGM001
-002400         FILE STATUS IS WS-FILE-STATUS2.                  PGM001
-002500                                                          PGM001
-002600 DATA DIVISION.                                           PGM001
-002700 FILE SECTION.                                            PGM001
-002800 FD  PROD-TRANS-FILE.                                     PGM001
-002900 01  PROD-TRANS-REC.                                      PGM001
-003000     COPY CPYTRANS.                                       PGM001
-003100 FD  DAILY-SUMMARY-FILE.                                  PGM001
-003200 01  DAILY-SUMMARY-REC.                                   PGM001
-003300     COPY CPYSMRY.                                        PGM001
-003400                                                          PGM001
-003500 WORKING-STORAGE SECTION.                                 PGM001
-003600 01  WS-FILE-STATUS         PIC XX.                       PGM001
-003700 01  WS-FILE-STATUS2        PIC XX.                       PGM001
-003800 01  WS-EOF-FLAG            PIC X VALUE 'N'.              PGM001
-003900     88 WS-EOF              VALUE 'Y'.                    PGM001
-004000 01  WS-LINE-TOTAL          PIC 9(9)V99 VALUE ZEROS.      PGM001
-004100 01  WS-DAILY-COUNT         PIC 9(7) VALUE ZEROS.         PGM001
-004200 01  WS-ERROR-COUNT         PIC 9(5) VALUE ZEROS.         PGM001
-004300 01  WS-CURRENT-LINE        PIC X(10).                    PGM001
-004400                                                          PGM001
-004500     EXEC SQL INCLUDE SQLCA END-EXEC.                     PGM001
-004600     EXEC SQL INCLUDE DCLTBPROD END-EXEC.                 PGM001
-004700                                                          PGM001
-004800 PROCEDURE DIVISION.                                      PGM001
-004900*                                                         PGM001
-005000 0000-MAIN-PROCESS.                                       PGM001
-005100     PERFORM 1000-INITIALIZE                              PGM001
-005200     PERFORM 2000-PROCESS-RECORDS                         PGM001
-005300         UNTIL WS-EOF                                     PGM001
-005400     PERFORM 3000-WRITE-SUMMARY                           PGM001
-005500     PERFORM 4000-UPDATE-DB2                              PGM001
-005600     PERFORM 9000-FINALIZE                                PGM001
-005700     STOP RUN.                                            PGM001
-005800*                                                         PGM001
-005900 1000-INITIALIZE.                                         PGM001
-006000     OPEN INPUT  PROD-TRANS-FILE                          PGM001
-006100     OPEN OUTPUT DAILY-SUMMARY-FILE                       PGM001
-006200     IF WS-FILE-STATUS NOT = '00'                         PGM001
-006300         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS            PGM001
-006400         PERFORM 9900-ABNORMAL-END                        PGM001
-006500     END-IF                                               PGM001
-006600     PERFORM 1100-READ-FIRST-RECORD.                      PGM001
-006700*                                                         PGM001
-006800 1100-READ-FIRST-RECORD.                                  PGM001
-006900     READ PROD-TRANS-FILE                                 PGM001
-007000     AT END SET WS-EOF TO TRUE                            PGM001
-007100     END-READ.                                            PGM001
-007200*                                                         PGM001
-007300 2000-PROCESS-RECORDS.                                    PGM001
-007400     EVALUATE TRUE                                        PGM001
-007500         WHEN PT-QTY > 0                                  PGM001
-007600             ADD PT-QTY TO WS-LINE-TOTAL                  PGM001
-007700             ADD 1 TO WS-DAILY-COUNT                      PGM001
-007800         WHEN PT-QTY = 0                                  PGM001
-007900             ADD 1 TO WS-ERROR-COUNT                      PGM001
-008000         WHEN OTHER                                       PGM001
-008100             CALL 'ERRLOG' USING PT-LINE-CD PT-QTY        PGM001
-008200             ADD 1 TO WS-ERROR-COUNT                      PGM001
-008300     END-EVALUATE                                         PGM001
-008400     READ PROD-TRANS-FILE                                 PGM001
-008500     AT END SET WS-EOF TO TRUE                            PGM001
-008600     END-READ.                                            PGM001
-008700*                                                         PGM001
-008800 3000-WRITE-SUMMARY.                                      PGM001
-008900     MOVE WS-LINE-TOTAL  TO DS-TOTAL-QTY                  PGM001
-009000     MOVE WS-DAILY-COUNT TO DS-TOTAL-COUNT                PGM001
-009100     MOVE WS-ERROR-COUNT TO DS-ERROR-COUNT                PGM001
-009200     WRITE DAILY-SUMMARY-REC.                             PGM001
-009300*                                                         PGM001
-009400 4000-UPDATE-DB2.                                         PGM001
-009500     EXEC SQL                                             PGM001
-009600         UPDATE TB_DAILY_PROD                              PGM001
-009700         SET TOTAL_QTY   = :WS-LINE-TOTAL                 PGM001
-009800           , TOTAL_COUNT = :WS-DAILY-COUNT                PGM001
-009900           , ERROR_COUNT = :WS-ERROR-COUNT                PGM001
-010000         WHERE PROD_DATE = CURRENT DATE                   PGM001
-010100     END-EXEC                                             PGM001
-010200     IF SQLCODE NOT = 0                                   PGM001
-010300         CALL 'SQLERR' USING SQLCODE                      PGM001
-010400     END-IF.                                              PGM001
-010500*                                                         PGM001
-010600 9000-FINALIZE.                                           PGM001
-010700     CLOSE PROD-TRANS-FILE                                PGM001
-010800     CLOSE DAILY-SUMMARY-FILE                             PGM001
-010900     DISPLAY 'PGM001 COMPLETED: ' WS-DAILY-COUNT          PGM001
-011000             ' RECORDS PROCESSED'.                        PGM001
-011100*                                                         PGM001
-011200 9900-ABNORMAL-END.                                       PGM001
-011300     DISPLAY 'PGM001 ABEND - FILE STATUS: ' WS-FILE-STATUSPGM001
-011400     CALL 'ABNDPGM' USING WS-FILE-STATUS                 PGM001
-011500     STOP RUN.                                            PGM001
+000100 IDENTIFICATION DIVISION.                                         PGM001
+000200 PROGRAM-ID.    PGM001.                                           PGM001
+000300 AUTHOR.        LEGACY-DEVELOPER.                                 PGM001
+000400*                                                                 PGM001
+000500* =========================================================       PGM001
+000600* 프로그램명: 생산실적 일일집계                                                PGM001
+000700* 처리내용  : 전일 생산라인별 실적을 집계하여                                       PGM001
+000800*            일일 생산보고서를 생성한다.                                      PGM001
+000900* =========================================================       PGM001
+001000                                                                  PGM001
+001100 ENVIRONMENT DIVISION.                                            PGM001
+001200 CONFIGURATION SECTION.                                           PGM001
+001300 INPUT-OUTPUT SECTION.                                            PGM001
+001400 FILE-CONTROL.                                                    PGM001
+001500     SELECT PROD-TRANS-FILE                                       PGM001
+001600         ASSIGN TO PRODTRAN                                       PGM001
+001700         ORGANIZATION IS INDEXED                                  PGM001
+001800         ACCESS MODE IS SEQUENTIAL                                PGM001
+001900         RECORD KEY IS PT-KEY                                     PGM001
+002000         FILE STATUS IS WS-FILE-STATUS.                           PGM001
+002100     SELECT DAILY-SUMMARY-FILE                                    PGM001
+002200         ASSIGN TO DLYSMRY                                        PGM001
+002300         ORGANIZATION IS SEQUENTIAL                               PGM001
+002400         FILE STATUS IS WS-FILE-STATUS2.                          PGM001
+002450     SELECT CHECKPOINT-FILE                                       PGM001
+002455         ASSIGN TO PGM1CKPT                                       PGM001
+002460         ORGANIZATION IS SEQUENTIAL                               PGM001
+002465         FILE STATUS IS WS-FILE-STATUS3.                          PGM001
+002470     SELECT SUSPENSE-FILE                                         PGM001
+002475         ASSIGN TO PGM1SUSP                                       PGM001
+002480         ORGANIZATION IS SEQUENTIAL                               PGM001
+002485         FILE STATUS IS WS-FILE-STATUS4.                          PGM001
+002490     SELECT OPTIONAL AUDIT-TRAIL-FILE                             PGM001
+002492         ASSIGN TO AUDTRAIL                                       PGM001
+002494         ORGANIZATION IS SEQUENTIAL                               PGM001
+002496         FILE STATUS IS WS-FILE-STATUS5.                          PGM001
+002500                                                                  PGM001
+002600 DATA DIVISION.                                                   PGM001
+002700 FILE SECTION.                                                    PGM001
+002800 FD  PROD-TRANS-FILE.                                             PGM001
+002900 01  PROD-TRANS-REC.                                              PGM001
+003000     COPY CPYTRANS.                                               PGM001
+003100 FD  DAILY-SUMMARY-FILE.                                          PGM001
+003200 01  DAILY-SUMMARY-REC.                                           PGM001
+003300     COPY CPYSMRY.                                                PGM001
+003350 FD  CHECKPOINT-FILE.                                             PGM001
+003360 01  CHECKPOINT-REC.                                              PGM001
+003370     COPY CPYCKPT.                                                PGM001
+003371*                                                                 PGM001
+003372 01  CKX1-REC REDEFINES CHECKPOINT-REC.                           PGM001
+003373     05 FILLER                PIC X(95).                          PGM001
+003374     05 CKX1-DAILY-COUNT      PIC 9(07).                          PGM001
+003375     05 CKX1-ERROR-COUNT      PIC 9(05).                          PGM001
+003376     05 CKX1-SHIFT1-DEFECT    PIC 9(05).                          PGM001
+003377     05 CKX1-SHIFT1-REWORK    PIC 9(05).                          PGM001
+003378     05 CKX1-SHIFT2-DEFECT    PIC 9(05).                          PGM001
+003379     05 CKX1-SHIFT2-REWORK    PIC 9(05).                          PGM001
+003380     05 CKX1-SHIFT3-DEFECT    PIC 9(05).                          PGM001
+003381     05 CKX1-SHIFT3-REWORK    PIC 9(05).                          PGM001
+003382     05 FILLER                PIC X(358).                         PGM001
+003383*                                                                 PGM001
+003384 FD  SUSPENSE-FILE.                                               PGM001
+003390 01  SUSPENSE-REC.                                                PGM001
+003395     COPY CPYSUSP.                                                PGM001
+003396 FD  AUDIT-TRAIL-FILE.                                            PGM001
+003397 01  AUDIT-TRAIL-REC.                                             PGM001
+003398     COPY CPYAUDIT.                                               PGM001
+003400                                                                  PGM001
+003500 WORKING-STORAGE SECTION.                                         PGM001
+003600 01  WS-FILE-STATUS         PIC XX.                               PGM001
+003700 01  WS-FILE-STATUS2        PIC XX.                               PGM001
+003800 01  WS-EOF-FLAG            PIC X VALUE 'N'.                      PGM001
+003900     88 WS-EOF              VALUE 'Y'.                            PGM001
+004000 01  WS-LINE-TOTAL          PIC 9(9)V99 VALUE ZEROS.              PGM001
+004100 01  WS-DAILY-COUNT         PIC 9(7) VALUE ZEROS.                 PGM001
+004200 01  WS-ERROR-COUNT         PIC 9(5) VALUE ZEROS.                 PGM001
+004300 01  WS-CURRENT-LINE        PIC X(10).                            PGM001
+004310 01  WS-CURRENT-PLANT       PIC X(04).                            PGM001
+004320 01  WS-CURRENT-DATE        PIC 9(08).                            PGM001
+004330 01  WS-GRAND-QTY           PIC 9(9)V99 VALUE ZEROS.              PGM001
+004340 01  WS-GRAND-COUNT         PIC 9(7) VALUE ZEROS.                 PGM001
+004350 01  WS-GRAND-ERROR         PIC 9(5) VALUE ZEROS.                 PGM001
+004360 01  WS-FILE-STATUS3        PIC XX.                               PGM001
+004370 01  WS-RESTART-FLAG        PIC X VALUE 'N'.                      PGM001
+004380     88 WS-RESTART-RUN      VALUE 'Y'.                            PGM001
+004390 01  WS-CKPT-EXISTS         PIC X VALUE 'N'.                      PGM001
+004400     88 WS-CKPT-FOUND       VALUE 'Y'.                            PGM001
+004410 01  WS-RESTART-KEY         PIC X(27).                            PGM001
+004420 01  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 01000.                PGM001
+004430 01  WS-RECS-SINCE-CKPT     PIC 9(05) VALUE ZEROS.                PGM001
+004435 01  WS-FILE-STATUS4        PIC XX.                               PGM001
+004439 01  WS-FILE-STATUS5        PIC XX.                               PGM001
+004439 01  WS-ABEND-STATUS        PIC XX.                               PGM001
+004440 01  WS-AUDIT-OPEN-FLAG     PIC X VALUE 'N'.                      PGM001
+004441     88 WS-AUDIT-READY      VALUE 'Y'.                            PGM001
+004442 01  WS-AUDIT-COND          PIC X(10).                            PGM001
+004443 01  WS-AUDIT-KEY1          PIC X(15).                            PGM001
+004444 01  WS-AUDIT-KEY2          PIC X(15).                            PGM001
+004445 01  WS-AUDIT-DESC          PIC X(40).                            PGM001
+004446 01  WS-AUDIT-QTY-DISP      PIC ZZZZZZZZ9.99.                     PGM001
+004436 01  WS-SUSPENSE-REASON     PIC X(02).                            PGM001
+004433 01  WS-DATE-STATUS         PIC XX.                               PGM001
+004437 01  WS-SHIFT1-DEFECT       PIC 9(05) VALUE ZEROS.                PGM001
+004438 01  WS-SHIFT1-REWORK       PIC 9(05) VALUE ZEROS.                PGM001
+004439 01  WS-SHIFT2-DEFECT       PIC 9(05) VALUE ZEROS.                PGM001
+004441 01  WS-SHIFT2-REWORK       PIC 9(05) VALUE ZEROS.                PGM001
+004442 01  WS-SHIFT3-DEFECT       PIC 9(05) VALUE ZEROS.                PGM001
+004443 01  WS-SHIFT3-REWORK       PIC 9(05) VALUE ZEROS.                PGM001
+004440                                                                  PGM001
+004500     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM001
+004600     EXEC SQL INCLUDE DCLTBPROD END-EXEC.                         PGM001
+004700                                                                  PGM001
+004800 PROCEDURE DIVISION.                                              PGM001
+004900*                                                                 PGM001
+005000 0000-MAIN-PROCESS.                                               PGM001
+005100     PERFORM 1000-INITIALIZE                                      PGM001
+005200     PERFORM 2000-PROCESS-RECORDS                                 PGM001
+005300         UNTIL WS-EOF                                             PGM001
+005350     IF WS-CURRENT-PLANT NOT = SPACES                             PGM001
+005360         PERFORM 3000-WRITE-SUMMARY                               PGM001
+005370     END-IF                                                       PGM001
+005500     PERFORM 4000-UPDATE-DB2                                      PGM001
+005600     PERFORM 9000-FINALIZE                                        PGM001
+005700     GOBACK.                                                      PGM001
+005800*                                                                 PGM001
+005900 1000-INITIALIZE.                                                 PGM001
+005905     PERFORM 1040-OPEN-AUDIT-TRAIL                                PGM001
+005910     OPEN INPUT  PROD-TRANS-FILE                                  PGM001
+005920     IF WS-FILE-STATUS NOT = '00'                                 PGM001
+005930         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS                    PGM001
+005935         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM001
+005940         PERFORM 9900-ABNORMAL-END                                PGM001
+005950     END-IF                                                       PGM001
+005960     PERFORM 1050-OPEN-CHECKPOINT                                 PGM001
+005970     IF WS-RESTART-RUN                                            PGM001
+005980         OPEN EXTEND DAILY-SUMMARY-FILE                           PGM001
+005990     ELSE                                                         PGM001
+006000         OPEN OUTPUT DAILY-SUMMARY-FILE                           PGM001
+006010     END-IF                                                       PGM001
+006020     IF WS-FILE-STATUS2 NOT = '00'                                PGM001
+006030         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS2                   PGM001
+006035         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM001
+006040         PERFORM 9900-ABNORMAL-END                                PGM001
+006042     END-IF                                                       PGM001
+006044     IF WS-RESTART-RUN                                            PGM001
+006046         OPEN EXTEND SUSPENSE-FILE                                PGM001
+006048     ELSE                                                         PGM001
+006050         OPEN OUTPUT SUSPENSE-FILE                                PGM001
+006052     END-IF                                                       PGM001
+006054     IF WS-FILE-STATUS4 NOT = '00'                                PGM001
+006056         DISPLAY 'OPEN ERROR: ' WS-FILE-STATUS4                   PGM001
+006057         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM001
+006058         PERFORM 9900-ABNORMAL-END                                PGM001
+006059     END-IF                                                       PGM001
+006060     PERFORM 1100-READ-FIRST-RECORD                               PGM001
+006070     PERFORM 1150-SKIP-TO-RESTART-POINT                           PGM001
+006080         UNTIL WS-EOF OR NOT WS-RESTART-RUN                       PGM001
+006090         OR PT-KEY > WS-RESTART-KEY.                              PGM001
+006095*                                                                 PGM001
+006096 1040-OPEN-AUDIT-TRAIL.                                           PGM001
+006097     OPEN EXTEND AUDIT-TRAIL-FILE                                 PGM001
+006098     IF WS-FILE-STATUS5 = '00' OR WS-FILE-STATUS5 = '05'          PGM001
+006099         SET WS-AUDIT-READY TO TRUE                               PGM001
+006099     ELSE                                                         PGM001
+006099         DISPLAY 'AUDIT TRAIL OPEN ERROR: ' WS-FILE-STATUS5       PGM001
+006099     END-IF.                                                      PGM001
+006099*                                                                 PGM001
+006100 1050-OPEN-CHECKPOINT.                                            PGM001
+006110     OPEN I-O CHECKPOINT-FILE                                     PGM001
+006120     IF WS-FILE-STATUS3 NOT = '00'                                PGM001
+006130         DISPLAY 'CHECKPOINT OPEN ERROR: ' WS-FILE-STATUS3        PGM001
+006135         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM001
+006140         PERFORM 9900-ABNORMAL-END                                PGM001
+006150     END-IF                                                       PGM001
+006160     READ CHECKPOINT-FILE                                         PGM001
+006170         AT END                                                   PGM001
+006180             MOVE 'N' TO WS-CKPT-EXISTS                           PGM001
+006185             MOVE ZEROS TO CK-CHECKPOINT-CNT                      PGM001
+006190         NOT AT END                                               PGM001
+006200             MOVE 'Y' TO WS-CKPT-EXISTS                           PGM001
+006210             IF CK-INCOMPLETE                                     PGM001
+006211                 AND CK-PROGRAM-ID = 'PGM001'                     PGM001
+006220                 MOVE 'Y' TO WS-RESTART-FLAG                      PGM001
+006230                 MOVE CK-RESTART-KEY TO WS-RESTART-KEY            PGM001
+006240                 MOVE CK-ACCUM-1     TO WS-GRAND-QTY              PGM001
+006250                 MOVE CK-ACCUM-2     TO WS-GRAND-COUNT            PGM001
+006260                 MOVE CK-ACCUM-3     TO WS-GRAND-ERROR            PGM001
+006261                 MOVE CK-ACCUM-4     TO WS-LINE-TOTAL             PGM001
+006262                 MOVE CKX1-DAILY-COUNT   TO WS-DAILY-COUNT        PGM001
+006263                 MOVE CKX1-ERROR-COUNT   TO WS-ERROR-COUNT        PGM001
+006264                 MOVE CKX1-SHIFT1-DEFECT TO WS-SHIFT1-DEFECT      PGM001
+006265                 MOVE CKX1-SHIFT1-REWORK TO WS-SHIFT1-REWORK      PGM001
+006266                 MOVE CKX1-SHIFT2-DEFECT TO WS-SHIFT2-DEFECT      PGM001
+006267                 MOVE CKX1-SHIFT2-REWORK TO WS-SHIFT2-REWORK      PGM001
+006268                 MOVE CKX1-SHIFT3-DEFECT TO WS-SHIFT3-DEFECT      PGM001
+006269                 MOVE CKX1-SHIFT3-REWORK TO WS-SHIFT3-REWORK      PGM001
+006270                 DISPLAY 'PGM001 RESTART KEY: ' WS-RESTART-KEY    PGM001
+006280             ELSE                                                 PGM001
+006281                 IF CK-INCOMPLETE                                 PGM001
+006282                     DISPLAY 'CHECKPOINT PROGRAM ID MISMATCH: '   PGM001
+006283                             CK-PROGRAM-ID                        PGM001
+006284                 END-IF                                           PGM001
+006285             END-IF                                               PGM001
+006290     END-READ.                                                    PGM001
+006300*                                                                 PGM001
+006800 1100-READ-FIRST-RECORD.                                          PGM001
+006900     READ PROD-TRANS-FILE                                         PGM001
+007000     AT END SET WS-EOF TO TRUE                                    PGM001
+007010     NOT AT END                                                   PGM001
+007020         MOVE PT-PLANT-CD  TO WS-CURRENT-PLANT                    PGM001
+007030         MOVE PT-LINE-CD   TO WS-CURRENT-LINE                     PGM001
+007040         MOVE PT-PROD-DATE TO WS-CURRENT-DATE                     PGM001
+007100     END-READ.                                                    PGM001
+007150*                                                                 PGM001
+007160 1150-SKIP-TO-RESTART-POINT.                                      PGM001
+007170     READ PROD-TRANS-FILE                                         PGM001
+007180         AT END SET WS-EOF TO TRUE                                PGM001
+007190         NOT AT END                                               PGM001
+007200             MOVE PT-PLANT-CD  TO WS-CURRENT-PLANT                PGM001
+007210             MOVE PT-LINE-CD   TO WS-CURRENT-LINE                 PGM001
+007220             MOVE PT-PROD-DATE TO WS-CURRENT-DATE                 PGM001
+007230     END-READ.                                                    PGM001
+007240*                                                                 PGM001
+007290 2050-VALIDATE-PROD-DATE.                                         PGM001
+007295     CALL 'DATECHK' USING PT-PROD-DATE WS-DATE-STATUS.            PGM001
+007298*                                                                 PGM001
+007300 2000-PROCESS-RECORDS.                                            PGM001
+007301     PERFORM 2050-VALIDATE-PROD-DATE                              PGM001
+007302     IF WS-DATE-STATUS NOT = '00'                                 PGM001
+007303         ADD 1 TO WS-ERROR-COUNT                                  PGM001
+007304         ADD 1 TO WS-GRAND-ERROR                                  PGM001
+007305         MOVE '03' TO WS-SUSPENSE-REASON                          PGM001
+007306         PERFORM 2950-WRITE-SUSPENSE                              PGM001
+007307     ELSE                                                         PGM001
+007310     IF PT-PLANT-CD NOT = WS-CURRENT-PLANT                        PGM001
+007320         OR PT-LINE-CD NOT = WS-CURRENT-LINE                      PGM001
+007330         PERFORM 3000-WRITE-SUMMARY                               PGM001
+007340         PERFORM 3100-RESET-LINE-ACCUM                            PGM001
+007350         MOVE PT-PLANT-CD  TO WS-CURRENT-PLANT                    PGM001
+007360         MOVE PT-LINE-CD   TO WS-CURRENT-LINE                     PGM001
+007370         MOVE PT-PROD-DATE TO WS-CURRENT-DATE                     PGM001
+007380     END-IF                                                       PGM001
+007400     EVALUATE TRUE                                                PGM001
+007500         WHEN PT-QTY > 0                                          PGM001
+007600             ADD PT-QTY TO WS-LINE-TOTAL                          PGM001
+007610             ADD PT-QTY TO WS-GRAND-QTY                           PGM001
+007700             ADD 1 TO WS-DAILY-COUNT                              PGM001
+007710             ADD 1 TO WS-GRAND-COUNT                              PGM001
+007800         WHEN PT-QTY = 0                                          PGM001
+007900             ADD 1 TO WS-ERROR-COUNT                              PGM001
+007910             ADD 1 TO WS-GRAND-ERROR                              PGM001
+007920             MOVE '01' TO WS-SUSPENSE-REASON                      PGM001
+007930             PERFORM 2950-WRITE-SUSPENSE                          PGM001
+008000         WHEN OTHER                                               PGM001
+008050             MOVE 'ERROR'       TO WS-AUDIT-COND                  PGM001
+008060             MOVE PT-LINE-CD    TO WS-AUDIT-KEY1                  PGM001
+008070             MOVE PT-QTY TO WS-AUDIT-QTY-DISP                     PGM001
+008075             MOVE WS-AUDIT-QTY-DISP TO WS-AUDIT-KEY2              PGM001
+008080             MOVE 'INVALID PRODUCTION QTY' TO WS-AUDIT-DESC       PGM001
+008090             PERFORM 9700-WRITE-AUDIT-RECORD                      PGM001
+008100             CALL 'ERRLOG' USING PT-LINE-CD PT-QTY                PGM001
+008200             ADD 1 TO WS-ERROR-COUNT                              PGM001
+008210             ADD 1 TO WS-GRAND-ERROR                              PGM001
+008220             MOVE '02' TO WS-SUSPENSE-REASON                      PGM001
+008230             PERFORM 2950-WRITE-SUSPENSE                          PGM001
+008300     END-EVALUATE                                                 PGM001
+008305     PERFORM 2100-ACCUMULATE-SHIFT-STATUS                         PGM001
+008306     END-IF                                                       PGM001
+008310     ADD 1 TO WS-RECS-SINCE-CKPT                                  PGM001
+008320     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL              PGM001
+008330         PERFORM 2900-WRITE-CHECKPOINT                            PGM001
+008340         MOVE ZEROS TO WS-RECS-SINCE-CKPT                         PGM001
+008350     END-IF                                                       PGM001
+008400     READ PROD-TRANS-FILE                                         PGM001
+008500     AT END SET WS-EOF TO TRUE                                    PGM001
+008600     END-READ.                                                    PGM001
+008610*                                                                 PGM001
+008620 2100-ACCUMULATE-SHIFT-STATUS.                                    PGM001
+008625     EVALUATE TRUE                                                PGM001
+008630         WHEN PT-DAY-SHIFT AND PT-DEFECT                          PGM001
+008631             ADD 1 TO WS-SHIFT1-DEFECT                            PGM001
+008632         WHEN PT-DAY-SHIFT AND PT-REWORK                          PGM001
+008633             ADD 1 TO WS-SHIFT1-REWORK                            PGM001
+008634         WHEN PT-EVE-SHIFT AND PT-DEFECT                          PGM001
+008635             ADD 1 TO WS-SHIFT2-DEFECT                            PGM001
+008636         WHEN PT-EVE-SHIFT AND PT-REWORK                          PGM001
+008637             ADD 1 TO WS-SHIFT2-REWORK                            PGM001
+008638         WHEN PT-NGT-SHIFT AND PT-DEFECT                          PGM001
+008639             ADD 1 TO WS-SHIFT3-DEFECT                            PGM001
+008640         WHEN PT-NGT-SHIFT AND PT-REWORK                          PGM001
+008641             ADD 1 TO WS-SHIFT3-REWORK                            PGM001
+008642     END-EVALUATE.                                                PGM001
+008650*                                                                 PGM001
+008660 2900-WRITE-CHECKPOINT.                                           PGM001
+008665     MOVE 'PGM001'       TO CK-PROGRAM-ID                         PGM001
+008670     MOVE PT-KEY         TO CK-RESTART-KEY                        PGM001
+008680     ADD 1               TO CK-CHECKPOINT-CNT                     PGM001
+008690     MOVE WS-GRAND-QTY   TO CK-ACCUM-1                            PGM001
+008700     MOVE WS-GRAND-COUNT TO CK-ACCUM-2                            PGM001
+008710     MOVE WS-GRAND-ERROR TO CK-ACCUM-3                            PGM001
+008711     MOVE WS-LINE-TOTAL  TO CK-ACCUM-4                            PGM001
+008712     MOVE WS-DAILY-COUNT    TO CKX1-DAILY-COUNT                   PGM001
+008713     MOVE WS-ERROR-COUNT    TO CKX1-ERROR-COUNT                   PGM001
+008714     MOVE WS-SHIFT1-DEFECT  TO CKX1-SHIFT1-DEFECT                 PGM001
+008715     MOVE WS-SHIFT1-REWORK  TO CKX1-SHIFT1-REWORK                 PGM001
+008716     MOVE WS-SHIFT2-DEFECT  TO CKX1-SHIFT2-DEFECT                 PGM001
+008717     MOVE WS-SHIFT2-REWORK  TO CKX1-SHIFT2-REWORK                 PGM001
+008718     MOVE WS-SHIFT3-DEFECT  TO CKX1-SHIFT3-DEFECT                 PGM001
+008719     MOVE WS-SHIFT3-REWORK  TO CKX1-SHIFT3-REWORK                 PGM001
+008720     SET CK-INCOMPLETE   TO TRUE                                  PGM001
+008730     IF WS-CKPT-FOUND                                             PGM001
+008740         REWRITE CHECKPOINT-REC                                   PGM001
+008750     ELSE                                                         PGM001
+008760         WRITE CHECKPOINT-REC                                     PGM001
+008770         MOVE 'Y' TO WS-CKPT-EXISTS                               PGM001
+008780     END-IF.                                                      PGM001
+008790*                                                                 PGM001
+008792 2950-WRITE-SUSPENSE.                                             PGM001
+008793     MOVE PT-PLANT-CD  TO SU-PLANT-CD                             PGM001
+008794     MOVE PT-LINE-CD   TO SU-LINE-CD                              PGM001
+008795     MOVE PT-PROD-DATE TO SU-PROD-DATE                            PGM001
+008796     MOVE PT-SEQ-NO    TO SU-SEQ-NO                               PGM001
+008797     MOVE PT-QTY       TO SU-QTY                                  PGM001
+008798     MOVE WS-SUSPENSE-REASON TO SU-REASON-CD                      PGM001
+008799     WRITE SUSPENSE-REC.                                          PGM001
+008800 3000-WRITE-SUMMARY.                                              PGM001
+008810     MOVE WS-CURRENT-PLANT TO DS-PLANT-CD                         PGM001
+008820     MOVE WS-CURRENT-LINE  TO DS-LINE-CD                          PGM001
+008830     MOVE WS-CURRENT-DATE  TO DS-PROD-DATE                        PGM001
+008900     MOVE WS-LINE-TOTAL  TO DS-TOTAL-QTY                          PGM001
+009000     MOVE WS-DAILY-COUNT TO DS-TOTAL-COUNT                        PGM001
+009100     MOVE WS-ERROR-COUNT TO DS-ERROR-COUNT                        PGM001
+009110     MOVE WS-SHIFT1-DEFECT TO DS-SHIFT1-DEFECT-CNT                PGM001
+009120     MOVE WS-SHIFT1-REWORK TO DS-SHIFT1-REWORK-CNT                PGM001
+009130     MOVE WS-SHIFT2-DEFECT TO DS-SHIFT2-DEFECT-CNT                PGM001
+009140     MOVE WS-SHIFT2-REWORK TO DS-SHIFT2-REWORK-CNT                PGM001
+009150     MOVE WS-SHIFT3-DEFECT TO DS-SHIFT3-DEFECT-CNT                PGM001
+009160     MOVE WS-SHIFT3-REWORK TO DS-SHIFT3-REWORK-CNT                PGM001
+009200     WRITE DAILY-SUMMARY-REC.                                     PGM001
+009250*                                                                 PGM001
+009270 3100-RESET-LINE-ACCUM.                                           PGM001
+009280     MOVE ZEROS TO WS-LINE-TOTAL                                  PGM001
+009290     MOVE ZEROS TO WS-DAILY-COUNT                                 PGM001
+009293     MOVE ZEROS TO WS-SHIFT1-DEFECT WS-SHIFT1-REWORK              PGM001
+009294                   WS-SHIFT2-DEFECT WS-SHIFT2-REWORK              PGM001
+009296                   WS-SHIFT3-DEFECT WS-SHIFT3-REWORK              PGM001
+009295     MOVE ZEROS TO WS-ERROR-COUNT.                                PGM001
+009300*                                                                 PGM001
+009400 4000-UPDATE-DB2.                                                 PGM001
+009500     EXEC SQL                                                     PGM001
+009600         UPDATE TB_DAILY_PROD                                     PGM001
+009700         SET TOTAL_QTY   = :WS-GRAND-QTY                          PGM001
+009800           , TOTAL_COUNT = :WS-GRAND-COUNT                        PGM001
+009900           , ERROR_COUNT = :WS-GRAND-ERROR                        PGM001
+010000         WHERE PROD_DATE = CURRENT DATE                           PGM001
+010100     END-EXEC                                                     PGM001
+010200     IF SQLCODE NOT = 0                                           PGM001
+010300         CALL 'SQLERR' USING SQLCODE                              PGM001
+010400     END-IF.                                                      PGM001
+010500*                                                                 PGM001
+010600 9000-FINALIZE.                                                   PGM001
+010650     SET CK-COMPLETE TO TRUE                                      PGM001
+010660     IF WS-CKPT-FOUND                                             PGM001
+010670         REWRITE CHECKPOINT-REC                                   PGM001
+010680     ELSE                                                         PGM001
+010690         WRITE CHECKPOINT-REC                                     PGM001
+010695     END-IF                                                       PGM001
+010700     CLOSE PROD-TRANS-FILE                                        PGM001
+010710     CLOSE CHECKPOINT-FILE                                        PGM001
+010720     CLOSE SUSPENSE-FILE                                          PGM001
+010800     CLOSE DAILY-SUMMARY-FILE                                     PGM001
+010810     IF WS-AUDIT-READY                                            PGM001
+010820         CLOSE AUDIT-TRAIL-FILE                                   PGM001
+010830     END-IF                                                       PGM001
+010900     DISPLAY 'PGM001 COMPLETED: ' WS-GRAND-COUNT                  PGM001
+011000             ' RECORDS PROCESSED'.                                PGM001
+011100*                                                                 PGM001
+011150 9700-WRITE-AUDIT-RECORD.                                         PGM001
+011160     IF WS-AUDIT-READY                                            PGM001
+011170         INITIALIZE AUDIT-TRAIL-REC                               PGM001
+011180         MOVE 'PGM001'   TO AT-PROGRAM-ID                         PGM001
+011190         ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD                    PGM001
+011195         ACCEPT AT-RUN-TIME FROM TIME                             PGM001
+011196         MOVE WS-AUDIT-COND TO AT-CONDITION-CD                    PGM001
+011197         MOVE WS-AUDIT-KEY1 TO AT-KEY-1                           PGM001
+011198         MOVE WS-AUDIT-KEY2 TO AT-KEY-2                           PGM001
+011199         MOVE WS-AUDIT-DESC TO AT-DESCRIPTION                     PGM001
+011199         WRITE AUDIT-TRAIL-REC                                    PGM001
+011199     END-IF.                                                      PGM001
+011199*                                                                 PGM001
+011199 9750-DIAGNOSE-FILE-STATUS.                                       PGM001
+011199     EVALUATE WS-ABEND-STATUS                                     PGM001
+011199         WHEN '10'                                                PGM001
+011199             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM001
+011199             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM001
+011199         WHEN '23'                                                PGM001
+011199             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM001
+011199             DISPLAY '  AND RETRY THE REQUEST'                    PGM001
+011199         WHEN '35'                                                PGM001
+011199             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM001
+011199             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM001
+011199         WHEN '37'                                                PGM001
+011199             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM001
+011199             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM001
+011199         WHEN '39'                                                PGM001
+011199             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM001
+011199             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM001
+011199         WHEN '41'                                                PGM001
+011199             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM001
+011199             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM001
+011199         WHEN '42'                                                PGM001
+011199             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM001
+011199             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM001
+011199         WHEN '46'                                                PGM001
+011199             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM001
+011199             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM001
+011199         WHEN OTHER                                               PGM001
+011199             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM001
+011199             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM001
+011199     END-EVALUATE.                                                PGM001
+011199*                                                                 PGM001
+011200 9900-ABNORMAL-END.                                               PGM001
+011210     MOVE 'ABEND'          TO WS-AUDIT-COND                       PGM001
+011220     MOVE WS-ABEND-STATUS  TO WS-AUDIT-KEY1                       PGM001
+011230     MOVE SPACES           TO WS-AUDIT-KEY2                       PGM001
+011240     MOVE 'ABNORMAL END - FILE STATUS ERROR' TO WS-AUDIT-DESC     PGM001
+011250     PERFORM 9700-WRITE-AUDIT-RECORD                              PGM001
+011260     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM001
+011300     DISPLAY 'PGM001 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM001
+011400     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM001
+011450     MOVE 16 TO RETURN-CODE                                       PGM001
+011500     GOBACK.                                                      PGM001
