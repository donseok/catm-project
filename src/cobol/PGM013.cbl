@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.                                         PGM013
+000200 PROGRAM-ID.    PGM013.                                           PGM013
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM013
+000400*                                                                PGM013
+000500* =========================================================      PGM013
+000600* 프로그램명: 생산라인별 계획 대비 실적 집계                                       PGM013
+000700* 처리내용  : PLAN-RESULT-FILE을 PR-LINE-CD로 정렬하여                     PGM013
+000800*            라인별 계획/실적 수량과 달성율을 집계한다.                            PGM013
+000900* =========================================================      PGM013
+
+001100 ENVIRONMENT DIVISION.                                            PGM013
+001110 CONFIGURATION SECTION.                                           PGM013
+001120 INPUT-OUTPUT SECTION.                                            PGM013
+001130 FILE-CONTROL.                                                    PGM013
+001140     SELECT PLAN-RESULT-FILE                                      PGM013
+001150         ASSIGN TO PLNRSLT                                        PGM013
+001160         ORGANIZATION IS SEQUENTIAL.                              PGM013
+001170     SELECT SORT-WORK-FILE                                        PGM013
+001180         ASSIGN TO SORTWK01.                                      PGM013
+001190     SELECT SORTED-RESULT-FILE                                    PGM013
+001200         ASSIGN TO SRTPLNRS                                       PGM013
+001210         ORGANIZATION IS SEQUENTIAL                               PGM013
+001220         FILE STATUS IS WS-FILE-STATUS2.                          PGM013
+001230     SELECT LINE-ROLLUP-FILE                                      PGM013
+001240         ASSIGN TO LINERPT                                        PGM013
+001250         ORGANIZATION IS SEQUENTIAL                               PGM013
+001260         FILE STATUS IS WS-FILE-STATUS3.                          PGM013
+
+001400 DATA DIVISION.                                                   PGM013
+001410 FILE SECTION.                                                    PGM013
+001420 FD  PLAN-RESULT-FILE.                                            PGM013
+001430 01  PLAN-RESULT-REC.                                             PGM013
+001440     COPY CPYPLNRS.                                               PGM013
+001450 SD  SORT-WORK-FILE.                                              PGM013
+001460 01  SORT-WORK-REC.                                               PGM013
+001470     COPY CPYPLNRS.                                               PGM013
+001480 FD  SORTED-RESULT-FILE.                                          PGM013
+001490 01  SORTED-RESULT-REC.                                           PGM013
+001500     COPY CPYPLNRS.                                               PGM013
+001510 FD  LINE-ROLLUP-FILE.                                            PGM013
+001520 01  LINE-ROLLUP-REC.                                             PGM013
+001530     05 LR-LINE-CD            PIC X(10).                          PGM013
+001540     05 LR-PLAN-QTY           PIC S9(11)V99.                      PGM013
+001550     05 LR-ACTUAL-QTY         PIC S9(11)V99.                      PGM013
+001560     05 LR-ACHIEVE-RATE       PIC 9(3)V99.                        PGM013
+001570     05 LR-ITEM-COUNT         PIC 9(05).                          PGM013
+001580     05 FILLER                PIC X(10).                          PGM013
+
+001800 WORKING-STORAGE SECTION.                                         PGM013
+001810 01  WS-FILE-STATUS2         PIC XX.                              PGM013
+001820 01  WS-FILE-STATUS3         PIC XX.                              PGM013
+001825 01  WS-ABEND-STATUS         PIC XX.                              PGM013
+001830 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM013
+001840     88 WS-EOF               VALUE 'Y'.                           PGM013
+001850 01  WS-CURRENT-LINE-CD      PIC X(10) VALUE SPACES.              PGM013
+001860 01  WS-LINE-PLAN            PIC S9(11)V99 VALUE ZEROS.           PGM013
+001870 01  WS-LINE-ACTUAL          PIC S9(11)V99 VALUE ZEROS.           PGM013
+001880 01  WS-LINE-ITEM-COUNT      PIC 9(05) VALUE ZEROS.               PGM013
+001890 01  WS-LINE-RATE            PIC 9(03)V99 VALUE ZEROS.            PGM013
+
+002100 PROCEDURE DIVISION.                                              PGM013
+002110*                                                                PGM013
+002120 0000-MAIN-PROCESS.                                               PGM013
+002130     PERFORM 1000-INITIALIZE                                      PGM013
+002140     PERFORM 2000-PROCESS-RECORDS                                 PGM013
+002150         UNTIL WS-EOF                                             PGM013
+002160     IF WS-CURRENT-LINE-CD NOT = SPACES                           PGM013
+002170         PERFORM 3000-WRITE-LINE-ROLLUP                           PGM013
+002180     END-IF                                                       PGM013
+002190     PERFORM 9000-FINALIZE                                        PGM013
+002200     STOP RUN.                                                    PGM013
+002210*                                                                PGM013
+002220 1000-INITIALIZE.                                                 PGM013
+002230     SORT SORT-WORK-FILE                                          PGM013
+002240         ON ASCENDING KEY PR-LINE-CD OF SORT-WORK-REC             PGM013
+002250         USING PLAN-RESULT-FILE                                   PGM013
+002260         GIVING SORTED-RESULT-FILE                                PGM013
+002270     OPEN INPUT SORTED-RESULT-FILE                                PGM013
+002280     IF WS-FILE-STATUS2 NOT = '00'                                PGM013
+002290         DISPLAY 'SORTED RESULT OPEN ERROR: ' WS-FILE-STATUS2     PGM013
+002295         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM013
+002300         PERFORM 9900-ABNORMAL-END                                PGM013
+002310     END-IF                                                       PGM013
+002320     OPEN OUTPUT LINE-ROLLUP-FILE                                 PGM013
+002330     IF WS-FILE-STATUS3 NOT = '00'                                PGM013
+002340         DISPLAY 'LINE ROLLUP OPEN ERROR: ' WS-FILE-STATUS3       PGM013
+002345         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM013
+002350         PERFORM 9900-ABNORMAL-END                                PGM013
+002360     END-IF                                                       PGM013
+002370     PERFORM 1100-READ-FIRST-RECORD.                              PGM013
+002380*                                                                PGM013
+002390 1100-READ-FIRST-RECORD.                                          PGM013
+002400     READ SORTED-RESULT-FILE                                      PGM013
+002410         AT END SET WS-EOF TO TRUE                                PGM013
+002420     END-READ                                                     PGM013
+002430     IF NOT WS-EOF                                                PGM013
+002440         MOVE PR-LINE-CD OF SORTED-RESULT-REC                     PGM013
+002450             TO WS-CURRENT-LINE-CD                                PGM013
+002460     END-IF.                                                      PGM013
+002470*                                                                PGM013
+002480 2000-PROCESS-RECORDS.                                            PGM013
+002490     IF PR-LINE-CD OF SORTED-RESULT-REC                           PGM013
+002500             NOT = WS-CURRENT-LINE-CD                             PGM013
+002510         PERFORM 3000-WRITE-LINE-ROLLUP                           PGM013
+002520         MOVE PR-LINE-CD OF SORTED-RESULT-REC                     PGM013
+002530             TO WS-CURRENT-LINE-CD                                PGM013
+002540         MOVE ZEROS TO WS-LINE-PLAN WS-LINE-ACTUAL                PGM013
+002550                       WS-LINE-ITEM-COUNT                         PGM013
+002560     END-IF                                                       PGM013
+002570     ADD PR-PLAN-QTY OF SORTED-RESULT-REC TO WS-LINE-PLAN         PGM013
+002580     ADD PR-ACTUAL-QTY OF SORTED-RESULT-REC TO WS-LINE-ACTUAL     PGM013
+002590     ADD 1 TO WS-LINE-ITEM-COUNT                                  PGM013
+002680     READ SORTED-RESULT-FILE                                      PGM013
+002690         AT END SET WS-EOF TO TRUE                                PGM013
+002700     END-READ.                                                    PGM013
+002710*                                                                PGM013
+003000 3000-WRITE-LINE-ROLLUP.                                          PGM013
+003010     IF WS-LINE-PLAN > 0                                          PGM013
+003020         COMPUTE WS-LINE-RATE ROUNDED =                           PGM013
+003030             (WS-LINE-ACTUAL / WS-LINE-PLAN) * 100                PGM013
+003040     ELSE                                                         PGM013
+003050         MOVE ZEROS TO WS-LINE-RATE                               PGM013
+003060     END-IF                                                       PGM013
+003070     INITIALIZE LINE-ROLLUP-REC                                   PGM013
+003080     MOVE WS-CURRENT-LINE-CD TO LR-LINE-CD                        PGM013
+003090     MOVE WS-LINE-PLAN TO LR-PLAN-QTY                             PGM013
+003100     MOVE WS-LINE-ACTUAL TO LR-ACTUAL-QTY                         PGM013
+003110     MOVE WS-LINE-RATE TO LR-ACHIEVE-RATE                         PGM013
+003120     MOVE WS-LINE-ITEM-COUNT TO LR-ITEM-COUNT                     PGM013
+003130     WRITE LINE-ROLLUP-REC.                                       PGM013
+003140*                                                                PGM013
+003150 9000-FINALIZE.                                                   PGM013
+003160     CLOSE SORTED-RESULT-FILE                                     PGM013
+003170     CLOSE LINE-ROLLUP-FILE                                       PGM013
+003180     DISPLAY 'PGM013 COMPLETED'.                                  PGM013
+003190*                                                                PGM013
+003200 9900-ABNORMAL-END.                                               PGM013
+003201     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM013
+003210     DISPLAY 'PGM013 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM013
+003220     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM013
+003230     STOP RUN.                                                    PGM013
+003240 9750-DIAGNOSE-FILE-STATUS.                                       PGM013
+003241     EVALUATE WS-ABEND-STATUS                                     PGM013
+003242         WHEN '10'                                                PGM013
+003243             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM013
+003244             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM013
+003245         WHEN '23'                                                PGM013
+003246             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM013
+003247             DISPLAY '  AND RETRY THE REQUEST'                    PGM013
+003248         WHEN '35'                                                PGM013
+003249             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM013
+003250             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM013
+003251         WHEN '37'                                                PGM013
+003252             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM013
+003253             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM013
+003254         WHEN '39'                                                PGM013
+003255             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM013
+003256             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM013
+003257         WHEN '41'                                                PGM013
+003258             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM013
+003259             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM013
+003260         WHEN '42'                                                PGM013
+003261             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM013
+003262             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM013
+003263         WHEN '46'                                                PGM013
+003264             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM013
+003265             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM013
+003266         WHEN OTHER                                               PGM013
+003267             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM013
+003268             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM013
+003269     END-EVALUATE.                                                PGM013
+003270*                                                                 PGM013
