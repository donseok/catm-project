@@ -0,0 +1,431 @@
+000100 IDENTIFICATION DIVISION.                                         PGM022
+000200 PROGRAM-ID.    PGM022.                                           PGM022
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM022
+000400*                                                                 PGM022
+000500* =========================================================       PGM022
+000600* 프로그램명: 품목/원자재 마스터 유지보수                                          PGM022
+000700* 처리내용  : INV-MASTER-FILE과 RM-MASTER-FILE에 대한 등록/                 PGM022
+000800*            변경/비활성화 트랜잭션을 온라인(단말)으로 받아,                          PGM022
+000900*            필수항목 검증과 승인 확인을 거친 건만 마스터에                           PGM022
+001000*            반영한다. 기존에는 2100-HANDLE-NEW-ITEM(PGM002)              PGM022
+001100*            이 미등록 품목코드를 수불 중에 자동 생성하였으나,                         PGM022
+001200*            이제는 이 프로그램을 통한 정식 등록만 허용한다.                          PGM022
+001300* =========================================================       PGM022
+001400*                                                                 PGM022
+001500 ENVIRONMENT DIVISION.                                            PGM022
+001600 CONFIGURATION SECTION.                                           PGM022
+001700 INPUT-OUTPUT SECTION.                                            PGM022
+001800 FILE-CONTROL.                                                    PGM022
+001900     SELECT INV-MASTER-FILE                                       PGM022
+002000         ASSIGN TO INVMAST                                        PGM022
+002100         ORGANIZATION IS INDEXED                                  PGM022
+002200         ACCESS MODE IS RANDOM                                    PGM022
+002300         RECORD KEY IS IM-KEY                                     PGM022
+002400         FILE STATUS IS WS-FILE-STATUS.                           PGM022
+002500     SELECT RM-MASTER-FILE                                        PGM022
+002600         ASSIGN TO RMMAST                                         PGM022
+002700         ORGANIZATION IS INDEXED                                  PGM022
+002800         ACCESS MODE IS RANDOM                                    PGM022
+002900         RECORD KEY IS RM-MATL-CD                                 PGM022
+003000         FILE STATUS IS WS-FILE-STATUS2.                          PGM022
+003100*                                                                 PGM022
+003200 DATA DIVISION.                                                   PGM022
+003300 FILE SECTION.                                                    PGM022
+003400 FD  INV-MASTER-FILE.                                             PGM022
+003500 01  INV-MASTER-REC.                                              PGM022
+003600     COPY CPYINVMS.                                               PGM022
+003700 FD  RM-MASTER-FILE.                                              PGM022
+003800 01  RM-MASTER-REC.                                               PGM022
+003900     COPY CPYRMMS.                                                PGM022
+004000*                                                                 PGM022
+004100 WORKING-STORAGE SECTION.                                         PGM022
+004200 01  WS-FILE-STATUS         PIC XX.                               PGM022
+004300 01  WS-FILE-STATUS2        PIC XX.                               PGM022
+004350 01  WS-ABEND-STATUS        PIC XX.                               PGM022
+004400 01  WS-EXIT-FLAG           PIC X VALUE 'N'.                      PGM022
+004500     88 WS-EXIT             VALUE 'Y'.                            PGM022
+004600 01  WS-MASTER-CHOICE       PIC X(01).                            PGM022
+004700     88 WS-INV-CHOICE       VALUE 'I' 'i'.                        PGM022
+004800     88 WS-RM-CHOICE        VALUE 'R' 'r'.                        PGM022
+004900     88 WS-EXIT-CHOICE      VALUE 'X' 'x'.                        PGM022
+005000 01  WS-ACTION-CHOICE       PIC X(01).                            PGM022
+005100     88 WS-ADD-ACTION       VALUE 'A' 'a'.                        PGM022
+005200     88 WS-CHANGE-ACTION    VALUE 'C' 'c'.                        PGM022
+005300     88 WS-DEACT-ACTION     VALUE 'D' 'd'.                        PGM022
+005400 01  WS-ITEM-FOUND-FLAG     PIC X VALUE 'N'.                      PGM022
+005500     88 WS-ITEM-FOUND       VALUE 'Y'.                            PGM022
+005600     88 WS-ITEM-NOT-FOUND   VALUE 'N'.                            PGM022
+005700 01  WS-MATL-FOUND-FLAG     PIC X VALUE 'N'.                      PGM022
+005800     88 WS-MATL-FOUND       VALUE 'Y'.                            PGM022
+005900     88 WS-MATL-NOT-FOUND   VALUE 'N'.                            PGM022
+006000 01  WS-ITEM-VALID-FLAG     PIC X VALUE 'N'.                      PGM022
+006100     88 WS-ITEM-VALID       VALUE 'Y'.                            PGM022
+006200 01  WS-MATL-VALID-FLAG     PIC X VALUE 'N'.                      PGM022
+006300     88 WS-MATL-VALID       VALUE 'Y'.                            PGM022
+006400 01  WS-APPROVAL-FLAG       PIC X VALUE 'N'.                      PGM022
+006500     88 WS-APPROVED         VALUE 'Y'.                            PGM022
+006600 01  WS-APPROVER-ID         PIC X(10).                            PGM022
+006700 01  WS-APPROVAL-RESPONSE   PIC X(01).                            PGM022
+006800 01  WS-MAINT-ITEM-CD       PIC X(15).                            PGM022
+006900 01  WS-MAINT-WHSE-CD       PIC X(05).                            PGM022
+007000 01  WS-MAINT-ITEM-NM       PIC X(50).                            PGM022
+007100 01  WS-MAINT-CATEGORY      PIC X(10).                            PGM022
+007200 01  WS-MAINT-UNIT-CD       PIC X(05).                            PGM022
+007300 01  WS-MAINT-MIN-QTY       PIC S9(9).                            PGM022
+007400 01  WS-MAINT-MAX-QTY       PIC S9(9).                            PGM022
+007500 01  WS-MAINT-COST          PIC S9(9)V99.                         PGM022
+007600 01  WS-MAINT-MATL-CD       PIC X(12).                            PGM022
+007700 01  WS-MAINT-MATL-NM       PIC X(30).                            PGM022
+007800 01  WS-MAINT-MATL-CAT      PIC X(02).                            PGM022
+007900 01  WS-MAINT-MATL-UNIT     PIC X(03).                            PGM022
+008000 01  WS-MAINT-MATL-PRICE    PIC S9(9)V99.                         PGM022
+008100 01  WS-MAINT-MATL-SAFETY   PIC S9(9)V99.                         PGM022
+008200 01  WS-MAINT-MATL-LEAD     PIC 9(03).                            PGM022
+008300 01  WS-MAINT-MATL-VENDOR   PIC X(10).                            PGM022
+008400*                                                                 PGM022
+008500 PROCEDURE DIVISION.                                              PGM022
+008600*                                                                 PGM022
+008700 0000-MAIN-PROCESS.                                               PGM022
+008800     PERFORM 1000-INITIALIZE                                      PGM022
+008900     PERFORM 2000-PROCESS-MAINTENANCE                             PGM022
+009000         UNTIL WS-EXIT                                            PGM022
+009100     PERFORM 9000-FINALIZE                                        PGM022
+009200     STOP RUN.                                                    PGM022
+009300*                                                                 PGM022
+009400 1000-INITIALIZE.                                                 PGM022
+009500     OPEN I-O INV-MASTER-FILE                                     PGM022
+009600     IF WS-FILE-STATUS NOT = '00'                                 PGM022
+009700         DISPLAY 'INV MASTER OPEN ERROR: ' WS-FILE-STATUS         PGM022
+009750         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM022
+009800         PERFORM 9900-ABNORMAL-END                                PGM022
+009900     END-IF                                                       PGM022
+010000     OPEN I-O RM-MASTER-FILE                                      PGM022
+010100     IF WS-FILE-STATUS2 NOT = '00'                                PGM022
+010200         DISPLAY 'RM MASTER OPEN ERROR: ' WS-FILE-STATUS2         PGM022
+010250         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM022
+010300         PERFORM 9900-ABNORMAL-END                                PGM022
+010400     END-IF.                                                      PGM022
+010500*                                                                 PGM022
+010600 2000-PROCESS-MAINTENANCE.                                        PGM022
+010700     DISPLAY ' '                                                  PGM022
+010800     DISPLAY '=== ITEM/MATERIAL MASTER MAINTENANCE ==='           PGM022
+010900     DISPLAY 'I=ITEM  R=MATERIAL  X=EXIT'                         PGM022
+011000     ACCEPT WS-MASTER-CHOICE                                      PGM022
+011100     EVALUATE TRUE                                                PGM022
+011200         WHEN WS-INV-CHOICE                                       PGM022
+011300             PERFORM 2100-MAINTAIN-ITEM                           PGM022
+011400         WHEN WS-RM-CHOICE                                        PGM022
+011500             PERFORM 2200-MAINTAIN-MATERIAL                       PGM022
+011600         WHEN WS-EXIT-CHOICE                                      PGM022
+011700             SET WS-EXIT TO TRUE                                  PGM022
+011800         WHEN OTHER                                               PGM022
+011900             DISPLAY 'INVALID SELECTION - TRY AGAIN'              PGM022
+012000     END-EVALUATE.                                                PGM022
+012100*                                                                 PGM022
+012200 2100-MAINTAIN-ITEM.                                              PGM022
+012300     DISPLAY 'A=ADD  C=CHANGE  D=DEACTIVATE'                      PGM022
+012400     ACCEPT WS-ACTION-CHOICE                                      PGM022
+012500     DISPLAY 'ENTER ITEM CODE: '                                  PGM022
+012600     ACCEPT WS-MAINT-ITEM-CD                                      PGM022
+012700     DISPLAY 'ENTER WAREHOUSE CODE: '                             PGM022
+012800     ACCEPT WS-MAINT-WHSE-CD                                      PGM022
+012900     MOVE WS-MAINT-ITEM-CD TO IM-ITEM-CD                          PGM022
+013000     MOVE WS-MAINT-WHSE-CD TO IM-WAREHOUSE-CD                     PGM022
+013100     READ INV-MASTER-FILE                                         PGM022
+013200         INVALID KEY                                              PGM022
+013300             SET WS-ITEM-NOT-FOUND TO TRUE                        PGM022
+013400         NOT INVALID KEY                                          PGM022
+013500             SET WS-ITEM-FOUND TO TRUE                            PGM022
+013600     END-READ                                                     PGM022
+013700     EVALUATE TRUE                                                PGM022
+013800         WHEN WS-ADD-ACTION                                       PGM022
+013900             PERFORM 2110-ADD-ITEM                                PGM022
+014000         WHEN WS-CHANGE-ACTION                                    PGM022
+014100             PERFORM 2120-CHANGE-ITEM                             PGM022
+014200         WHEN WS-DEACT-ACTION                                     PGM022
+014300             PERFORM 2130-DEACTIVATE-ITEM                         PGM022
+014400         WHEN OTHER                                               PGM022
+014500             DISPLAY 'INVALID ACTION - TRY AGAIN'                 PGM022
+014600     END-EVALUATE.                                                PGM022
+014700*                                                                 PGM022
+014800 2110-ADD-ITEM.                                                   PGM022
+014900     IF WS-ITEM-FOUND                                             PGM022
+015000         DISPLAY 'ITEM ALREADY EXISTS - USE CHANGE'               PGM022
+015100     ELSE                                                         PGM022
+015200         PERFORM 2140-ENTER-ITEM-FIELDS                           PGM022
+015300         PERFORM 2150-VALIDATE-ITEM-FIELDS                        PGM022
+015400         IF WS-ITEM-VALID                                         PGM022
+015500             PERFORM 2160-CONFIRM-APPROVAL                        PGM022
+015600             IF WS-APPROVED                                       PGM022
+015700                 PERFORM 2170-WRITE-NEW-ITEM                      PGM022
+015800             ELSE                                                 PGM022
+015900                 DISPLAY 'ADD NOT APPROVED - ITEM NOT CREATED'    PGM022
+016000             END-IF                                               PGM022
+016100         ELSE                                                     PGM022
+016200             DISPLAY 'REQUIRED FIELD MISSING - ADD REJECTED'      PGM022
+016300         END-IF                                                   PGM022
+016400     END-IF.                                                      PGM022
+016500*                                                                 PGM022
+016600 2120-CHANGE-ITEM.                                                PGM022
+016700     IF WS-ITEM-NOT-FOUND                                         PGM022
+016800         DISPLAY 'ITEM NOT FOUND: ' WS-MAINT-ITEM-CD              PGM022
+016900     ELSE                                                         PGM022
+017000         PERFORM 2140-ENTER-ITEM-FIELDS                           PGM022
+017100         PERFORM 2150-VALIDATE-ITEM-FIELDS                        PGM022
+017200         IF WS-ITEM-VALID                                         PGM022
+017300             PERFORM 2160-CONFIRM-APPROVAL                        PGM022
+017400             IF WS-APPROVED                                       PGM022
+017500                 PERFORM 2180-REWRITE-ITEM                        PGM022
+017600             ELSE                                                 PGM022
+017700                 DISPLAY 'CHANGE NOT APPROVED - NOT APPLIED'      PGM022
+017800             END-IF                                               PGM022
+017900         ELSE                                                     PGM022
+018000             DISPLAY 'REQUIRED FIELD MISSING - CHANGE REJECTED'   PGM022
+018100         END-IF                                                   PGM022
+018200     END-IF.                                                      PGM022
+018300*                                                                 PGM022
+018400 2130-DEACTIVATE-ITEM.                                            PGM022
+018500     IF WS-ITEM-NOT-FOUND                                         PGM022
+018600         DISPLAY 'ITEM NOT FOUND: ' WS-MAINT-ITEM-CD              PGM022
+018700     ELSE                                                         PGM022
+018800         PERFORM 2160-CONFIRM-APPROVAL                            PGM022
+018900         IF WS-APPROVED                                           PGM022
+019000             SET IM-INACTIVE TO TRUE                              PGM022
+019100             REWRITE INV-MASTER-REC                               PGM022
+019200             DISPLAY 'ITEM DEACTIVATED: ' WS-MAINT-ITEM-CD        PGM022
+019300         ELSE                                                     PGM022
+019400             DISPLAY 'DEACTIVATION NOT APPROVED'                  PGM022
+019500         END-IF                                                   PGM022
+019600     END-IF.                                                      PGM022
+019700*                                                                 PGM022
+019800 2140-ENTER-ITEM-FIELDS.                                          PGM022
+019900     DISPLAY 'ENTER ITEM NAME: '                                  PGM022
+020000     ACCEPT WS-MAINT-ITEM-NM                                      PGM022
+020100     DISPLAY 'ENTER CATEGORY: '                                   PGM022
+020200     ACCEPT WS-MAINT-CATEGORY                                     PGM022
+020300     DISPLAY 'ENTER UNIT CODE: '                                  PGM022
+020400     ACCEPT WS-MAINT-UNIT-CD                                      PGM022
+020500     DISPLAY 'ENTER MIN QTY: '                                    PGM022
+020600     ACCEPT WS-MAINT-MIN-QTY                                      PGM022
+020700     DISPLAY 'ENTER MAX QTY: '                                    PGM022
+020800     ACCEPT WS-MAINT-MAX-QTY                                      PGM022
+020900     DISPLAY 'ENTER UNIT COST: '                                  PGM022
+021000     ACCEPT WS-MAINT-COST.                                        PGM022
+021100*                                                                 PGM022
+021200 2150-VALIDATE-ITEM-FIELDS.                                       PGM022
+021300     MOVE 'N' TO WS-ITEM-VALID-FLAG                               PGM022
+021400     IF WS-MAINT-ITEM-NM  NOT = SPACES                            PGM022
+021500         AND WS-MAINT-CATEGORY NOT = SPACES                       PGM022
+021600         AND WS-MAINT-UNIT-CD  NOT = SPACES                       PGM022
+021700         AND WS-MAINT-MIN-QTY  <= WS-MAINT-MAX-QTY                PGM022
+021800         AND WS-MAINT-COST     > 0                                PGM022
+021900         SET WS-ITEM-VALID TO TRUE                                PGM022
+022000     END-IF.                                                      PGM022
+022100*                                                                 PGM022
+022200 2160-CONFIRM-APPROVAL.                                           PGM022
+022300     MOVE 'N' TO WS-APPROVAL-FLAG                                 PGM022
+022400     DISPLAY 'ENTER APPROVER ID: '                                PGM022
+022500     ACCEPT WS-APPROVER-ID                                        PGM022
+022600     DISPLAY 'APPROVE THIS CHANGE? (Y/N): '                       PGM022
+022700     ACCEPT WS-APPROVAL-RESPONSE                                  PGM022
+022800     IF WS-APPROVER-ID NOT = SPACES                               PGM022
+022900         AND (WS-APPROVAL-RESPONSE = 'Y' OR 'y')                  PGM022
+023000         SET WS-APPROVED TO TRUE                                  PGM022
+023100     END-IF.                                                      PGM022
+023200*                                                                 PGM022
+023300 2170-WRITE-NEW-ITEM.                                             PGM022
+023400     INITIALIZE INV-MASTER-REC                                    PGM022
+023500     MOVE WS-MAINT-ITEM-CD  TO IM-ITEM-CD                         PGM022
+023600     MOVE WS-MAINT-WHSE-CD  TO IM-WAREHOUSE-CD                    PGM022
+023700     MOVE WS-MAINT-ITEM-NM  TO IM-ITEM-NAME                       PGM022
+023800     MOVE WS-MAINT-CATEGORY TO IM-CATEGORY                        PGM022
+023900     MOVE WS-MAINT-UNIT-CD  TO IM-UNIT-CD                         PGM022
+024000     MOVE WS-MAINT-MIN-QTY  TO IM-MIN-QTY                         PGM022
+024100     MOVE WS-MAINT-MAX-QTY  TO IM-MAX-QTY                         PGM022
+024200     MOVE WS-MAINT-COST     TO IM-UNIT-COST                       PGM022
+024300     MOVE ZEROS             TO IM-CURR-QTY                        PGM022
+024400     ACCEPT IM-LAST-DATE FROM DATE YYYYMMDD                       PGM022
+024500     SET IM-ACTIVE   TO TRUE                                      PGM022
+024600     SET IM-APPROVED TO TRUE                                      PGM022
+024700     WRITE INV-MASTER-REC                                         PGM022
+024800     DISPLAY 'ITEM ADDED AND APPROVED: ' WS-MAINT-ITEM-CD.        PGM022
+024900*                                                                 PGM022
+025000 2180-REWRITE-ITEM.                                               PGM022
+025100     MOVE WS-MAINT-ITEM-NM  TO IM-ITEM-NAME                       PGM022
+025200     MOVE WS-MAINT-CATEGORY TO IM-CATEGORY                        PGM022
+025300     MOVE WS-MAINT-UNIT-CD  TO IM-UNIT-CD                         PGM022
+025400     MOVE WS-MAINT-MIN-QTY  TO IM-MIN-QTY                         PGM022
+025500     MOVE WS-MAINT-MAX-QTY  TO IM-MAX-QTY                         PGM022
+025600     MOVE WS-MAINT-COST     TO IM-UNIT-COST                       PGM022
+025700     SET IM-APPROVED        TO TRUE                               PGM022
+025800     REWRITE INV-MASTER-REC                                       PGM022
+025900     DISPLAY 'ITEM CHANGED AND APPROVED: ' WS-MAINT-ITEM-CD.      PGM022
+026000*                                                                 PGM022
+026100 2200-MAINTAIN-MATERIAL.                                          PGM022
+026200     DISPLAY 'A=ADD  C=CHANGE  D=DEACTIVATE'                      PGM022
+026300     ACCEPT WS-ACTION-CHOICE                                      PGM022
+026400     DISPLAY 'ENTER MATERIAL CODE: '                              PGM022
+026500     ACCEPT WS-MAINT-MATL-CD                                      PGM022
+026600     MOVE WS-MAINT-MATL-CD TO RM-MATL-CD                          PGM022
+026700     READ RM-MASTER-FILE                                          PGM022
+026800         INVALID KEY                                              PGM022
+026900             SET WS-MATL-NOT-FOUND TO TRUE                        PGM022
+027000         NOT INVALID KEY                                          PGM022
+027100             SET WS-MATL-FOUND TO TRUE                            PGM022
+027200     END-READ                                                     PGM022
+027300     EVALUATE TRUE                                                PGM022
+027400         WHEN WS-ADD-ACTION                                       PGM022
+027500             PERFORM 2210-ADD-MATERIAL                            PGM022
+027600         WHEN WS-CHANGE-ACTION                                    PGM022
+027700             PERFORM 2220-CHANGE-MATERIAL                         PGM022
+027800         WHEN WS-DEACT-ACTION                                     PGM022
+027900             PERFORM 2230-DEACTIVATE-MATERIAL                     PGM022
+028000         WHEN OTHER                                               PGM022
+028100             DISPLAY 'INVALID ACTION - TRY AGAIN'                 PGM022
+028200     END-EVALUATE.                                                PGM022
+028300*                                                                 PGM022
+028400 2210-ADD-MATERIAL.                                               PGM022
+028500     IF WS-MATL-FOUND                                             PGM022
+028600         DISPLAY 'MATERIAL ALREADY EXISTS - USE CHANGE'           PGM022
+028700     ELSE                                                         PGM022
+028800         PERFORM 2240-ENTER-MATERIAL-FIELDS                       PGM022
+028900         PERFORM 2250-VALIDATE-MATL-FIELDS                        PGM022
+029000         IF WS-MATL-VALID                                         PGM022
+029100             PERFORM 2160-CONFIRM-APPROVAL                        PGM022
+029200             IF WS-APPROVED                                       PGM022
+029300                 PERFORM 2270-WRITE-NEW-MATERIAL                  PGM022
+029400             ELSE                                                 PGM022
+029500                 DISPLAY 'ADD NOT APPROVED - MATERIAL NOT ADDED'  PGM022
+029600             END-IF                                               PGM022
+029700         ELSE                                                     PGM022
+029800             DISPLAY 'REQUIRED FIELD MISSING - ADD REJECTED'      PGM022
+029900         END-IF                                                   PGM022
+030000     END-IF.                                                      PGM022
+030100*                                                                 PGM022
+030200 2220-CHANGE-MATERIAL.                                            PGM022
+030300     IF WS-MATL-NOT-FOUND                                         PGM022
+030400         DISPLAY 'MATERIAL NOT FOUND: ' WS-MAINT-MATL-CD          PGM022
+030500     ELSE                                                         PGM022
+030600         PERFORM 2240-ENTER-MATERIAL-FIELDS                       PGM022
+030700         PERFORM 2250-VALIDATE-MATL-FIELDS                        PGM022
+030800         IF WS-MATL-VALID                                         PGM022
+030900             PERFORM 2160-CONFIRM-APPROVAL                        PGM022
+031000             IF WS-APPROVED                                       PGM022
+031100                 PERFORM 2280-REWRITE-MATERIAL                    PGM022
+031200             ELSE                                                 PGM022
+031300                 DISPLAY 'CHANGE NOT APPROVED - NOT APPLIED'      PGM022
+031400             END-IF                                               PGM022
+031500         ELSE                                                     PGM022
+031600             DISPLAY 'REQUIRED FIELD MISSING - CHANGE REJECTED'   PGM022
+031700         END-IF                                                   PGM022
+031800     END-IF.                                                      PGM022
+031900*                                                                 PGM022
+032000 2230-DEACTIVATE-MATERIAL.                                        PGM022
+032100     IF WS-MATL-NOT-FOUND                                         PGM022
+032200         DISPLAY 'MATERIAL NOT FOUND: ' WS-MAINT-MATL-CD          PGM022
+032300     ELSE                                                         PGM022
+032400         PERFORM 2160-CONFIRM-APPROVAL                            PGM022
+032500         IF WS-APPROVED                                           PGM022
+032600             SET RM-INACTIVE TO TRUE                              PGM022
+032700             REWRITE RM-MASTER-REC                                PGM022
+032800             DISPLAY 'MATERIAL DEACTIVATED: ' WS-MAINT-MATL-CD    PGM022
+032900         ELSE                                                     PGM022
+033000             DISPLAY 'DEACTIVATION NOT APPROVED'                  PGM022
+033100         END-IF                                                   PGM022
+033200     END-IF.                                                      PGM022
+033300*                                                                 PGM022
+033400 2240-ENTER-MATERIAL-FIELDS.                                      PGM022
+033500     DISPLAY 'ENTER MATERIAL NAME: '                              PGM022
+033600     ACCEPT WS-MAINT-MATL-NM                                      PGM022
+033700     DISPLAY 'ENTER CATEGORY (IO/CL/LS/FA/SC): '                  PGM022
+033800     ACCEPT WS-MAINT-MATL-CAT                                     PGM022
+033900     DISPLAY 'ENTER UNIT CODE: '                                  PGM022
+034000     ACCEPT WS-MAINT-MATL-UNIT                                    PGM022
+034100     DISPLAY 'ENTER UNIT PRICE: '                                 PGM022
+034200     ACCEPT WS-MAINT-MATL-PRICE                                   PGM022
+034300     DISPLAY 'ENTER SAFETY QTY: '                                 PGM022
+034400     ACCEPT WS-MAINT-MATL-SAFETY                                  PGM022
+034500     DISPLAY 'ENTER LEAD DAYS: '                                  PGM022
+034600     ACCEPT WS-MAINT-MATL-LEAD                                    PGM022
+034700     DISPLAY 'ENTER MAIN VENDOR: '                                PGM022
+034800     ACCEPT WS-MAINT-MATL-VENDOR.                                 PGM022
+034900*                                                                 PGM022
+035000 2250-VALIDATE-MATL-FIELDS.                                       PGM022
+035100     MOVE 'N' TO WS-MATL-VALID-FLAG                               PGM022
+035200     IF WS-MAINT-MATL-NM   NOT = SPACES                           PGM022
+035300         AND WS-MAINT-MATL-CAT  NOT = SPACES                      PGM022
+035400         AND WS-MAINT-MATL-UNIT NOT = SPACES                      PGM022
+035500         AND WS-MAINT-MATL-PRICE > 0                              PGM022
+035600         AND WS-MAINT-MATL-VENDOR NOT = SPACES                    PGM022
+035700         SET WS-MATL-VALID TO TRUE                                PGM022
+035800     END-IF.                                                      PGM022
+035900*                                                                 PGM022
+036000 2270-WRITE-NEW-MATERIAL.                                         PGM022
+036100     INITIALIZE RM-MASTER-REC                                     PGM022
+036200     MOVE WS-MAINT-MATL-CD     TO RM-MATL-CD                      PGM022
+036300     MOVE WS-MAINT-MATL-NM     TO RM-MATL-NM                      PGM022
+036400     MOVE WS-MAINT-MATL-CAT    TO RM-CATEGORY                     PGM022
+036500     MOVE WS-MAINT-MATL-UNIT   TO RM-UNIT-CD                      PGM022
+036600     MOVE WS-MAINT-MATL-PRICE  TO RM-UNIT-PRICE                   PGM022
+036700     MOVE WS-MAINT-MATL-SAFETY TO RM-SAFETY-QTY                   PGM022
+036800     MOVE WS-MAINT-MATL-LEAD   TO RM-LEAD-DAYS                    PGM022
+036900     MOVE WS-MAINT-MATL-VENDOR TO RM-MAIN-VENDOR                  PGM022
+037000     MOVE ZEROS                TO RM-STOCK-QTY                    PGM022
+037100     SET RM-ACTIVE             TO TRUE                            PGM022
+037200     SET RM-APPROVED           TO TRUE                            PGM022
+037300     WRITE RM-MASTER-REC                                          PGM022
+037400     DISPLAY 'MATERIAL ADDED AND APPROVED: ' WS-MAINT-MATL-CD.    PGM022
+037500*                                                                 PGM022
+037600 2280-REWRITE-MATERIAL.                                           PGM022
+037700     MOVE WS-MAINT-MATL-NM     TO RM-MATL-NM                      PGM022
+037800     MOVE WS-MAINT-MATL-CAT    TO RM-CATEGORY                     PGM022
+037900     MOVE WS-MAINT-MATL-UNIT   TO RM-UNIT-CD                      PGM022
+038000     MOVE WS-MAINT-MATL-PRICE  TO RM-UNIT-PRICE                   PGM022
+038100     MOVE WS-MAINT-MATL-SAFETY TO RM-SAFETY-QTY                   PGM022
+038200     MOVE WS-MAINT-MATL-LEAD   TO RM-LEAD-DAYS                    PGM022
+038300     MOVE WS-MAINT-MATL-VENDOR TO RM-MAIN-VENDOR                  PGM022
+038400     SET RM-APPROVED           TO TRUE                            PGM022
+038500     REWRITE RM-MASTER-REC                                        PGM022
+038600     DISPLAY 'MATERIAL CHANGED AND APPROVED: ' WS-MAINT-MATL-CD.  PGM022
+038700*                                                                 PGM022
+038800 9000-FINALIZE.                                                   PGM022
+038900     CLOSE INV-MASTER-FILE                                        PGM022
+039000     CLOSE RM-MASTER-FILE                                         PGM022
+039100     DISPLAY 'PGM022 - MASTER MAINTENANCE SESSION ENDED'.         PGM022
+039200*                                                                 PGM022
+039300 9900-ABNORMAL-END.                                               PGM022
+039301     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM022
+039400     DISPLAY 'PGM022 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM022
+039500     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM022
+039600     STOP RUN.                                                    PGM022
+039610 9750-DIAGNOSE-FILE-STATUS.                                       PGM022
+039611     EVALUATE WS-ABEND-STATUS                                     PGM022
+039612         WHEN '10'                                                PGM022
+039613             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM022
+039614             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM022
+039615         WHEN '23'                                                PGM022
+039616             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM022
+039617             DISPLAY '  AND RETRY THE REQUEST'                    PGM022
+039618         WHEN '35'                                                PGM022
+039619             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM022
+039620             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM022
+039621         WHEN '37'                                                PGM022
+039622             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM022
+039623             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM022
+039624         WHEN '39'                                                PGM022
+039625             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM022
+039626             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM022
+039627         WHEN '41'                                                PGM022
+039628             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM022
+039629             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM022
+039630         WHEN '42'                                                PGM022
+039631             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM022
+039632             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM022
+039633         WHEN '46'                                                PGM022
+039634             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM022
+039635             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM022
+039636         WHEN OTHER                                               PGM022
+039637             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM022
+039638             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM022
+039639     END-EVALUATE.                                                PGM022
+039640*                                                                 PGM022
