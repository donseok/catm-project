@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.                                         PGM011
+000200 PROGRAM-ID.    PGM011.                                           PGM011
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM011
+000400*                                                                PGM011
+000500* =========================================================      PGM011
+000600* 프로그램명: 품질검사 LOT 추적 보고서                                         PGM011
+000700* 처리내용  : LOT-PARM-FILE로 지정된 LOT 번호를 기준으로                       PGM011
+000800*            QC-HISTORY-FILE을 전수 검색하여 해당 LOT의                    PGM011
+000900*            검사이력을 추출한다.                                          PGM011
+001000* =========================================================      PGM011
+
+001100 ENVIRONMENT DIVISION.                                            PGM011
+001110 CONFIGURATION SECTION.                                           PGM011
+001120 INPUT-OUTPUT SECTION.                                            PGM011
+001130 FILE-CONTROL.                                                    PGM011
+001140     SELECT LOT-PARM-FILE                                         PGM011
+001150         ASSIGN TO LOTPARM                                        PGM011
+001160         ORGANIZATION IS SEQUENTIAL                               PGM011
+001170         FILE STATUS IS WS-FILE-STATUS.                           PGM011
+001180     SELECT QC-HISTORY-FILE                                       PGM011
+001190         ASSIGN TO QCHIST                                         PGM011
+001200         ORGANIZATION IS SEQUENTIAL                               PGM011
+001210         FILE STATUS IS WS-FILE-STATUS2.                          PGM011
+001220     SELECT LOT-TRACE-REPORT-FILE                                 PGM011
+001230         ASSIGN TO LOTTRACE                                       PGM011
+001240         ORGANIZATION IS SEQUENTIAL                               PGM011
+001250         FILE STATUS IS WS-FILE-STATUS3.                          PGM011
+
+001400 DATA DIVISION.                                                   PGM011
+001410 FILE SECTION.                                                    PGM011
+001420 FD  LOT-PARM-FILE.                                               PGM011
+001430 01  LOT-PARM-REC.                                                PGM011
+001440     05 LP-LOT-NO             PIC X(15).                          PGM011
+001450     05 FILLER                PIC X(65).                          PGM011
+001460 FD  QC-HISTORY-FILE.                                             PGM011
+001470 01  QC-HISTORY-REC.                                              PGM011
+001480     COPY CPYQCHS.                                                PGM011
+001490 FD  LOT-TRACE-REPORT-FILE.                                       PGM011
+001500 01  LOT-TRACE-REPORT-REC.                                        PGM011
+001510     05 LT-LOT-NO             PIC X(15).                          PGM011
+001520     05 LT-INSPECT-ID         PIC 9(08).                          PGM011
+001530     05 LT-JUDGE-CD           PIC X(01).                          PGM011
+001540     05 LT-FINAL-RESULT       PIC X(02).                          PGM011
+001550     05 FILLER                PIC X(20).                          PGM011
+
+001700 WORKING-STORAGE SECTION.                                         PGM011
+001710 01  WS-FILE-STATUS          PIC XX.                              PGM011
+001720 01  WS-FILE-STATUS2         PIC XX.                              PGM011
+001730 01  WS-FILE-STATUS3         PIC XX.                              PGM011
+001735 01  WS-ABEND-STATUS         PIC XX.                              PGM011
+001740 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM011
+001750     88 WS-EOF               VALUE 'Y'.                           PGM011
+001760 01  WS-TARGET-LOT-NO        PIC X(15).                           PGM011
+001770 01  WS-MATCH-COUNT          PIC 9(5) VALUE ZEROS.                PGM011
+
+002000 PROCEDURE DIVISION.                                              PGM011
+002010*                                                                PGM011
+002020 0000-MAIN-PROCESS.                                               PGM011
+002030     PERFORM 1000-INITIALIZE                                      PGM011
+002040     PERFORM 2000-PROCESS-HISTORY                                 PGM011
+002050         UNTIL WS-EOF                                             PGM011
+002060     PERFORM 9000-FINALIZE                                        PGM011
+002070     STOP RUN.                                                    PGM011
+002080*                                                                PGM011
+002090 1000-INITIALIZE.                                                 PGM011
+002100     OPEN INPUT LOT-PARM-FILE                                     PGM011
+002110     IF WS-FILE-STATUS NOT = '00'                                 PGM011
+002120         DISPLAY 'PARM FILE OPEN ERROR: ' WS-FILE-STATUS          PGM011
+002130         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM011
+002130         PERFORM 9900-ABNORMAL-END                                PGM011
+002140     END-IF                                                       PGM011
+002150     READ LOT-PARM-FILE                                           PGM011
+002160         AT END                                                   PGM011
+002170             DISPLAY 'LOT PARAMETER MISSING'                      PGM011
+002175             MOVE WS-FILE-STATUS TO WS-ABEND-STATUS               PGM011
+002180             PERFORM 9900-ABNORMAL-END                            PGM011
+002190     END-READ                                                     PGM011
+002200     MOVE LP-LOT-NO TO WS-TARGET-LOT-NO                           PGM011
+002210     CLOSE LOT-PARM-FILE                                          PGM011
+002220     OPEN INPUT QC-HISTORY-FILE                                   PGM011
+002230     IF WS-FILE-STATUS2 NOT = '00'                                PGM011
+002240         DISPLAY 'HISTORY FILE OPEN ERROR: ' WS-FILE-STATUS2      PGM011
+002250         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM011
+002250         PERFORM 9900-ABNORMAL-END                                PGM011
+002260     END-IF                                                       PGM011
+002270     OPEN OUTPUT LOT-TRACE-REPORT-FILE                            PGM011
+002280     IF WS-FILE-STATUS3 NOT = '00'                                PGM011
+002290         DISPLAY 'TRACE REPORT OPEN ERROR: ' WS-FILE-STATUS3      PGM011
+002300         MOVE WS-FILE-STATUS3 TO WS-ABEND-STATUS                  PGM011
+002300         PERFORM 9900-ABNORMAL-END                                PGM011
+002310     END-IF                                                       PGM011
+002320     PERFORM 1100-READ-HISTORY.                                   PGM011
+002330*                                                                PGM011
+002340 1100-READ-HISTORY.                                               PGM011
+002350     READ QC-HISTORY-FILE                                         PGM011
+002360         AT END SET WS-EOF TO TRUE                                PGM011
+002370     END-READ.                                                    PGM011
+002380*                                                                PGM011
+002390 2000-PROCESS-HISTORY.                                            PGM011
+002400     IF QH-LOT-NO = WS-TARGET-LOT-NO                              PGM011
+002410         PERFORM 2100-WRITE-TRACE-RECORD                          PGM011
+002420     END-IF                                                       PGM011
+002430     PERFORM 1100-READ-HISTORY.                                   PGM011
+002440*                                                                PGM011
+002450 2100-WRITE-TRACE-RECORD.                                         PGM011
+002460     ADD 1 TO WS-MATCH-COUNT                                      PGM011
+002470     INITIALIZE LOT-TRACE-REPORT-REC                              PGM011
+002480     MOVE QH-LOT-NO TO LT-LOT-NO                                  PGM011
+002490     MOVE QH-INSPECT-ID TO LT-INSPECT-ID                          PGM011
+002500     MOVE QH-JUDGE-CD TO LT-JUDGE-CD                              PGM011
+002510     MOVE QH-FINAL-RESULT TO LT-FINAL-RESULT                      PGM011
+002520     WRITE LOT-TRACE-REPORT-REC.                                  PGM011
+002530*                                                                PGM011
+002540 9000-FINALIZE.                                                   PGM011
+002560     CLOSE QC-HISTORY-FILE                                        PGM011
+002570     CLOSE LOT-TRACE-REPORT-FILE                                  PGM011
+002580     DISPLAY 'PGM011 COMPLETED - LOT: ' WS-TARGET-LOT-NO          PGM011
+002590             ' MATCHES: ' WS-MATCH-COUNT.                         PGM011
+002600*                                                                PGM011
+002610 9900-ABNORMAL-END.                                               PGM011
+002611     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM011
+002620     DISPLAY 'PGM011 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM011
+002630     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM011
+002640     STOP RUN.                                                    PGM011
+002650 9750-DIAGNOSE-FILE-STATUS.                                       PGM011
+002651     EVALUATE WS-ABEND-STATUS                                     PGM011
+002652         WHEN '10'                                                PGM011
+002653             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM011
+002654             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM011
+002655         WHEN '23'                                                PGM011
+002656             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM011
+002657             DISPLAY '  AND RETRY THE REQUEST'                    PGM011
+002658         WHEN '35'                                                PGM011
+002659             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM011
+002660             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM011
+002661         WHEN '37'                                                PGM011
+002662             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM011
+002663             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM011
+002664         WHEN '39'                                                PGM011
+002665             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM011
+002666             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM011
+002667         WHEN '41'                                                PGM011
+002668             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM011
+002669             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM011
+002670         WHEN '42'                                                PGM011
+002671             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM011
+002672             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM011
+002673         WHEN '46'                                                PGM011
+002674             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM011
+002675             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM011
+002676         WHEN OTHER                                               PGM011
+002677             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM011
+002678             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM011
+002679     END-EVALUATE.                                                PGM011
+002680*                                                                 PGM011
