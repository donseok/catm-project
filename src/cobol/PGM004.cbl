@@ -1,204 +1,521 @@
-000100 IDENTIFICATION DIVISION.                                 PGM004
-000200 PROGRAM-ID.    PGM004.                                   PGM004
-000300 AUTHOR.        DONGKUK-SYSTEMS.                          PGM004
-000400*                                                         PGM004
-000500* =========================================================PGM004
-000600* 프로그램명: 생산계획 대비 실적 분석                      PGM004
-000700* 처리내용  : 월별 생산계획 대비 실적을 비교하여           PGM004
-000800*            달성율을 산출하고 미달 품목에 대해             PGM004
-000900*            생산지시 알림을 발행한다.                     PGM004
-001000* =========================================================PGM004
-001100                                                          PGM004
-001200 ENVIRONMENT DIVISION.                                    PGM004
-001300 CONFIGURATION SECTION.                                   PGM004
-001400 INPUT-OUTPUT SECTION.                                    PGM004
-001500 FILE-CONTROL.                                            PGM004
-001600     SELECT PROD-PLAN-FILE                                PGM004
-001700         ASSIGN TO PRDPLAN                                PGM004
-001800         ORGANIZATION IS INDEXED                          PGM004
-001900         ACCESS MODE IS SEQUENTIAL                        PGM004
-002000         RECORD KEY IS PP-KEY                             PGM004
-002100         FILE STATUS IS WS-FILE-STATUS.                   PGM004
-002200     SELECT PROD-ACTUAL-FILE                              PGM004
-002300         ASSIGN TO PRDACT                                 PGM004
-002400         ORGANIZATION IS INDEXED                          PGM004
-002500         ACCESS MODE IS RANDOM                            PGM004
-002600         RECORD KEY IS PA-KEY                             PGM004
-002700         FILE STATUS IS WS-FILE-STATUS2.                  PGM004
-002800     SELECT PLAN-RESULT-FILE                              PGM004
-002900         ASSIGN TO PLNRSLT                                PGM004
-003000         ORGANIZATION IS SEQUENTIAL                       PGM004
-003100         FILE STATUS IS WS-FILE-STATUS3.                  PGM004
-003200                                                          PGM004
-003300 DATA DIVISION.                                           PGM004
-003400 FILE SECTION.                                            PGM004
-003500 FD  PROD-PLAN-FILE.                                      PGM004
-003600 01  PROD-PLAN-REC.                                       PGM004
-003700     COPY CPYPPLAN.                                       PGM004
-003800 FD  PROD-ACTUAL-FILE.                                    PGM004
-003900 01  PROD-ACTUAL-REC.                                     PGM004
-004000     COPY CPYPACT.                                        PGM004
-004100 FD  PLAN-RESULT-FILE.                                    PGM004
-004200 01  PLAN-RESULT-REC.                                     PGM004
-004300     05 PR-PRODUCT-CD        PIC X(15).                   PGM004
-004400     05 PR-PLAN-QTY          PIC S9(9)V99.                PGM004
-004500     05 PR-ACTUAL-QTY        PIC S9(9)V99.                PGM004
-004600     05 PR-ACHIEVE-RATE      PIC 9(3)V99.                 PGM004
-004700     05 PR-GAP-QTY           PIC S9(9)V99.                PGM004
-004800     05 PR-JUDGE-CD          PIC X(01).                   PGM004
-004900     05 FILLER               PIC X(20).                   PGM004
-005000                                                          PGM004
-005100 WORKING-STORAGE SECTION.                                 PGM004
-005200 01  WS-FILE-STATUS          PIC XX.                      PGM004
-005300 01  WS-FILE-STATUS2         PIC XX.                      PGM004
-005400 01  WS-FILE-STATUS3         PIC XX.                      PGM004
-005500 01  WS-EOF-FLAG             PIC X VALUE 'N'.             PGM004
-005600     88 WS-EOF               VALUE 'Y'.                   PGM004
-005700 01  WS-PLAN-COUNT           PIC 9(7) VALUE ZEROS.        PGM004
-005800 01  WS-ACHIEVE-COUNT        PIC 9(7) VALUE ZEROS.        PGM004
-005900 01  WS-SHORT-COUNT          PIC 9(7) VALUE ZEROS.        PGM004
-006000 01  WS-OVER-COUNT           PIC 9(7) VALUE ZEROS.        PGM004
-006100 01  WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.        PGM004
-006200 01  WS-ACHIEVE-RATE         PIC 9(3)V99 VALUE ZEROS.     PGM004
-006300 01  WS-TOTAL-PLAN           PIC S9(11)V99 VALUE ZEROS.   PGM004
-006400 01  WS-TOTAL-ACTUAL         PIC S9(11)V99 VALUE ZEROS.   PGM004
-006500 01  WS-ACHIEVE-THRESHOLD    PIC 9(3) VALUE 090.          PGM004
-006600 01  WS-OVER-THRESHOLD       PIC 9(3) VALUE 120.          PGM004
-006700                                                          PGM004
-006800     EXEC SQL INCLUDE SQLCA END-EXEC.                     PGM004
-006900     EXEC SQL INCLUDE DCLTBPPRF END-EXEC.                 PGM004
-007000                                                          PGM004
-007100 PROCEDURE DIVISION.                                      PGM004
-007200*                                                         PGM004
-007300 0000-MAIN-PROCESS.                                       PGM004
-007400     PERFORM 1000-INITIALIZE                              PGM004
-007500     PERFORM 2000-COMPARE-PLAN-ACTUAL                     PGM004
-007600         UNTIL WS-EOF                                     PGM004
-007700     PERFORM 3000-CALC-TOTAL-RATE                         PGM004
-007800     PERFORM 4000-UPDATE-DB2-SUMMARY                      PGM004
-007900     PERFORM 5000-NOTIFY-SHORTFALL                        PGM004
-008000     PERFORM 9000-FINALIZE                                PGM004
-008100     STOP RUN.                                            PGM004
-008200*                                                         PGM004
-008300 1000-INITIALIZE.                                         PGM004
-008400     OPEN INPUT  PROD-PLAN-FILE                           PGM004
-008500     OPEN INPUT  PROD-ACTUAL-FILE                         PGM004
-008600     OPEN OUTPUT PLAN-RESULT-FILE                         PGM004
-008700     IF WS-FILE-STATUS NOT = '00'                         PGM004
-008800         DISPLAY 'PLAN FILE OPEN ERROR: '                 PGM004
-008900                 WS-FILE-STATUS                           PGM004
-009000         PERFORM 9900-ABNORMAL-END                        PGM004
-009100     END-IF                                               PGM004
-009200     IF WS-FILE-STATUS2 NOT = '00'                        PGM004
-009300         DISPLAY 'ACTUAL FILE OPEN ERROR: '               PGM004
-009400                 WS-FILE-STATUS2                          PGM004
-009500         PERFORM 9900-ABNORMAL-END                        PGM004
-009600     END-IF                                               PGM004
-009700     PERFORM 1100-READ-FIRST-RECORD.                      PGM004
-009800*                                                         PGM004
-009900 1100-READ-FIRST-RECORD.                                  PGM004
-010000     READ PROD-PLAN-FILE                                  PGM004
-010100     AT END SET WS-EOF TO TRUE                            PGM004
-010200     END-READ.                                            PGM004
-010300*                                                         PGM004
-010400 2000-COMPARE-PLAN-ACTUAL.                                PGM004
-010500     ADD 1 TO WS-PLAN-COUNT                               PGM004
-010600     MOVE PP-PRODUCT-CD TO PA-PRODUCT-CD                  PGM004
-010700     MOVE PP-YYYYMM     TO PA-YYYYMM                     PGM004
-010800     READ PROD-ACTUAL-FILE                                PGM004
-010900         INVALID KEY                                      PGM004
-011000             PERFORM 2100-NO-ACTUAL-DATA                  PGM004
-011100         NOT INVALID KEY                                  PGM004
-011200             PERFORM 2200-CALC-ACHIEVEMENT                PGM004
-011300     END-READ                                             PGM004
-011400     READ PROD-PLAN-FILE                                  PGM004
-011500     AT END SET WS-EOF TO TRUE                            PGM004
-011600     END-READ.                                            PGM004
-011700*                                                         PGM004
-011800 2100-NO-ACTUAL-DATA.                                     PGM004
-011900     MOVE ZEROS TO PR-ACTUAL-QTY                          PGM004
-012000     MOVE ZEROS TO PR-ACHIEVE-RATE                        PGM004
-012100     MOVE PP-PLAN-QTY TO PR-GAP-QTY                       PGM004
-012200     MOVE 'S' TO PR-JUDGE-CD                              PGM004
-012300     ADD 1 TO WS-SHORT-COUNT                              PGM004
-012400     ADD PP-PLAN-QTY TO WS-TOTAL-PLAN                     PGM004
-012500     MOVE PP-PRODUCT-CD TO PR-PRODUCT-CD                  PGM004
-012600     MOVE PP-PLAN-QTY   TO PR-PLAN-QTY                    PGM004
-012700     WRITE PLAN-RESULT-REC                                PGM004
-012800     CALL 'ERRLOG' USING PP-PRODUCT-CD PP-YYYYMM.         PGM004
-012900*                                                         PGM004
-013000 2200-CALC-ACHIEVEMENT.                                   PGM004
-013100     ADD PP-PLAN-QTY   TO WS-TOTAL-PLAN                   PGM004
-013200     ADD PA-ACTUAL-QTY TO WS-TOTAL-ACTUAL                 PGM004
-013300     MOVE PP-PRODUCT-CD TO PR-PRODUCT-CD                  PGM004
-013400     MOVE PP-PLAN-QTY   TO PR-PLAN-QTY                    PGM004
-013500     MOVE PA-ACTUAL-QTY TO PR-ACTUAL-QTY                  PGM004
-013600     IF PP-PLAN-QTY > 0                                   PGM004
-013700         COMPUTE WS-ACHIEVE-RATE =                        PGM004
-013800             (PA-ACTUAL-QTY / PP-PLAN-QTY) * 100          PGM004
-013900     ELSE                                                 PGM004
-014000         MOVE 100.00 TO WS-ACHIEVE-RATE                   PGM004
-014100     END-IF                                               PGM004
-014200     MOVE WS-ACHIEVE-RATE TO PR-ACHIEVE-RATE              PGM004
-014300     COMPUTE PR-GAP-QTY =                                 PGM004
-014400         PP-PLAN-QTY - PA-ACTUAL-QTY                      PGM004
-014500     EVALUATE TRUE                                        PGM004
-014600         WHEN WS-ACHIEVE-RATE >= WS-OVER-THRESHOLD        PGM004
-014700             MOVE 'O' TO PR-JUDGE-CD                      PGM004
-014800             ADD 1 TO WS-OVER-COUNT                       PGM004
-014900         WHEN WS-ACHIEVE-RATE >= WS-ACHIEVE-THRESHOLD     PGM004
-015000             MOVE 'A' TO PR-JUDGE-CD                      PGM004
-015100             ADD 1 TO WS-ACHIEVE-COUNT                    PGM004
-015200         WHEN OTHER                                       PGM004
-015300             MOVE 'S' TO PR-JUDGE-CD                      PGM004
-015400             ADD 1 TO WS-SHORT-COUNT                      PGM004
-015500     END-EVALUATE                                         PGM004
-015600     WRITE PLAN-RESULT-REC.                               PGM004
-015700*                                                         PGM004
-015800 3000-CALC-TOTAL-RATE.                                    PGM004
-015900     IF WS-TOTAL-PLAN > 0                                 PGM004
-016000         COMPUTE WS-ACHIEVE-RATE =                        PGM004
-016100             (WS-TOTAL-ACTUAL / WS-TOTAL-PLAN) * 100      PGM004
-016200     ELSE                                                 PGM004
-016300         MOVE ZEROS TO WS-ACHIEVE-RATE                    PGM004
-016400     END-IF.                                              PGM004
-016500*                                                         PGM004
-016600 4000-UPDATE-DB2-SUMMARY.                                 PGM004
-016700     EXEC SQL                                             PGM004
-016800         INSERT INTO TB_PROD_PLAN_RESULT                  PGM004
-016900         (PLAN_MONTH, TOTAL_PLAN, TOTAL_ACTUAL,           PGM004
-017000          ACHIEVE_RATE, ACHIEVE_CNT, SHORT_CNT,           PGM004
-017100          OVER_CNT)                                       PGM004
-017200         VALUES                                           PGM004
-017300         (:PP-YYYYMM, :WS-TOTAL-PLAN,                    PGM004
-017400          :WS-TOTAL-ACTUAL, :WS-ACHIEVE-RATE,             PGM004
-017500          :WS-ACHIEVE-COUNT, :WS-SHORT-COUNT,             PGM004
-017600          :WS-OVER-COUNT)                                 PGM004
-017700     END-EXEC                                             PGM004
-017800     IF SQLCODE NOT = 0                                   PGM004
-017900         CALL 'SQLERR' USING SQLCODE                      PGM004
-018000     END-IF.                                              PGM004
-018100*                                                         PGM004
-018200 5000-NOTIFY-SHORTFALL.                                   PGM004
-018300     IF WS-ACHIEVE-RATE < WS-ACHIEVE-THRESHOLD            PGM004
-018400         DISPLAY 'SHORTFALL ALERT: RATE='                 PGM004
-018500                 WS-ACHIEVE-RATE '%'                      PGM004
-018600         CALL 'PRDNOTI' USING WS-ACHIEVE-RATE             PGM004
-018700                              WS-SHORT-COUNT              PGM004
-018800     END-IF.                                              PGM004
-018900*                                                         PGM004
-019000 9000-FINALIZE.                                           PGM004
-019100     CLOSE PROD-PLAN-FILE                                 PGM004
-019200     CLOSE PROD-ACTUAL-FILE                               PGM004
-019300     CLOSE PLAN-RESULT-FILE                               PGM004
-019400     DISPLAY 'PGM004 COMPLETED: '                         PGM004
-019500             WS-PLAN-COUNT ' ITEMS, RATE='                PGM004
-019600             WS-ACHIEVE-RATE '%'                          PGM004
-019700             ' SHORT:' WS-SHORT-COUNT                     PGM004
-019800             ' OVER:' WS-OVER-COUNT.                      PGM004
-019900*                                                         PGM004
-020000 9900-ABNORMAL-END.                                       PGM004
-020100     DISPLAY 'PGM004 ABEND - STATUS: '                    PGM004
-020200             WS-FILE-STATUS                               PGM004
-020300     CALL 'ABNDPGM' USING WS-FILE-STATUS                 PGM004
-020400     STOP RUN.                                            PGM004
+000100 IDENTIFICATION DIVISION.                                         PGM004
+000200 PROGRAM-ID.    PGM004.                                           PGM004
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM004
+000400*                                                                 PGM004
+000500* =========================================================       PGM004
+000600* 프로그램명: 생산계획 대비 실적 분석                                            PGM004
+000700* 처리내용  : 월별 생산계획 대비 실적을 비교하여                                     PGM004
+000800*            달성율을 산출하고 미달 품목에 대해                                  PGM004
+000900*            생산지시 알림을 발행한다.                                       PGM004
+001000* =========================================================       PGM004
+001100                                                                  PGM004
+001200 ENVIRONMENT DIVISION.                                            PGM004
+001300 CONFIGURATION SECTION.                                           PGM004
+001400 INPUT-OUTPUT SECTION.                                            PGM004
+001500 FILE-CONTROL.                                                    PGM004
+001600     SELECT PROD-PLAN-FILE                                        PGM004
+001700         ASSIGN TO PRDPLAN                                        PGM004
+001800         ORGANIZATION IS INDEXED                                  PGM004
+001900         ACCESS MODE IS SEQUENTIAL                                PGM004
+002000         RECORD KEY IS PP-KEY                                     PGM004
+002100         FILE STATUS IS WS-FILE-STATUS.                           PGM004
+002200     SELECT PROD-ACTUAL-FILE                                      PGM004
+002300         ASSIGN TO PRDACT                                         PGM004
+002400         ORGANIZATION IS INDEXED                                  PGM004
+002500         ACCESS MODE IS RANDOM                                    PGM004
+002600         RECORD KEY IS PA-KEY                                     PGM004
+002700         FILE STATUS IS WS-FILE-STATUS2.                          PGM004
+002800     SELECT PLAN-RESULT-FILE                                      PGM004
+002900         ASSIGN TO PLNRSLT                                        PGM004
+003000         ORGANIZATION IS SEQUENTIAL                               PGM004
+003100         FILE STATUS IS WS-FILE-STATUS3.                          PGM004
+003120     SELECT SHORTFALL-EXTRACT-FILE                                PGM004
+003140         ASSIGN TO SHRTFALL                                       PGM004
+003160         ORGANIZATION IS SEQUENTIAL                               PGM004
+003180         FILE STATUS IS WS-FILE-STATUS4.                          PGM004
+003190     SELECT PROD-PARM-FILE                                        PGM004
+003191         ASSIGN TO PRDPARM                                        PGM004
+003192         ORGANIZATION IS SEQUENTIAL                               PGM004
+003193         FILE STATUS IS WS-FILE-STATUS5.                          PGM004
+003194     SELECT OPTIONAL AUDIT-TRAIL-FILE                             PGM004
+003195         ASSIGN TO AUDTRAIL                                       PGM004
+003196         ORGANIZATION IS SEQUENTIAL                               PGM004
+003197         FILE STATUS IS WS-FILE-STATUS6.                          PGM004
+003198     SELECT CHECKPOINT-FILE                                       PGM004
+003198         ASSIGN TO PGM4CKPT                                       PGM004
+003199         ORGANIZATION IS SEQUENTIAL                               PGM004
+003199         FILE STATUS IS WS-FILE-STATUS7.                          PGM004
+003200                                                                  PGM004
+003300 DATA DIVISION.                                                   PGM004
+003400 FILE SECTION.                                                    PGM004
+003500 FD  PROD-PLAN-FILE.                                              PGM004
+003600 01  PROD-PLAN-REC.                                               PGM004
+003700     COPY CPYPPLAN.                                               PGM004
+003800 FD  PROD-ACTUAL-FILE.                                            PGM004
+003900 01  PROD-ACTUAL-REC.                                             PGM004
+004000     COPY CPYPACT.                                                PGM004
+004100 FD  PLAN-RESULT-FILE.                                            PGM004
+004200 01  PLAN-RESULT-REC.                                             PGM004
+004250     COPY CPYPLNRS.                                               PGM004
+004300 FD  SHORTFALL-EXTRACT-FILE.                                      PGM004
+004400 01  SHORTFALL-EXTRACT-REC.                                       PGM004
+004500     05 SF-PRODUCT-CD         PIC X(15).                          PGM004
+004600     05 SF-PLAN-QTY           PIC S9(9)V99.                       PGM004
+004700     05 SF-ACTUAL-QTY         PIC S9(9)V99.                       PGM004
+004800     05 SF-GAP-QTY            PIC S9(9)V99.                       PGM004
+004850     05 SF-LINE-CD            PIC X(10).                          PGM004
+004900     05 FILLER                PIC X(15).                          PGM004
+004910 FD  PROD-PARM-FILE.                                              PGM004
+004920 01  PROD-PARM-REC.                                               PGM004
+004930     COPY CPYPDPM.                                                PGM004
+004940 FD  AUDIT-TRAIL-FILE.                                            PGM004
+004950 01  AUDIT-TRAIL-REC.                                             PGM004
+004960     COPY CPYAUDIT.                                               PGM004
+004970 FD  CHECKPOINT-FILE.                                             PGM004
+004980 01  CHECKPOINT-REC.                                              PGM004
+004990     COPY CPYCKPT.                                                PGM004
+004991*                                                                 PGM004
+004992 01  CKX4-REC REDEFINES CHECKPOINT-REC.                           PGM004
+004993     05 FILLER                PIC X(95).                          PGM004
+004994     05 CKX4-TOTAL-ADJ-PLAN   PIC S9(11)V99.                      PGM004
+004995     05 FILLER                PIC X(387).                         PGM004
+005000                                                                  PGM004
+005100 WORKING-STORAGE SECTION.                                         PGM004
+005200 01  WS-FILE-STATUS          PIC XX.                              PGM004
+005300 01  WS-FILE-STATUS2         PIC XX.                              PGM004
+005400 01  WS-FILE-STATUS3         PIC XX.                              PGM004
+005450 01  WS-FILE-STATUS4         PIC XX.                              PGM004
+005460 01  WS-FILE-STATUS5         PIC XX.                              PGM004
+005470 01  WS-FILE-STATUS6         PIC XX.                              PGM004
+005471 01  WS-FILE-STATUS7         PIC XX.                              PGM004
+005472 01  WS-RESTART-FLAG         PIC X VALUE 'N'.                     PGM004
+005472     88 WS-RESTART-RUN       VALUE 'Y'.                           PGM004
+005473 01  WS-CKPT-EXISTS          PIC X VALUE 'N'.                     PGM004
+005473     88 WS-CKPT-FOUND        VALUE 'Y'.                           PGM004
+005474 01  WS-RESTART-KEY          PIC X(25).                           PGM004
+005474 01  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 01000.               PGM004
+005474 01  WS-RECS-SINCE-CKPT      PIC 9(05) VALUE ZEROS.               PGM004
+005475 01  WS-ABEND-STATUS         PIC XX.                              PGM004
+005480 01  WS-AUDIT-OPEN-FLAG      PIC X VALUE 'N'.                     PGM004
+005481     88 WS-AUDIT-READY       VALUE 'Y'.                           PGM004
+005482 01  WS-AUDIT-COND           PIC X(10).                           PGM004
+005483 01  WS-AUDIT-KEY1           PIC X(15).                           PGM004
+005484 01  WS-AUDIT-KEY2           PIC X(15).                           PGM004
+005485 01  WS-AUDIT-DESC           PIC X(40).                           PGM004
+005500 01  WS-EOF-FLAG             PIC X VALUE 'N'.                     PGM004
+005600     88 WS-EOF               VALUE 'Y'.                           PGM004
+005700 01  WS-PLAN-COUNT           PIC 9(7) VALUE ZEROS.                PGM004
+005800 01  WS-ACHIEVE-COUNT        PIC 9(7) VALUE ZEROS.                PGM004
+005900 01  WS-SHORT-COUNT          PIC 9(7) VALUE ZEROS.                PGM004
+006000 01  WS-OVER-COUNT           PIC 9(7) VALUE ZEROS.                PGM004
+006100 01  WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.                PGM004
+006200 01  WS-ACHIEVE-RATE         PIC 9(3)V99 VALUE ZEROS.             PGM004
+006300 01  WS-TOTAL-PLAN           PIC S9(11)V99 VALUE ZEROS.           PGM004
+006350 01  WS-TOTAL-ADJ-PLAN       PIC S9(11)V99 VALUE ZEROS.           PGM004
+006400 01  WS-TOTAL-ACTUAL         PIC S9(11)V99 VALUE ZEROS.           PGM004
+006450 01  WS-TRIAL-EXTRA-PLAN     PIC S9(11)V99 VALUE ZEROS.           PGM004
+006460 01  WS-TRIAL-EXTRA-ACTUAL   PIC S9(11)V99 VALUE ZEROS.           PGM004
+006470 01  WS-TRIAL-EXTRA-COUNT    PIC 9(7) VALUE ZEROS.                PGM004
+006480 01  WS-EFFECTIVE-PLAN-QTY   PIC S9(9)V99 VALUE ZEROS.            PGM004
+006485 01  WS-ADJUSTED-PLAN-QTY    PIC S9(9)V99 VALUE ZEROS.            PGM004
+006490 01  WS-STD-WORK-DAYS        PIC 9(3) VALUE 022.                  PGM004
+006500 01  WS-ACHIEVE-THRESHOLD    PIC 9(3) VALUE 090.                  PGM004
+006600 01  WS-OVER-THRESHOLD       PIC 9(3) VALUE 120.                  PGM004
+006700                                                                  PGM004
+006800     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM004
+006900     EXEC SQL INCLUDE DCLTBPPRF END-EXEC.                         PGM004
+007000                                                                  PGM004
+007100 PROCEDURE DIVISION.                                              PGM004
+007200*                                                                 PGM004
+007300 0000-MAIN-PROCESS.                                               PGM004
+007400     PERFORM 1000-INITIALIZE                                      PGM004
+007500     PERFORM 2000-COMPARE-PLAN-ACTUAL                             PGM004
+007600         UNTIL WS-EOF                                             PGM004
+007700     PERFORM 3000-CALC-TOTAL-RATE                                 PGM004
+007800     PERFORM 4000-UPDATE-DB2-SUMMARY                              PGM004
+007900     PERFORM 5000-NOTIFY-SHORTFALL                                PGM004
+008000     PERFORM 9000-FINALIZE                                        PGM004
+008100     GOBACK.                                                      PGM004
+008200*                                                                 PGM004
+008300 1000-INITIALIZE.                                                 PGM004
+008310     PERFORM 1040-OPEN-AUDIT-TRAIL                                PGM004
+008320     PERFORM 1060-OPEN-CHECKPOINT                                 PGM004
+008400     OPEN INPUT  PROD-PLAN-FILE                                   PGM004
+008500     OPEN INPUT  PROD-ACTUAL-FILE                                 PGM004
+008600     IF WS-RESTART-RUN                                            PGM004
+008600         OPEN EXTEND PLAN-RESULT-FILE                             PGM004
+008600     ELSE                                                         PGM004
+008600         OPEN OUTPUT PLAN-RESULT-FILE                             PGM004
+008600     END-IF                                                       PGM004
+008620     IF WS-RESTART-RUN                                            PGM004
+008620         OPEN EXTEND SHORTFALL-EXTRACT-FILE                       PGM004
+008620     ELSE                                                         PGM004
+008620         OPEN OUTPUT SHORTFALL-EXTRACT-FILE                       PGM004
+008620     END-IF                                                       PGM004
+008700     IF WS-FILE-STATUS NOT = '00'                                 PGM004
+008800         DISPLAY 'PLAN FILE OPEN ERROR: '                         PGM004
+008900                 WS-FILE-STATUS                                   PGM004
+008950         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM004
+009000         PERFORM 9900-ABNORMAL-END                                PGM004
+009100     END-IF                                                       PGM004
+009200     IF WS-FILE-STATUS2 NOT = '00'                                PGM004
+009300         DISPLAY 'ACTUAL FILE OPEN ERROR: '                       PGM004
+009400                 WS-FILE-STATUS2                                  PGM004
+009450         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM004
+009500         PERFORM 9900-ABNORMAL-END                                PGM004
+009600     END-IF                                                       PGM004
+009650     IF WS-FILE-STATUS4 NOT = '00'                                PGM004
+009660         DISPLAY 'SHORTFALL EXTRACT OPEN ERROR: '                 PGM004
+009670                 WS-FILE-STATUS4                                  PGM004
+009675         MOVE WS-FILE-STATUS4 TO WS-ABEND-STATUS                  PGM004
+009680         PERFORM 9900-ABNORMAL-END                                PGM004
+009690     END-IF                                                       PGM004
+009691     PERFORM 1050-LOAD-THRESHOLDS                                 PGM004
+009700     PERFORM 1100-READ-FIRST-RECORD                               PGM004
+009701     PERFORM 1150-SKIP-TO-RESTART-POINT                           PGM004
+009702         UNTIL WS-EOF OR NOT WS-RESTART-RUN                       PGM004
+009703         OR PP-KEY > WS-RESTART-KEY.                              PGM004
+009710*                                                                 PGM004
+009715 1040-OPEN-AUDIT-TRAIL.                                           PGM004
+009716     OPEN EXTEND AUDIT-TRAIL-FILE                                 PGM004
+009717     IF WS-FILE-STATUS6 = '00' OR WS-FILE-STATUS6 = '05'          PGM004
+009718         SET WS-AUDIT-READY TO TRUE                               PGM004
+009718     ELSE                                                         PGM004
+009718         DISPLAY 'AUDIT TRAIL OPEN ERROR: ' WS-FILE-STATUS6       PGM004
+009718     END-IF.                                                      PGM004
+009718*                                                                 PGM004
+009720 1050-LOAD-THRESHOLDS.                                            PGM004
+009730     OPEN INPUT PROD-PARM-FILE                                    PGM004
+009740     IF WS-FILE-STATUS5 NOT = '00'                                PGM004
+009750         DISPLAY 'PARM FILE OPEN ERROR: '                         PGM004
+009760                 WS-FILE-STATUS5                                  PGM004
+009765         MOVE WS-FILE-STATUS5 TO WS-ABEND-STATUS                  PGM004
+009770         PERFORM 9900-ABNORMAL-END                                PGM004
+009780     END-IF                                                       PGM004
+009790     READ PROD-PARM-FILE                                          PGM004
+009800         AT END                                                   PGM004
+009810             DISPLAY 'THRESHOLD PARAMETER MISSING'                PGM004
+009815             MOVE WS-FILE-STATUS5 TO WS-ABEND-STATUS              PGM004
+009820             PERFORM 9900-ABNORMAL-END                            PGM004
+009830     END-READ                                                     PGM004
+009840     MOVE TH-ACHIEVE-THRESHOLD TO WS-ACHIEVE-THRESHOLD            PGM004
+009850     MOVE TH-OVER-THRESHOLD TO WS-OVER-THRESHOLD                  PGM004
+009855     IF TH-STD-WORK-DAYS > 0                                      PGM004
+009857         MOVE TH-STD-WORK-DAYS TO WS-STD-WORK-DAYS                PGM004
+009858     END-IF                                                       PGM004
+009860     CLOSE PROD-PARM-FILE.                                        PGM004
+009870*                                                                 PGM004
+009900 1100-READ-FIRST-RECORD.                                          PGM004
+010000     READ PROD-PLAN-FILE                                          PGM004
+010100     AT END SET WS-EOF TO TRUE                                    PGM004
+010200     END-READ.                                                    PGM004
+010210*                                                                 PGM004
+010220 1060-OPEN-CHECKPOINT.                                            PGM004
+010230     OPEN I-O CHECKPOINT-FILE                                     PGM004
+010240     IF WS-FILE-STATUS7 NOT = '00'                                PGM004
+010250         DISPLAY 'CHECKPOINT OPEN ERROR: ' WS-FILE-STATUS7        PGM004
+010255         MOVE WS-FILE-STATUS7 TO WS-ABEND-STATUS                  PGM004
+010260         PERFORM 9900-ABNORMAL-END                                PGM004
+010270     END-IF                                                       PGM004
+010280     READ CHECKPOINT-FILE                                         PGM004
+010290         AT END                                                   PGM004
+010290             MOVE 'N' TO WS-CKPT-EXISTS                           PGM004
+010290             MOVE ZEROS TO CK-CHECKPOINT-CNT                      PGM004
+010290         NOT AT END                                               PGM004
+010290             MOVE 'Y' TO WS-CKPT-EXISTS                           PGM004
+010290             IF CK-INCOMPLETE                                     PGM004
+010291                 AND CK-PROGRAM-ID = 'PGM004'                     PGM004
+010290                 MOVE 'Y' TO WS-RESTART-FLAG                      PGM004
+010290                 MOVE CK-RESTART-KEY TO WS-RESTART-KEY            PGM004
+010290                 MOVE CK-ACCUM-1     TO WS-PLAN-COUNT             PGM004
+010290                 MOVE CK-ACCUM-2     TO WS-SHORT-COUNT            PGM004
+010290                 MOVE CK-ACCUM-3     TO WS-OVER-COUNT             PGM004
+010292                 MOVE CK-ACCUM-4     TO WS-TOTAL-PLAN             PGM004
+010293                 MOVE CK-ACCUM-5     TO WS-TOTAL-ACTUAL           PGM004
+010294                 MOVE CK-ACCUM-6     TO WS-ACHIEVE-COUNT          PGM004
+010295                 MOVE CKX4-TOTAL-ADJ-PLAN                         PGM004
+010295                             TO WS-TOTAL-ADJ-PLAN                 PGM004
+010290                 DISPLAY 'PGM004 RESTART KEY: ' WS-RESTART-KEY    PGM004
+010295             ELSE                                                 PGM004
+010296                 IF CK-INCOMPLETE                                 PGM004
+010297                     DISPLAY 'CHECKPOINT PROGRAM ID MISMATCH: '   PGM004
+010298                             CK-PROGRAM-ID                        PGM004
+010299                 END-IF                                           PGM004
+010290             END-IF                                               PGM004
+010290     END-READ.                                                    PGM004
+010300*                                                                 PGM004
+010310 1150-SKIP-TO-RESTART-POINT.                                      PGM004
+010320     READ PROD-PLAN-FILE                                          PGM004
+010320     AT END SET WS-EOF TO TRUE                                    PGM004
+010320     END-READ.                                                    PGM004
+010330*                                                                 PGM004
+010320 2050-DETERMINE-EFFECTIVE-PLAN.                                   PGM004
+010330     IF PP-REVISED-QTY NOT = ZEROS                                PGM004
+010340         MOVE PP-REVISED-QTY TO WS-EFFECTIVE-PLAN-QTY             PGM004
+010350     ELSE                                                         PGM004
+010360         MOVE PP-PLAN-QTY TO WS-EFFECTIVE-PLAN-QTY                PGM004
+010370     END-IF.                                                      PGM004
+010380*                                                                 PGM004
+010400 2000-COMPARE-PLAN-ACTUAL.                                        PGM004
+010500     ADD 1 TO WS-PLAN-COUNT                                       PGM004
+010550     PERFORM 2050-DETERMINE-EFFECTIVE-PLAN                        PGM004
+010600     MOVE PP-PRODUCT-CD TO PA-PRODUCT-CD                          PGM004
+010700     MOVE PP-YYYYMM     TO PA-YYYYMM                              PGM004
+010800     READ PROD-ACTUAL-FILE                                        PGM004
+010900         INVALID KEY                                              PGM004
+011000             PERFORM 2100-NO-ACTUAL-DATA                          PGM004
+011100         NOT INVALID KEY                                          PGM004
+011200             PERFORM 2200-CALC-ACHIEVEMENT                        PGM004
+011300     END-READ                                                     PGM004
+011310     ADD 1 TO WS-RECS-SINCE-CKPT                                  PGM004
+011320     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL              PGM004
+011330         PERFORM 2900-WRITE-CHECKPOINT                            PGM004
+011340         MOVE ZEROS TO WS-RECS-SINCE-CKPT                         PGM004
+011350     END-IF                                                       PGM004
+011400     READ PROD-PLAN-FILE                                          PGM004
+011500     AT END SET WS-EOF TO TRUE                                    PGM004
+011600     END-READ.                                                    PGM004
+011700*                                                                 PGM004
+011800 2100-NO-ACTUAL-DATA.                                             PGM004
+011900     MOVE ZEROS TO PR-ACTUAL-QTY                                  PGM004
+012000     MOVE ZEROS TO PR-ACHIEVE-RATE                                PGM004
+012100     MOVE WS-EFFECTIVE-PLAN-QTY TO PR-GAP-QTY                     PGM004
+012200     MOVE 'S' TO PR-JUDGE-CD                                      PGM004
+012300     ADD 1 TO WS-SHORT-COUNT                                      PGM004
+012350     IF PP-REGULAR                                                PGM004
+012400         ADD WS-EFFECTIVE-PLAN-QTY TO WS-TOTAL-PLAN               PGM004
+012410         ADD WS-EFFECTIVE-PLAN-QTY TO WS-TOTAL-ADJ-PLAN           PGM004
+012420     ELSE                                                         PGM004
+012440         ADD WS-EFFECTIVE-PLAN-QTY TO WS-TRIAL-EXTRA-PLAN         PGM004
+012450         ADD 1 TO WS-TRIAL-EXTRA-COUNT                            PGM004
+012460     END-IF                                                       PGM004
+012500     MOVE PP-PRODUCT-CD TO PR-PRODUCT-CD                          PGM004
+012550     MOVE PP-PLAN-TYPE  TO PR-PLAN-TYPE                           PGM004
+012560     MOVE PP-LINE-CD    TO PR-LINE-CD                             PGM004
+012590     MOVE PP-PLAN-QTY   TO PR-ORIG-PLAN-QTY                       PGM004
+012600     MOVE WS-EFFECTIVE-PLAN-QTY TO PR-PLAN-QTY                    PGM004
+012650     PERFORM 2250-CHECK-URGENT-SHORTFALL                          PGM004
+012670     PERFORM 2260-WRITE-SHORTFALL-EXTRACT                         PGM004
+012700     WRITE PLAN-RESULT-REC                                        PGM004
+012750     MOVE 'ERROR'         TO WS-AUDIT-COND                        PGM004
+012760     MOVE PP-PRODUCT-CD   TO WS-AUDIT-KEY1                        PGM004
+012770     MOVE PP-YYYYMM       TO WS-AUDIT-KEY2                        PGM004
+012780     MOVE 'NO ACTUAL DATA FOR PLAN' TO WS-AUDIT-DESC              PGM004
+012790     PERFORM 9700-WRITE-AUDIT-RECORD                              PGM004
+012800     CALL 'ERRLOG' USING PP-PRODUCT-CD PP-YYYYMM.                 PGM004
+012900*                                                                 PGM004
+013000 2200-CALC-ACHIEVEMENT.                                           PGM004
+013050     IF PP-REGULAR                                                PGM004
+013100         ADD WS-EFFECTIVE-PLAN-QTY TO WS-TOTAL-PLAN               PGM004
+013150         ADD PA-ACTUAL-QTY TO WS-TOTAL-ACTUAL                     PGM004
+013170     ELSE                                                         PGM004
+013180         ADD WS-EFFECTIVE-PLAN-QTY TO WS-TRIAL-EXTRA-PLAN         PGM004
+013190         ADD PA-ACTUAL-QTY TO WS-TRIAL-EXTRA-ACTUAL               PGM004
+013195         ADD 1 TO WS-TRIAL-EXTRA-COUNT                            PGM004
+013198     END-IF                                                       PGM004
+013300     MOVE PP-PRODUCT-CD TO PR-PRODUCT-CD                          PGM004
+013350     MOVE PP-PLAN-TYPE  TO PR-PLAN-TYPE                           PGM004
+013360     MOVE PP-LINE-CD    TO PR-LINE-CD                             PGM004
+013390     MOVE PP-PLAN-QTY   TO PR-ORIG-PLAN-QTY                       PGM004
+013400     MOVE WS-EFFECTIVE-PLAN-QTY TO PR-PLAN-QTY                    PGM004
+013500     MOVE PA-ACTUAL-QTY TO PR-ACTUAL-QTY                          PGM004
+013550     PERFORM 2210-ADJUST-PLAN-FOR-WORKDAYS                        PGM004
+013560     IF PP-REGULAR                                                PGM004
+013570         ADD WS-ADJUSTED-PLAN-QTY TO WS-TOTAL-ADJ-PLAN            PGM004
+013580     END-IF                                                       PGM004
+013600     IF WS-ADJUSTED-PLAN-QTY > 0                                  PGM004
+013700         COMPUTE WS-ACHIEVE-RATE =                                PGM004
+013800             (PA-ACTUAL-QTY / WS-ADJUSTED-PLAN-QTY) * 100         PGM004
+013900     ELSE                                                         PGM004
+014000         MOVE 100.00 TO WS-ACHIEVE-RATE                           PGM004
+014100     END-IF                                                       PGM004
+014200     MOVE WS-ACHIEVE-RATE TO PR-ACHIEVE-RATE                      PGM004
+014300     COMPUTE PR-GAP-QTY =                                         PGM004
+014400         WS-ADJUSTED-PLAN-QTY - PA-ACTUAL-QTY                     PGM004
+014500     EVALUATE TRUE                                                PGM004
+014600         WHEN WS-ACHIEVE-RATE >= WS-OVER-THRESHOLD                PGM004
+014700             MOVE 'O' TO PR-JUDGE-CD                              PGM004
+014800             ADD 1 TO WS-OVER-COUNT                               PGM004
+014900         WHEN WS-ACHIEVE-RATE >= WS-ACHIEVE-THRESHOLD             PGM004
+015000             MOVE 'A' TO PR-JUDGE-CD                              PGM004
+015100             ADD 1 TO WS-ACHIEVE-COUNT                            PGM004
+015200         WHEN OTHER                                               PGM004
+015300             MOVE 'S' TO PR-JUDGE-CD                              PGM004
+015400             ADD 1 TO WS-SHORT-COUNT                              PGM004
+015500     END-EVALUATE                                                 PGM004
+015550     PERFORM 2250-CHECK-URGENT-SHORTFALL                          PGM004
+015570     IF PR-JUDGE-CD = 'S'                                         PGM004
+015580         PERFORM 2260-WRITE-SHORTFALL-EXTRACT                     PGM004
+015590     END-IF                                                       PGM004
+015600     WRITE PLAN-RESULT-REC.                                       PGM004
+015620*                                                                 PGM004
+015625 2210-ADJUST-PLAN-FOR-WORKDAYS.                                   PGM004
+015630     IF PA-WORK-DAYS > 0 AND WS-STD-WORK-DAYS > 0                 PGM004
+015632         COMPUTE WS-ADJUSTED-PLAN-QTY ROUNDED =                   PGM004
+015634             WS-EFFECTIVE-PLAN-QTY * PA-WORK-DAYS                 PGM004
+015636                 / WS-STD-WORK-DAYS                               PGM004
+015638     ELSE                                                         PGM004
+015639         MOVE WS-EFFECTIVE-PLAN-QTY TO WS-ADJUSTED-PLAN-QTY       PGM004
+015642     END-IF.                                                      PGM004
+015644*                                                                 PGM004
+015646 2250-CHECK-URGENT-SHORTFALL.                                     PGM004
+015660     IF PP-URGENT AND PR-JUDGE-CD = 'S'                           PGM004
+015680         DISPLAY 'URGENT SHORTFALL: ' PP-PRODUCT-CD               PGM004
+015690         CALL 'PRDNOTI' USING PP-PRODUCT-CD                       PGM004
+015695                              PR-PLAN-QTY                         PGM004
+015698                              PR-ACTUAL-QTY                       PGM004
+015699     END-IF.                                                      PGM004
+015700*                                                                 PGM004
+015705 2260-WRITE-SHORTFALL-EXTRACT.                                    PGM004
+015710     INITIALIZE SHORTFALL-EXTRACT-REC                             PGM004
+015715     MOVE PR-PRODUCT-CD TO SF-PRODUCT-CD                          PGM004
+015720     MOVE PR-PLAN-QTY   TO SF-PLAN-QTY                            PGM004
+015725     MOVE PR-ACTUAL-QTY TO SF-ACTUAL-QTY                          PGM004
+015730     MOVE PR-GAP-QTY    TO SF-GAP-QTY                             PGM004
+015735     MOVE PR-LINE-CD    TO SF-LINE-CD                             PGM004
+015740     WRITE SHORTFALL-EXTRACT-REC.                                 PGM004
+015745*                                                                 PGM004
+015750 2900-WRITE-CHECKPOINT.                                           PGM004
+015752     MOVE 'PGM004'         TO CK-PROGRAM-ID                       PGM004
+015755     MOVE PP-KEY           TO CK-RESTART-KEY                      PGM004
+015760     ADD 1                 TO CK-CHECKPOINT-CNT                   PGM004
+015765     MOVE WS-PLAN-COUNT    TO CK-ACCUM-1                          PGM004
+015770     MOVE WS-SHORT-COUNT   TO CK-ACCUM-2                          PGM004
+015775     MOVE WS-OVER-COUNT    TO CK-ACCUM-3                          PGM004
+015776     MOVE WS-TOTAL-PLAN    TO CK-ACCUM-4                          PGM004
+015777     MOVE WS-TOTAL-ACTUAL  TO CK-ACCUM-5                          PGM004
+015778     MOVE WS-ACHIEVE-COUNT TO CK-ACCUM-6                          PGM004
+015779     MOVE WS-TOTAL-ADJ-PLAN TO CKX4-TOTAL-ADJ-PLAN                PGM004
+015780     SET CK-INCOMPLETE     TO TRUE                                PGM004
+015785     IF WS-CKPT-FOUND                                             PGM004
+015785         REWRITE CHECKPOINT-REC                                   PGM004
+015785     ELSE                                                         PGM004
+015785         WRITE CHECKPOINT-REC                                     PGM004
+015785         MOVE 'Y' TO WS-CKPT-EXISTS                               PGM004
+015785     END-IF.                                                      PGM004
+015790*                                                                 PGM004
+015800 3000-CALC-TOTAL-RATE.                                            PGM004
+015900     IF WS-TOTAL-ADJ-PLAN > 0                                     PGM004
+016000         COMPUTE WS-ACHIEVE-RATE =                                PGM004
+016100             (WS-TOTAL-ACTUAL / WS-TOTAL-ADJ-PLAN) * 100          PGM004
+016200     ELSE                                                         PGM004
+016300         MOVE ZEROS TO WS-ACHIEVE-RATE                            PGM004
+016400     END-IF.                                                      PGM004
+016500*                                                                 PGM004
+016600 4000-UPDATE-DB2-SUMMARY.                                         PGM004
+016620     EXEC SQL                                                     PGM004
+016640         UPDATE TB_PROD_PLAN_RESULT                               PGM004
+016650         SET TOTAL_PLAN   = :WS-TOTAL-ADJ-PLAN                    PGM004
+016655           , TOTAL_ACTUAL = :WS-TOTAL-ACTUAL                      PGM004
+016660           , ACHIEVE_RATE = :WS-ACHIEVE-RATE                      PGM004
+016665           , ACHIEVE_CNT  = :WS-ACHIEVE-COUNT                     PGM004
+016670           , SHORT_CNT    = :WS-SHORT-COUNT                       PGM004
+016675           , OVER_CNT     = :WS-OVER-COUNT                        PGM004
+016680         WHERE PLAN_MONTH = :PP-YYYYMM                            PGM004
+016690     END-EXEC                                                     PGM004
+016695     IF SQLCODE = 100                                             PGM004
+016697         PERFORM 4100-INSERT-DB2-SUMMARY                          PGM004
+017720     END-IF                                                       PGM004
+017800     IF SQLCODE NOT = 0                                           PGM004
+017900         CALL 'SQLERR' USING SQLCODE                              PGM004
+018000     END-IF.                                                      PGM004
+018050*                                                                 PGM004
+018060 4100-INSERT-DB2-SUMMARY.                                         PGM004
+018070     EXEC SQL                                                     PGM004
+018080         INSERT INTO TB_PROD_PLAN_RESULT                          PGM004
+018090         (PLAN_MONTH, TOTAL_PLAN, TOTAL_ACTUAL,                   PGM004
+018095          ACHIEVE_RATE, ACHIEVE_CNT, SHORT_CNT,                   PGM004
+018097          OVER_CNT)                                               PGM004
+018098         VALUES                                                   PGM004
+018099         (:PP-YYYYMM, :WS-TOTAL-ADJ-PLAN,                         PGM004
+018100          :WS-TOTAL-ACTUAL, :WS-ACHIEVE-RATE,                     PGM004
+018105          :WS-ACHIEVE-COUNT, :WS-SHORT-COUNT,                     PGM004
+018107          :WS-OVER-COUNT)                                         PGM004
+018109     END-EXEC.                                                    PGM004
+018110*                                                                 PGM004
+018200 5000-NOTIFY-SHORTFALL.                                           PGM004
+018300     IF WS-ACHIEVE-RATE < WS-ACHIEVE-THRESHOLD                    PGM004
+018400         DISPLAY 'SHORTFALL ALERT: RATE='                         PGM004
+018500                 WS-ACHIEVE-RATE '%'                              PGM004
+018600         CALL 'PRDNOTI' USING WS-ACHIEVE-RATE                     PGM004
+018700                              WS-SHORT-COUNT                      PGM004
+018800     END-IF.                                                      PGM004
+018900*                                                                 PGM004
+019000 9000-FINALIZE.                                                   PGM004
+019010     SET CK-COMPLETE TO TRUE                                      PGM004
+019020     IF WS-CKPT-FOUND                                             PGM004
+019020         REWRITE CHECKPOINT-REC                                   PGM004
+019020     ELSE                                                         PGM004
+019020         WRITE CHECKPOINT-REC                                     PGM004
+019020     END-IF                                                       PGM004
+019100     CLOSE PROD-PLAN-FILE                                         PGM004
+019200     CLOSE PROD-ACTUAL-FILE                                       PGM004
+019300     CLOSE PLAN-RESULT-FILE                                       PGM004
+019350     CLOSE SHORTFALL-EXTRACT-FILE                                 PGM004
+019355     CLOSE CHECKPOINT-FILE                                        PGM004
+019360     IF WS-AUDIT-READY                                            PGM004
+019370         CLOSE AUDIT-TRAIL-FILE                                   PGM004
+019380     END-IF                                                       PGM004
+019400     DISPLAY 'PGM004 COMPLETED: '                                 PGM004
+019500             WS-PLAN-COUNT ' ITEMS, RATE='                        PGM004
+019600             WS-ACHIEVE-RATE '%'                                  PGM004
+019700             ' SHORT:' WS-SHORT-COUNT                             PGM004
+019800             ' OVER:' WS-OVER-COUNT                               PGM004
+019820             ' TRIAL/EXTRA EXCLUDED:' WS-TRIAL-EXTRA-COUNT.       PGM004
+019900*                                                                 PGM004
+019910 9700-WRITE-AUDIT-RECORD.                                         PGM004
+019920     IF WS-AUDIT-READY                                            PGM004
+019930         INITIALIZE AUDIT-TRAIL-REC                               PGM004
+019940         MOVE 'PGM004'   TO AT-PROGRAM-ID                         PGM004
+019950         ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD                    PGM004
+019960         ACCEPT AT-RUN-TIME FROM TIME                             PGM004
+019970         MOVE WS-AUDIT-COND TO AT-CONDITION-CD                    PGM004
+019980         MOVE WS-AUDIT-KEY1 TO AT-KEY-1                           PGM004
+019985         MOVE WS-AUDIT-KEY2 TO AT-KEY-2                           PGM004
+019990         MOVE WS-AUDIT-DESC TO AT-DESCRIPTION                     PGM004
+019995         WRITE AUDIT-TRAIL-REC                                    PGM004
+019999     END-IF.                                                      PGM004
+019999*                                                                 PGM004
+019999 9750-DIAGNOSE-FILE-STATUS.                                       PGM004
+019999     EVALUATE WS-ABEND-STATUS                                     PGM004
+019999         WHEN '10'                                                PGM004
+019999             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM004
+019999             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM004
+019999         WHEN '23'                                                PGM004
+019999             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM004
+019999             DISPLAY '  AND RETRY THE REQUEST'                    PGM004
+019999         WHEN '35'                                                PGM004
+019999             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM004
+019999             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM004
+019999         WHEN '37'                                                PGM004
+019999             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM004
+019999             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM004
+019999         WHEN '39'                                                PGM004
+019999             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM004
+019999             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM004
+019999         WHEN '41'                                                PGM004
+019999             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM004
+019999             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM004
+019999         WHEN '42'                                                PGM004
+019999             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM004
+019999             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM004
+019999         WHEN '46'                                                PGM004
+019999             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM004
+019999             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM004
+019999         WHEN OTHER                                               PGM004
+019999             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM004
+019999             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM004
+019999     END-EVALUATE.                                                PGM004
+019999*                                                                 PGM004
+020000 9900-ABNORMAL-END.                                               PGM004
+020010     MOVE 'ABEND'          TO WS-AUDIT-COND                       PGM004
+020020     MOVE WS-ABEND-STATUS  TO WS-AUDIT-KEY1                       PGM004
+020030     MOVE SPACES           TO WS-AUDIT-KEY2                       PGM004
+020040     MOVE 'ABNORMAL END - FILE STATUS ERROR' TO WS-AUDIT-DESC     PGM004
+020050     PERFORM 9700-WRITE-AUDIT-RECORD                              PGM004
+020060     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM004
+020100     DISPLAY 'PGM004 ABEND - STATUS: '                            PGM004
+020200             WS-ABEND-STATUS                                      PGM004
+020300     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM004
+020350     MOVE 16 TO RETURN-CODE                                       PGM004
+020400     GOBACK.                                                      PGM004
