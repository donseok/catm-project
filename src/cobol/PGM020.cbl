@@ -0,0 +1,265 @@
+000100 IDENTIFICATION DIVISION.                                         PGM020
+000200 PROGRAM-ID.    PGM020.                                           PGM020
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM020
+000400*                                                                 PGM020
+000500* =========================================================       PGM020
+000600* 프로그램명: MES/ERP 외부연계 추출                                          PGM020
+000700* 처리내용  : TB_BF_DAILY_OPER, TB_QC_DAILY_SUMMARY,                  PGM020
+000800*            TB_PROD_PLAN_RESULT, TB_RM_DAILY_RECEIPT의            PGM020
+000900*            당일(당월) 데이터를 레코드 종류별로 묶어 외부                           PGM020
+001000*            MES/ERP 연계파일로 출력한다. 고로조업과 품질은                        PGM020
+001100*            고로/라인별로 여러 건이므로 커서로 건별 추출                            PGM020
+001200*            하고, 계획실적과 원자재입고는 집계 테이블의                             PGM020
+001300*            당월/당일 단일행을 그대로 추출한다.                                 PGM020
+001400* =========================================================       PGM020
+001500*                                                                 PGM020
+001600 ENVIRONMENT DIVISION.                                            PGM020
+001700 CONFIGURATION SECTION.                                           PGM020
+001800 INPUT-OUTPUT SECTION.                                            PGM020
+001900 FILE-CONTROL.                                                    PGM020
+002000     SELECT MES-INTERFACE-FILE                                    PGM020
+002100         ASSIGN TO MESFEED                                        PGM020
+002200         ORGANIZATION IS SEQUENTIAL                               PGM020
+002300         FILE STATUS IS WS-FILE-STATUS.                           PGM020
+002400*                                                                 PGM020
+002500 DATA DIVISION.                                                   PGM020
+002600 FILE SECTION.                                                    PGM020
+002700 FD  MES-INTERFACE-FILE.                                          PGM020
+002800 01  MES-INTERFACE-REC.                                           PGM020
+002900     COPY CPYMESX.                                                PGM020
+003000*                                                                 PGM020
+003100 WORKING-STORAGE SECTION.                                         PGM020
+003200 01  WS-FILE-STATUS         PIC XX.                               PGM020
+003300 01  WS-TODAY               PIC 9(08).                            PGM020
+003400 01  WS-TARGET-YYYYMM       PIC 9(06).                            PGM020
+003500 01  WS-BF-EOF-FLAG         PIC X VALUE 'N'.                      PGM020
+003600     88 WS-BF-EOF           VALUE 'Y'.                            PGM020
+003700 01  WS-QC-EOF-FLAG         PIC X VALUE 'N'.                      PGM020
+003800     88 WS-QC-EOF           VALUE 'Y'.                            PGM020
+003900 01  WS-BF-NO               PIC X(04).                            PGM020
+004000 01  WS-BF-AVG-TEMP         PIC S9(05)V9 VALUE ZEROS.             PGM020
+004100 01  WS-BF-MAX-TEMP         PIC S9(05)V9 VALUE ZEROS.             PGM020
+004200 01  WS-BF-MIN-TEMP         PIC S9(05)V9 VALUE ZEROS.             PGM020
+004300 01  WS-BF-TAPPING-QTY      PIC S9(11)V99 VALUE ZEROS.            PGM020
+004400 01  WS-BF-ALERT-CNT        PIC 9(05) VALUE ZEROS.                PGM020
+004500 01  WS-QC-LINE-CD          PIC X(10).                            PGM020
+004600 01  WS-QC-TOTAL-CNT        PIC 9(07) VALUE ZEROS.                PGM020
+004700 01  WS-QC-PASS-CNT         PIC 9(07) VALUE ZEROS.                PGM020
+004800 01  WS-QC-DEFECT-CNT       PIC 9(05) VALUE ZEROS.                PGM020
+004900 01  WS-QC-DEFECT-RATE      PIC 9(03)V99 VALUE ZEROS.             PGM020
+005000 01  WS-PR-TOTAL-PLAN       PIC S9(11)V99 VALUE ZEROS.            PGM020
+005100 01  WS-PR-TOTAL-ACTUAL     PIC S9(11)V99 VALUE ZEROS.            PGM020
+005200 01  WS-PR-ACHIEVE-RATE     PIC 9(03)V99 VALUE ZEROS.             PGM020
+005300 01  WS-RM-RECEIPT-CNT      PIC 9(07) VALUE ZEROS.                PGM020
+005400 01  WS-RM-ACCEPT-CNT       PIC 9(07) VALUE ZEROS.                PGM020
+005500 01  WS-RM-REJECT-CNT       PIC 9(05) VALUE ZEROS.                PGM020
+005600 01  WS-RM-TOTAL-AMT        PIC S9(11)V99 VALUE ZEROS.            PGM020
+005700*                                                                 PGM020
+005800     EXEC SQL INCLUDE SQLCA END-EXEC.                             PGM020
+005900     EXEC SQL INCLUDE DCLTBBFOP END-EXEC.                         PGM020
+006000     EXEC SQL INCLUDE DCLTBQC END-EXEC.                           PGM020
+006100     EXEC SQL INCLUDE DCLTBPPRF END-EXEC.                         PGM020
+006200     EXEC SQL INCLUDE DCLTBRM END-EXEC.                           PGM020
+006300*                                                                 PGM020
+006400 PROCEDURE DIVISION.                                              PGM020
+006500*                                                                 PGM020
+006600 0000-MAIN-PROCESS.                                               PGM020
+006700     PERFORM 1000-INITIALIZE                                      PGM020
+006800     PERFORM 2000-EXTRACT-BF-RECORDS                              PGM020
+006900     PERFORM 2100-EXTRACT-QC-RECORDS                              PGM020
+007000     PERFORM 2200-EXTRACT-PLAN-RECORD                             PGM020
+007100     PERFORM 2300-EXTRACT-RM-RECORD                               PGM020
+007200     PERFORM 9000-FINALIZE                                        PGM020
+007300     STOP RUN.                                                    PGM020
+007400*                                                                 PGM020
+007500 1000-INITIALIZE.                                                 PGM020
+007600     ACCEPT WS-TODAY FROM DATE YYYYMMDD                           PGM020
+007700     MOVE WS-TODAY(1:6) TO WS-TARGET-YYYYMM                       PGM020
+007800     OPEN OUTPUT MES-INTERFACE-FILE                               PGM020
+007900     IF WS-FILE-STATUS NOT = '00'                                 PGM020
+008000         DISPLAY 'MES FEED OPEN ERROR: ' WS-FILE-STATUS           PGM020
+008100         PERFORM 9900-ABNORMAL-END                                PGM020
+008200     END-IF.                                                      PGM020
+008300*                                                                 PGM020
+008400 2000-EXTRACT-BF-RECORDS.                                         PGM020
+008500     EXEC SQL                                                     PGM020
+008600         DECLARE BF-CURSOR CURSOR FOR                             PGM020
+008700         SELECT BF_NO, AVG_TEMP, MAX_TEMP, MIN_TEMP,              PGM020
+008800                TAPPING_QTY, ALERT_CNT                            PGM020
+008900           FROM TB_BF_DAILY_OPER                                  PGM020
+009000          WHERE OPER_DATE = CURRENT DATE                          PGM020
+009100     END-EXEC                                                     PGM020
+009200     EXEC SQL                                                     PGM020
+009300         OPEN BF-CURSOR                                           PGM020
+009400     END-EXEC                                                     PGM020
+009500     MOVE 'N' TO WS-BF-EOF-FLAG                                   PGM020
+009600     PERFORM 2050-FETCH-BF-RECORD                                 PGM020
+009700         UNTIL WS-BF-EOF                                          PGM020
+009800     EXEC SQL                                                     PGM020
+009900         CLOSE BF-CURSOR                                          PGM020
+010000     END-EXEC.                                                    PGM020
+010100*                                                                 PGM020
+010200 2050-FETCH-BF-RECORD.                                            PGM020
+010300     EXEC SQL                                                     PGM020
+010400         FETCH BF-CURSOR                                          PGM020
+010500          INTO :WS-BF-NO, :WS-BF-AVG-TEMP, :WS-BF-MAX-TEMP,       PGM020
+010600               :WS-BF-MIN-TEMP, :WS-BF-TAPPING-QTY,               PGM020
+010700               :WS-BF-ALERT-CNT                                   PGM020
+010800     END-EXEC                                                     PGM020
+010900     IF SQLCODE = 100                                             PGM020
+011000         SET WS-BF-EOF TO TRUE                                    PGM020
+011100     ELSE                                                         PGM020
+011200         IF SQLCODE NOT = 0                                       PGM020
+011300             CALL 'SQLERR' USING SQLCODE                          PGM020
+011400         END-IF                                                   PGM020
+011500         PERFORM 2060-WRITE-BF-RECORD                             PGM020
+011600     END-IF.                                                      PGM020
+011700*                                                                 PGM020
+011800 2060-WRITE-BF-RECORD.                                            PGM020
+011900     SET MX-BF-RECORD TO TRUE                                     PGM020
+012000     MOVE WS-TODAY           TO MX-EXTRACT-DATE                   PGM020
+012100     MOVE WS-BF-NO           TO MX-BF-NO                          PGM020
+012200     MOVE WS-BF-AVG-TEMP     TO MX-BF-AVG-TEMP                    PGM020
+012300     MOVE WS-BF-MAX-TEMP     TO MX-BF-MAX-TEMP                    PGM020
+012400     MOVE WS-BF-MIN-TEMP     TO MX-BF-MIN-TEMP                    PGM020
+012500     MOVE WS-BF-TAPPING-QTY  TO MX-BF-TAPPING-QTY                 PGM020
+012600     MOVE WS-BF-ALERT-CNT    TO MX-BF-ALERT-CNT                   PGM020
+012700     WRITE MES-INTERFACE-REC.                                     PGM020
+012800*                                                                 PGM020
+012900 2100-EXTRACT-QC-RECORDS.                                         PGM020
+013000     EXEC SQL                                                     PGM020
+013100         DECLARE QC-CURSOR CURSOR FOR                             PGM020
+013200         SELECT LINE_CD, TOTAL_CNT, PASS_CNT,                     PGM020
+013300                DEFECT_CNT, DEFECT_RATE                           PGM020
+013400           FROM TB_QC_DAILY_SUMMARY                               PGM020
+013500          WHERE INSPECT_DATE = CURRENT DATE                       PGM020
+013600     END-EXEC                                                     PGM020
+013700     EXEC SQL                                                     PGM020
+013800         OPEN QC-CURSOR                                           PGM020
+013900     END-EXEC                                                     PGM020
+014000     MOVE 'N' TO WS-QC-EOF-FLAG                                   PGM020
+014100     PERFORM 2150-FETCH-QC-RECORD                                 PGM020
+014200         UNTIL WS-QC-EOF                                          PGM020
+014300     EXEC SQL                                                     PGM020
+014400         CLOSE QC-CURSOR                                          PGM020
+014500     END-EXEC.                                                    PGM020
+014600*                                                                 PGM020
+014700 2150-FETCH-QC-RECORD.                                            PGM020
+014800     EXEC SQL                                                     PGM020
+014900         FETCH QC-CURSOR                                          PGM020
+015000          INTO :WS-QC-LINE-CD, :WS-QC-TOTAL-CNT,                  PGM020
+015100               :WS-QC-PASS-CNT, :WS-QC-DEFECT-CNT,                PGM020
+015200               :WS-QC-DEFECT-RATE                                 PGM020
+015300     END-EXEC                                                     PGM020
+015400     IF SQLCODE = 100                                             PGM020
+015500         SET WS-QC-EOF TO TRUE                                    PGM020
+015600     ELSE                                                         PGM020
+015700         IF SQLCODE NOT = 0                                       PGM020
+015800             CALL 'SQLERR' USING SQLCODE                          PGM020
+015900         END-IF                                                   PGM020
+016000         PERFORM 2160-WRITE-QC-RECORD                             PGM020
+016100     END-IF.                                                      PGM020
+016200*                                                                 PGM020
+016300 2160-WRITE-QC-RECORD.                                            PGM020
+016400     SET MX-QC-RECORD TO TRUE                                     PGM020
+016500     MOVE WS-TODAY           TO MX-EXTRACT-DATE                   PGM020
+016600     MOVE WS-QC-LINE-CD      TO MX-QC-LINE-CD                     PGM020
+016700     MOVE WS-QC-TOTAL-CNT    TO MX-QC-TOTAL-CNT                   PGM020
+016800     MOVE WS-QC-PASS-CNT     TO MX-QC-PASS-CNT                    PGM020
+016900     MOVE WS-QC-DEFECT-CNT   TO MX-QC-DEFECT-CNT                  PGM020
+017000     MOVE WS-QC-DEFECT-RATE  TO MX-QC-DEFECT-RATE                 PGM020
+017100     WRITE MES-INTERFACE-REC.                                     PGM020
+017200*                                                                 PGM020
+017300 2200-EXTRACT-PLAN-RECORD.                                        PGM020
+017400     EXEC SQL                                                     PGM020
+017500         SELECT TOTAL_PLAN, TOTAL_ACTUAL, ACHIEVE_RATE            PGM020
+017600           INTO :WS-PR-TOTAL-PLAN, :WS-PR-TOTAL-ACTUAL,           PGM020
+017700                :WS-PR-ACHIEVE-RATE                               PGM020
+017800           FROM TB_PROD_PLAN_RESULT                               PGM020
+017900          WHERE PLAN_MONTH = :WS-TARGET-YYYYMM                    PGM020
+018000     END-EXEC                                                     PGM020
+018100     IF SQLCODE = 100                                             PGM020
+018200         MOVE ZEROS TO WS-PR-TOTAL-PLAN WS-PR-TOTAL-ACTUAL        PGM020
+018300                        WS-PR-ACHIEVE-RATE                        PGM020
+018400     END-IF                                                       PGM020
+018500     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM020
+018600         CALL 'SQLERR' USING SQLCODE                              PGM020
+018700     END-IF                                                       PGM020
+018800     PERFORM 2210-WRITE-PLAN-RECORD.                              PGM020
+018900*                                                                 PGM020
+019000 2210-WRITE-PLAN-RECORD.                                          PGM020
+019100     SET MX-PR-RECORD TO TRUE                                     PGM020
+019200     MOVE WS-TODAY           TO MX-EXTRACT-DATE                   PGM020
+019300     MOVE WS-TARGET-YYYYMM   TO MX-PR-PLAN-MONTH                  PGM020
+019400     MOVE WS-PR-TOTAL-PLAN   TO MX-PR-TOTAL-PLAN                  PGM020
+019500     MOVE WS-PR-TOTAL-ACTUAL TO MX-PR-TOTAL-ACTUAL                PGM020
+019600     MOVE WS-PR-ACHIEVE-RATE TO MX-PR-ACHIEVE-RATE                PGM020
+019700     WRITE MES-INTERFACE-REC.                                     PGM020
+019800*                                                                 PGM020
+019900 2300-EXTRACT-RM-RECORD.                                          PGM020
+020000     EXEC SQL                                                     PGM020
+020100         SELECT RECEIPT_CNT, ACCEPT_CNT, REJECT_CNT,              PGM020
+020200                TOTAL_AMT                                         PGM020
+020300           INTO :WS-RM-RECEIPT-CNT, :WS-RM-ACCEPT-CNT,            PGM020
+020400                :WS-RM-REJECT-CNT, :WS-RM-TOTAL-AMT               PGM020
+020500           FROM TB_RM_DAILY_RECEIPT                               PGM020
+020600          WHERE RECEIPT_DATE = CURRENT DATE                       PGM020
+020700     END-EXEC                                                     PGM020
+020800     IF SQLCODE = 100                                             PGM020
+020900         MOVE ZEROS TO WS-RM-RECEIPT-CNT WS-RM-ACCEPT-CNT         PGM020
+021000                        WS-RM-REJECT-CNT WS-RM-TOTAL-AMT          PGM020
+021100     END-IF                                                       PGM020
+021200     IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                     PGM020
+021300         CALL 'SQLERR' USING SQLCODE                              PGM020
+021400     END-IF                                                       PGM020
+021500     PERFORM 2310-WRITE-RM-RECORD.                                PGM020
+021600*                                                                 PGM020
+021700 2310-WRITE-RM-RECORD.                                            PGM020
+021800     SET MX-RM-RECORD TO TRUE                                     PGM020
+021900     MOVE WS-TODAY           TO MX-EXTRACT-DATE                   PGM020
+022000     MOVE WS-RM-RECEIPT-CNT  TO MX-RM-RECEIPT-CNT                 PGM020
+022100     MOVE WS-RM-ACCEPT-CNT   TO MX-RM-ACCEPT-CNT                  PGM020
+022200     MOVE WS-RM-REJECT-CNT   TO MX-RM-REJECT-CNT                  PGM020
+022300     MOVE WS-RM-TOTAL-AMT    TO MX-RM-TOTAL-AMT                   PGM020
+022400     WRITE MES-INTERFACE-REC.                                     PGM020
+022500*                                                                 PGM020
+022600 9000-FINALIZE.                                                   PGM020
+022700     CLOSE MES-INTERFACE-FILE                                     PGM020
+022800     DISPLAY 'PGM020 COMPLETED - MES/ERP FEED WRITTEN'.           PGM020
+022900*                                                                 PGM020
+023000 9900-ABNORMAL-END.                                               PGM020
+023001     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM020
+023100     DISPLAY 'PGM020 ABEND - FILE STATUS: ' WS-FILE-STATUS        PGM020
+023200     CALL 'ABNDPGM' USING WS-FILE-STATUS                          PGM020
+023300     STOP RUN.                                                    PGM020
+023310 9750-DIAGNOSE-FILE-STATUS.                                       PGM020
+023311     EVALUATE WS-FILE-STATUS                                      PGM020
+023312         WHEN '10'                                                PGM020
+023313             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM020
+023314             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM020
+023315         WHEN '23'                                                PGM020
+023316             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM020
+023317             DISPLAY '  AND RETRY THE REQUEST'                    PGM020
+023318         WHEN '35'                                                PGM020
+023319             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM020
+023320             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM020
+023321         WHEN '37'                                                PGM020
+023322             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM020
+023323             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM020
+023324         WHEN '39'                                                PGM020
+023325             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM020
+023326             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM020
+023327         WHEN '41'                                                PGM020
+023328             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM020
+023329             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM020
+023330         WHEN '42'                                                PGM020
+023331             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM020
+023332             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM020
+023333         WHEN '46'                                                PGM020
+023334             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM020
+023335             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM020
+023336         WHEN OTHER                                               PGM020
+023337             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM020
+023338             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM020
+023339     END-EVALUATE.                                                PGM020
+023340*                                                                 PGM020
