@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.                                         PGM021
+000200 PROGRAM-ID.    PGM021.                                           PGM021
+000300 AUTHOR.        DONGKUK-SYSTEMS.                                  PGM021
+000400*                                                                 PGM021
+000500* =========================================================       PGM021
+000600* 프로그램명: 품목/원자재 재고조회                                              PGM021
+000700* 처리내용  : INV-MASTER-FILE과 RM-MASTER-FILE을 품목코드/                  PGM021
+000800*            원자재코드로 직접 조회하는 온라인(단말) 조회                            PGM021
+000900*            트랜잭션이다. 현장 담당자가 별도 배치작업 없이                           PGM021
+001000*            현재고를 즉시 확인할 수 있도록 제공하며, 조회                           PGM021
+001100*            전용으로 두 마스터 모두 입력모드로만 연다.                             PGM021
+001200* =========================================================       PGM021
+001300*                                                                 PGM021
+001400 ENVIRONMENT DIVISION.                                            PGM021
+001500 CONFIGURATION SECTION.                                           PGM021
+001600 INPUT-OUTPUT SECTION.                                            PGM021
+001700 FILE-CONTROL.                                                    PGM021
+001800     SELECT INV-MASTER-FILE                                       PGM021
+001900         ASSIGN TO INVMAST                                        PGM021
+002000         ORGANIZATION IS INDEXED                                  PGM021
+002100         ACCESS MODE IS RANDOM                                    PGM021
+002200         RECORD KEY IS IM-KEY                                     PGM021
+002300         FILE STATUS IS WS-FILE-STATUS.                           PGM021
+002400     SELECT RM-MASTER-FILE                                        PGM021
+002500         ASSIGN TO RMMAST                                         PGM021
+002600         ORGANIZATION IS INDEXED                                  PGM021
+002700         ACCESS MODE IS RANDOM                                    PGM021
+002800         RECORD KEY IS RM-MATL-CD                                 PGM021
+002900         FILE STATUS IS WS-FILE-STATUS2.                          PGM021
+003000*                                                                 PGM021
+003100 DATA DIVISION.                                                   PGM021
+003200 FILE SECTION.                                                    PGM021
+003300 FD  INV-MASTER-FILE.                                             PGM021
+003400 01  INV-MASTER-REC.                                              PGM021
+003500     COPY CPYINVMS.                                               PGM021
+003600 FD  RM-MASTER-FILE.                                              PGM021
+003700 01  RM-MASTER-REC.                                               PGM021
+003800     COPY CPYRMMS.                                                PGM021
+003900*                                                                 PGM021
+004000 WORKING-STORAGE SECTION.                                         PGM021
+004100 01  WS-FILE-STATUS         PIC XX.                               PGM021
+004200 01  WS-FILE-STATUS2        PIC XX.                               PGM021
+004250 01  WS-ABEND-STATUS        PIC XX.                               PGM021
+004300 01  WS-EXIT-FLAG           PIC X VALUE 'N'.                      PGM021
+004400     88 WS-EXIT             VALUE 'Y'.                            PGM021
+004500 01  WS-MASTER-CHOICE       PIC X(01).                            PGM021
+004600     88 WS-INV-CHOICE       VALUE 'I' 'i'.                        PGM021
+004700     88 WS-RM-CHOICE        VALUE 'R' 'r'.                        PGM021
+004800     88 WS-EXIT-CHOICE      VALUE 'X' 'x'.                        PGM021
+004900 01  WS-INQUIRY-ITEM-CD     PIC X(15).                            PGM021
+005000 01  WS-INQUIRY-WHSE-CD     PIC X(05).                            PGM021
+005100 01  WS-INQUIRY-MATL-CD     PIC X(12).                            PGM021
+005200 01  WS-DISPLAY-QTY         PIC -(8)9.                            PGM021
+005300 01  WS-DISPLAY-QTY2        PIC -(8)9.                            PGM021
+005400 01  WS-DISPLAY-AMT         PIC -(7)9.99.                         PGM021
+005500*                                                                 PGM021
+005600 PROCEDURE DIVISION.                                              PGM021
+005700*                                                                 PGM021
+005800 0000-MAIN-PROCESS.                                               PGM021
+005900     PERFORM 1000-INITIALIZE                                      PGM021
+006000     PERFORM 2000-PROCESS-INQUIRY                                 PGM021
+006100         UNTIL WS-EXIT                                            PGM021
+006200     PERFORM 9000-FINALIZE                                        PGM021
+006300     STOP RUN.                                                    PGM021
+006400*                                                                 PGM021
+006500 1000-INITIALIZE.                                                 PGM021
+006600     OPEN INPUT INV-MASTER-FILE                                   PGM021
+006700     IF WS-FILE-STATUS NOT = '00'                                 PGM021
+006800         DISPLAY 'INV MASTER OPEN ERROR: ' WS-FILE-STATUS         PGM021
+006850         MOVE WS-FILE-STATUS TO WS-ABEND-STATUS                   PGM021
+006900         PERFORM 9900-ABNORMAL-END                                PGM021
+007000     END-IF                                                       PGM021
+007100     OPEN INPUT RM-MASTER-FILE                                    PGM021
+007200     IF WS-FILE-STATUS2 NOT = '00'                                PGM021
+007300         DISPLAY 'RM MASTER OPEN ERROR: ' WS-FILE-STATUS2         PGM021
+007350         MOVE WS-FILE-STATUS2 TO WS-ABEND-STATUS                  PGM021
+007400         PERFORM 9900-ABNORMAL-END                                PGM021
+007500     END-IF.                                                      PGM021
+007600*                                                                 PGM021
+007700 2000-PROCESS-INQUIRY.                                            PGM021
+007800     DISPLAY ' '                                                  PGM021
+007900     DISPLAY '=== ITEM/MATERIAL STOCK INQUIRY ==='                PGM021
+008000     DISPLAY 'I=ITEM INQUIRY  R=MATERIAL INQUIRY  X=EXIT'         PGM021
+008100     ACCEPT WS-MASTER-CHOICE                                      PGM021
+008200     EVALUATE TRUE                                                PGM021
+008300         WHEN WS-INV-CHOICE                                       PGM021
+008400             PERFORM 2100-INQUIRE-ITEM                            PGM021
+008500         WHEN WS-RM-CHOICE                                        PGM021
+008600             PERFORM 2200-INQUIRE-MATERIAL                        PGM021
+008700         WHEN WS-EXIT-CHOICE                                      PGM021
+008800             SET WS-EXIT TO TRUE                                  PGM021
+008900         WHEN OTHER                                               PGM021
+009000             DISPLAY 'INVALID SELECTION - TRY AGAIN'              PGM021
+009100     END-EVALUATE.                                                PGM021
+009200*                                                                 PGM021
+009300 2100-INQUIRE-ITEM.                                               PGM021
+009400     DISPLAY 'ENTER ITEM CODE: '                                  PGM021
+009500     ACCEPT WS-INQUIRY-ITEM-CD                                    PGM021
+009600     DISPLAY 'ENTER WAREHOUSE CODE: '                             PGM021
+009700     ACCEPT WS-INQUIRY-WHSE-CD                                    PGM021
+009800     MOVE WS-INQUIRY-ITEM-CD TO IM-ITEM-CD                        PGM021
+009900     MOVE WS-INQUIRY-WHSE-CD TO IM-WAREHOUSE-CD                   PGM021
+010000     READ INV-MASTER-FILE                                         PGM021
+010100         INVALID KEY                                              PGM021
+010200             DISPLAY 'ITEM NOT FOUND: ' WS-INQUIRY-ITEM-CD        PGM021
+010300         NOT INVALID KEY                                          PGM021
+010400             PERFORM 2150-DISPLAY-ITEM                            PGM021
+010500     END-READ.                                                    PGM021
+010600*                                                                 PGM021
+010700 2150-DISPLAY-ITEM.                                               PGM021
+010800     MOVE IM-CURR-QTY TO WS-DISPLAY-QTY                           PGM021
+010900     DISPLAY 'ITEM NAME    : ' IM-ITEM-NAME                       PGM021
+011000     DISPLAY 'CATEGORY     : ' IM-CATEGORY                        PGM021
+011100     DISPLAY 'CURRENT QTY  : ' WS-DISPLAY-QTY                     PGM021
+011200     MOVE IM-MIN-QTY TO WS-DISPLAY-QTY                            PGM021
+011300     MOVE IM-MAX-QTY TO WS-DISPLAY-QTY2                           PGM021
+011400     DISPLAY 'MIN/MAX QTY  : ' WS-DISPLAY-QTY ' / '               PGM021
+011500             WS-DISPLAY-QTY2                                      PGM021
+011600     DISPLAY 'LAST TXN DATE: ' IM-LAST-DATE                       PGM021
+011700     DISPLAY 'STATUS       : ' IM-STATUS.                         PGM021
+011800*                                                                 PGM021
+011900 2200-INQUIRE-MATERIAL.                                           PGM021
+012000     DISPLAY 'ENTER MATERIAL CODE: '                              PGM021
+012100     ACCEPT WS-INQUIRY-MATL-CD                                    PGM021
+012200     MOVE WS-INQUIRY-MATL-CD TO RM-MATL-CD                        PGM021
+012300     READ RM-MASTER-FILE                                          PGM021
+012400         INVALID KEY                                              PGM021
+012500             DISPLAY 'MATERIAL NOT FOUND: ' WS-INQUIRY-MATL-CD    PGM021
+012600         NOT INVALID KEY                                          PGM021
+012700             PERFORM 2250-DISPLAY-MATERIAL                        PGM021
+012800     END-READ.                                                    PGM021
+012900*                                                                 PGM021
+013000 2250-DISPLAY-MATERIAL.                                           PGM021
+013100     MOVE RM-STOCK-QTY TO WS-DISPLAY-AMT                          PGM021
+013200     DISPLAY 'MATERIAL NAME: ' RM-MATL-NM                         PGM021
+013300     DISPLAY 'CATEGORY     : ' RM-CATEGORY                        PGM021
+013400     DISPLAY 'STOCK QTY    : ' WS-DISPLAY-AMT                     PGM021
+013500     MOVE RM-SAFETY-QTY TO WS-DISPLAY-AMT                         PGM021
+013600     DISPLAY 'SAFETY QTY   : ' WS-DISPLAY-AMT                     PGM021
+013700     DISPLAY 'MAIN VENDOR  : ' RM-MAIN-VENDOR                     PGM021
+013800     DISPLAY 'LAST IN DATE : ' RM-LAST-IN-DT.                     PGM021
+013900*                                                                 PGM021
+014000 9000-FINALIZE.                                                   PGM021
+014100     CLOSE INV-MASTER-FILE                                        PGM021
+014200     CLOSE RM-MASTER-FILE                                         PGM021
+014300     DISPLAY 'PGM021 - STOCK INQUIRY SESSION ENDED'.              PGM021
+014400*                                                                 PGM021
+014500 9900-ABNORMAL-END.                                               PGM021
+014501     PERFORM 9750-DIAGNOSE-FILE-STATUS                            PGM021
+014600     DISPLAY 'PGM021 ABEND - FILE STATUS: ' WS-ABEND-STATUS       PGM021
+014700     CALL 'ABNDPGM' USING WS-ABEND-STATUS                         PGM021
+014800     STOP RUN.                                                    PGM021
+014810 9750-DIAGNOSE-FILE-STATUS.                                       PGM021
+014811     EVALUATE WS-ABEND-STATUS                                     PGM021
+014812         WHEN '10'                                                PGM021
+014813             DISPLAY 'DIAGNOSIS: END OF FILE/RECORD NOT FOUND -'  PGM021
+014814             DISPLAY '  VERIFY INPUT DATASET HAS EXPECTED DATA'   PGM021
+014815         WHEN '23'                                                PGM021
+014816             DISPLAY 'DIAGNOSIS: RECORD NOT FOUND - VERIFY KEY'   PGM021
+014817             DISPLAY '  AND RETRY THE REQUEST'                    PGM021
+014818         WHEN '35'                                                PGM021
+014819             DISPLAY 'DIAGNOSIS: DATASET NOT FOUND - CHECK JCL'   PGM021
+014820             DISPLAY '  DD ALLOCATION AND CATALOG ENTRY'          PGM021
+014821         WHEN '37'                                                PGM021
+014822             DISPLAY 'DIAGNOSIS: OPEN MODE NOT SUPPORTED BY'      PGM021
+014823             DISPLAY '  DEVICE - ESCALATE TO SYSTEMS SUPPORT'     PGM021
+014824         WHEN '39'                                                PGM021
+014825             DISPLAY 'DIAGNOSIS: FILE ATTRIBUTE MISMATCH -'       PGM021
+014826             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM021
+014827         WHEN '41'                                                PGM021
+014828             DISPLAY 'DIAGNOSIS: FILE ALREADY OPEN -'             PGM021
+014829             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM021
+014830         WHEN '42'                                                PGM021
+014831             DISPLAY 'DIAGNOSIS: FILE NOT OPEN -'                 PGM021
+014832             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM021
+014833         WHEN '46'                                                PGM021
+014834             DISPLAY 'DIAGNOSIS: SEQUENTIAL READ PAST END OF'     PGM021
+014835             DISPLAY '  FILE - VERIFY UPSTREAM JOB COMPLETED'     PGM021
+014836         WHEN OTHER                                               PGM021
+014837             DISPLAY 'DIAGNOSIS: UNRECOGNIZED FILE STATUS -'      PGM021
+014838             DISPLAY '  ESCALATE TO SYSTEMS SUPPORT'              PGM021
+014839     END-EVALUATE.                                                PGM021
+014840*                                                                 PGM021
